@@ -32,10 +32,13 @@
       *----------------------------------------------------------------*
        FILE-CONTROL. 
                                                                         
-           SELECT ENTRADA ASSIGN TO ENTRADA 
-                                    FILE STATUS IS FS-ENTRADA. 
-                                                                        
-       I-O-CONTROL. 
+           SELECT ENTRADA ASSIGN TO ENTRADA
+                                    FILE STATUS IS FS-ENTRADA.
+
+           SELECT BATCHTOT ASSIGN TO BATCHTOT
+                                    FILE STATUS IS FS-BATCHTOT.
+
+       I-O-CONTROL.
                                                                         
       ******************************************************************
        DATA DIVISION. 
@@ -45,12 +48,14 @@
        FILE SECTION. 
       *----------------------------------------------------------------*
                                                                         
-       FD   ENTRADA 
-            RECORDING MODE IS F. 
-       01   REG-ENTRADA                                     PIC X(93). 
-                                                                        
+       FD   ENTRADA
+            RECORDING MODE IS F.
+       01   REG-ENTRADA                                     PIC X(93).
+
+           COPY BATCHTOT.
+
       *----------------------------------------------------------------*
-       WORKING-STORAGE SECTION. 
+       WORKING-STORAGE SECTION.
       *----------------------------------------------------------------*
                                                                         
       *----------------------------------------------------------------*
@@ -70,6 +75,7 @@
                                                                         
        01 WS-VARIABLES. 
            02 WS-PARRAFO                    PIC X(50). 
+           02 WS-HORA-INICIO                PIC X(08).
            02 WS-MASCARA                    PIC ZZ9. 
                                                                         
       *----------------------------------------------------------------*
@@ -94,17 +100,31 @@
            02 CNT-REG-SOLTERO               PIC 9(03)  VALUE ZEROS. 
            02 CNT-REG-CASADO                PIC 9(03)  VALUE ZEROS. 
            02 CNT-REG-VIUDO                 PIC 9(03)  VALUE ZEROS. 
-           02 CNT-REG-DIVORCIADO            PIC 9(03)  VALUE ZEROS. 
-                                                                          
+           02 CNT-REG-DIVORCIADO            PIC 9(03)  VALUE ZEROS.
+           02 CNT-REG-SEPARADO              PIC 9(03)  VALUE ZEROS.
+           02 CNT-REG-CONCUBINATO           PIC 9(03)  VALUE ZEROS.
+           02 CNT-REG-DESCONOCIDO           PIC 9(03)  VALUE ZEROS.
+
       *----------------------------------------------------------------*
       *               A R E A  D E  F I L E - S T A T U S              *
       *----------------------------------------------------------------*
                                                                         
        01 FS-FILE-STATUS. 
            02 FS-ENTRADA                    PIC X(02). 
-              88 FS-ENTRADA-OK                         VALUE '00'. 
-              88 FS-ENTRADA-EOF                        VALUE '10'. 
-                                                                        
+              88 FS-ENTRADA-OK                         VALUE '00'.
+              88 FS-ENTRADA-EOF                        VALUE '10'.
+           02 FS-BATCHTOT                   PIC X(02).
+              88 FS-BATCHTOT-OK                        VALUE '00'.
+
+      *----------------------------------------------------------------*
+      *          A R E A  D E  F E C H A  D E L  B A T C H             *
+      *----------------------------------------------------------------*
+
+       01 WS-BTOT-FECHA-AAAAMMDD.
+           02 WS-BTOT-FECHA-ANIO            PIC 9(04).
+           02 WS-BTOT-FECHA-MES             PIC 9(02).
+           02 WS-BTOT-FECHA-DIA             PIC 9(02).
+
       *----------------------------------------------------------------*
       *                     A R E A  D E  C O P Y S                    *
       *----------------------------------------------------------------*
@@ -139,6 +159,8 @@
                       CNT-CONTADORES 
                                                                         
            MOVE '1000-INICIO'                 TO WS-PARRAFO. 
+
+           MOVE FUNCTION CURRENT-DATE(9:8)   TO WS-HORA-INICIO.
                                                                         
            PERFORM 1200-ABRIR-ARCHIVOS 
               THRU 1200-F-ABRIR-ARCHIVOS. 
@@ -167,9 +189,20 @@
                  WHEN WS-SUC-EST-CIV = 'VIUDO' 
                         ADD 1 TO CNT-REG-VIUDO 
                                                                         
-                 WHEN WS-SUC-EST-CIV = 'DIVORCIADO' 
-                        ADD 1 TO CNT-REG-DIVORCIADO 
-             END-EVALUATE 
+                 WHEN WS-SUC-EST-CIV = 'DIVORCIADO'
+                        ADD 1 TO CNT-REG-DIVORCIADO
+
+                 WHEN WS-SUC-EST-CIV = 'SEPARADO'
+                        ADD 1 TO CNT-REG-SEPARADO
+
+                 WHEN WS-SUC-EST-CIV = 'CONCUBINATO'
+                        ADD 1 TO CNT-REG-CONCUBINATO
+
+                 WHEN OTHER
+                        ADD 1 TO CNT-REG-DESCONOCIDO
+                        DISPLAY '* ESTADO CIVIL NO RECONOCIDO: '
+                                                   WS-SUC-EST-CIV
+             END-EVALUATE
                                                                         
            PERFORM 1400-LEER-ENTRADA 
               THRU 1400-F-LEER-ENTRADA. 
@@ -319,15 +352,61 @@
                                                                         
            MOVE CNT-REG-DIVORCIADO            TO WS-MASCARA. 
                                                                         
-           DISPLAY '* CANTIDAD DE DIVORCIADOS: ' WS-MASCARA 
-                                           '                   *'. 
-           DISPLAY '*                                                *' 
-           DISPLAY '**************************************************' 
-           DISPLAY '                                                 '. 
-                                                                        
-       3400-F-MOSTRAR-TOTALES. 
-           EXIT. 
-                                                                        
+           DISPLAY '* CANTIDAD DE DIVORCIADOS: ' WS-MASCARA
+                                           '                   *'.
+           DISPLAY '*                                                *'
+
+           MOVE CNT-REG-SEPARADO              TO WS-MASCARA.
+
+           DISPLAY '* CANTIDAD DE SEPARADOS: ' WS-MASCARA
+                                           '                    *'.
+           DISPLAY '*                                                *'
+
+           MOVE CNT-REG-CONCUBINATO           TO WS-MASCARA.
+
+           DISPLAY '* CANTIDAD EN CONCUBINATO: ' WS-MASCARA
+                                           '                  *'.
+           DISPLAY '*                                                *'
+
+           MOVE CNT-REG-DESCONOCIDO           TO WS-MASCARA.
+
+           DISPLAY '* CANTIDAD DE ESTADO CIVIL DESCONOCIDO: ' WS-MASCARA
+                                           '       *'.
+           DISPLAY '*                                                *'
+           DISPLAY '**************************************************'
+           DISPLAY '                                                 '.
+
+           STRING 'LEIDOS='       DELIMITED BY SIZE
+                  CNT-REG-LEIDOS     DELIMITED BY SIZE
+                  ' SOLTEROS='    DELIMITED BY SIZE
+                  CNT-REG-SOLTERO    DELIMITED BY SIZE
+                  ' CASADOS='     DELIMITED BY SIZE
+                  CNT-REG-CASADO     DELIMITED BY SIZE
+                  ' VIUDOS='      DELIMITED BY SIZE
+                  CNT-REG-VIUDO      DELIMITED BY SIZE
+                  ' DIVORC='      DELIMITED BY SIZE
+                  CNT-REG-DIVORCIADO DELIMITED BY SIZE
+                  ' SEP='         DELIMITED BY SIZE
+                  CNT-REG-SEPARADO   DELIMITED BY SIZE
+                  ' CONC='        DELIMITED BY SIZE
+                  CNT-REG-CONCUBINATO DELIMITED BY SIZE
+                  ' DESCON='      DELIMITED BY SIZE
+                  CNT-REG-DESCONOCIDO DELIMITED BY SIZE
+              INTO BTOT-DETALLE
+           END-STRING.
+
+           PERFORM 3450-GRABAR-RESUMEN-BATCH
+              THRU 3450-F-GRABAR-RESUMEN-BATCH.
+
+       3400-F-MOSTRAR-TOTALES.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *      3 4 5 0 - G R A B A R - R E S U M E N - B A T C H         *
+      *----------------------------------------------------------------*
+
+           COPY BATCHGRB.
+
       *----------------------------------------------------------------*
       *             9 0 0 0 - S A L I D A - E R R O R E S              *
       *----------------------------------------------------------------*
