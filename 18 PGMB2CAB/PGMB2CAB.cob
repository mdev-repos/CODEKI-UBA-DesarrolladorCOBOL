@@ -29,22 +29,36 @@
        SPECIAL-NAMES. DECIMAL-POINT IS COMMA.                           
                                                                         
       *----------------------------------------------------------------*
-      *INPUT-OUTPUT SECTION.                                            
-      *----------------------------------------------------------------*
-      *FILE-CONTROL.                                                    
-                                                                        
-      * PGM SIN ARCHIVOS.                                               
-                                                                        
+       INPUT-OUTPUT SECTION.
+      *----------------------------------------------------------------*
+       FILE-CONTROL.
+
+           SELECT REPORTE ASSIGN TO REPORTE
+                                    FILE STATUS IS FS-REPORTE.
+
+           SELECT BATCHTOT ASSIGN TO BATCHTOT
+                                    FILE STATUS IS FS-BATCHTOT.
+
+       I-O-CONTROL.
+
       ******************************************************************
-       DATA DIVISION.                                                   
+       DATA DIVISION.
       ******************************************************************
-                                                                        
+
       *----------------------------------------------------------------*
-      *FILE SECTION.                                                    
+       FILE SECTION.
       *----------------------------------------------------------------*
-                                                                        
+
+       FD   REPORTE
+            RECORDING MODE IS F.
+       01   REG-REPORTE                                     PIC X(40).
+
+      * BATCHTOT ( ARCHIVO COMUN DE RESUMEN DE BATCH DE LA SUITE )
+
+           COPY BATCHTOT.
+
       *----------------------------------------------------------------*
-       WORKING-STORAGE SECTION.                                         
+       WORKING-STORAGE SECTION.
       *----------------------------------------------------------------*
                                                                         
       *----------------------------------------------------------------*
@@ -59,22 +73,38 @@
            02 CT-CLOSE                      PIC X(08)  VALUE 'CLOSE   '.
            02 CT-CURSOR                     PIC X(08)  VALUE 'CURSOR  '.
            02 CT-FETCH                      PIC X(08)  VALUE 'FETCH   '.
-           02 CT-NOT-FOUND                  PIC S9(9) COMP VALUE  +100. 
-           02 CT-SQLCODE-EDIT               PIC ++++++9999 VALUE ZEROS. 
+           02 CT-REPORTE                    PIC X(08)  VALUE 'REPORTE '.
+           02 CT-NOT-FOUND                  PIC S9(9) COMP VALUE  +100.
+           02 CT-SQLCODE-EDIT               PIC ++++++9999 VALUE ZEROS.
                                                                         
       *----------------------------------------------------------------*
       *               A R E A  D E  V A R I A B L E S                  *
       *----------------------------------------------------------------*
                                                                         
-       01 WS-VARIABLES.                                                 
-           02 WS-PARRAFO                    PIC X(50).                  
-           02 WS-MASCARA                    PIC ZZ9.                    
-                                                                        
-       01 EF-END-FETCH.                                                 
-           02 EF-SUCURSAL                   PIC X(02).                  
-              88 EF-SUCURSAL-FALSE                     VALUE '00'.      
-              88 EF-SUCURSAL-TRUE                      VALUE '10'.      
-                                                                        
+       01 WS-VARIABLES.
+           02 WS-PARRAFO                    PIC X(50).
+           02 WS-MASCARA                    PIC ZZ9.
+           02 WS-HORA-INICIO                PIC X(08).
+
+       01 WS-BTOT-FECHA-AAAAMMDD.
+           02 WS-BTOT-FECHA-ANIO             PIC 9(04).
+           02 WS-BTOT-FECHA-MES              PIC 9(02).
+           02 WS-BTOT-FECHA-DIA              PIC 9(02).
+
+       01 EF-END-FETCH.
+           02 EF-SUCURSAL                   PIC X(02).
+              88 EF-SUCURSAL-FALSE                     VALUE '00'.
+              88 EF-SUCURSAL-TRUE                      VALUE '10'.
+
+       01 WS-REG-REPORTE.
+           02 REP-DETALLE                   PIC X(20)  VALUE SPACES.
+           02 FILLER                        PIC X(02)  VALUE SPACES.
+           02 REP-SUC                       PIC ZZ9.
+           02 FILLER                        PIC X(03)  VALUE SPACES.
+           02 REP-CANTIDAD                  PIC ZZZ9.
+           02 FILLER                        PIC X(08)  VALUE SPACES.
+
+
       *----------------------------------------------------------------*
       *           A U X I L I A R E S  P A R A  E R R O R E S          *
       *----------------------------------------------------------------*
@@ -110,9 +140,15 @@
       *----------------------------------------------------------------*
       *               A R E A  D E  F I L E - S T A T U S              *
       *----------------------------------------------------------------*
-                                                                        
-      * PGM SIN LECTURA / ESCRITURA DE ARCHIVOS                         
-                                                                        
+
+       01 FS-FILE-STATUS.
+           02 FS-REPORTE                    PIC X(02).
+              88 FS-REPORTE-OK                         VALUE '00'.
+
+           02 FS-BATCHTOT                   PIC X(02).
+              88 FS-BATCHTOT-OK                        VALUE '00'.
+
+
       *----------------------------------------------------------------*
       *                     A R E A  D E  C O P Y S                    *
       *----------------------------------------------------------------*
@@ -191,10 +227,15 @@
                                                                         
            MOVE '00' TO EF-SUCURSAL.                                    
                                                                         
-           MOVE '1000-INICIO'                 TO WS-PARRAFO.            
-                                                                        
-           PERFORM 1200-ABRIR-CURSOR                                    
-              THRU 1200-F-ABRIR-CURSOR.                                 
+           MOVE '1000-INICIO'                 TO WS-PARRAFO.
+
+           MOVE FUNCTION CURRENT-DATE(9:8)    TO WS-HORA-INICIO.
+
+           PERFORM 1100-ABRIR-ARCHIVOS
+              THRU 1100-F-ABRIR-ARCHIVOS.
+
+           PERFORM 1200-ABRIR-CURSOR
+              THRU 1200-F-ABRIR-CURSOR.
                                                                         
            PERFORM 2200-FETCH-CURSOR                                    
               THRU 2200-F-FETCH-CURSOR.                                 
@@ -221,10 +262,14 @@
                ADD 1 TO CNT-PARCIAL-SUCURSAL                            
                ADD 1 TO CNT-TOTAL-SUCURSAL                              
                                                                         
-             WHEN WS-CLAVE-ACT IS NOT EQUAL TO WS-CLAVE-ANT             
-               MOVE CNT-PARCIAL-SUCURSAL TO WS-MASCARA                  
-               DISPLAY "  -- CANTIDAD DE CUENTAS: " WS-MASCARA          
-               MOVE ZEROS           TO CNT-PARCIAL-SUCURSAL             
+             WHEN WS-CLAVE-ACT IS NOT EQUAL TO WS-CLAVE-ANT
+               MOVE CNT-PARCIAL-SUCURSAL TO WS-MASCARA
+               DISPLAY "  -- CANTIDAD DE CUENTAS: " WS-MASCARA
+
+               PERFORM 2300-GRABAR-CORTE-SUCURSAL
+                  THRU 2300-F-GRABAR-CORTE-SUCURSAL
+
+               MOVE ZEROS           TO CNT-PARCIAL-SUCURSAL
                                                                         
                ADD 1 TO CNT-PARCIAL-SUCURSAL                            
                ADD 1 TO CNT-TOTAL-SUCURSAL                              
@@ -239,9 +284,40 @@
            PERFORM 2200-FETCH-CURSOR                                    
               THRU 2200-F-FETCH-CURSOR.                                 
                                                                         
-       2000-F-PROCESO.                                                  
-           EXIT.                                                        
-                                                                        
+       2000-F-PROCESO.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *      2 3 0 0 - G R A B A R - C O R T E - S U C U R S A L       *
+      *----------------------------------------------------------------*
+
+       2300-GRABAR-CORTE-SUCURSAL.
+
+           MOVE '2300-GRABAR-CORTE-SUCURSAL'  TO WS-PARRAFO.
+
+           INITIALIZE WS-REG-REPORTE.
+
+           MOVE 'CANTIDAD DE CUENTAS'          TO REP-DETALLE.
+           MOVE WS-SUC-ANT                     TO REP-SUC.
+           MOVE CNT-PARCIAL-SUCURSAL           TO REP-CANTIDAD.
+
+           WRITE REG-REPORTE FROM WS-REG-REPORTE.
+
+           IF NOT FS-REPORTE-OK
+              MOVE CT-WRITE                    TO AUX-ERR-ACCION
+              MOVE CT-REPORTE                  TO AUX-ERR-NOMBRE
+              MOVE FS-REPORTE                  TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                  TO AUX-ERR-MENSAJE
+              MOVE 10                          TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+       2300-F-GRABAR-CORTE-SUCURSAL.
+           EXIT.
+
+
       *----------------------------------------------------------------*
       *                       3 0 0 0 - F I N                          *
       *----------------------------------------------------------------*
@@ -250,11 +326,14 @@
                                                                         
            MOVE '3000-FIN'                    TO WS-PARRAFO.            
                                                                         
-           PERFORM 3200-CERRAR-CURSOR                                   
-              THRU 3200-F-CERRAR-CURSOR.                                
-                                                                        
-           PERFORM 3400-MOSTRAR-TOTALES                                 
-              THRU 3400-F-MOSTRAR-TOTALES.                              
+           PERFORM 3200-CERRAR-CURSOR
+              THRU 3200-F-CERRAR-CURSOR.
+
+           PERFORM 3300-CERRAR-ARCHIVOS
+              THRU 3300-F-CERRAR-ARCHIVOS.
+
+           PERFORM 3400-MOSTRAR-TOTALES
+              THRU 3400-F-MOSTRAR-TOTALES.
                                                                         
        3000-F-FIN.                                                      
            EXIT.                                                        
@@ -263,11 +342,35 @@
       *             M O D U L O S  S E C U N D A R I O S               *
       *----------------------------------------------------------------*
                                                                         
+      *----------------------------------------------------------------*
+      *             1 1 0 0 - A B R I R - A R C H I V O S              *
+      *----------------------------------------------------------------*
+
+       1100-ABRIR-ARCHIVOS.
+
+           MOVE '1100-ABRIR-ARCHIVOS'         TO WS-PARRAFO.
+
+           OPEN OUTPUT REPORTE.
+
+           IF NOT FS-REPORTE-OK
+              MOVE CT-OPEN                    TO AUX-ERR-ACCION
+              MOVE CT-REPORTE                 TO AUX-ERR-NOMBRE
+              MOVE FS-REPORTE                 TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+       1100-F-ABRIR-ARCHIVOS.
+           EXIT.
+
       *----------------------------------------------------------------*
       *               1 2 0 0 - A B R I R - C U R S O R                *
       *----------------------------------------------------------------*
-                                                                        
-       1200-ABRIR-CURSOR.                                               
+
+       1200-ABRIR-CURSOR.
                                                                         
            MOVE '1200-ABRIR-CURSOR'           TO WS-PARRAFO.            
                                                                         
@@ -348,18 +451,41 @@
                                                                         
            MOVE CNT-PARCIAL-SUCURSAL          TO WS-MASCARA.            
                                                                         
-           DISPLAY "  -- CANTIDAD DE CUENTAS: " WS-MASCARA.             
-           DISPLAY ' '.                                                 
-           DISPLAY ' '.                                                 
-                                                                        
-           MOVE CNT-TOTAL-SUCURSAL            TO WS-MASCARA.            
-           DISPLAY '-----------------------------'.                     
-           DISPLAY '         TOTAL DE CUENTAS ' WS-MASCARA.             
-           DISPLAY '-----------------------------'.                     
-           DISPLAY ' '.                                                 
-                                                                        
-       2400-F-MOSTRAR-ULTIMO.                                           
-           EXIT.                                                        
+           DISPLAY "  -- CANTIDAD DE CUENTAS: " WS-MASCARA.
+           DISPLAY ' '.
+           DISPLAY ' '.
+
+           MOVE WS-SUC-ACT                    TO WS-SUC-ANT.
+
+           PERFORM 2300-GRABAR-CORTE-SUCURSAL
+              THRU 2300-F-GRABAR-CORTE-SUCURSAL.
+
+           MOVE CNT-TOTAL-SUCURSAL            TO WS-MASCARA.
+           DISPLAY '-----------------------------'.
+           DISPLAY '         TOTAL DE CUENTAS ' WS-MASCARA.
+           DISPLAY '-----------------------------'.
+           DISPLAY ' '.
+
+           INITIALIZE WS-REG-REPORTE.
+
+           MOVE 'TOTAL DE CUENTAS'              TO REP-DETALLE.
+           MOVE CNT-TOTAL-SUCURSAL              TO REP-CANTIDAD.
+
+           WRITE REG-REPORTE FROM WS-REG-REPORTE.
+
+           IF NOT FS-REPORTE-OK
+              MOVE CT-WRITE                    TO AUX-ERR-ACCION
+              MOVE CT-REPORTE                  TO AUX-ERR-NOMBRE
+              MOVE FS-REPORTE                  TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                  TO AUX-ERR-MENSAJE
+              MOVE 10                          TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+       2400-F-MOSTRAR-ULTIMO.
+           EXIT.
                                                                         
       *----------------------------------------------------------------*
       *               3 2 0 0 - C E R R A R - C U R S O R              *
@@ -387,9 +513,34 @@
                                                                         
            END-IF.                                                      
                                                                         
-       3200-F-CERRAR-CURSOR.                                            
-           EXIT.                                                        
-                                                                        
+       3200-F-CERRAR-CURSOR.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *             3 3 0 0 - C E R R A R - A R C H I V O S            *
+      *----------------------------------------------------------------*
+
+       3300-CERRAR-ARCHIVOS.
+
+           MOVE '3300-CERRAR-ARCHIVOS'        TO WS-PARRAFO.
+
+           CLOSE REPORTE.
+
+           IF NOT FS-REPORTE-OK
+              MOVE CT-CLOSE                    TO AUX-ERR-ACCION
+              MOVE CT-REPORTE                  TO AUX-ERR-NOMBRE
+              MOVE FS-REPORTE                  TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                  TO AUX-ERR-MENSAJE
+              MOVE 10                          TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+       3300-F-CERRAR-ARCHIVOS.
+           EXIT.
+
+
       *----------------------------------------------------------------*
       *            3 4 0 0 - M O S T R A R - T O T A L E S             *
       *----------------------------------------------------------------*
@@ -411,10 +562,26 @@
            DISPLAY '*                                                *'.
            DISPLAY '**************************************************'.
            DISPLAY '                                                  '.
-                                                                        
-       3400-F-MOSTRAR-TOTALES.                                          
-           EXIT.                                                        
-                                                                        
+
+           STRING 'REGLEI='          DELIMITED BY SIZE
+                  CNT-REGISTROS-LEIDOS   DELIMITED BY SIZE
+                  ' SUCTOT='         DELIMITED BY SIZE
+                  CNT-TOTAL-SUCURSAL     DELIMITED BY SIZE
+              INTO BTOT-DETALLE
+           END-STRING.
+
+           PERFORM 3450-GRABAR-RESUMEN-BATCH
+              THRU 3450-F-GRABAR-RESUMEN-BATCH.
+
+       3400-F-MOSTRAR-TOTALES.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *        3 4 5 0 - G R A B A R - R E S U M E N - B A T C H       *
+      *----------------------------------------------------------------*
+
+           COPY BATCHGRB.
+
       *----------------------------------------------------------------*
       *             9 0 0 0 - S A L I D A - E R R O R E S              *
       *----------------------------------------------------------------*
