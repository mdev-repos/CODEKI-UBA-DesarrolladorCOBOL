@@ -47,10 +47,13 @@
            SELECT PRODUCTO ASSIGN TO PRODUCTO                           
                                     FILE STATUS IS FS-PRODUCTO.         
                                                                         
-           SELECT PRECIO ASSIGN TO PRECIO                               
-                                    FILE STATUS IS FS-PRECIO.           
-                                                                        
-       I-O-CONTROL.                                                     
+           SELECT PRECIO ASSIGN TO PRECIO
+                                    FILE STATUS IS FS-PRECIO.
+
+           SELECT PRODUCTO-ACT ASSIGN TO PRODACT
+                                    FILE STATUS IS FS-PRODUCTO-ACT.
+
+       I-O-CONTROL.
                                                                         
       ******************************************************************
        DATA DIVISION.                                                   
@@ -64,12 +67,16 @@
             RECORDING MODE IS F.                                        
        01   REG-PRODUCTO                                    PIC X(32).  
                                                                         
-       FD   PRECIO                                                      
-            RECORDING MODE IS F.                                        
-       01   REG-PRECIO                                      PIC X(07).  
-                                                                        
+       FD   PRECIO
+            RECORDING MODE IS F.
+       01   REG-PRECIO                                      PIC X(07).
+
+       FD   PRODUCTO-ACT
+            RECORDING MODE IS F.
+       01   REG-PRODUCTO-ACT                                PIC X(32).
+
       *----------------------------------------------------------------*
-       WORKING-STORAGE SECTION.                                         
+       WORKING-STORAGE SECTION.                                        
       *----------------------------------------------------------------*
                                                                         
       *----------------------------------------------------------------*
@@ -80,27 +87,31 @@
            02 CT-PROGRAMA                   PIC X(08)  VALUE 'PGMTACAB'.
            02 CT-OPEN                       PIC X(08)  VALUE 'OPEN    '.
            02 CT-READ                       PIC X(08)  VALUE 'READ    '.
+           02 CT-WRITE                      PIC X(08)  VALUE 'WRITE   '.
            02 CT-SIZE                       PIC X(08)  VALUE 'SIZE    '.
            02 CT-CLOSE                      PIC X(08)  VALUE 'CLOSE   '.
            02 CT-PRODUCTO                   PIC X(08)  VALUE 'PRODUCTO'.
            02 CT-PRECIO                     PIC X(08)  VALUE 'PRECIO  '.
+           02 CT-PRODUCTO-ACT               PIC X(08)  VALUE 'PRODACT '.
                                                                         
       *----------------------------------------------------------------*
       *               A R E A  D E  V A R I A B L E S                  *
       *----------------------------------------------------------------*
                                                                         
-       01 WS-VARIABLES.                                                 
-           02 WS-PARRAFO                    PIC X(50).                  
-           02 WS-CNT-MASC                   PIC ZZ9.                    
-           02 WS-PRECIO-MASC                PIC $ZZ9,99.                
-           02 WS-I                          PIC 9(02)  VALUE 1.         
-           02 WS-TAMANIO-VECTOR             PIC 9(02)  VALUE 10.        
-                                                                        
-       01 WS-T-PRODUCTOS.                                               
-          03 T-ITEMS                        OCCURS 10 TIMES.            
-            05 T-COD-PROD                   PIC 9(02).                  
-            05 T-DENOMINACION               PIC X(22).                  
-            05 T-PRECIO                     PIC 9(03)V99.               
+       01 WS-VARIABLES.
+           02 WS-PARRAFO                    PIC X(50).
+           02 WS-CNT-MASC                   PIC ZZZZ9.
+           02 WS-PRECIO-MASC                PIC $ZZ9,99.
+           02 WS-I                          PIC 9(04)  VALUE 1.
+           02 WS-MAX-VECTOR                 PIC 9(04)  VALUE 9999.
+           02 WS-TAMANIO-VECTOR             PIC 9(04)  VALUE ZEROS.
+
+       01 WS-T-PRODUCTOS.
+          03 T-ITEMS                        OCCURS 1 TO 9999 TIMES
+                                        DEPENDING ON WS-TAMANIO-VECTOR.
+            05 T-COD-PROD                   PIC 9(02).
+            05 T-DENOMINACION               PIC X(22).
+            05 T-PRECIO                     PIC 9(03)V99.
                                                                         
       *----------------------------------------------------------------*
       *           A U X I L I A R E S  P A R A  E R R O R E S          *
@@ -119,9 +130,9 @@
       *               A R E A  D E  C O N T A D O R E S                *
       *----------------------------------------------------------------*
                                                                         
-       01 CNT-CONTADORES.                                               
-           02 CNT-PROD-LEIDOS               PIC 9(03)  VALUE ZEROS.     
-           02 CNT-PREC-LEIDOS               PIC 9(03)  VALUE ZEROS.     
+       01 CNT-CONTADORES.
+           02 CNT-PROD-LEIDOS               PIC 9(04)  VALUE ZEROS.
+           02 CNT-PREC-LEIDOS               PIC 9(04)  VALUE ZEROS.
                                                                         
       *----------------------------------------------------------------*
       *               A R E A  D E  F I L E - S T A T U S              *
@@ -132,10 +143,13 @@
               88 FS-PRODUCTO-OK                        VALUE '00'.      
               88 FS-PRODUCTO-EOF                       VALUE '10'.      
                                                                         
-           02 FS-PRECIO                     PIC X(02).                  
-              88 FS-PRECIO-OK                          VALUE '00'.      
-              88 FS-PRECIO-EOF                         VALUE '10'.      
-                                                                        
+           02 FS-PRECIO                     PIC X(02).
+              88 FS-PRECIO-OK                          VALUE '00'.
+              88 FS-PRECIO-EOF                         VALUE '10'.
+
+           02 FS-PRODUCTO-ACT               PIC X(02).
+              88 FS-PRODUCTO-ACT-OK                    VALUE '00'.
+
       *----------------------------------------------------------------*
       *       A R E A  D E  F O R M A T O  D E  R E G I S T R O S      *
       *----------------------------------------------------------------*
@@ -149,10 +163,18 @@
                                                                         
       *  ARCHIVO PRECIO.                                                
                                                                         
-       01  WS-REG-PRECIO.                                               
-           03  PRE-COD-PRODUCTO     PIC 9(2)    VALUE ZEROS.            
-           03  PRE-PRECIO           PIC 9(3)V99 VALUE ZEROS.            
-                                                                        
+       01  WS-REG-PRECIO.
+           03  PRE-COD-PRODUCTO     PIC 9(2)    VALUE ZEROS.
+           03  PRE-PRECIO           PIC 9(3)V99 VALUE ZEROS.
+
+      *  ARCHIVO PRODUCTO-ACT ( PRODUCTO CON PRECIOS ACTUALIZADOS ).
+
+       01  WS-REG-PRODUCTO-ACT.
+           03  ACT-COD-PRODUCTO     PIC 9(2)    VALUE ZEROS.
+           03  ACT-DENOMINACION     PIC X(22)   VALUE SPACES.
+           03  ACT-PRECIO           PIC 9(3)V99 VALUE ZEROS.
+           03  FILLER               PIC X(03)   VALUE SPACES.
+
       ******************************************************************
        PROCEDURE DIVISION.                                              
       ******************************************************************
@@ -181,15 +203,18 @@
            INITIALIZE WS-VARIABLES                                      
                       CNT-CONTADORES                                    
                                                                         
-      *    LIMPIAR TABLA                                                
-           PERFORM WS-TAMANIO-VECTOR TIMES                              
-               INITIALIZE T-ITEMS(WS-I)                                 
-               ADD 1 TO WS-I                                            
-           END-PERFORM.                                                 
-                                                                        
-           MOVE 1 TO WS-I.                                              
-                                                                        
-           PERFORM 1200-ABRIR-ARCHIVOS                                  
+      *    LIMPIAR TABLA
+           MOVE WS-MAX-VECTOR TO WS-TAMANIO-VECTOR.
+
+           PERFORM WS-TAMANIO-VECTOR TIMES
+               INITIALIZE T-ITEMS(WS-I)
+               ADD 1 TO WS-I
+           END-PERFORM.
+
+           MOVE 1 TO WS-I.
+           MOVE ZEROS TO WS-TAMANIO-VECTOR.
+
+           PERFORM 1200-ABRIR-ARCHIVOS                                
               THRU 1200-F-ABRIR-ARCHIVOS.                               
                                                                         
            PERFORM 1400-LEER-PRODUCTO                                   
@@ -212,13 +237,18 @@
            PERFORM 1600-LEER-PRECIO                                     
               THRU 1600-F-LEER-PRECIO.                                  
                                                                         
-           PERFORM 2400-ACTUALIZAR-PRECIOS                              
-              THRU 2400-F-ACTUALIZAR-PRECIOS                            
-             UNTIL FS-PRECIO-EOF.                                       
-                                                                        
-           MOVE 1 TO WS-I.                                              
-                                                                        
-       2000-F-PROCESO.                                                  
+           PERFORM 2400-ACTUALIZAR-PRECIOS
+              THRU 2400-F-ACTUALIZAR-PRECIOS
+             UNTIL FS-PRECIO-EOF.
+
+           MOVE 1 TO WS-I.
+
+           PERFORM 2600-GRABAR-PRODUCTO-ACT
+              THRU 2600-F-GRABAR-PRODUCTO-ACT.
+
+           MOVE 1 TO WS-I.
+
+       2000-F-PROCESO.                                                
            EXIT.                                                        
                                                                         
       *----------------------------------------------------------------*
@@ -250,8 +280,9 @@
                                                                         
            MOVE '1200-ABRIR-ARCHIVOS'         TO WS-PARRAFO.            
                                                                         
-           OPEN INPUT   PRODUCTO                                        
-                        PRECIO.                                         
+           OPEN INPUT   PRODUCTO
+                        PRECIO
+                OUTPUT  PRODUCTO-ACT.
                                                                         
            IF NOT FS-PRODUCTO-OK                                        
               MOVE CT-OPEN                    TO AUX-ERR-ACCION         
@@ -271,11 +302,22 @@
               MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE        
               MOVE 10                         TO W-N-ERROR              
                                                                         
-              PERFORM 9000-SALIDA-ERRORES                               
-                 THRU 9000-F-SALIDA-ERRORES                             
-           END-IF.                                                      
-                                                                        
-       1200-F-ABRIR-ARCHIVOS.                                           
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+           IF NOT FS-PRODUCTO-ACT-OK
+              MOVE CT-OPEN                    TO AUX-ERR-ACCION
+              MOVE CT-PRODUCTO-ACT            TO AUX-ERR-NOMBRE
+              MOVE FS-PRODUCTO-ACT            TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+       1200-F-ABRIR-ARCHIVOS.                                         
            EXIT.                                                        
                                                                         
       *----------------------------------------------------------------*
@@ -348,35 +390,35 @@
                                                                         
        2200-CARGAR-VECTOR.                                              
                                                                         
-           MOVE '2200-CARGAR-VECTOR'          TO WS-PARRAFO.            
-                                                                        
-      *    PERFORM WS-TAMANIO-VECTOR TIMES                              
-           PERFORM 10 TIMES                                             
-                                                                        
-              MOVE PRO-COD-PRODUCTO     TO T-COD-PROD(WS-I)             
-              MOVE PRO-DENOMINACION     TO T-DENOMINACION(WS-I)         
-                                                                        
-              ADD 1 TO WS-I                                             
-                                                                        
-              PERFORM 1400-LEER-PRODUCTO                                
-                 THRU 1400-F-LEER-PRODUCTO                              
-                                                                        
-           END-PERFORM.                                                 
-                                                                        
-           MOVE 1 TO WS-I.                                              
-                                                                        
-           IF NOT FS-PRODUCTO-EOF                                       
-              MOVE CT-SIZE                    TO AUX-ERR-ACCION         
-              MOVE CT-PRODUCTO                TO AUX-ERR-NOMBRE         
-              MOVE FS-PRODUCTO                TO AUX-ERR-STATUS         
-              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE        
-              MOVE 10                         TO W-N-ERROR              
-                                                                        
-              PERFORM 9000-SALIDA-ERRORES                               
-                 THRU 9000-F-SALIDA-ERRORES                             
-           END-IF.                                                      
-                                                                        
-       2200-F-CARGAR-VECTOR.                                            
+           MOVE '2200-CARGAR-VECTOR'          TO WS-PARRAFO.
+
+           PERFORM UNTIL FS-PRODUCTO-EOF
+
+              IF WS-TAMANIO-VECTOR >= WS-MAX-VECTOR
+                 MOVE CT-SIZE                 TO AUX-ERR-ACCION
+                 MOVE CT-PRODUCTO             TO AUX-ERR-NOMBRE
+                 MOVE FS-PRODUCTO             TO AUX-ERR-STATUS
+                 MOVE WS-PARRAFO              TO AUX-ERR-MENSAJE
+                 MOVE 10                      TO W-N-ERROR
+
+                 PERFORM 9000-SALIDA-ERRORES
+                    THRU 9000-F-SALIDA-ERRORES
+              END-IF
+
+              ADD 1 TO WS-TAMANIO-VECTOR
+
+              MOVE PRO-COD-PRODUCTO     TO T-COD-PROD(WS-TAMANIO-VECTOR)
+              MOVE PRO-DENOMINACION     TO
+                   T-DENOMINACION(WS-TAMANIO-VECTOR)
+
+              PERFORM 1400-LEER-PRODUCTO
+                 THRU 1400-F-LEER-PRODUCTO
+
+           END-PERFORM.
+
+           MOVE 1 TO WS-I.
+
+       2200-F-CARGAR-VECTOR.                                          
            EXIT.                                                        
                                                                         
       *----------------------------------------------------------------*
@@ -391,7 +433,7 @@
               WHEN PRE-COD-PRODUCTO = T-COD-PROD(WS-I)                  
                  MOVE PRE-PRECIO TO T-PRECIO(WS-I)                      
                                                                         
-                 IF WS-I < 10                                           
+                 IF WS-I < WS-TAMANIO-VECTOR                                           
                     ADD 1 TO WS-I                                       
                  END-IF                                                 
                                                                         
@@ -408,7 +450,7 @@
                     THRU 1600-F-LEER-PRECIO                             
                                                                         
               WHEN PRE-COD-PRODUCTO > T-COD-PROD(WS-I)                  
-                 IF WS-I < 10                                           
+                 IF WS-I < WS-TAMANIO-VECTOR                                           
                     ADD 1 TO WS-I                                       
                  ELSE                                                   
                     PERFORM 1600-LEER-PRECIO                            
@@ -416,9 +458,43 @@
                  END-IF                                                 
            END-EVALUATE.                                                
                                                                         
-       2400-F-ACTUALIZAR-PRECIOS.                                       
-           EXIT.                                                        
-                                                                        
+       2400-F-ACTUALIZAR-PRECIOS.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *        2 6 0 0 - G R A B A R - P R O D U C T O - A C T         *
+      *----------------------------------------------------------------*
+
+       2600-GRABAR-PRODUCTO-ACT.
+
+           MOVE '2600-GRABAR-PRODUCTO-ACT'   TO WS-PARRAFO.
+
+           PERFORM WS-TAMANIO-VECTOR TIMES
+
+              MOVE T-COD-PROD(WS-I)     TO ACT-COD-PRODUCTO
+              MOVE T-DENOMINACION(WS-I) TO ACT-DENOMINACION
+              MOVE T-PRECIO(WS-I)       TO ACT-PRECIO
+
+              WRITE REG-PRODUCTO-ACT FROM WS-REG-PRODUCTO-ACT
+
+              IF NOT FS-PRODUCTO-ACT-OK
+                 MOVE CT-WRITE              TO AUX-ERR-ACCION
+                 MOVE CT-PRODUCTO-ACT       TO AUX-ERR-NOMBRE
+                 MOVE FS-PRODUCTO-ACT       TO AUX-ERR-STATUS
+                 MOVE WS-PARRAFO            TO AUX-ERR-MENSAJE
+                 MOVE 10                    TO W-N-ERROR
+
+                 PERFORM 9000-SALIDA-ERRORES
+                    THRU 9000-F-SALIDA-ERRORES
+              END-IF
+
+              ADD 1 TO WS-I
+
+           END-PERFORM.
+
+       2600-F-GRABAR-PRODUCTO-ACT.
+           EXIT.
+
       *----------------------------------------------------------------*
       *              3 2 0 0 - C E R R A R - A R C H I V O S           *
       *----------------------------------------------------------------*
@@ -427,8 +503,9 @@
                                                                         
            MOVE '3200-CERRAR-ARCHIVOS'        TO WS-PARRAFO.            
                                                                         
-           CLOSE PRODUCTO                                               
-                 PRECIO.                                                
+           CLOSE PRODUCTO
+                 PRECIO
+                 PRODUCTO-ACT.
                                                                         
            IF NOT FS-PRODUCTO-OK                                        
               MOVE CT-CLOSE                   TO AUX-ERR-ACCION         
@@ -448,11 +525,22 @@
               MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE        
               MOVE 10                         TO W-N-ERROR              
                                                                         
-              PERFORM 9000-SALIDA-ERRORES                               
-                 THRU 9000-F-SALIDA-ERRORES                             
-           END-IF.                                                      
-                                                                        
-       3200-F-CERRAR-ARCHIVOS.                                          
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+           IF NOT FS-PRODUCTO-ACT-OK
+              MOVE CT-CLOSE                   TO AUX-ERR-ACCION
+              MOVE CT-PRODUCTO-ACT            TO AUX-ERR-NOMBRE
+              MOVE FS-PRODUCTO-ACT            TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+       3200-F-CERRAR-ARCHIVOS.                                        
            EXIT.                                                        
                                                                         
       *----------------------------------------------------------------*
@@ -489,8 +577,7 @@
            DISPLAY '*                                                *'.
            DISPLAY '**************************************************'.
                                                                         
-      *    PERFORM WS-TAMANIO-VECTOR TIMES                              
-           PERFORM 10 TIMES                                             
+           PERFORM WS-TAMANIO-VECTOR TIMES
                                                                         
            DISPLAY '*                                                *' 
            DISPLAY '* PRODUCTO NRO: ' WS-I                              
