@@ -40,10 +40,19 @@
                                                                         
       * PGM CON ARCHIVO DE ENTRADA (QSAM) NOVEDAD                       
                                                                         
-           SELECT NOVEDAD ASSIGN TO NOVEDAD                             
-                            FILE STATUS IS FS-NOVEDAD.                  
-                                                                        
-       I-O-CONTROL.                                                     
+           SELECT NOVEDAD ASSIGN TO NOVEDAD
+                            FILE STATUS IS FS-NOVEDAD.
+
+           SELECT CHECKPT ASSIGN TO CHECKPT
+                            FILE STATUS IS FS-CHECKPT.
+
+           SELECT BATCHTOT ASSIGN TO BATCHTOT
+                            FILE STATUS IS FS-BATCHTOT.
+
+           SELECT HISTNOV ASSIGN TO HISTNOV
+                            FILE STATUS IS FS-HISTNOV.
+
+       I-O-CONTROL.
                                                                         
       ******************************************************************
        DATA DIVISION.                                                   
@@ -59,10 +68,45 @@
             BLOCK CONTAINS 0 RECORDS                                    
             RECORDING MODE IS F.                                        
                                                                         
-       01 REG-NOVEDAD                       PIC X(80).                  
-                                                                        
+       01 REG-NOVEDAD                       PIC X(80).
+
+      *---------------------------------------------------------------*
+      *   ARCHIVO DE CHECKPOINT: UN REGISTRO POR CADA NOVEDAD YA       *
+      *   ACTUALIZADA CONTRA DB2, PARA PERMITIR REINICIAR EL PGM SIN   *
+      *   VOLVER A APLICAR LAS ALTAS/MODIFICACIONES YA CONFIRMADAS SI  *
+      *   EL JOB ABENDA A MITAD DE CAMINO.                             *
+      *---------------------------------------------------------------*
+
+       FD CHECKPT
+            RECORDING MODE IS F.
+       01 REG-CHECKPT.
+           02 CKPT-NUM-NOV                     PIC 999.
+           02 CKPT-NOVEDAD-LEIDA                PIC 9(03).
+           02 CKPT-NOVEDAD-ERROR                PIC 9(03).
+           02 CKPT-NOVEDAD-ALTA                 PIC 9(03).
+           02 CKPT-NOVEDAD-MOD                  PIC 9(03).
+           02 CKPT-SQL-ERROR                    PIC 9(03).
+
+      *---------------------------------------------------------------*
+      *   ARCHIVO DE RESUMEN DE BATCH: UN RENGLON POR CADA CORRIDA,    *
+      *   COMPARTIDO ENTRE LOS PROGRAMAS DE LA SUITE (COPY BATCHTOT).  *
+      *---------------------------------------------------------------*
+
+           COPY BATCHTOT.
+
+      *---------------------------------------------------------------*
+      *   ARCHIVO DE HISTORIAL: UN REGISTRO POR CADA ALTA O MODIFI-    *
+      *   -CACION APLICADA CONTRA TBCURCLI, PARA AUDITORIA. SE ABRE    *
+      *   EN EXTEND AL REINICIAR PARA NO PERDER EL HISTORIAL DE LA     *
+      *   CORRIDA ANTERIOR AL CHECKPOINT.                              *
+      *---------------------------------------------------------------*
+
+       FD HISTNOV
+            RECORDING MODE IS F.
+           COPY CPHISNOV.
+
       *----------------------------------------------------------------*
-       WORKING-STORAGE SECTION.                                         
+       WORKING-STORAGE SECTION.
       *----------------------------------------------------------------*
                                                                         
       *----------------------------------------------------------------*
@@ -76,9 +120,15 @@
            02 CT-WRITE                      PIC X(08)  VALUE 'WRITE   '.
            02 CT-CLOSE                      PIC X(08)  VALUE 'CLOSE   '.
            02 CT-NOVEDAD                    PIC X(08)  VALUE 'NOVEDAD '.
+           02 CT-CHECKPT                    PIC X(08)  VALUE 'CHECKPT '.
+           02 CT-HISTNOV                    PIC X(08)  VALUE 'HISTNOV '.
            02 CT-QUERYDB2                   PIC X(08)  VALUE 'QUERY   '.
-           02 CT-NOT-FOUND                  PIC S9(9) COMP VALUE  +100. 
-           02 CT-SQLCODE-EDIT               PIC ++++++9999 VALUE ZEROS. 
+           02 CT-TBCURCLI                   PIC X(08)  VALUE 'TBCURCLI'.
+           02 CT-NOT-FOUND                  PIC S9(9) COMP VALUE  +100.
+           02 CT-SQLCODE-EDIT               PIC ++++++9999 VALUE ZEROS.
+           02 CT-DB2-MAX-REINTENTOS         PIC 9(02)  VALUE 03.
+           02 CT-DB2-ESPERA-UNIDAD          PIC 9(07) COMP VALUE 300000.
+           02 CT-MAX-NRODOC-DU              PIC 9(11) VALUE 99999999.
                                                                         
       *----------------------------------------------------------------*
       *               A R E A  D E  V A R I A B L E S                  *
@@ -86,6 +136,7 @@
                                                                         
        01 WS-VARIABLES.                                                 
            02 WS-PARRAFO                    PIC X(50).                  
+           02 WS-HORA-INICIO                PIC X(08).
            02 WS-MASCARA                    PIC ZZ9.                    
            02 WS-NUM-NOV                    PIC 999.                    
            02 WS-AUX-NRODOC                 PIC S9(11)V USAGE COMP-3.   
@@ -104,10 +155,54 @@
            02 WS-ERRNOV-CLINOM              PIC 9.                      
            02 WS-ERRNOV-CLIFEC              PIC 9.                      
            02 WS-ERRNOV-CLISEX              PIC 9.                      
-           02 WS-FLAG-ERRCLI                PIC 9.                      
-           02 WS-ERRCLI-NOEXISTE            PIC 9.                      
-           02 WS-ERRCLI-YAEXISTE            PIC 9.                      
-                                                                        
+           02 WS-FLAG-ERRCLI                PIC 9.
+           02 WS-ERRCLI-NOEXISTE            PIC 9.
+           02 WS-ERRCLI-YAEXISTE            PIC 9.
+           02 WS-HIST-ACCION                PIC X(20)  VALUE SPACES.
+
+       01 WS-TIPODOC-COMUN-SW           PIC X(01) VALUE 'S'.
+           88 TIPODOC-COMUN-VALIDO                VALUE 'S'.
+           88 TIPODOC-COMUN-INVALIDO              VALUE 'N'.
+
+      *----------------------------------------------------------------*
+      *       A R E A  D E  R E I N T E N T O S  D B 2                 *
+      *----------------------------------------------------------------*
+
+       01 WS-DB2-REINTENTOS.
+           02 CNT-DB2-REINTENTOS            PIC 9(02)  VALUE ZEROS.
+           02 WS-DB2-FLAG-REINTENTAR        PIC X(01)  VALUE 'N'.
+              88 DB2-DEBE-REINTENTAR           VALUE 'S' FALSE 'N'.
+           02 WS-DB2-CONTADOR-ESPERA        PIC 9(07) COMP VALUE ZEROS.
+           02 WS-DB2-TOPE-ESPERA            PIC 9(07) COMP VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+      *              A R E A  D E  C H E C K P O I N T                 *
+      *----------------------------------------------------------------*
+
+       01 WS-CHECKPOINT.
+           02 WS-MODO-REINICIO              PIC X(01)  VALUE 'N'.
+              88 EN-MODO-REINICIO                      VALUE 'S'.
+           02 WS-HAY-CHECKPOINT-PREVIO      PIC X(01)  VALUE 'N'.
+              88 HAY-CHECKPOINT-PREVIO                 VALUE 'S'.
+           02 WS-CKPT-NUM-NOV                PIC 999   VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+      *       A R E A  D E  R E S U M E N  D E  B A T C H               *
+      *----------------------------------------------------------------*
+
+       01 WS-BTOT-FECHA-AAAAMMDD.
+           02 WS-BTOT-FECHA-ANIO             PIC 9(04).
+           02 WS-BTOT-FECHA-MES              PIC 9(02).
+           02 WS-BTOT-FECHA-DIA              PIC 9(02).
+
+      *----------------------------------------------------------------*
+      *             A R E A  D E  P A R A M E T R O S                  *
+      *----------------------------------------------------------------*
+
+       01 WS-PARAMETROS.
+           02 WS-PARM-CARD                  PIC X(06) VALUE SPACES.
+           02 WS-PREFIJO-NOMBRE             PIC X(06) VALUE 'MAZZIT'.
+
       *----------------------------------------------------------------*
       *           A U X I L I A R E S  P A R A  E R R O R E S          *
       *----------------------------------------------------------------*
@@ -143,10 +238,21 @@
       *----------------------------------------------------------------*
                                                                         
        01 FS-FILE-STATUS.                                               
-           02 FS-NOVEDAD                    PIC X(02).                  
-              88 FS-NOVEDAD-OK                         VALUE '00'.      
-              88 FS-NOVEDAD-EOF                        VALUE '10'.      
-                                                                        
+           02 FS-NOVEDAD                    PIC X(02).
+              88 FS-NOVEDAD-OK                         VALUE '00'.
+              88 FS-NOVEDAD-EOF                        VALUE '10'.
+
+           02 FS-CHECKPT                    PIC X(02).
+              88 FS-CHECKPT-OK                         VALUE '00'.
+              88 FS-CHECKPT-EOF                        VALUE '10'.
+
+           02 FS-BATCHTOT                   PIC X(02).
+              88 FS-BATCHTOT-OK                        VALUE '00'.
+
+           02 FS-HISTNOV                    PIC X(02).
+              88 FS-HISTNOV-OK                         VALUE '00'.
+
+
       *----------------------------------------------------------------*
       *                     A R E A  D E  C O P Y S                    *
       *----------------------------------------------------------------*
@@ -195,82 +301,172 @@
       *                     1 0 0 0 - I N I C I O                      *
       *----------------------------------------------------------------*
                                                                         
-       1000-INICIO.                                                     
-                                                                        
-           INITIALIZE WS-VARIABLES                                      
-                      CNT-CONTADORES                                    
-                                                                        
-           MOVE '1000-INICIO'                 TO WS-PARRAFO.            
-                                                                        
-           PERFORM 1200-ABRIR-ARCHIVOS                                  
-              THRU 1200-F-ABRIR-ARCHIVOS.                               
-                                                                        
-           PERFORM 1300-INICIAR-VARHOST                                 
-              THRU 1300-F-INICIAR-VARHOST.                              
-                                                                        
-           PERFORM 1400-LEER-NOVEDAD                                    
-              THRU 1400-F-LEER-NOVEDAD.                                 
-                                                                        
-       1000-F-INICIO.                                                   
-           EXIT.                                                        
+       1000-INICIO.
+
+           INITIALIZE WS-VARIABLES
+                      CNT-CONTADORES
+                      WS-CHECKPOINT
+
+           MOVE '1000-INICIO'                 TO WS-PARRAFO.
+
+           MOVE FUNCTION CURRENT-DATE(9:8)   TO WS-HORA-INICIO.
+
+           PERFORM 1050-LEER-PARAMETROS
+              THRU 1050-F-LEER-PARAMETROS.
+
+           PERFORM 1100-LEER-CHECKPOINT
+              THRU 1100-F-LEER-CHECKPOINT.
+
+           IF HAY-CHECKPOINT-PREVIO
+              SET EN-MODO-REINICIO            TO TRUE
+              DISPLAY ' '
+              DISPLAY '* SE DETECTO UN CHECKPOINT PREVIO, EL PROCESO *'
+              DISPLAY '* CONTINUARA DESDE LA ULTIMA NOVEDAD GRABADA  *'
+              DISPLAY ' - NRO DE NOVEDAD: ' WS-CKPT-NUM-NOV
+           END-IF.
+
+           PERFORM 1200-ABRIR-ARCHIVOS
+              THRU 1200-F-ABRIR-ARCHIVOS.
+
+           PERFORM 1300-INICIAR-VARHOST
+              THRU 1300-F-INICIAR-VARHOST.
+
+           PERFORM 1400-LEER-NOVEDAD
+              THRU 1400-F-LEER-NOVEDAD.
+
+       1000-F-INICIO.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *            1 0 5 0 - L E E R - P A R A M E T R O S             *
+      *----------------------------------------------------------------*
+
+       1050-LEER-PARAMETROS.
+
+           MOVE '1050-LEER-PARAMETROS'        TO WS-PARRAFO.
+
+           ACCEPT WS-PARM-CARD FROM SYSIN.
+
+           IF WS-PARM-CARD IS NOT EQUAL TO SPACES
+              MOVE WS-PARM-CARD                TO WS-PREFIJO-NOMBRE
+           END-IF.
+
+           DISPLAY 'PREFIJO DE NOMBRE ACEPTADO: ' WS-PREFIJO-NOMBRE.
+
+       1050-F-LEER-PARAMETROS.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *            1 1 0 0 - L E E R - C H E C K P O I N T             *
+      *----------------------------------------------------------------*
+
+       1100-LEER-CHECKPOINT.
+
+           MOVE '1100-LEER-CHECKPOINT'        TO WS-PARRAFO.
+
+           OPEN INPUT CHECKPT.
+
+           IF FS-CHECKPT-OK
+              PERFORM 1120-BUSCAR-ULTIMO-CHECKPOINT
+                 THRU 1120-F-BUSCAR-ULTIMO-CHECKPOINT
+                UNTIL FS-CHECKPT-EOF
+
+              CLOSE CHECKPT
+           ELSE
+      * NO EXISTE CHECKPOINT PREVIO: ES UNA PRIMERA EJECUCION NORMAL.
+              CONTINUE
+           END-IF.
+
+       1100-F-LEER-CHECKPOINT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    1 1 2 0 - B U S C A R - U L T I M O - C H E C K P O I N T   *
+      *----------------------------------------------------------------*
+
+       1120-BUSCAR-ULTIMO-CHECKPOINT.
+
+           MOVE '1120-BUSCAR-ULTIMO-CHECKPOINT' TO WS-PARRAFO.
+
+           READ CHECKPT INTO REG-CHECKPT.
+
+           IF FS-CHECKPT-OK
+              SET HAY-CHECKPOINT-PREVIO        TO TRUE
+              MOVE CKPT-NUM-NOV                TO WS-CKPT-NUM-NOV
+              MOVE CKPT-NOVEDAD-LEIDA          TO CNT-NOVEDAD-LEIDA
+              MOVE CKPT-NOVEDAD-ERROR          TO CNT-NOVEDAD-ERROR
+              MOVE CKPT-NOVEDAD-ALTA           TO CNT-NOVEDAD-ALTA
+              MOVE CKPT-NOVEDAD-MOD            TO CNT-NOVEDAD-MOD
+              MOVE CKPT-SQL-ERROR              TO CNT-SQL-ERROR
+           END-IF.
+
+       1120-F-BUSCAR-ULTIMO-CHECKPOINT.
+           EXIT.
                                                                         
       *----------------------------------------------------------------*
       *                    2 0 0 0 - P R O C E S O                     *
       *----------------------------------------------------------------*
                                                                         
-       2000-PROCESO.                                                    
-                                                                        
-           MOVE '2000-PROCESO'                     TO WS-PARRAFO        
-                                                                        
-           PERFORM 2800-VALIDAR-CLIENTE                                 
-              THRU 2800-F-VALIDAR-CLIENTE.                              
-                                                                        
-           PERFORM 2900-VALIDAR-NOVEDAD                                 
-              THRU 2900-F-VALIDAR-NOVEDAD.                              
-                                                                        
-           IF WS-FLAG-ERRNOV IS NOT EQUAL TO 1 AND                      
-              WS-FLAG-ERRCLI IS NOT EQUAL TO 1                          
-             EVALUATE TRUE                                              
-      *        ALTA DE CLIENTE EN LA TABLA                              
-               WHEN NOV-TIP-NOV = 'AL'                                  
-                 PERFORM 2200-QUERY-ALTA                                
-                    THRU 2200-F-QUERY-ALTA                              
-                                                                        
-      *        MODIFICACION DE NUMERO DE CLIENTE                        
-               WHEN NOV-TIP-NOV = 'CL'                                  
-                 PERFORM 2300-QUERY-NUMERO                              
-                    THRU 2300-F-QUERY-NUMERO                            
-                                                                        
-      *        MODIFICACION DE NOMBRE DE CLIENTE                        
-               WHEN NOV-TIP-NOV = 'CN'                                  
-                 PERFORM 2400-QUERY-NOMBRE                              
-                    THRU 2400-F-QUERY-NOMBRE                            
-                                                                        
-      *        MODIFICACION DE SEXO DE CLIENTE                          
-               WHEN NOV-TIP-NOV = 'CX'                                  
-                 PERFORM 2500-QUERY-SEXO                                
-                    THRU 2500-F-QUERY-SEXO                              
-                                                                        
-      *        MANEJO DE ERRORES                                        
-               WHEN OTHER                                               
-                 MOVE CT-NOVEDAD           TO AUX-ERR-ACCION            
-                 MOVE CT-NOVEDAD           TO AUX-ERR-NOMBRE            
-                 MOVE FS-NOVEDAD           TO AUX-ERR-STATUS            
-                 MOVE WS-PARRAFO           TO AUX-ERR-MENSAJE           
-                 MOVE 10                   TO W-N-ERROR                 
-                                                                        
-                 PERFORM 9000-SALIDA-ERRORES                            
-                    THRU 9000-F-SALIDA-ERRORES                          
-             END-EVALUATE                                               
-           ELSE                                                         
-             PERFORM 2600-MOSTRAR-ERROR                                 
-                THRU 2600-F-MOSTRAR-ERROR                               
-           END-IF.                                                      
-                                                                        
-           PERFORM 1400-LEER-NOVEDAD                                    
-              THRU 1400-F-LEER-NOVEDAD.                                 
-                                                                        
-       2000-F-PROCESO.                                                  
+       2000-PROCESO.
+
+           MOVE '2000-PROCESO'                     TO WS-PARRAFO
+
+           IF NOT EN-MODO-REINICIO
+
+             PERFORM 2800-VALIDAR-CLIENTE
+                THRU 2800-F-VALIDAR-CLIENTE
+
+             PERFORM 2900-VALIDAR-NOVEDAD
+                THRU 2900-F-VALIDAR-NOVEDAD
+
+             IF WS-FLAG-ERRNOV IS NOT EQUAL TO 1 AND
+                WS-FLAG-ERRCLI IS NOT EQUAL TO 1
+               EVALUATE TRUE
+      *          ALTA DE CLIENTE EN LA TABLA
+                 WHEN NOV-TIP-NOV = 'AL'
+                   PERFORM 2200-QUERY-ALTA
+                      THRU 2200-F-QUERY-ALTA
+
+      *          MODIFICACION DE NUMERO DE CLIENTE
+                 WHEN NOV-TIP-NOV = 'CL'
+                   PERFORM 2300-QUERY-NUMERO
+                      THRU 2300-F-QUERY-NUMERO
+
+      *          MODIFICACION DE NOMBRE DE CLIENTE
+                 WHEN NOV-TIP-NOV = 'CN'
+                   PERFORM 2400-QUERY-NOMBRE
+                      THRU 2400-F-QUERY-NOMBRE
+
+      *          MODIFICACION DE SEXO DE CLIENTE
+                 WHEN NOV-TIP-NOV = 'CX'
+                   PERFORM 2500-QUERY-SEXO
+                      THRU 2500-F-QUERY-SEXO
+
+      *          MANEJO DE ERRORES
+                 WHEN OTHER
+                   MOVE CT-NOVEDAD           TO AUX-ERR-ACCION
+                   MOVE CT-NOVEDAD           TO AUX-ERR-NOMBRE
+                   MOVE FS-NOVEDAD           TO AUX-ERR-STATUS
+                   MOVE WS-PARRAFO           TO AUX-ERR-MENSAJE
+                   MOVE 10                   TO W-N-ERROR
+
+                   PERFORM 9000-SALIDA-ERRORES
+                      THRU 9000-F-SALIDA-ERRORES
+               END-EVALUATE
+             ELSE
+               PERFORM 2600-MOSTRAR-ERROR
+                  THRU 2600-F-MOSTRAR-ERROR
+             END-IF
+
+             PERFORM 2250-GRABAR-CHECKPOINT
+                THRU 2250-F-GRABAR-CHECKPOINT
+
+           END-IF.
+
+           PERFORM 1400-LEER-NOVEDAD
+              THRU 1400-F-LEER-NOVEDAD.
+
+       2000-F-PROCESO.
            EXIT.                                                        
                                                                         
       *----------------------------------------------------------------*
@@ -300,23 +496,57 @@
                                                                         
        1200-ABRIR-ARCHIVOS.                                             
                                                                         
-           MOVE '1200-ABRIR-ARCHIVOS'         TO WS-PARRAFO.            
-                                                                        
-           OPEN INPUT NOVEDAD.                                          
-                                                                        
-           IF NOT FS-NOVEDAD-OK                                         
-              MOVE CT-OPEN                    TO AUX-ERR-ACCION         
-              MOVE CT-NOVEDAD                 TO AUX-ERR-NOMBRE         
-              MOVE FS-NOVEDAD                 TO AUX-ERR-STATUS         
-              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE        
-              MOVE 10                         TO W-N-ERROR              
-                                                                        
-              PERFORM 9000-SALIDA-ERRORES                               
-                 THRU 9000-F-SALIDA-ERRORES                             
-           END-IF.                                                      
-                                                                        
-       1200-F-ABRIR-ARCHIVOS.                                           
-           EXIT.                                                        
+           MOVE '1200-ABRIR-ARCHIVOS'         TO WS-PARRAFO.
+
+           OPEN INPUT NOVEDAD.
+
+           IF NOT FS-NOVEDAD-OK
+              MOVE CT-OPEN                    TO AUX-ERR-ACCION
+              MOVE CT-NOVEDAD                 TO AUX-ERR-NOMBRE
+              MOVE FS-NOVEDAD                 TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+           IF EN-MODO-REINICIO
+              OPEN EXTEND CHECKPT
+           ELSE
+              OPEN OUTPUT CHECKPT
+           END-IF.
+
+           IF NOT FS-CHECKPT-OK
+              MOVE CT-OPEN                    TO AUX-ERR-ACCION
+              MOVE CT-CHECKPT                  TO AUX-ERR-NOMBRE
+              MOVE FS-CHECKPT                  TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+           IF EN-MODO-REINICIO
+              OPEN EXTEND HISTNOV
+           ELSE
+              OPEN OUTPUT HISTNOV
+           END-IF.
+
+           IF NOT FS-HISTNOV-OK
+              MOVE CT-OPEN                    TO AUX-ERR-ACCION
+              MOVE CT-HISTNOV                 TO AUX-ERR-NOMBRE
+              MOVE FS-HISTNOV                 TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+       1200-F-ABRIR-ARCHIVOS.
+           EXIT.
                                                                         
       *----------------------------------------------------------------*
       *           1 3 0 0 - I N I C I A R - V A R H O S T              *
@@ -348,27 +578,34 @@
                                                                         
            READ NOVEDAD INTO WS-REG-NOVECLI.                            
                                                                         
-           EVALUATE TRUE                                                
-               WHEN FS-NOVEDAD-OK                                       
-                    ADD 1                     TO CNT-NOVEDAD-LEIDA      
-                    ADD 1                     TO WS-NUM-NOV             
-                                                                        
-               WHEN FS-NOVEDAD-EOF                                      
-                    SET FS-NOVEDAD-EOF        TO TRUE                   
-                                                                        
-               WHEN OTHER                                               
-                    MOVE CT-READ              TO AUX-ERR-ACCION         
-                    MOVE CT-NOVEDAD           TO AUX-ERR-NOMBRE         
-                    MOVE FS-NOVEDAD           TO AUX-ERR-STATUS         
-                    MOVE WS-PARRAFO           TO AUX-ERR-MENSAJE        
-                    MOVE 10                   TO W-N-ERROR               
-                                                                        
-                    PERFORM 9000-SALIDA-ERRORES                         
-                       THRU 9000-F-SALIDA-ERRORES                       
-           END-EVALUATE.                                                
-                                                                        
-       1400-F-LEER-NOVEDAD.                                             
-           EXIT.                                                        
+           EVALUATE TRUE
+               WHEN FS-NOVEDAD-OK
+                    ADD 1                     TO WS-NUM-NOV
+                    IF NOT EN-MODO-REINICIO
+                       ADD 1                  TO CNT-NOVEDAD-LEIDA
+                    END-IF
+
+                    IF EN-MODO-REINICIO
+                       PERFORM 2260-VERIFICAR-FIN-REINICIO
+                          THRU 2260-F-VERIFICAR-FIN-REINICIO
+                    END-IF
+
+               WHEN FS-NOVEDAD-EOF
+                    SET FS-NOVEDAD-EOF        TO TRUE
+
+               WHEN OTHER
+                    MOVE CT-READ              TO AUX-ERR-ACCION
+                    MOVE CT-NOVEDAD           TO AUX-ERR-NOMBRE
+                    MOVE FS-NOVEDAD           TO AUX-ERR-STATUS
+                    MOVE WS-PARRAFO           TO AUX-ERR-MENSAJE
+                    MOVE 10                   TO W-N-ERROR
+
+                    PERFORM 9000-SALIDA-ERRORES
+                       THRU 9000-F-SALIDA-ERRORES
+           END-EVALUATE.
+
+       1400-F-LEER-NOVEDAD.
+           EXIT.
                                                                         
       *----------------------------------------------------------------*
       *                2 2 0 0 - Q U E R Y - A L T A                   *
@@ -401,35 +638,30 @@
               INTO WS-CLI-FECNAC                                        
            END-STRING.                                                  
                                                                         
-           MOVE NOV-CLI-SEXO                  TO WS-CLI-SEXO.           
-                                                                        
-           EXEC SQL INSERT                                              
-             INTO KC02787.TBCURCLI                                      
-               (TIPDOC, NRODOC, NROCLI, NOMAPE, FECNAC, SEXO)           
-             VALUES (:WS-CLI-TIPDOC,                                    
-                     :WS-CLI-NRODOC,                                    
-                     :WS-CLI-NROCLI,                                    
-                     :WS-CLI-NOMAPE,                                    
-                     :WS-CLI-FECNAC,                                    
-                     :WS-CLI-SEXO)                                      
-           END-EXEC.                                                    
+           MOVE NOV-CLI-SEXO                  TO WS-CLI-SEXO.
 
-           DISPLAY '--------------------------'                         
-                   ' DB2 | SQL --------------------------'.             
-                                                                        
-           MOVE SQLCODE TO CT-SQLCODE-EDIT.                             
-                                                                        
-           EVALUATE TRUE                                                
-             WHEN SQLCODE IS EQUAL TO CT-NOT-FOUND                      
-               DISPLAY ' * ERROR EN ALTA --> ' CT-SQLCODE-EDIT          
-               ADD 1 TO CNT-SQL-ERROR                                   
-                                                                        
-             WHEN SQLCODE IS EQUAL TO 0                                 
-               DISPLAY ' * ALTA EXITOSA '                               
-               DISPLAY '   - CLIENTE: '                                 
-               DISPLAY '   TIPO DOC: ' WS-CLI-TIPDOC                    
-               DISPLAY '   NRO DOC: ' WS-CLI-NRODOC                     
-               ADD 1 TO CNT-NOVEDAD-ALTA                                
+           SET DB2-DEBE-REINTENTAR            TO TRUE.
+           MOVE 0                             TO CNT-DB2-REINTENTOS.
+
+           PERFORM 2205-INTENTAR-ALTA
+              THRU 2205-F-INTENTAR-ALTA
+             UNTIL NOT DB2-DEBE-REINTENTAR.
+
+           EVALUATE TRUE
+             WHEN SQLCODE IS EQUAL TO CT-NOT-FOUND
+               DISPLAY ' * ERROR EN ALTA --> ' CT-SQLCODE-EDIT
+               ADD 1 TO CNT-SQL-ERROR
+                                                                        
+             WHEN SQLCODE IS EQUAL TO 0
+               DISPLAY ' * ALTA EXITOSA '
+               DISPLAY '   - CLIENTE: '
+               DISPLAY '   TIPO DOC: ' WS-CLI-TIPDOC
+               DISPLAY '   NRO DOC: ' WS-CLI-NRODOC
+               ADD 1 TO CNT-NOVEDAD-ALTA
+
+               MOVE 'ALTA CLIENTE'        TO WS-HIST-ACCION
+               PERFORM 2620-GRABAR-HISTORIAL
+                  THRU 2620-F-GRABAR-HISTORIAL
                                                                         
              WHEN OTHER                                                 
               DISPLAY '  * ERROR DB2 --> '  CT-SQLCODE-EDIT             
@@ -439,9 +671,39 @@
            DISPLAY '-------------------------------------'              
                    '--------------------------'.                        
                                                                         
-       2200-F-QUERY-ALTA.                                               
-           EXIT.                                                        
-                                                                        
+       2200-F-QUERY-ALTA.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *            2 2 0 5 - I N T E N T A R - A L T A                 *
+      *----------------------------------------------------------------*
+
+       2205-INTENTAR-ALTA.
+
+           MOVE '2205-INTENTAR-ALTA'           TO WS-PARRAFO.
+
+           SET DB2-DEBE-REINTENTAR             TO FALSE.
+
+           PERFORM 2210-INSERTAR-TBCURCLI
+              THRU 2210-F-INSERTAR-TBCURCLI.
+
+           DISPLAY '--------------------------'
+                   ' DB2 | SQL --------------------------'.
+
+           MOVE SQLCODE TO CT-SQLCODE-EDIT.
+
+           PERFORM 2700-VERIFICAR-ABORT-DB2
+              THRU 2700-F-VERIFICAR-ABORT-DB2.
+
+       2205-F-INTENTAR-ALTA.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *          2 2 1 0 - I N S E R T A R - T B C U R C L I           *
+      *----------------------------------------------------------------*
+
+           COPY TBCLIALT.
+
       *----------------------------------------------------------------*
       *               2 3 0 0 - Q U E R Y - N U M E R O                *
       *----------------------------------------------------------------*
@@ -461,29 +723,28 @@
            MOVE NOV-CLI-NRO                   TO WS-AUX-NROCLI.         
            MOVE WS-AUX-NROCLI                 TO WS-CLI-NROCLI.         
                                                                         
-           EXEC SQL                                                     
-             UPDATE KC02787.TBCURCLI                                    
-             SET NROCLI = :WS-CLI-NROCLI                                
-             WHERE TIPDOC = :WS-CLI-TIPDOC                              
-               AND NRODOC = :WS-CLI-NRODOC                              
-           END-EXEC.                                                    
-                                                                        
-           DISPLAY '--------------------------'                         
-                   ' DB2 | SQL --------------------------'.             
-                                                                        
-           MOVE SQLCODE TO CT-SQLCODE-EDIT.                             
-                                                                        
-           EVALUATE TRUE                                                
-             WHEN SQLCODE IS EQUAL TO CT-NOT-FOUND                      
-               DISPLAY ' * ERROR EN MODIFICACION --> ' CT-SQLCODE-EDIT  
-               ADD 1 TO CNT-SQL-ERROR                                   
-                                                                        
-             WHEN SQLCODE IS EQUAL TO 0                                 
-               DISPLAY ' * NRO CLIENTE MODIFICADO CORRECTAMENTE: '      
-               DISPLAY '   - CLIENTE: '                                 
-               DISPLAY '   TIPO DOC: ' WS-CLI-TIPDOC                    
-               DISPLAY '   NRO DOC: ' WS-CLI-NRODOC                     
-               ADD 1 TO CNT-NOVEDAD-MOD                                 
+           SET DB2-DEBE-REINTENTAR             TO TRUE.
+           MOVE 0                              TO CNT-DB2-REINTENTOS.
+
+           PERFORM 2305-INTENTAR-NUMERO
+              THRU 2305-F-INTENTAR-NUMERO
+             UNTIL NOT DB2-DEBE-REINTENTAR.
+
+           EVALUATE TRUE
+             WHEN SQLCODE IS EQUAL TO CT-NOT-FOUND
+               DISPLAY ' * ERROR EN MODIFICACION --> ' CT-SQLCODE-EDIT
+               ADD 1 TO CNT-SQL-ERROR
+
+             WHEN SQLCODE IS EQUAL TO 0
+               DISPLAY ' * NRO CLIENTE MODIFICADO CORRECTAMENTE: '
+               DISPLAY '   - CLIENTE: '
+               DISPLAY '   TIPO DOC: ' WS-CLI-TIPDOC
+               DISPLAY '   NRO DOC: ' WS-CLI-NRODOC
+               ADD 1 TO CNT-NOVEDAD-MOD
+
+               MOVE 'MOD NRO CLIENTE'     TO WS-HIST-ACCION
+               PERFORM 2620-GRABAR-HISTORIAL
+                  THRU 2620-F-GRABAR-HISTORIAL
                                                                         
              WHEN OTHER                                                 
               DISPLAY '  * ERROR DB2 --> '  CT-SQLCODE-EDIT             
@@ -493,9 +754,37 @@
            DISPLAY '-------------------------------------'              
                    '--------------------------'.                        
                                                                         
-       2300-F-QUERY-NUMERO.                                             
-           EXIT.                                                        
-                                                                        
+       2300-F-QUERY-NUMERO.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *          2 3 0 5 - I N T E N T A R - N U M E R O               *
+      *----------------------------------------------------------------*
+
+       2305-INTENTAR-NUMERO.
+
+           MOVE '2305-INTENTAR-NUMERO'          TO WS-PARRAFO.
+
+           SET DB2-DEBE-REINTENTAR              TO FALSE.
+
+           EXEC SQL
+             UPDATE KC02787.TBCURCLI
+             SET NROCLI = :WS-CLI-NROCLI
+             WHERE TIPDOC = :WS-CLI-TIPDOC
+               AND NRODOC = :WS-CLI-NRODOC
+           END-EXEC.
+
+           DISPLAY '--------------------------'
+                   ' DB2 | SQL --------------------------'.
+
+           MOVE SQLCODE TO CT-SQLCODE-EDIT.
+
+           PERFORM 2700-VERIFICAR-ABORT-DB2
+              THRU 2700-F-VERIFICAR-ABORT-DB2.
+
+       2305-F-INTENTAR-NUMERO.
+           EXIT.
+
       *----------------------------------------------------------------*
       *               2 4 0 0 - Q U E R Y - N O M B R E                *
       *----------------------------------------------------------------*
@@ -512,29 +801,28 @@
            MOVE WS-AUX-NRODOC                 TO WS-CLI-NRODOC.         
            MOVE NOV-CLI-NOMBRE                TO WS-CLI-NOMAPE.         
                                                                         
-           EXEC SQL                                                     
-             UPDATE KC02787.TBCURCLI                                    
-             SET NOMAPE = :WS-CLI-NOMAPE                                
-             WHERE TIPDOC = :WS-CLI-TIPDOC                              
-               AND NRODOC = :WS-CLI-NRODOC                              
-           END-EXEC.                                                    
-                                                                        
-           DISPLAY '--------------------------'                         
-                   ' DB2 | SQL --------------------------'.             
-                                                                        
-           MOVE SQLCODE TO CT-SQLCODE-EDIT.                             
-                                                                        
-           EVALUATE TRUE                                                
-             WHEN SQLCODE IS EQUAL TO CT-NOT-FOUND                      
-               DISPLAY ' * ERROR EN MODIFICACION --> ' CT-SQLCODE-EDIT  
-               ADD 1 TO CNT-SQL-ERROR                                   
-                                                                        
-             WHEN SQLCODE IS EQUAL TO 0                                 
-               DISPLAY ' * NOMBRE MODIFICADO CORRECTAMENTE: '           
-               DISPLAY '   - CLIENTE: '                                 
-               DISPLAY '   TIPO DOC: ' WS-CLI-TIPDOC                    
-               DISPLAY '   NRO DOC: ' WS-CLI-NRODOC                     
-               ADD 1 TO CNT-NOVEDAD-MOD                                 
+           SET DB2-DEBE-REINTENTAR             TO TRUE.
+           MOVE 0                              TO CNT-DB2-REINTENTOS.
+
+           PERFORM 2405-INTENTAR-NOMBRE
+              THRU 2405-F-INTENTAR-NOMBRE
+             UNTIL NOT DB2-DEBE-REINTENTAR.
+
+           EVALUATE TRUE
+             WHEN SQLCODE IS EQUAL TO CT-NOT-FOUND
+               DISPLAY ' * ERROR EN MODIFICACION --> ' CT-SQLCODE-EDIT
+               ADD 1 TO CNT-SQL-ERROR
+
+             WHEN SQLCODE IS EQUAL TO 0
+               DISPLAY ' * NOMBRE MODIFICADO CORRECTAMENTE: '
+               DISPLAY '   - CLIENTE: '
+               DISPLAY '   TIPO DOC: ' WS-CLI-TIPDOC
+               DISPLAY '   NRO DOC: ' WS-CLI-NRODOC
+               ADD 1 TO CNT-NOVEDAD-MOD
+
+               MOVE 'MOD NOMBRE CLIENTE'  TO WS-HIST-ACCION
+               PERFORM 2620-GRABAR-HISTORIAL
+                  THRU 2620-F-GRABAR-HISTORIAL
                                                                         
              WHEN OTHER                                                 
               DISPLAY '  * ERROR DB2 --> '  CT-SQLCODE-EDIT             
@@ -544,9 +832,37 @@
            DISPLAY '-------------------------------------'              
                    '--------------------------'.                        
 
-       2400-F-QUERY-NOMBRE.                                             
-           EXIT.                                                        
-                                                                        
+       2400-F-QUERY-NOMBRE.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *          2 4 0 5 - I N T E N T A R - N O M B R E               *
+      *----------------------------------------------------------------*
+
+       2405-INTENTAR-NOMBRE.
+
+           MOVE '2405-INTENTAR-NOMBRE'          TO WS-PARRAFO.
+
+           SET DB2-DEBE-REINTENTAR              TO FALSE.
+
+           EXEC SQL
+             UPDATE KC02787.TBCURCLI
+             SET NOMAPE = :WS-CLI-NOMAPE
+             WHERE TIPDOC = :WS-CLI-TIPDOC
+               AND NRODOC = :WS-CLI-NRODOC
+           END-EXEC.
+
+           DISPLAY '--------------------------'
+                   ' DB2 | SQL --------------------------'.
+
+           MOVE SQLCODE TO CT-SQLCODE-EDIT.
+
+           PERFORM 2700-VERIFICAR-ABORT-DB2
+              THRU 2700-F-VERIFICAR-ABORT-DB2.
+
+       2405-F-INTENTAR-NOMBRE.
+           EXIT.
+
       *----------------------------------------------------------------*
       *                2 5 0 0 - Q U E R Y - S E X O                   *
       *----------------------------------------------------------------*
@@ -563,29 +879,28 @@
            MOVE WS-AUX-NRODOC                 TO WS-CLI-NRODOC.         
            MOVE NOV-CLI-SEXO                  TO WS-CLI-SEXO.           
                                                                         
-           EXEC SQL                                                     
-             UPDATE KC02787.TBCURCLI                                    
-             SET SEXO = :WS-CLI-SEXO                                    
-             WHERE TIPDOC = :WS-CLI-TIPDOC                              
-               AND NRODOC = :WS-CLI-NRODOC                              
-           END-EXEC.                                                    
+           SET DB2-DEBE-REINTENTAR             TO TRUE.
+           MOVE 0                              TO CNT-DB2-REINTENTOS.
 
-           DISPLAY '--------------------------'                         
-                   ' DB2 | SQL --------------------------'.             
-                                                                        
-           MOVE SQLCODE TO CT-SQLCODE-EDIT.                             
-                                                                        
-           EVALUATE TRUE                                                
-             WHEN SQLCODE IS EQUAL TO CT-NOT-FOUND                      
-               DISPLAY ' * ERROR EN MODIFICACION --> ' CT-SQLCODE-EDIT  
-               ADD 1 TO CNT-SQL-ERROR                                   
-                                                                        
-             WHEN SQLCODE IS EQUAL TO 0                                 
-               DISPLAY ' * SEXO MODIFICADO CORRECTAMENTE: '             
-               DISPLAY '   - CLIENTE: '                                 
-               DISPLAY '   TIPO DOC: ' WS-CLI-TIPDOC                    
-               DISPLAY '   NRO DOC: ' WS-CLI-NRODOC                     
-               ADD 1 TO CNT-NOVEDAD-MOD                                 
+           PERFORM 2505-INTENTAR-SEXO
+              THRU 2505-F-INTENTAR-SEXO
+             UNTIL NOT DB2-DEBE-REINTENTAR.
+
+           EVALUATE TRUE
+             WHEN SQLCODE IS EQUAL TO CT-NOT-FOUND
+               DISPLAY ' * ERROR EN MODIFICACION --> ' CT-SQLCODE-EDIT
+               ADD 1 TO CNT-SQL-ERROR
+
+             WHEN SQLCODE IS EQUAL TO 0
+               DISPLAY ' * SEXO MODIFICADO CORRECTAMENTE: '
+               DISPLAY '   - CLIENTE: '
+               DISPLAY '   TIPO DOC: ' WS-CLI-TIPDOC
+               DISPLAY '   NRO DOC: ' WS-CLI-NRODOC
+               ADD 1 TO CNT-NOVEDAD-MOD
+
+               MOVE 'MOD SEXO CLIENTE'    TO WS-HIST-ACCION
+               PERFORM 2620-GRABAR-HISTORIAL
+                  THRU 2620-F-GRABAR-HISTORIAL
                                                                         
              WHEN OTHER                                                 
               DISPLAY '  * ERROR DB2 --> '  CT-SQLCODE-EDIT             
@@ -595,9 +910,37 @@
            DISPLAY '-------------------------------------'              
                    '--------------------------'.                        
                                                                         
-       2500-F-QUERY-SEXO.                                               
-           EXIT.                                                        
-                                                                        
+       2500-F-QUERY-SEXO.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *            2 5 0 5 - I N T E N T A R - S E X O                 *
+      *----------------------------------------------------------------*
+
+       2505-INTENTAR-SEXO.
+
+           MOVE '2505-INTENTAR-SEXO'           TO WS-PARRAFO.
+
+           SET DB2-DEBE-REINTENTAR             TO FALSE.
+
+           EXEC SQL
+             UPDATE KC02787.TBCURCLI
+             SET SEXO = :WS-CLI-SEXO
+             WHERE TIPDOC = :WS-CLI-TIPDOC
+               AND NRODOC = :WS-CLI-NRODOC
+           END-EXEC.
+
+           DISPLAY '--------------------------'
+                   ' DB2 | SQL --------------------------'.
+
+           MOVE SQLCODE TO CT-SQLCODE-EDIT.
+
+           PERFORM 2700-VERIFICAR-ABORT-DB2
+              THRU 2700-F-VERIFICAR-ABORT-DB2.
+
+       2505-F-INTENTAR-SEXO.
+           EXIT.
+
       *----------------------------------------------------------------*
       *               2 6 0 0 - M O S T R A R - E R R O R              *
       *----------------------------------------------------------------*
@@ -665,9 +1008,187 @@
                                                                         
            ADD 1 TO CNT-NOVEDAD-ERROR.                                  
                                                                         
-       2600-F-MOSTRAR-ERROR.                                            
-           EXIT.                                                        
-                                                                        
+       2600-F-MOSTRAR-ERROR.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *          2 6 2 0 - G R A B A R - H I S T O R I A L             *
+      *----------------------------------------------------------------*
+
+       2620-GRABAR-HISTORIAL.
+
+           MOVE '2620-GRABAR-HISTORIAL'        TO WS-PARRAFO.
+
+           INITIALIZE REG-HISTNOV.
+
+           MOVE FUNCTION CURRENT-DATE(1:8)     TO WS-BTOT-FECHA-AAAAMMDD.
+           STRING WS-BTOT-FECHA-DIA   DELIMITED BY SIZE
+                  '/'                 DELIMITED BY SIZE
+                  WS-BTOT-FECHA-MES   DELIMITED BY SIZE
+                  '/'                 DELIMITED BY SIZE
+                  WS-BTOT-FECHA-ANIO  DELIMITED BY SIZE
+              INTO HIST-FECHA
+           END-STRING.
+           MOVE FUNCTION CURRENT-DATE(9:8)     TO HIST-HORA.
+
+           MOVE NOV-TIP-NOV                    TO HIST-TIP-NOV.
+           MOVE NOV-TIP-DOC                    TO HIST-TIP-DOC.
+           MOVE NOV-NRO-DOC                    TO HIST-NRO-DOC.
+           MOVE NOV-CLI-NRO                    TO HIST-CLI-NRO.
+           MOVE WS-HIST-ACCION                 TO HIST-ACCION.
+
+           WRITE REG-HISTNOV.
+
+           IF NOT FS-HISTNOV-OK
+              MOVE CT-WRITE                    TO AUX-ERR-ACCION
+              MOVE CT-HISTNOV                  TO AUX-ERR-NOMBRE
+              MOVE FS-HISTNOV                  TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                  TO AUX-ERR-MENSAJE
+              MOVE 10                          TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+       2620-F-GRABAR-HISTORIAL.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *            2 2 5 0 - G R A B A R - C H E C K P O I N T         *
+      *----------------------------------------------------------------*
+
+       2250-GRABAR-CHECKPOINT.
+
+           MOVE '2250-GRABAR-CHECKPOINT'       TO WS-PARRAFO.
+
+           MOVE WS-NUM-NOV                     TO CKPT-NUM-NOV.
+           MOVE CNT-NOVEDAD-LEIDA               TO CKPT-NOVEDAD-LEIDA.
+           MOVE CNT-NOVEDAD-ERROR               TO CKPT-NOVEDAD-ERROR.
+           MOVE CNT-NOVEDAD-ALTA                TO CKPT-NOVEDAD-ALTA.
+           MOVE CNT-NOVEDAD-MOD                  TO CKPT-NOVEDAD-MOD.
+           MOVE CNT-SQL-ERROR                    TO CKPT-SQL-ERROR.
+
+           WRITE REG-CHECKPT.
+
+           IF NOT FS-CHECKPT-OK
+              MOVE CT-WRITE                    TO AUX-ERR-ACCION
+              MOVE CT-CHECKPT                  TO AUX-ERR-NOMBRE
+              MOVE FS-CHECKPT                  TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                  TO AUX-ERR-MENSAJE
+              MOVE 10                          TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+       2250-F-GRABAR-CHECKPOINT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *         2 2 6 0 - V E R I F I C A R - F I N - R E I N I C I O  *
+      *----------------------------------------------------------------*
+
+       2260-VERIFICAR-FIN-REINICIO.
+
+           MOVE '2260-VERIFICAR-FIN-REINICIO' TO WS-PARRAFO.
+
+           IF WS-NUM-NOV > WS-CKPT-NUM-NOV
+              MOVE 'N'                        TO WS-MODO-REINICIO
+              DISPLAY ' '
+              DISPLAY '* FIN DEL REINICIO, CONTINUA PROCESO NORMAL *'
+           END-IF.
+
+       2260-F-VERIFICAR-FIN-REINICIO.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *         2 7 0 0 - V E R I F I C A R - A B O R T - D B 2        *
+      *----------------------------------------------------------------*
+
+       2700-VERIFICAR-ABORT-DB2.
+
+           MOVE '2700-VERIFICAR-ABORT-DB2'    TO WS-PARRAFO.
+           MOVE SQLCODE                       TO CT-SQLCODE-EDIT.
+
+           IF SQLCODE IS EQUAL TO -911
+              IF CNT-DB2-REINTENTOS IS LESS THAN CT-DB2-MAX-REINTENTOS
+                 ADD 1                     TO CNT-DB2-REINTENTOS
+                 DISPLAY ' '                           UPON CONSOLE
+                 DISPLAY '*** AVISO: DEADLOCK EN DB2 ***'  UPON CONSOLE
+                 DISPLAY ' TABLA....: ' CT-TBCURCLI     UPON CONSOLE
+                 DISPLAY ' SQLCODE..: ' CT-SQLCODE-EDIT UPON CONSOLE
+                 DISPLAY ' NOVEDAD..: ' WS-NUM-NOV      UPON CONSOLE
+                 DISPLAY ' INTENTO..: ' CNT-DB2-REINTENTOS
+                                                         UPON CONSOLE
+                 DISPLAY ' SE REINTENTA LA OPERACION  '  UPON CONSOLE
+                 SET DB2-DEBE-REINTENTAR   TO TRUE
+
+                 PERFORM 2710-ESPERAR-REINTENTO
+                    THRU 2710-F-ESPERAR-REINTENTO
+              ELSE
+                 DISPLAY ' '                           UPON CONSOLE
+                 DISPLAY '*** ALERTA: DEADLOCK EN DB2 ***'  UPON CONSOLE
+                 DISPLAY ' TABLA....: ' CT-TBCURCLI     UPON CONSOLE
+                 DISPLAY ' SQLCODE..: ' CT-SQLCODE-EDIT UPON CONSOLE
+                 DISPLAY ' NOVEDAD..: ' WS-NUM-NOV      UPON CONSOLE
+                 DISPLAY ' AGOTADOS LOS REINTENTOS    '  UPON CONSOLE
+                 DISPLAY ' EL JOB ABORTA; REINICIANDO-'  UPON CONSOLE
+                 DISPLAY ' LO SE CONTINUA DESDE CHKPT '  UPON CONSOLE
+                 MOVE 20                   TO W-N-ERROR
+
+                 PERFORM 9000-SALIDA-ERRORES
+                    THRU 9000-F-SALIDA-ERRORES
+              END-IF
+           END-IF.
+
+           IF SQLCODE IS EQUAL TO -904
+              DISPLAY ' '                                UPON CONSOLE
+              DISPLAY '*** ALERTA: TIMEOUT EN DB2 ***'   UPON CONSOLE
+              DISPLAY ' TABLA......: ' CT-TBCURCLI        UPON CONSOLE
+              DISPLAY ' SQLCODE....: ' CT-SQLCODE-EDIT    UPON CONSOLE
+              DISPLAY ' NOVEDAD NRO: ' WS-NUM-NOV         UPON CONSOLE
+              DISPLAY ' EL JOB ABORTA; REINICIANDOLO SE'  UPON CONSOLE
+              DISPLAY ' CONTINUA DESDE EL CHECKPOINT   '  UPON CONSOLE
+              MOVE 21                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+       2700-F-VERIFICAR-ABORT-DB2.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *         2 7 1 0 - E S P E R A R - R E I N T E N T O            *
+      *----------------------------------------------------------------*
+
+       2710-ESPERAR-REINTENTO.
+
+           MOVE '2710-ESPERAR-REINTENTO'       TO WS-PARRAFO.
+
+           MOVE ZEROS                          TO WS-DB2-CONTADOR-ESPERA.
+           MULTIPLY CNT-DB2-REINTENTOS BY CT-DB2-ESPERA-UNIDAD
+              GIVING WS-DB2-TOPE-ESPERA.
+
+           PERFORM 2715-INCREMENTAR-ESPERA
+              THRU 2715-F-INCREMENTAR-ESPERA
+             UNTIL WS-DB2-CONTADOR-ESPERA IS GREATER THAN
+                   OR EQUAL TO WS-DB2-TOPE-ESPERA.
+
+       2710-F-ESPERAR-REINTENTO.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *      2 7 1 5 - I N C R E M E N T A R - E S P E R A             *
+      *----------------------------------------------------------------*
+
+       2715-INCREMENTAR-ESPERA.
+
+           ADD 1 TO WS-DB2-CONTADOR-ESPERA.
+
+       2715-F-INCREMENTAR-ESPERA.
+           EXIT.
+
       *----------------------------------------------------------------*
       *             2 8 0 0 - V A L I D A R - C L I E N T E            *
       *----------------------------------------------------------------*
@@ -679,59 +1200,73 @@
            PERFORM 1300-INICIAR-VARHOST                                 
               THRU 1300-F-INICIAR-VARHOST.                              
                                                                         
-           MOVE NOV-TIP-DOC                   TO WS-CLI-TIPDOC.         
-           MOVE NOV-NRO-DOC                   TO WS-AUX-NRODOC.         
-           MOVE WS-AUX-NRODOC                 TO WS-CLI-NRODOC.         
-                                                                        
-           EXEC SQL                                                     
-             SELECT NROCLI                                              
-               INTO :WS-AUX-NROCLI                                      
-               FROM KC02787.TBCURCLI                                    
-              WHERE TIPDOC = :WS-CLI-TIPDOC AND NRODOC = :WS-CLI-NRODOC 
-           END-EXEC.                                                    
-                                                                        
-           EVALUATE TRUE                                                
-             WHEN NOV-TIP-NOV = 'AL'                                    
-             AND SQLCODE IS NOT EQUAL TO CT-NOT-FOUND                   
-               MOVE 1 TO WS-FLAG-ERRCLI                                 
-               MOVE 1 TO WS-ERRCLI-YAEXISTE                             
-                                                                        
-             WHEN (NOV-TIP-NOV = 'CL' OR                                
-                   NOV-TIP-NOV = 'CN' OR                                
-                   NOV-TIP-NOV = 'CX')                                  
-             AND SQLCODE IS EQUAL TO CT-NOT-FOUND                       
-               MOVE 1 TO WS-FLAG-ERRCLI                                 
-               MOVE 1 TO WS-ERRCLI-NOEXISTE                             
-                                                                        
-             WHEN OTHER                                                 
-               IF SQLCODE IS EQUAL TO 0 OR                              
-                  SQLCODE IS EQUAL TO +100                              
-                 NEXT SENTENCE                                          
-               ELSE                                                     
-                 DISPLAY '--------------------------'                   
-                         ' DB2 | SQL --------------------------'        
-                                                                        
-                 IF SQLCODE IS EQUAL TO -911                            
-                   DISPLAY 'ERROR GRAVE: DEADLOCK EN DB2. ABORTANDO...' 
-                   PERFORM 9000-SALIDA-ERRORES                          
-                      THRU 9000-F-SALIDA-ERRORES                        
-                 ELSE                                                   
-                   IF SQLCODE IS EQUAL TO -904                          
-                     DISPLAY 'ERROR GRAVE: TIMEOUT EN DB2. ABORTANDO...'
-                     PERFORM 9000-SALIDA-ERRORES                        
-                        THRU 9000-F-SALIDA-ERRORES                      
-                   ELSE                                                 
-                       MOVE SQLCODE TO CT-SQLCODE-EDIT                  
-                       DISPLAY 'ERROR DB2 NO CRÍTICO: ' CT-SQLCODE-EDIT 
-                       ADD 1 TO CNT-SQL-ERROR                           
-                   END-IF                                               
-                 END-IF                                                 
-               DISPLAY '-------------------------------------'          
-                       '--------------------------'                     
-               END-IF                                                   
-           END-EVALUATE.                                                
-                                                                        
-       2800-F-VALIDAR-CLIENTE.                                          
+           MOVE NOV-TIP-DOC                   TO WS-CLI-TIPDOC.
+           MOVE NOV-NRO-DOC                   TO WS-AUX-NRODOC.
+           MOVE WS-AUX-NRODOC                 TO WS-CLI-NRODOC.
+
+           SET DB2-DEBE-REINTENTAR            TO TRUE.
+           MOVE 0                             TO CNT-DB2-REINTENTOS.
+
+           PERFORM 2805-INTENTAR-VALIDAR-CLIENTE
+              THRU 2805-F-INTENTAR-VALIDAR-CLIENTE
+             UNTIL NOT DB2-DEBE-REINTENTAR.
+
+           EVALUATE TRUE
+             WHEN NOV-TIP-NOV = 'AL'
+             AND SQLCODE IS NOT EQUAL TO CT-NOT-FOUND
+               MOVE 1 TO WS-FLAG-ERRCLI
+               MOVE 1 TO WS-ERRCLI-YAEXISTE
+
+             WHEN (NOV-TIP-NOV = 'CL' OR
+                   NOV-TIP-NOV = 'CN' OR
+                   NOV-TIP-NOV = 'CX')
+             AND SQLCODE IS EQUAL TO CT-NOT-FOUND
+               MOVE 1 TO WS-FLAG-ERRCLI
+               MOVE 1 TO WS-ERRCLI-NOEXISTE
+
+             WHEN OTHER
+               IF SQLCODE IS EQUAL TO 0 OR
+                  SQLCODE IS EQUAL TO +100
+                 NEXT SENTENCE
+               ELSE
+                 MOVE SQLCODE TO CT-SQLCODE-EDIT
+                 DISPLAY 'ERROR DB2 NO CRÍTICO: ' CT-SQLCODE-EDIT
+                 ADD 1 TO CNT-SQL-ERROR
+               END-IF
+           END-EVALUATE.
+
+       2800-F-VALIDAR-CLIENTE.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *     2 8 0 5 - I N T E N T A R - V A L I D A R - C L I E N T E  *
+      *----------------------------------------------------------------*
+
+       2805-INTENTAR-VALIDAR-CLIENTE.
+
+           MOVE '2805-INTENTAR-VALIDAR-CLIENTE' TO WS-PARRAFO.
+
+           SET DB2-DEBE-REINTENTAR             TO FALSE.
+
+           EXEC SQL
+             SELECT NROCLI
+               INTO :WS-AUX-NROCLI
+               FROM KC02787.TBCURCLI
+              WHERE TIPDOC = :WS-CLI-TIPDOC AND NRODOC = :WS-CLI-NRODOC
+           END-EXEC.
+
+           DISPLAY '--------------------------'
+                   ' DB2 | SQL --------------------------'.
+
+           MOVE SQLCODE TO CT-SQLCODE-EDIT.
+
+           PERFORM 2700-VERIFICAR-ABORT-DB2
+              THRU 2700-F-VERIFICAR-ABORT-DB2.
+
+           DISPLAY '-------------------------------------'
+                   '--------------------------'.
+
+       2805-F-INTENTAR-VALIDAR-CLIENTE.
            EXIT.                                                        
                                                                         
       *----------------------------------------------------------------*
@@ -792,33 +1327,53 @@
       *              2 9 1 0 - V A L I D A R - T I P D O C             *
       *----------------------------------------------------------------*
                                                                         
-       2910-VALIDAR-TIPDOC.                                             
-                                                                        
-           MOVE '2910-VALIDAR-TIPDOC'         TO WS-PARRAFO.            
-                                                                        
-           IF NOV-TIP-DOC IS NOT EQUAL TO 'DU' AND                      
-              NOV-TIP-DOC IS NOT EQUAL TO 'PA' AND                      
-              NOV-TIP-DOC IS NOT EQUAL TO 'PE'                          
-             MOVE 1                           TO WS-FLAG-ERRNOV         
-             MOVE 1                           TO WS-ERRNOV-TIPDOC       
-           END-IF.                                                      
-                                                                        
-       2910-F-VALIDAR-TIPDOC.                                           
-           EXIT.                                                        
-                                                                        
+       2910-VALIDAR-TIPDOC.
+
+           MOVE '2910-VALIDAR-TIPDOC'         TO WS-PARRAFO.
+
+           PERFORM 2230-VALIDAR-TIPODOC-COMUN
+              THRU 2230-F-VALIDAR-TIPODOC-COMUN.
+
+           IF TIPODOC-COMUN-INVALIDO
+             MOVE 1                           TO WS-FLAG-ERRNOV
+             MOVE 1                           TO WS-ERRNOV-TIPDOC
+           END-IF.
+
+       2910-F-VALIDAR-TIPDOC.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *      2 2 3 0 - V A L I D A R - T I P O D O C - C O M U N       *
+      *----------------------------------------------------------------*
+
+           COPY NOVVALID.
+
       *----------------------------------------------------------------*
       *              2 9 2 0 - V A L I D A R - N R O D O C             *
       *----------------------------------------------------------------*
                                                                         
         2920-VALIDAR-NRODOC.                                            
                                                                         
-           MOVE '2920-VALIDAR-NRODOC'         TO WS-PARRAFO.            
-                                                                        
-           IF NOV-NRO-DOC IS NOT NUMERIC                                
-             MOVE 1                           TO WS-FLAG-ERRNOV         
-             MOVE 1                           TO WS-ERRNOV-NRODOC       
-           END-IF.                                                      
-                                                                        
+           MOVE '2920-VALIDAR-NRODOC'         TO WS-PARRAFO.
+
+           IF NOV-NRO-DOC IS NOT NUMERIC
+             MOVE 1                           TO WS-FLAG-ERRNOV
+             MOVE 1                           TO WS-ERRNOV-NRODOC
+           ELSE
+             IF NOV-NRO-DOC IS EQUAL TO ZEROS
+               MOVE 1                         TO WS-FLAG-ERRNOV
+               MOVE 1                         TO WS-ERRNOV-NRODOC
+             END-IF
+      *      EL DNI ARGENTINO NO TIENE MAS DE 8 DIGITOS; SI VIENE CON
+      *      MAS CIFRAS CARGADAS EN UN NOV-TIP-DOC = 'DU' ES UN ERROR
+      *      DE TIPEO, NO UN DOCUMENTO VALIDO.
+             IF NOV-TIP-DOC IS EQUAL TO 'DU' AND
+                NOV-NRO-DOC IS GREATER THAN CT-MAX-NRODOC-DU
+               MOVE 1                         TO WS-FLAG-ERRNOV
+               MOVE 1                         TO WS-ERRNOV-NRODOC
+             END-IF
+           END-IF.
+
        2920-F-VALIDAR-NRODOC.                                           
            EXIT.                                                        
                                                                         
@@ -830,10 +1385,15 @@
                                                                         
            MOVE '2930-VALIDAR-NROCLI'         TO WS-PARRAFO.            
 
-           IF NOV-CLI-NRO IS NOT NUMERIC                                
-             MOVE 1                           TO WS-FLAG-ERRNOV         
-             MOVE 1                           TO WS-ERRNOV-NROCLI       
-           END-IF.                                                      
+           IF NOV-CLI-NRO IS NOT NUMERIC
+             MOVE 1                           TO WS-FLAG-ERRNOV
+             MOVE 1                           TO WS-ERRNOV-NROCLI
+           ELSE
+             IF NOV-CLI-NRO IS EQUAL TO ZEROS
+               MOVE 1                         TO WS-FLAG-ERRNOV
+               MOVE 1                         TO WS-ERRNOV-NROCLI
+             END-IF
+           END-IF.
                                                                         
        2930-F-VALIDAR-NROCLI.                                           
            EXIT.                                                        
@@ -848,10 +1408,10 @@
                                                                         
            MOVE NOV-CLI-NOMBRE                TO WS-NOMBRE-EMPIEZA.     
                                                                         
-           IF WS-NOMBRE-EMPIEZA IS NOT EQUAL TO 'MAZZIT'                
-             MOVE 1                           TO WS-FLAG-ERRNOV         
-             MOVE 1                           TO WS-ERRNOV-CLINOM       
-           END-IF.                                                      
+           IF WS-NOMBRE-EMPIEZA IS NOT EQUAL TO WS-PREFIJO-NOMBRE
+             MOVE 1                           TO WS-FLAG-ERRNOV
+             MOVE 1                           TO WS-ERRNOV-CLINOM
+           END-IF.
                                                                         
        2940-F-VALIDAR-CLINOM.                                           
            EXIT.                                                        
@@ -1010,7 +1570,9 @@
                                                                         
            MOVE '3200-CERRAR-ARCHIVOS'        TO WS-PARRAFO.            
                                                                         
-           CLOSE NOVEDAD.                                               
+           CLOSE NOVEDAD
+                 CHECKPT
+                 HISTNOV.
 
            IF NOT FS-NOVEDAD-OK                                         
               MOVE CT-CLOSE                   TO AUX-ERR-ACCION         
@@ -1023,8 +1585,30 @@
                  THRU 9000-F-SALIDA-ERRORES                             
            END-IF.                                                      
                                                                         
-       3200-F-CERRAR-ARCHIVOS.                                          
-           EXIT.                                                        
+           IF NOT FS-CHECKPT-OK
+              MOVE CT-CLOSE                   TO AUX-ERR-ACCION
+              MOVE CT-CHECKPT                 TO AUX-ERR-NOMBRE
+              MOVE FS-CHECKPT                  TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+           IF NOT FS-HISTNOV-OK
+              MOVE CT-CLOSE                   TO AUX-ERR-ACCION
+              MOVE CT-HISTNOV                 TO AUX-ERR-NOMBRE
+              MOVE FS-HISTNOV                 TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+       3200-F-CERRAR-ARCHIVOS.
+           EXIT.                                                      
                                                                         
       *----------------------------------------------------------------*
       *            3 4 0 0 - M O S T R A R - T O T A L E S             *
@@ -1064,8 +1648,30 @@
            DISPLAY '**************************************************'.
            DISPLAY '                                                  '.
 
-       3400-F-MOSTRAR-TOTALES.                                          
-           EXIT.                                                        
+           STRING 'LEIDAS='       DELIMITED BY SIZE
+                  CNT-NOVEDAD-LEIDA DELIMITED BY SIZE
+                  ' ERRORES='     DELIMITED BY SIZE
+                  CNT-NOVEDAD-ERROR DELIMITED BY SIZE
+                  ' ALTAS='       DELIMITED BY SIZE
+                  CNT-NOVEDAD-ALTA DELIMITED BY SIZE
+                  ' MODIF='       DELIMITED BY SIZE
+                  CNT-NOVEDAD-MOD  DELIMITED BY SIZE
+                  ' SQLERR='      DELIMITED BY SIZE
+                  CNT-SQL-ERROR    DELIMITED BY SIZE
+              INTO BTOT-DETALLE
+           END-STRING.
+
+           PERFORM 3450-GRABAR-RESUMEN-BATCH
+              THRU 3450-F-GRABAR-RESUMEN-BATCH.
+
+       3400-F-MOSTRAR-TOTALES.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *        3 4 5 0 - G R A B A R - R E S U M E N - B A T C H       *
+      *----------------------------------------------------------------*
+
+           COPY BATCHGRB.
                                                                         
       *----------------------------------------------------------------*
       *             9 0 0 0 - S A L I D A - E R R O R E S              *
@@ -1085,8 +1691,12 @@
                  DISPLAY ' ACCION.....: ' AUX-ERR-ACCION  UPON CONSOLE  
                  DISPLAY ' ARCHIVO....: ' AUX-ERR-NOMBRE  UPON CONSOLE  
                  DISPLAY ' F-STATUS...: ' AUX-ERR-STATUS  UPON CONSOLE  
-                 DISPLAY ' MENSAJE....: ' AUX-ERR-MENSAJE UPON CONSOLE  
-           END-EVALUATE.                                                
+                 DISPLAY ' MENSAJE....: ' AUX-ERR-MENSAJE UPON CONSOLE
+               WHEN 20
+                 DISPLAY ' ABORT POR DEADLOCK EN DB2    ' UPON CONSOLE
+               WHEN 21
+                 DISPLAY ' ABORT POR TIMEOUT EN DB2     ' UPON CONSOLE
+           END-EVALUATE.
                                                                         
            GOBACK.                                                      
 
