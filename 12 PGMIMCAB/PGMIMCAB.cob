@@ -34,10 +34,19 @@
            SELECT ENTRADA ASSIGN TO ENTRADA                             
                                     FILE STATUS IS FS-ENTRADA.          
                                                                         
-           SELECT LISTADO ASSIGN TO LISTADO                             
-                                    FILE STATUS IS FS-LISTADO.          
-                                                                        
-       I-O-CONTROL.                                                     
+           SELECT LISTADO ASSIGN TO LISTADO
+                                    FILE STATUS IS FS-LISTADO.
+
+           SELECT RESUMEN ASSIGN TO RESUMEN
+                                    FILE STATUS IS FS-RESUMEN.
+
+           SELECT DESCONOCI ASSIGN TO DESCONOCI
+                                    FILE STATUS IS FS-DESCONOCI.
+
+           SELECT EXPORT   ASSIGN TO EXPORT
+                                    FILE STATUS IS FS-EXPORT.
+
+       I-O-CONTROL.
                                                                         
       ******************************************************************
        DATA DIVISION.                                                   
@@ -52,13 +61,40 @@
             RECORDING MODE IS F.                                        
        01   REG-ENTRADA                                     PIC X(50).  
                                                                         
-       FD   LISTADO                                                     
-            BLOCK CONTAINS 0 RECORDS                                    
-            RECORDING MODE IS F.                                        
-       01   LINEA-IMPRESION                                 PIC X(132). 
-                                                                        
+       FD   LISTADO
+            BLOCK CONTAINS 0 RECORDS
+            RECORDING MODE IS F.
+       01   LINEA-IMPRESION                                 PIC X(132).
+
+       FD   RESUMEN
+            BLOCK CONTAINS 0 RECORDS
+            RECORDING MODE IS F.
+       01   REG-RESUMEN                                     PIC X(40).
+
+       FD   DESCONOCI
+            BLOCK CONTAINS 0 RECORDS
+            RECORDING MODE IS F.
+       01   REG-DESCONOCI.
+           02 DESC-TIP-DOC                                  PIC X(02).
+           02 DESC-NRO-DOC                                  PIC 9(11).
+           02 DESC-SUC                                      PIC 9(02).
+           02 DESC-TIPO                                     PIC X(02).
+           02 DESC-NRO                                      PIC 9(03).
+
+      *----------------------------------------------------------------*
+      *   EXPORT ES LA MISMA INFORMACION DEL DETALLE DEL LISTADO FBA,  *
+      *   PERO EN UN REGISTRO DELIMITADO POR ';' PARA ADJUNTAR POR     *
+      *   MAIL O ABRIR DIRECTAMENTE EN UNA PLANILLA (MISMA IDEA QUE    *
+      *   EL RESUMEN, PERO CON UN RENGLON POR REGISTRO DE DETALLE).    *
+      *----------------------------------------------------------------*
+
+       FD   EXPORT
+            BLOCK CONTAINS 0 RECORDS
+            RECORDING MODE IS F.
+       01   REG-EXPORT                                      PIC X(90).
+
       *----------------------------------------------------------------*
-       WORKING-STORAGE SECTION.                                         
+       WORKING-STORAGE SECTION.
       *----------------------------------------------------------------*
                                                                         
       *----------------------------------------------------------------*
@@ -152,13 +188,47 @@
       *                 F O R M A T O  D E  T O T A L                  *
       *----------------------------------------------------------------*
                                                                         
-       01  WS-TOTAL-GENERAL.                                            
-           02  FILLER          PIC X(74)   VALUE SPACES.                
-           02  FILLER          PIC X(18)   VALUE "* TOTAL GENERAL * ".  
-           02  FILLER          PIC X(05)   VALUE SPACES.                
-           02  TOT-IMPORTE     PIC -$ZZZ.ZZZ.ZZZ.ZZ9,99.                
-           02  FILLER          PIC X(15)   VALUE SPACES.                
-                                                                        
+       01  WS-TOTAL-GENERAL.
+           02  FILLER          PIC X(74)   VALUE SPACES.
+           02  FILLER          PIC X(18)   VALUE "* TOTAL GENERAL * ".
+           02  FILLER          PIC X(05)   VALUE SPACES.
+           02  TOT-IMPORTE     PIC -$ZZZ.ZZZ.ZZZ.ZZ9,99.
+           02  FILLER          PIC X(15)   VALUE SPACES.
+
+      *----------------------------------------------------------------*
+      *     F O R M A T O  D E  R E S U M E N  D E L I M I T A D O     *
+      *----------------------------------------------------------------*
+
+       01  WS-RESUMEN-IMPORTE          PIC -(15)9,99.
+
+       01  WS-LINEA-RESUMEN.
+           02  RESU-TIPO-CTA           PIC X(12).
+           02  FILLER                  PIC X(01) VALUE ';'.
+           02  RESU-IMPORTE            PIC X(19).
+           02  FILLER                  PIC X(08) VALUE SPACES.
+
+      *----------------------------------------------------------------*
+      *     F O R M A T O  D E  E X P O R T  D E L I M I T A D O       *
+      *----------------------------------------------------------------*
+
+       01  WS-LINEA-EXPORT.
+           02  EXP-TIP-DOC             PIC X(02).
+           02  FILLER                  PIC X(01) VALUE ';'.
+           02  EXP-NRO-DOC             PIC 9(11).
+           02  FILLER                  PIC X(01) VALUE ';'.
+           02  EXP-SUC                 PIC 9(02).
+           02  FILLER                  PIC X(01) VALUE ';'.
+           02  EXP-TIPO-CTA            PIC X(12).
+           02  FILLER                  PIC X(01) VALUE ';'.
+           02  EXP-NRO-CTA             PIC 9(03).
+           02  FILLER                  PIC X(01) VALUE ';'.
+           02  EXP-IMPORTE             PIC X(19).
+           02  FILLER                  PIC X(01) VALUE ';'.
+           02  EXP-FECHA               PIC X(10).
+           02  FILLER                  PIC X(01) VALUE ';'.
+           02  EXP-LOCALIDAD           PIC X(15).
+           02  FILLER                  PIC X(10) VALUE SPACES.
+
       *----------------------------------------------------------------*
       *               A R E A  D E  C O N S T A N T E S                *
       *----------------------------------------------------------------*
@@ -171,6 +241,9 @@
            02 CT-CLOSE                      PIC X(08)  VALUE 'CLOSE   '.
            02 CT-ENTRADA                    PIC X(08)  VALUE 'ENTRADA '.
            02 CT-LISTADO                    PIC X(08)  VALUE 'LISTADO '.
+           02 CT-RESUMEN                    PIC X(08)  VALUE 'RESUMEN '.
+           02 CT-EXPORT                     PIC X(08)  VALUE 'EXPORT  '.
+           02 CT-DESCONOCI                  PIC X(09) VALUE 'DESCONOCI'.
                                                                         
       *----------------------------------------------------------------*
       *               A R E A  D E  V A R I A B L E S                  *
@@ -207,9 +280,11 @@
       *                 A R E A  D E  C O N T A D O R E S              *
       *----------------------------------------------------------------*
                                                                         
-       01 CNT-CONTADORES.                                               
-           02 CNT-ENTRADA-LEIDOS            PIC 9(03)  VALUE ZEROS.     
-           02 CNT-LISTADO-GRABADOS          PIC 9(03)  VALUE ZEROS.     
+       01 CNT-CONTADORES.
+           02 CNT-ENTRADA-LEIDOS            PIC 9(03)  VALUE ZEROS.
+           02 CNT-LISTADO-GRABADOS          PIC 9(03)  VALUE ZEROS.
+           02 CNT-DESCONOCI-GRABADOS        PIC 9(03)  VALUE ZEROS.
+           02 CNT-EXPORT-GRABADOS           PIC 9(03)  VALUE ZEROS.
                                                                         
       *----------------------------------------------------------------*
       *               A R E A  D E  A C U M U L A D O R E S            *
@@ -238,8 +313,17 @@
               88 FS-ENTRADA-OK                         VALUE '00'.      
               88 FS-ENTRADA-EOF                        VALUE '10'.      
                                                                         
-           02 FS-LISTADO                    PIC X(02).                  
-              88 FS-LISTADO-OK                         VALUE '00'.      
+           02 FS-LISTADO                    PIC X(02).
+              88 FS-LISTADO-OK                         VALUE '00'.
+
+           02 FS-RESUMEN                    PIC X(02).
+              88 FS-RESUMEN-OK                         VALUE '00'.
+
+           02 FS-DESCONOCI                  PIC X(02).
+              88 FS-DESCONOCI-OK                       VALUE '00'.
+
+           02 FS-EXPORT                     PIC X(02).
+              88 FS-EXPORT-OK                          VALUE '00'.
                                                                         
       *----------------------------------------------------------------*
       *                     A R E A  D E  C O P Y S                    *
@@ -360,33 +444,69 @@
                                                                         
            MOVE '1200-ABRIR-ARCHIVOS'         TO WS-PARRAFO.            
                                                                         
-           OPEN INPUT ENTRADA                                           
-                OUTPUT LISTADO.                                         
-                                                                        
-           IF NOT FS-ENTRADA-OK                                         
-              MOVE CT-OPEN                    TO AUX-ERR-ACCION         
-              MOVE CT-ENTRADA                 TO AUX-ERR-NOMBRE         
-              MOVE FS-ENTRADA                 TO AUX-ERR-STATUS         
-              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE        
-              MOVE 10                         TO W-N-ERROR              
-                                                                        
-              PERFORM 9000-SALIDA-ERRORES                               
-                 THRU 9000-F-SALIDA-ERRORES                             
-           END-IF.                                                      
-                                                                        
-           IF NOT FS-LISTADO-OK                                         
-              MOVE CT-OPEN                    TO AUX-ERR-ACCION         
-              MOVE CT-LISTADO                 TO AUX-ERR-NOMBRE         
-              MOVE FS-LISTADO                 TO AUX-ERR-STATUS         
-              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE        
-              MOVE 10                         TO W-N-ERROR              
-                                                                        
-              PERFORM 9000-SALIDA-ERRORES                               
-                 THRU 9000-F-SALIDA-ERRORES                             
-           END-IF.                                                      
-                                                                        
-       1200-F-ABRIR-ARCHIVOS.                                           
-           EXIT.                                                        
+           OPEN INPUT ENTRADA
+                OUTPUT LISTADO
+                OUTPUT RESUMEN
+                OUTPUT DESCONOCI
+                OUTPUT EXPORT.
+
+           IF NOT FS-ENTRADA-OK
+              MOVE CT-OPEN                    TO AUX-ERR-ACCION
+              MOVE CT-ENTRADA                 TO AUX-ERR-NOMBRE
+              MOVE FS-ENTRADA                 TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+           IF NOT FS-LISTADO-OK
+              MOVE CT-OPEN                    TO AUX-ERR-ACCION
+              MOVE CT-LISTADO                 TO AUX-ERR-NOMBRE
+              MOVE FS-LISTADO                 TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+           IF NOT FS-RESUMEN-OK
+              MOVE CT-OPEN                    TO AUX-ERR-ACCION
+              MOVE CT-RESUMEN                 TO AUX-ERR-NOMBRE
+              MOVE FS-RESUMEN                 TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+           IF NOT FS-DESCONOCI-OK
+              MOVE CT-OPEN                    TO AUX-ERR-ACCION
+              MOVE CT-DESCONOCI               TO AUX-ERR-NOMBRE
+              MOVE FS-DESCONOCI               TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+           IF NOT FS-EXPORT-OK
+              MOVE CT-OPEN                    TO AUX-ERR-ACCION
+              MOVE CT-EXPORT                  TO AUX-ERR-NOMBRE
+              MOVE FS-EXPORT                  TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+       1200-F-ABRIR-ARCHIVOS.
+           EXIT.
                                                                         
       *----------------------------------------------------------------*
       *               1 4 0 0 - L E E R - E N T R A D A                *
@@ -506,18 +626,62 @@
            PERFORM 2450-FORMATEAR-CAMPOS                                
               THRU 2450-F-FORMATEAR-CAMPOS.                             
                                                                         
-           WRITE LINEA-IMPRESION FROM WS-DETALLE                        
-              AFTER ADVANCING 1 LINE.                                   
-                                                                        
-           PERFORM 2900-EVALUAR-GRABACION                               
-              THRU 2900-F-EVALUAR-GRABACION.                            
-                                                                        
-           ADD 1 TO WS-LINEA-ACTUAL.                                    
-           ADD 1 TO CNT-LISTADO-GRABADOS.                               
+           WRITE LINEA-IMPRESION FROM WS-DETALLE
+              AFTER ADVANCING 1 LINE.
+
+           PERFORM 2900-EVALUAR-GRABACION
+              THRU 2900-F-EVALUAR-GRABACION.
+
+           PERFORM 2460-GRABAR-EXPORT
+              THRU 2460-F-GRABAR-EXPORT.
+
+           IF DET-TIPO-CTA EQUAL TO 'DESCONOCIDO '
+              PERFORM 2420-GRABAR-DESCONOCI
+                 THRU 2420-F-GRABAR-DESCONOCI
+           END-IF.
+
+           ADD 1 TO WS-LINEA-ACTUAL.
+           ADD 1 TO CNT-LISTADO-GRABADOS.
+
+       2400-F-IMPRIMIR-REGISTRO.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *            2 4 2 0 - G R A B A R - D E S C O N O C I          *
+      *----------------------------------------------------------------*
+      *   LISTA EL DETALLE DE LAS CUENTAS CUYO TIPO (CLIS-TIPO) NO     *
+      *   COINCIDE CON NINGUNO DE LOS CODIGOS CONOCIDOS, PARA QUE SE   *
+      *   PUEDAN INVESTIGAR Y CORREGIR EN EL ORIGEN.                   *
+      *----------------------------------------------------------------*
+
+       2420-GRABAR-DESCONOCI.
+
+           MOVE '2420-GRABAR-DESCONOCI'       TO WS-PARRAFO.
+
+           MOVE CLIS-TIP-DOC    TO DESC-TIP-DOC.
+           MOVE CLIS-NRO-DOC    TO DESC-NRO-DOC.
+           MOVE CLIS-SUC        TO DESC-SUC.
+           MOVE CLIS-TIPO       TO DESC-TIPO.
+           MOVE CLIS-NRO        TO DESC-NRO.
+
+           WRITE REG-DESCONOCI.
+
+           IF NOT FS-DESCONOCI-OK
+              MOVE CT-WRITE             TO AUX-ERR-ACCION
+              MOVE CT-DESCONOCI         TO AUX-ERR-NOMBRE
+              MOVE FS-DESCONOCI         TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO           TO AUX-ERR-MENSAJE
+              MOVE 10                   TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+           ADD 1 TO CNT-DESCONOCI-GRABADOS.
+
+       2420-F-GRABAR-DESCONOCI.
+           EXIT.
 
-       2400-F-IMPRIMIR-REGISTRO.                                        
-           EXIT.                                                        
-                                                                        
       *----------------------------------------------------------------*
       *            2 4 5 0 - F O R M A T E A R - C A M P O S           *
       *----------------------------------------------------------------*
@@ -552,6 +716,45 @@
        2450-F-FORMATEAR-CAMPOS.                                         
            EXIT.                                                        
 
+      *----------------------------------------------------------------*
+      *             2 4 6 0 - G R A B A R - E X P O R T                *
+      *----------------------------------------------------------------*
+
+       2460-GRABAR-EXPORT.
+
+           MOVE '2460-GRABAR-EXPORT'            TO WS-PARRAFO.
+
+           MOVE CLIS-IMPORTE            TO WS-RESUMEN-IMPORTE.
+
+           MOVE SPACES                  TO WS-LINEA-EXPORT.
+           MOVE DET-TIP-DOC             TO EXP-TIP-DOC.
+           MOVE DET-NRO-DOC             TO EXP-NRO-DOC.
+           MOVE DET-SUC                 TO EXP-SUC.
+           MOVE DET-TIPO-CTA            TO EXP-TIPO-CTA.
+           MOVE DET-NRO-CTA             TO EXP-NRO-CTA.
+           MOVE WS-RESUMEN-IMPORTE      TO EXP-IMPORTE.
+           MOVE DET-FECHA               TO EXP-FECHA.
+           MOVE DET-LOCALIDAD           TO EXP-LOCALIDAD.
+
+           WRITE REG-EXPORT FROM WS-LINEA-EXPORT.
+
+           IF NOT FS-EXPORT-OK
+              MOVE CT-WRITE             TO AUX-ERR-ACCION
+              MOVE CT-EXPORT            TO AUX-ERR-NOMBRE
+              MOVE FS-EXPORT            TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO           TO AUX-ERR-MENSAJE
+              MOVE 10                   TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+           ADD 1 TO CNT-EXPORT-GRABADOS.
+
+       2460-F-GRABAR-EXPORT.
+           EXIT.
+
+
       *----------------------------------------------------------------*
       *           2 6 0 0 - I M P R I M I R - S U B T O T A L          *
       *----------------------------------------------------------------*
@@ -566,28 +769,65 @@
            MOVE ALL "-" TO LINEA-IMPRESION.                             
            WRITE LINEA-IMPRESION AFTER ADVANCING 1 LINE.                
                                                                         
-           MOVE DET-TIPO-CTA         TO SUBT-TIPO-CTA.                  
-           MOVE ACM-SALDO-TIPO       TO SUBT-IMPORTE.                   
-           WRITE LINEA-IMPRESION FROM WS-SUBTOTAL                       
-              AFTER ADVANCING 1 LINE.                                   
-                                                                        
-           MOVE ALL "-" TO LINEA-IMPRESION.                             
-           WRITE LINEA-IMPRESION AFTER ADVANCING 1 LINE.                
-                                                                        
-           MOVE SPACES TO LINEA-IMPRESION.                              
-           WRITE LINEA-IMPRESION AFTER ADVANCING 1 LINE.                
-                                                                        
-           PERFORM 2900-EVALUAR-GRABACION                               
-              THRU 2900-F-EVALUAR-GRABACION.                            
-                                                                        
-           ADD 5 TO WS-LINEA-ACTUAL.                                    
-                                                                        
-           MOVE ZEROS TO ACM-SALDO-TIPO.                                
+           MOVE DET-TIPO-CTA         TO SUBT-TIPO-CTA.
+           MOVE ACM-SALDO-TIPO       TO SUBT-IMPORTE.
+           WRITE LINEA-IMPRESION FROM WS-SUBTOTAL
+              AFTER ADVANCING 1 LINE.
+
+           MOVE ALL "-" TO LINEA-IMPRESION.
+           WRITE LINEA-IMPRESION AFTER ADVANCING 1 LINE.
+
+           MOVE SPACES TO LINEA-IMPRESION.
+           WRITE LINEA-IMPRESION AFTER ADVANCING 1 LINE.
+
+           PERFORM 2900-EVALUAR-GRABACION
+              THRU 2900-F-EVALUAR-GRABACION.
+
+           PERFORM 2650-GRABAR-RESUMEN
+              THRU 2650-F-GRABAR-RESUMEN.
+
+           ADD 5 TO WS-LINEA-ACTUAL.
+
+           MOVE ZEROS TO ACM-SALDO-TIPO.
                                                                         
            MOVE WS-CLAVE-ACT TO WS-CLAVE-ANT.                           
                                                                         
-       2600-F-IMPRIMIR-SUBTOTAL.                                        
-           EXIT.                                                        
+       2600-F-IMPRIMIR-SUBTOTAL.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *             2 6 5 0 - G R A B A R - R E S U M E N             *
+      *----------------------------------------------------------------*
+      *   VUELCA EL SUBTOTAL POR TIPO DE CUENTA A UN ARCHIVO           *
+      *   DELIMITADO, PARA QUE PUEDA IMPORTARSE A UNA PLANILLA SIN     *
+      *   TENER QUE RETIPEAR EL LISTADO IMPRESO.                      *
+      *----------------------------------------------------------------*
+
+       2650-GRABAR-RESUMEN.
+
+           MOVE '2650-GRABAR-RESUMEN'         TO WS-PARRAFO.
+
+           MOVE ACM-SALDO-TIPO  TO WS-RESUMEN-IMPORTE.
+
+           MOVE SPACES          TO WS-LINEA-RESUMEN.
+           MOVE DET-TIPO-CTA    TO RESU-TIPO-CTA.
+           MOVE WS-RESUMEN-IMPORTE TO RESU-IMPORTE.
+
+           WRITE REG-RESUMEN FROM WS-LINEA-RESUMEN.
+
+           IF NOT FS-RESUMEN-OK
+              MOVE CT-WRITE             TO AUX-ERR-ACCION
+              MOVE CT-RESUMEN           TO AUX-ERR-NOMBRE
+              MOVE FS-RESUMEN           TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO           TO AUX-ERR-MENSAJE
+              MOVE 10                   TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+       2650-F-GRABAR-RESUMEN.
+           EXIT.
 
       *----------------------------------------------------------------*
       *             2 7 0 0 - I M P R I M I R - T O T A L              *
@@ -604,16 +844,35 @@
                WRITE LINEA-IMPRESION FROM WS-TOTAL-GENERAL              
                   AFTER ADVANCING 1 LINE.                               
                                                                         
-            MOVE ALL "-" TO LINEA-IMPRESION.                            
-               WRITE LINEA-IMPRESION AFTER ADVANCING 1 LINE.            
-                                                                        
-            PERFORM 2900-EVALUAR-GRABACION                              
-               THRU 2900-F-EVALUAR-GRABACION.                           
-                                                                        
-            ADD 3 TO WS-LINEA-ACTUAL.                                   
-                                                                        
-       2700-F-IMPRIMIR-TOTAL.                                           
-           EXIT.                                                        
+            MOVE ALL "-" TO LINEA-IMPRESION.
+               WRITE LINEA-IMPRESION AFTER ADVANCING 1 LINE.
+
+            PERFORM 2900-EVALUAR-GRABACION
+               THRU 2900-F-EVALUAR-GRABACION.
+
+            MOVE ACM-SALDO-TOTAL TO WS-RESUMEN-IMPORTE.
+
+            MOVE SPACES          TO WS-LINEA-RESUMEN.
+            MOVE 'TOTAL GRAL  '   TO RESU-TIPO-CTA.
+            MOVE WS-RESUMEN-IMPORTE TO RESU-IMPORTE.
+
+            WRITE REG-RESUMEN FROM WS-LINEA-RESUMEN.
+
+            IF NOT FS-RESUMEN-OK
+               MOVE CT-WRITE             TO AUX-ERR-ACCION
+               MOVE CT-RESUMEN           TO AUX-ERR-NOMBRE
+               MOVE FS-RESUMEN           TO AUX-ERR-STATUS
+               MOVE WS-PARRAFO           TO AUX-ERR-MENSAJE
+               MOVE 10                   TO W-N-ERROR
+
+               PERFORM 9000-SALIDA-ERRORES
+                  THRU 9000-F-SALIDA-ERRORES
+            END-IF.
+
+            ADD 3 TO WS-LINEA-ACTUAL.
+
+       2700-F-IMPRIMIR-TOTAL.
+           EXIT.
                                                                         
       *----------------------------------------------------------------*
       *               2 8 0 0 - T R A T A R - U L T I M O              *
@@ -666,33 +925,69 @@
                                                                         
            MOVE '3200-CERRAR-ARCHIVOS'        TO WS-PARRAFO.            
                                                                         
-           CLOSE ENTRADA                                                
-                 LISTADO.                                               
-                                                                        
-           IF NOT FS-ENTRADA-OK                                         
-              MOVE CT-CLOSE                   TO AUX-ERR-ACCION         
-              MOVE CT-ENTRADA                 TO AUX-ERR-NOMBRE         
-              MOVE FS-ENTRADA                 TO AUX-ERR-STATUS         
-              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE        
-              MOVE 10                         TO W-N-ERROR              
-                                                                        
-              PERFORM 9000-SALIDA-ERRORES                               
-                 THRU 9000-F-SALIDA-ERRORES                             
-           END-IF.                                                      
-                                                                        
-           IF NOT FS-LISTADO-OK                                         
-              MOVE CT-CLOSE                   TO AUX-ERR-ACCION         
-              MOVE CT-LISTADO                 TO AUX-ERR-NOMBRE         
-              MOVE FS-LISTADO                 TO AUX-ERR-STATUS         
-              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE        
-              MOVE 10                         TO W-N-ERROR              
-                                                                        
-              PERFORM 9000-SALIDA-ERRORES                               
-                 THRU 9000-F-SALIDA-ERRORES                             
-           END-IF.                                                      
-                                                                        
-       3200-F-CERRAR-ARCHIVOS.                                          
-           EXIT.                                                        
+           CLOSE ENTRADA
+                 LISTADO
+                 RESUMEN
+                 DESCONOCI
+                 EXPORT.
+
+           IF NOT FS-ENTRADA-OK
+              MOVE CT-CLOSE                   TO AUX-ERR-ACCION
+              MOVE CT-ENTRADA                 TO AUX-ERR-NOMBRE
+              MOVE FS-ENTRADA                 TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+           IF NOT FS-LISTADO-OK
+              MOVE CT-CLOSE                   TO AUX-ERR-ACCION
+              MOVE CT-LISTADO                 TO AUX-ERR-NOMBRE
+              MOVE FS-LISTADO                 TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+           IF NOT FS-RESUMEN-OK
+              MOVE CT-CLOSE                   TO AUX-ERR-ACCION
+              MOVE CT-RESUMEN                 TO AUX-ERR-NOMBRE
+              MOVE FS-RESUMEN                 TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+           IF NOT FS-DESCONOCI-OK
+              MOVE CT-CLOSE                   TO AUX-ERR-ACCION
+              MOVE CT-DESCONOCI               TO AUX-ERR-NOMBRE
+              MOVE FS-DESCONOCI               TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+           IF NOT FS-EXPORT-OK
+              MOVE CT-CLOSE                   TO AUX-ERR-ACCION
+              MOVE CT-EXPORT                  TO AUX-ERR-NOMBRE
+              MOVE FS-EXPORT                  TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+       3200-F-CERRAR-ARCHIVOS.
+           EXIT.
                                                                         
       *----------------------------------------------------------------*
       *            3 4 0 0 - M O S T R A R - T O T A L E S             *
@@ -709,8 +1004,14 @@
            DISPLAY '* CANTIDAD TOTAL DE REGISTROS LEIDOS: '             
                                          CNT-ENTRADA-LEIDOS '        *'.
            DISPLAY '**************************************************' 
-           DISPLAY '* CANTIDAD TOTAL DE REGISTROS GRABADOS: '           
+           DISPLAY '* CANTIDAD TOTAL DE REGISTROS GRABADOS: '
                                          CNT-LISTADO-GRABADOS '      *'.
+           DISPLAY '**************************************************'
+           DISPLAY '* CANTIDAD DE CUENTAS CON TIPO DESCONOCIDO: '
+                                         CNT-DESCONOCI-GRABADOS '   *'.
+           DISPLAY '**************************************************'
+           DISPLAY '* CANTIDAD DE REGISTROS EXPORTADOS: '
+                                CNT-EXPORT-GRABADOS '           *'.
            DISPLAY '**************************************************'.
                                                                         
        3400-F-MOSTRAR-TOTALES.                                          
