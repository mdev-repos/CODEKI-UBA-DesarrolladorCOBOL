@@ -38,10 +38,16 @@
            SELECT MOVTOS ASSIGN TO MOVTOS                               
                                     FILE STATUS IS FS-MOVTOS.           
                                                                         
-           SELECT SALIDA ASSIGN TO SALIDA                               
-                                    FILE STATUS IS FS-SALIDA.           
-                                                                        
-       I-O-CONTROL.                                                     
+           SELECT SALIDA ASSIGN TO SALIDA
+                                    FILE STATUS IS FS-SALIDA.
+
+           SELECT HUERFANOS ASSIGN TO HUERFANOS
+                                    FILE STATUS IS FS-HUERFANOS.
+
+           SELECT DUPCLI ASSIGN TO DUPCLI
+                                    FILE STATUS IS FS-DUPCLI.
+
+       I-O-CONTROL.
                                                                         
       ******************************************************************
        DATA DIVISION.                                                   
@@ -59,12 +65,28 @@
             RECORDING MODE IS F.                                        
        01   REG-MOVTOS                                      PIC X(80).  
                                                                         
-       FD   SALIDA                                                      
-            RECORDING MODE IS F.                                        
-       01   REG-SALIDA                                      PIC X(30).  
-                                                                        
+       FD   SALIDA
+            RECORDING MODE IS F.
+       01   REG-SALIDA                                      PIC X(30).
+
+       FD   HUERFANOS
+            RECORDING MODE IS F.
+       01   REG-HUERFANOS                                   PIC X(80).
+
+      *----------------------------------------------------------------*
+      *   ARCHIVO DUPCLI: GUARDA UNA COPIA DE CADA REGISTRO DE         *
+      *   CLIENTES QUE APARECE CON LA MISMA CLAVE ( TIPO + CUENTA )    *
+      *   QUE EL REGISTRO ANTERIOR DEL MAESTRO. EL APAREO ASUME CLAVE  *
+      *   UNICA EN EL MAESTRO; SI SE DUPLICA, LOS MOVIMIENTOS PUEDEN   *
+      *   TERMINAR APLICADOS SOBRE LA COPIA EQUIVOCADA.                *
+      *----------------------------------------------------------------*
+
+       FD   DUPCLI
+            RECORDING MODE IS F.
+       01   REG-DUPCLI                                      PIC X(30).
+
       *----------------------------------------------------------------*
-       WORKING-STORAGE SECTION.                                         
+       WORKING-STORAGE SECTION.                                        
       *----------------------------------------------------------------*
                                                                         
       *----------------------------------------------------------------*
@@ -80,15 +102,43 @@
            02 CT-CLIENTES                   PIC X(08)  VALUE 'CLIENTES'.
            02 CT-MOVTOS                     PIC X(08)  VALUE 'MOVTOS  '.
            02 CT-SALIDA                     PIC X(08)  VALUE 'SALIDA  '.
+           02 CT-HUERFANOS                  PIC X(08)  VALUE 'HUERFANO'.
+           02 CT-DUPCLI                     PIC X(08)  VALUE 'DUPCLI  '.
+           02 CT-SIZE                       PIC X(08)  VALUE 'SIZE    '.
                                                                         
       *----------------------------------------------------------------*
       *               A R E A  D E  V A R I A B L E S                  *
       *----------------------------------------------------------------*
                                                                         
-       01 WS-VARIABLES.                                                 
-           02 WS-PARRAFO                    PIC X(50).                  
-           02 WS-MASCARA                    PIC ZZ9.                    
-                                                                        
+       01 WS-VARIABLES.
+           02 WS-PARRAFO                    PIC X(50).
+           02 WS-MASCARA                    PIC ZZ9.
+           02 WS-I                          PIC 9(03)  VALUE 1.
+           02 WS-J                          PIC 9(03)  VALUE 1.
+           02 WS-CANT-MOVTOS-ACUM           PIC 9(03)  VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+      *   AUXILIARES PARA EL INTERCAMBIO AL ORDENAR WS-T-MOVTOS-ACUM   *
+      *----------------------------------------------------------------*
+
+       01 WS-MOV-AUXILIAR.
+           02 WS-MOV-AUX-TIPO               PIC 9(02)  VALUE ZEROS.
+           02 WS-MOV-AUX-IMPORTE            PIC S9(09)V99 VALUE ZEROS.
+           02 WS-MOV-AUX-NRO                PIC 9(06)  VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+      *   TABLA CON LOS MOVIMIENTOS ACUMULADOS DE UNA MISMA CUENTA,    *
+      *   PARA PODER APLICARLOS EN ORDEN DE TIPO DE MOVIMIENTO Y NO    *
+      *   EN EL ORDEN EN QUE VINIERON GRABADOS EN EL ARCHIVO MOVTOS.   *
+      *----------------------------------------------------------------*
+
+       01 WS-T-MOVTOS-ACUM.
+           02 T-MOVTO                       OCCURS 1 TO 999 TIMES
+                                   DEPENDING ON WS-CANT-MOVTOS-ACUM.
+              03 T-MOV-TIPO                 PIC 9(02).
+              03 T-MOV-IMPORTE              PIC S9(09)V99.
+              03 T-MOV-NRO                  PIC 9(06).
+
       *----------------------------------------------------------------*
       *           A U X I L I A R E S  P A R A  E R R O R E S          *
       *----------------------------------------------------------------*
@@ -110,7 +160,9 @@
            02 CNT-CLIENTES-LEIDOS           PIC 9(03)  VALUE ZEROS.     
            02 CNT-MOVTOS-LEIDOS             PIC 9(03)  VALUE ZEROS.     
            02 CNT-REG-GRABADOS              PIC 9(03)  VALUE ZEROS.     
-           02 CNT-MOVTOS-REG                PIC 9(03)  VALUE ZEROS.     
+           02 CNT-MOVTOS-REG                PIC 9(03)  VALUE ZEROS.
+           02 CNT-MOVTOS-HUERFANOS          PIC 9(03)  VALUE ZEROS.
+           02 CNT-CLIENTES-DUPLICADOS       PIC 9(03)  VALUE ZEROS.
                                                                         
       *----------------------------------------------------------------*
       *                   C L A V E  D E  A P A R E O                  *
@@ -120,9 +172,13 @@
           02 CLIENTE-TIPO                   PIC 9(02)  VALUE ZEROS.     
           02 CLIENTE-CUENTA                 PIC 9(08)  VALUE ZEROS.     
                                                                         
-       01 WS-CLAVE-MOVTO.                                               
-          02 MOVTO-TIPO                     PIC 9(02)  VALUE ZEROS.     
-          02 MOVTO-CUENTA                   PIC 9(08)  VALUE ZEROS.     
+       01 WS-CLAVE-MOVTO.
+          02 MOVTO-TIPO                     PIC 9(02)  VALUE ZEROS.
+          02 MOVTO-CUENTA                   PIC 9(08)  VALUE ZEROS.
+
+       01 WS-CLAVE-CLIENTE-ANT.
+          02 CLIENTE-ANT-TIPO               PIC 9(02)  VALUE ZEROS.
+          02 CLIENTE-ANT-CUENTA             PIC 9(08)  VALUE ZEROS.
                                                                         
       *----------------------------------------------------------------*
       *               A R E A  D E  F I L E - S T A T U S              *
@@ -137,9 +193,15 @@
               88 FS-MOVTOS-OK                          VALUE '00'.      
               88 FS-MOVTOS-EOF                         VALUE '10'.      
                                                                         
-           02 FS-SALIDA                     PIC X(02).                  
-              88 FS-SALIDA-OK                          VALUE '00'.      
-                                                                        
+           02 FS-SALIDA                     PIC X(02).
+              88 FS-SALIDA-OK                          VALUE '00'.
+
+           02 FS-HUERFANOS                  PIC X(02).
+              88 FS-HUERFANOS-OK                       VALUE '00'.
+
+           02 FS-DUPCLI                     PIC X(02).
+              88 FS-DUPCLI-OK                          VALUE '00'.
+
       *----------------------------------------------------------------*
       *                     A R E A  D E  C O P Y S                    *
       *----------------------------------------------------------------*
@@ -197,22 +259,28 @@
                                                                         
            MOVE '2000-PROCESO'                     TO WS-PARRAFO        
                                                                         
-           EVALUATE TRUE                                                
-              WHEN WS-CLAVE-CLIENTE = WS-CLAVE-MOVTO                    
-                 PERFORM 2200-ACTUALIZAR-SALDO                          
-                    THRU 2200-F-ACTUALIZAR-SALDO                        
-                                                                        
-                 PERFORM 1600-LEER-MOVTOS                               
-                    THRU 1600-F-LEER-MOVTOS                             
-                                                                        
-              WHEN WS-CLAVE-CLIENTE > WS-CLAVE-MOVTO                    
-                 DISPLAY ' '                                            
-             DISPLAY '* CLAVE DE MOVIMIENTO NO ENCONTRADA EN CLIENTE *' 
-                 DISPLAY ' - NRO DE MOVIMIENTO: ' WS-MOV-NRO            
-                 DISPLAY ' - TIPO DE CUENTA: ' WS-MOV-TIPO              
-                 DISPLAY ' - NRO DE CUENTA: ' WS-MOV-CUENTA             
-                                                                        
-                 PERFORM 1600-LEER-MOVTOS                               
+           EVALUATE TRUE
+              WHEN WS-CLAVE-CLIENTE = WS-CLAVE-MOVTO
+                 PERFORM 2150-ACUMULAR-MOVIMIENTOS
+                    THRU 2150-F-ACUMULAR-MOVIMIENTOS
+
+                 PERFORM 2180-ORDENAR-MOVIMIENTOS
+                    THRU 2180-F-ORDENAR-MOVIMIENTOS
+
+                 PERFORM 2190-APLICAR-MOVIMIENTOS
+                    THRU 2190-F-APLICAR-MOVIMIENTOS
+
+              WHEN WS-CLAVE-CLIENTE > WS-CLAVE-MOVTO
+                 DISPLAY ' '
+             DISPLAY '* CLAVE DE MOVIMIENTO NO ENCONTRADA EN CLIENTE *'
+                 DISPLAY ' - NRO DE MOVIMIENTO: ' WS-MOV-NRO
+                 DISPLAY ' - TIPO DE CUENTA: ' WS-MOV-TIPO
+                 DISPLAY ' - NRO DE CUENTA: ' WS-MOV-CUENTA
+
+                 PERFORM 2300-GRABAR-HUERFANO
+                    THRU 2300-F-GRABAR-HUERFANO
+
+                 PERFORM 1600-LEER-MOVTOS
                     THRU 1600-F-LEER-MOVTOS                             
                                                                         
               WHEN WS-CLAVE-CLIENTE < WS-CLAVE-MOVTO                    
@@ -255,9 +323,11 @@
                                                                         
            MOVE '1200-ABRIR-ARCHIVOS'         TO WS-PARRAFO.            
                                                                         
-           OPEN INPUT   CLIENTES                                        
-                        MOVTOS                                          
-                OUTPUT  SALIDA.                                         
+           OPEN INPUT   CLIENTES
+                        MOVTOS
+                OUTPUT  SALIDA
+                        HUERFANOS
+                        DUPCLI.
                                                                         
            IF NOT FS-CLIENTES-OK                                        
               MOVE CT-OPEN                    TO AUX-ERR-ACCION         
@@ -288,11 +358,33 @@
               MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE        
               MOVE 10                         TO W-N-ERROR              
                                                                         
-              PERFORM 9000-SALIDA-ERRORES                               
-                 THRU 9000-F-SALIDA-ERRORES                             
-           END-IF.                                                      
-                                                                        
-       1200-F-ABRIR-ARCHIVOS.                                           
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+           IF NOT FS-HUERFANOS-OK
+              MOVE CT-OPEN                    TO AUX-ERR-ACCION
+              MOVE CT-HUERFANOS               TO AUX-ERR-NOMBRE
+              MOVE FS-HUERFANOS               TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+           IF NOT FS-DUPCLI-OK
+              MOVE CT-OPEN                    TO AUX-ERR-ACCION
+              MOVE CT-DUPCLI                  TO AUX-ERR-NOMBRE
+              MOVE FS-DUPCLI                  TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+       1200-F-ABRIR-ARCHIVOS.                                         
            EXIT.                                                        
                                                                         
       *----------------------------------------------------------------*
@@ -306,11 +398,14 @@
            READ CLIENTES INTO WS-REG-CLIENTE.                           
                                                                         
            EVALUATE TRUE                                                
-               WHEN FS-CLIENTES-OK                                      
-                    ADD 1                     TO CNT-CLIENTES-LEIDOS    
-                    MOVE WS-CLI-TIPO          TO CLIENTE-TIPO           
-                    MOVE WS-CLI-CUENTA        TO CLIENTE-CUENTA         
-                                                                        
+               WHEN FS-CLIENTES-OK
+                    ADD 1                     TO CNT-CLIENTES-LEIDOS
+                    MOVE WS-CLI-TIPO          TO CLIENTE-TIPO
+                    MOVE WS-CLI-CUENTA        TO CLIENTE-CUENTA
+
+                    PERFORM 1450-VERIFICAR-DUPLICADO
+                       THRU 1450-F-VERIFICAR-DUPLICADO
+
                WHEN FS-CLIENTES-EOF                                     
                     SET FS-CLIENTES-EOF       TO TRUE                   
                     MOVE HIGH-VALUES          TO WS-CLAVE-CLIENTE       
@@ -327,9 +422,40 @@
                                                                         
            END-EVALUATE.                                                
                                                                         
-       1400-F-LEER-CLIENTES.                                            
-           EXIT.                                                        
-                                                                        
+       1400-F-LEER-CLIENTES.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *          1 4 5 0 - V E R I F I C A R - D U P L I C A D O       *
+      *----------------------------------------------------------------*
+      *   EL APAREO ASUME QUE CLIENTES ( EL MAESTRO ) TIENE CLAVE      *
+      *   UNICA. SI DOS REGISTROS CONSECUTIVOS TRAEN LA MISMA CLAVE,   *
+      *   SE AVISA Y SE GRABA UNA COPIA EN DUPCLI PARA QUE SE CORRIJA  *
+      *   EL MAESTRO ANTES DE REPROCESAR.                              *
+      *----------------------------------------------------------------*
+
+       1450-VERIFICAR-DUPLICADO.
+
+           MOVE '1450-VERIFICAR-DUPLICADO'     TO WS-PARRAFO.
+
+           IF CNT-CLIENTES-LEIDOS IS GREATER THAN 1
+              AND WS-CLAVE-CLIENTE IS EQUAL TO WS-CLAVE-CLIENTE-ANT
+              ADD 1                         TO CNT-CLIENTES-DUPLICADOS
+              DISPLAY ' '
+              DISPLAY '* CLAVE DUPLICADA EN EL MAESTRO CLIENTES *'
+              DISPLAY ' - TIPO DE CUENTA: ' CLIENTE-TIPO
+              DISPLAY ' - NRO DE CUENTA : ' CLIENTE-CUENTA
+
+              PERFORM 2350-GRABAR-DUPCLI
+                 THRU 2350-F-GRABAR-DUPCLI
+           END-IF.
+
+           MOVE CLIENTE-TIPO                   TO CLIENTE-ANT-TIPO.
+           MOVE CLIENTE-CUENTA                 TO CLIENTE-ANT-CUENTA.
+
+       1450-F-VERIFICAR-DUPLICADO.
+           EXIT.
+
       *----------------------------------------------------------------*
       *               1 6 0 0 - L E E R - M O V T O S                  *
       *----------------------------------------------------------------*
@@ -365,21 +491,211 @@
        1600-F-LEER-MOVTOS.                                              
            EXIT.                                                        
                                                                         
+      *----------------------------------------------------------------*
+      *        2 1 5 0 - A C U M U L A R - M O V I M I E N T O S       *
+      *----------------------------------------------------------------*
+      *   JUNTA EN WS-T-MOVTOS-ACUM TODOS LOS MOVIMIENTOS CONSECUTIVOS *
+      *   DE LA CUENTA QUE SE ESTA APAREANDO, EN LUGAR DE APLICAR CADA *
+      *   UNO APENAS SE LEE, PARA PODER ORDENARLOS ANTES DE APLICARLOS *
+      *----------------------------------------------------------------*
+
+       2150-ACUMULAR-MOVIMIENTOS.
+
+           MOVE '2150-ACUMULAR-MOVIMIENTOS'   TO WS-PARRAFO.
+
+           MOVE ZEROS                         TO WS-CANT-MOVTOS-ACUM.
+
+           PERFORM 2160-ACUMULAR-UN-MOVIMIENTO
+              THRU 2160-F-ACUMULAR-UN-MOVIMIENTO
+             UNTIL WS-CLAVE-CLIENTE NOT EQUAL TO WS-CLAVE-MOVTO.
+
+       2150-F-ACUMULAR-MOVIMIENTOS.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *     2 1 6 0 - A C U M U L A R - U N - M O V I M I E N T O      *
+      *----------------------------------------------------------------*
+
+       2160-ACUMULAR-UN-MOVIMIENTO.
+
+           MOVE '2160-ACUMULAR-UN-MOVIMIENTO'  TO WS-PARRAFO.
+
+           IF WS-CANT-MOVTOS-ACUM >= 999
+              MOVE CT-SIZE                     TO AUX-ERR-ACCION
+              MOVE CT-MOVTOS                   TO AUX-ERR-NOMBRE
+              MOVE FS-MOVTOS                   TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                  TO AUX-ERR-MENSAJE
+              MOVE 10                          TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+           ADD 1                               TO WS-CANT-MOVTOS-ACUM.
+
+           MOVE WS-MOV-TIPO      TO T-MOV-TIPO(WS-CANT-MOVTOS-ACUM).
+           MOVE WS-MOV-IMPORTE   TO T-MOV-IMPORTE(WS-CANT-MOVTOS-ACUM).
+           MOVE WS-MOV-NRO       TO T-MOV-NRO(WS-CANT-MOVTOS-ACUM).
+
+           PERFORM 1600-LEER-MOVTOS
+              THRU 1600-F-LEER-MOVTOS.
+
+       2160-F-ACUMULAR-UN-MOVIMIENTO.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *         2 1 8 0 - O R D E N A R - M O V I M I E N T O S        *
+      *----------------------------------------------------------------*
+      *   ORDENA WS-T-MOVTOS-ACUM POR T-MOV-TIPO ASCENDENTE, PARA QUE  *
+      *   LOS MOVIMIENTOS SE APLIQUEN SIEMPRE EN EL MISMO ORDEN DE     *
+      *   TIPO, INDEPENDIENTEMENTE DE COMO HAYAN LLEGADO GRABADOS EN   *
+      *   EL ARCHIVO MOVTOS.                                           *
+      *----------------------------------------------------------------*
+
+       2180-ORDENAR-MOVIMIENTOS.
+
+           MOVE '2180-ORDENAR-MOVIMIENTOS'     TO WS-PARRAFO.
+
+           IF WS-CANT-MOVTOS-ACUM > 1
+              MOVE 1                           TO WS-I
+              PERFORM 2182-PASADA-ORDENAMIENTO
+                 THRU 2182-F-PASADA-ORDENAMIENTO
+                UNTIL WS-I > WS-CANT-MOVTOS-ACUM - 1
+           END-IF.
+
+       2180-F-ORDENAR-MOVIMIENTOS.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *       2 1 8 2 - P A S A D A - O R D E N A M I E N T O          *
+      *----------------------------------------------------------------*
+
+       2182-PASADA-ORDENAMIENTO.
+
+           MOVE '2182-PASADA-ORDENAMIENTO'     TO WS-PARRAFO.
+
+           MOVE 1                              TO WS-J.
+
+           PERFORM 2184-COMPARAR-ADYACENTES
+              THRU 2184-F-COMPARAR-ADYACENTES
+             UNTIL WS-J > WS-CANT-MOVTOS-ACUM - WS-I.
+
+           ADD 1                               TO WS-I.
+
+       2182-F-PASADA-ORDENAMIENTO.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *       2 1 8 4 - C O M P A R A R - A D Y A C E N T E S          *
+      *----------------------------------------------------------------*
+
+       2184-COMPARAR-ADYACENTES.
+
+           MOVE '2184-COMPARAR-ADYACENTES'     TO WS-PARRAFO.
+
+           IF T-MOV-TIPO(WS-J) > T-MOV-TIPO(WS-J + 1)
+              MOVE T-MOV-TIPO(WS-J)            TO WS-MOV-AUX-TIPO
+              MOVE T-MOV-IMPORTE(WS-J)         TO WS-MOV-AUX-IMPORTE
+              MOVE T-MOV-NRO(WS-J)             TO WS-MOV-AUX-NRO
+
+              MOVE T-MOV-TIPO(WS-J + 1)        TO T-MOV-TIPO(WS-J)
+              MOVE T-MOV-IMPORTE(WS-J + 1)     TO T-MOV-IMPORTE(WS-J)
+              MOVE T-MOV-NRO(WS-J + 1)         TO T-MOV-NRO(WS-J)
+
+              MOVE WS-MOV-AUX-TIPO         TO T-MOV-TIPO(WS-J + 1)
+              MOVE WS-MOV-AUX-IMPORTE      TO T-MOV-IMPORTE(WS-J + 1)
+              MOVE WS-MOV-AUX-NRO          TO T-MOV-NRO(WS-J + 1)
+           END-IF.
+
+           ADD 1                               TO WS-J.
+
+       2184-F-COMPARAR-ADYACENTES.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *         2 1 9 0 - A P L I C A R - M O V I M I E N T O S        *
+      *----------------------------------------------------------------*
+
+       2190-APLICAR-MOVIMIENTOS.
+
+           MOVE '2190-APLICAR-MOVIMIENTOS'     TO WS-PARRAFO.
+
+           MOVE 1                              TO WS-I.
+
+           PERFORM 2200-ACTUALIZAR-SALDO
+              THRU 2200-F-ACTUALIZAR-SALDO
+             UNTIL WS-I > WS-CANT-MOVTOS-ACUM.
+
+       2190-F-APLICAR-MOVIMIENTOS.
+           EXIT.
+
       *----------------------------------------------------------------*
       *           2 2 0 0 - A C T U A L I Z A R - S A L D O            *
       *----------------------------------------------------------------*
-                                                                        
-       2200-ACTUALIZAR-SALDO.                                           
-                                                                        
-           MOVE '2200-ACTUALIZAR-SALDO'       TO WS-PARRAFO.            
-                                                                        
-           ADD 1                              TO CNT-MOVTOS-REG.        
-                                                                        
-           COMPUTE WS-CLI-SALDO = WS-CLI-SALDO + WS-MOV-IMPORTE.        
-                                                                        
-       2200-F-ACTUALIZAR-SALDO.                                         
-           EXIT.                                                        
-                                                                        
+
+       2200-ACTUALIZAR-SALDO.
+
+           MOVE '2200-ACTUALIZAR-SALDO'       TO WS-PARRAFO.
+
+           ADD 1                              TO CNT-MOVTOS-REG.
+
+           COMPUTE WS-CLI-SALDO = WS-CLI-SALDO + T-MOV-IMPORTE(WS-I).
+
+           ADD 1                              TO WS-I.
+
+       2200-F-ACTUALIZAR-SALDO.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *             2 3 0 0 - G R A B A R - H U E R F A N O            *
+      *----------------------------------------------------------------*
+
+       2300-GRABAR-HUERFANO.
+
+           MOVE '2300-GRABAR-HUERFANO'        TO WS-PARRAFO.
+
+           ADD 1                              TO CNT-MOVTOS-HUERFANOS.
+
+           WRITE REG-HUERFANOS FROM WS-REG-MOVIMI.
+
+           IF NOT FS-HUERFANOS-OK
+              MOVE CT-WRITE                   TO AUX-ERR-ACCION
+              MOVE CT-HUERFANOS               TO AUX-ERR-NOMBRE
+              MOVE FS-HUERFANOS               TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+       2300-F-GRABAR-HUERFANO.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *               2 3 5 0 - G R A B A R - D U P C L I              *
+      *----------------------------------------------------------------*
+
+       2350-GRABAR-DUPCLI.
+
+           MOVE '2350-GRABAR-DUPCLI'           TO WS-PARRAFO.
+
+           WRITE REG-DUPCLI FROM WS-REG-CLIENTE.
+
+           IF NOT FS-DUPCLI-OK
+              MOVE CT-WRITE                    TO AUX-ERR-ACCION
+              MOVE CT-DUPCLI                   TO AUX-ERR-NOMBRE
+              MOVE FS-DUPCLI                   TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                  TO AUX-ERR-MENSAJE
+              MOVE 10                          TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+       2350-F-GRABAR-DUPCLI.
+           EXIT.
+
       *----------------------------------------------------------------*
       *               2 4 0 0 - G R A B A R - S A L I D A              *
       *----------------------------------------------------------------*
@@ -416,9 +732,11 @@
                                                                         
            MOVE '3200-CERRAR-ARCHIVOS'        TO WS-PARRAFO.            
                                                                         
-           CLOSE CLIENTES                                               
-                 MOVTOS                                                 
-                 SALIDA.                                                
+           CLOSE CLIENTES
+                 MOVTOS
+                 SALIDA
+                 HUERFANOS
+                 DUPCLI.
                                                                         
            IF NOT FS-CLIENTES-OK                                        
               MOVE CT-CLOSE                   TO AUX-ERR-ACCION         
@@ -449,11 +767,33 @@
               MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE        
               MOVE 10                         TO W-N-ERROR              
                                                                         
-              PERFORM 9000-SALIDA-ERRORES                               
-                 THRU 9000-F-SALIDA-ERRORES                             
-           END-IF.                                                      
-                                                                        
-       3200-F-CERRAR-ARCHIVOS.                                          
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+           IF NOT FS-HUERFANOS-OK
+              MOVE CT-CLOSE                   TO AUX-ERR-ACCION
+              MOVE CT-HUERFANOS               TO AUX-ERR-NOMBRE
+              MOVE FS-HUERFANOS               TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+           IF NOT FS-DUPCLI-OK
+              MOVE CT-CLOSE                   TO AUX-ERR-ACCION
+              MOVE CT-DUPCLI                  TO AUX-ERR-NOMBRE
+              MOVE FS-DUPCLI                  TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+       3200-F-CERRAR-ARCHIVOS.                                        
            EXIT.                                                        
                                                                         
       *----------------------------------------------------------------*
@@ -488,8 +828,18 @@
                                                       WS-MASCARA'    *'.
            DISPLAY '*                                                *'.
                                                                         
-           MOVE CNT-MOVTOS-REG                TO WS-MASCARA.            
-           DISPLAY '* REG. DE MOVIMIENTOS PROCESADOS:         '         
+           MOVE CNT-MOVTOS-REG                TO WS-MASCARA.
+           DISPLAY '* REG. DE MOVIMIENTOS PROCESADOS:         '
+                                                      WS-MASCARA'    *'.
+           DISPLAY '*                                                *'.
+
+           MOVE CNT-MOVTOS-HUERFANOS          TO WS-MASCARA.
+           DISPLAY '* REG. DE MOVIMIENTOS HUERFANOS:          '
+                                                      WS-MASCARA'    *'.
+           DISPLAY '*                                                *'.
+
+           MOVE CNT-CLIENTES-DUPLICADOS       TO WS-MASCARA.
+           DISPLAY '* CLIENTES CON CLAVE DUPLICADA:           '
                                                       WS-MASCARA'    *'.
            DISPLAY '*                                                *'.
            DISPLAY '**************************************************'.
