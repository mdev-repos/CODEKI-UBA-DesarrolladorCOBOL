@@ -0,0 +1,665 @@
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+
+       PROGRAM-ID.    PGMSIN38.
+
+      *    AUTHOR.        MATIAS N. MAZZITELLI | KC03CAB
+      *    DATE-WRITTEN.  2026-AGOSTO-09.
+
+      *----------------------------------------------------------------*
+      *    ACTIVIDAD CLASE SINCRONICA 38 | RESUMEN DEMOGRAFICO CLIENTES*
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      * ESTE PROGRAMA LEE EN FORMA SECUENCIAL EL ARCHIVO VSAM KSDS     *
+      * CLIENTES Y CLASIFICA CADA REGISTRO EN TRES DIMENSIONES: FRANJA *
+      * ETARIA ( CALCULADA A PARTIR DE CLI-AAAAMMDD Y LA FECHA DEL     *
+      * SISTEMA ), SEXO ( CLI-SEXO ) Y TIPO DE DOCUMENTO ( CLI-TIP-DOC,*
+      * SEGUN LOS CODIGOS VALIDADOS EN PGMSIN34 ). NO SE IMPRIME UN    *
+      * RENGLON POR CLIENTE: SOLO SE ACUMULAN CONTADORES Y, AL FINAL,  *
+      * SE GRABA UN UNICO REPORTE CON LOS TOTALES DE CADA CATEGORIA.   *
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+
+      *----------------------------------------------------------------*
+       CONFIGURATION SECTION.
+      *----------------------------------------------------------------*
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT SECTION.
+      *----------------------------------------------------------------*
+       FILE-CONTROL.
+
+           SELECT CLIENTES ASSIGN TO CLIENTES
+                           ORGANIZATION IS INDEXED
+                           ACCESS IS SEQUENTIAL
+                           RECORD KEY IS    KEY-CLAVE
+                           FILE STATUS IS FS-CLIENTES.
+
+           SELECT REPORTE  ASSIGN TO REPORTE
+                                    FILE STATUS IS FS-REPORTE.
+
+           SELECT BATCHTOT ASSIGN TO BATCHTOT
+                                    FILE STATUS IS FS-BATCHTOT.
+
+       I-O-CONTROL.
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+
+      *----------------------------------------------------------------*
+       FILE SECTION.
+      *----------------------------------------------------------------*
+
+      * CLIENTES ( ARCHIVO VSAM )
+
+       FD   CLIENTES.
+
+       01 REG-CLIENTES.
+          03 KEY-CLAVE    PIC X(13).
+          03 FILLER       PIC X(05).
+          03 CLI-CLAVE    PIC 9(03).
+          03 FILLER       PIC X(29).
+
+       FD   REPORTE
+            RECORDING MODE IS F.
+       01   REG-REPORTE                                      PIC X(80).
+
+           COPY BATCHTOT.
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *               A R E A  D E  C O N S T A N T E S                *
+      *----------------------------------------------------------------*
+
+       01 CT-CONSTANTES.
+           02 CT-PROGRAMA                   PIC X(08)  VALUE 'PGMSIN38'.
+           02 CT-OPEN                       PIC X(08)  VALUE 'OPEN    '.
+           02 CT-READ                       PIC X(08)  VALUE 'READ    '.
+           02 CT-WRITE                      PIC X(08)  VALUE 'WRITE   '.
+           02 CT-CLOSE                      PIC X(08)  VALUE 'CLOSE   '.
+           02 CT-CLIENTES                   PIC X(08)  VALUE 'ENTRADA '.
+           02 CT-REPORTE                    PIC X(08)  VALUE 'REPORTE '.
+
+      *----------------------------------------------------------------*
+      *               A R E A  D E  V A R I A B L E S                  *
+      *----------------------------------------------------------------*
+
+       01 WS-VARIABLES.
+           02 WS-PARRAFO                    PIC X(50).
+           02 WS-HORA-INICIO                PIC X(08).
+           02 WS-EDAD-CLIENTE               PIC 9(03)  VALUE ZEROS.
+
+       01 WS-BTOT-FECHA-AAAAMMDD.
+           02 WS-BTOT-FECHA-ANIO             PIC 9(04).
+           02 WS-BTOT-FECHA-MES              PIC 9(02).
+           02 WS-BTOT-FECHA-DIA              PIC 9(02).
+
+       01 WS-FECHA-SISTEMA.
+           02 WS-ANIO                        PIC 9(04) VALUE ZEROS.
+           02 WS-MES                         PIC 9(02) VALUE ZEROS.
+           02 WS-DIA                         PIC 9(02) VALUE ZEROS.
+
+       01 WS-FECHA-NAC-CLIENTE.
+           02 WS-NAC-ANIO                    PIC 9(04) VALUE ZEROS.
+           02 WS-NAC-MES                     PIC 9(02) VALUE ZEROS.
+           02 WS-NAC-DIA                     PIC 9(02) VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+      *           A R E A  D E L  R E N G L O N  D E  R E P O R T E    *
+      *----------------------------------------------------------------*
+
+       01 WS-LINEA-REPORTE.
+           02 WS-REP-ETIQUETA               PIC X(30)  VALUE SPACES.
+           02 WS-REP-VALOR                  PIC ZZZZ9.
+
+      *----------------------------------------------------------------*
+      *           A U X I L I A R E S  P A R A  E R R O R E S          *
+      *----------------------------------------------------------------*
+
+       01 AUXILIARES.
+           02 W-N-ERROR                     PIC 9(02)  VALUE ZEROS.
+           02 AUX-ERR-TIPO                  PIC 9(02)  VALUE ZEROS.
+           02 AUX-ERR-ACCION                PIC X(10)  VALUE SPACES.
+           02 AUX-ERR-NOMBRE                PIC X(18)  VALUE SPACES.
+           02 AUX-ERR-STATUS                PIC X(04)  VALUE SPACES.
+           02 AUX-ERR-MENSAJE               PIC X(50)  VALUE SPACES.
+           02 AUX-ERR-RUTINA                PIC X(10)  VALUE SPACES.
+
+      *----------------------------------------------------------------*
+      *                 A R E A  D E  C O N T A D O R E S              *
+      *----------------------------------------------------------------*
+
+       01 CNT-CONTADORES.
+           02 CNT-CLIENTES-LEIDOS           PIC 9(05)  VALUE ZEROS.
+
+           02 CNT-EDAD-MENOR18               PIC 9(05)  VALUE ZEROS.
+           02 CNT-EDAD-18A30                 PIC 9(05)  VALUE ZEROS.
+           02 CNT-EDAD-31A45                 PIC 9(05)  VALUE ZEROS.
+           02 CNT-EDAD-46A60                 PIC 9(05)  VALUE ZEROS.
+           02 CNT-EDAD-MAS60                 PIC 9(05)  VALUE ZEROS.
+
+           02 CNT-SEXO-MASCULINO             PIC 9(05)  VALUE ZEROS.
+           02 CNT-SEXO-FEMENINO              PIC 9(05)  VALUE ZEROS.
+           02 CNT-SEXO-OTRO                  PIC 9(05)  VALUE ZEROS.
+
+           02 CNT-DOC-DU                     PIC 9(05)  VALUE ZEROS.
+           02 CNT-DOC-PA                     PIC 9(05)  VALUE ZEROS.
+           02 CNT-DOC-PE                     PIC 9(05)  VALUE ZEROS.
+           02 CNT-DOC-CI                     PIC 9(05)  VALUE ZEROS.
+           02 CNT-DOC-OTRO                   PIC 9(05)  VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+      *               A R E A  D E  F I L E - S T A T U S              *
+      *----------------------------------------------------------------*
+
+       01 FS-FILE-STATUS.
+           02 FS-CLIENTES                   PIC X(02).
+              88 FS-CLIENTES-OK                        VALUE '00'.
+              88 FS-CLIENTES-EOF                        VALUE '10'.
+
+           02 FS-REPORTE                    PIC X(02).
+              88 FS-REPORTE-OK                         VALUE '00'.
+
+           02 FS-BATCHTOT                   PIC X(02).
+              88 FS-BATCHTOT-OK                        VALUE '00'.
+
+      *----------------------------------------------------------------*
+      *                     A R E A  D E  C O P Y S                    *
+      *----------------------------------------------------------------*
+
+           COPY CPCLIE.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+
+           PERFORM 1000-INICIO
+              THRU 1000-F-INICIO.
+
+           IF FS-CLIENTES-OK
+              PERFORM 2000-PROCESO
+                 THRU 2000-F-PROCESO
+                UNTIL FS-CLIENTES-EOF
+           END-IF.
+
+           PERFORM 3000-FIN
+              THRU 3000-F-FIN.
+
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      *                     1 0 0 0 - I N I C I O                      *
+      *----------------------------------------------------------------*
+
+       1000-INICIO.
+
+           INITIALIZE WS-VARIABLES
+                      CNT-CONTADORES
+
+           MOVE '1000-INICIO'                 TO WS-PARRAFO.
+
+           MOVE FUNCTION CURRENT-DATE(9:8)   TO WS-HORA-INICIO.
+
+           PERFORM 1200-ABRIR-ARCHIVOS
+              THRU 1200-F-ABRIR-ARCHIVOS.
+
+           PERFORM 1300-OBTENER-FECHA
+              THRU 1300-F-OBTENER-FECHA.
+
+           PERFORM 1400-LEER-CLIENTES
+              THRU 1400-F-LEER-CLIENTES.
+
+       1000-F-INICIO.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *            1 2 0 0 - A B R I R - A R C H I V O S               *
+      *----------------------------------------------------------------*
+
+       1200-ABRIR-ARCHIVOS.
+
+           MOVE '1200-ABRIR-ARCHIVOS'         TO WS-PARRAFO.
+
+           OPEN INPUT  CLIENTES
+                OUTPUT REPORTE.
+
+           IF NOT FS-CLIENTES-OK
+              MOVE CT-OPEN                    TO AUX-ERR-ACCION
+              MOVE CT-CLIENTES                TO AUX-ERR-NOMBRE
+              MOVE FS-CLIENTES                TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+           IF NOT FS-REPORTE-OK
+              MOVE CT-OPEN                    TO AUX-ERR-ACCION
+              MOVE CT-REPORTE                 TO AUX-ERR-NOMBRE
+              MOVE FS-REPORTE                 TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+       1200-F-ABRIR-ARCHIVOS.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *             1 3 0 0 - O B T E N E R - F E C H A                *
+      *----------------------------------------------------------------*
+
+       1300-OBTENER-FECHA.
+
+           MOVE '1300-OBTENER-FECHA'          TO WS-PARRAFO.
+
+           ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD.
+
+       1300-F-OBTENER-FECHA.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *               1 4 0 0 - L E E R - C L I E N T E S              *
+      *----------------------------------------------------------------*
+
+       1400-LEER-CLIENTES.
+
+           MOVE '1400-LEER-CLIENTES'          TO WS-PARRAFO.
+
+           READ CLIENTES INTO REG-CLIENTE.
+
+           EVALUATE TRUE
+               WHEN FS-CLIENTES-OK
+                    ADD 1 TO CNT-CLIENTES-LEIDOS
+
+               WHEN FS-CLIENTES-EOF
+                    SET FS-CLIENTES-EOF       TO TRUE
+
+               WHEN OTHER
+                    MOVE CT-READ              TO AUX-ERR-ACCION
+                    MOVE CT-CLIENTES          TO AUX-ERR-NOMBRE
+                    MOVE FS-CLIENTES          TO AUX-ERR-STATUS
+                    MOVE WS-PARRAFO           TO AUX-ERR-MENSAJE
+                    MOVE 10                   TO W-N-ERROR
+
+                    PERFORM 9000-SALIDA-ERRORES
+                       THRU 9000-F-SALIDA-ERRORES
+
+           END-EVALUATE.
+
+       1400-F-LEER-CLIENTES.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *                    2 0 0 0 - P R O C E S O                     *
+      *----------------------------------------------------------------*
+
+       2000-PROCESO.
+
+           MOVE '2000-PROCESO'                TO WS-PARRAFO.
+
+           PERFORM 2100-CLASIFICAR-EDAD
+              THRU 2100-F-CLASIFICAR-EDAD.
+
+           PERFORM 2200-CLASIFICAR-SEXO
+              THRU 2200-F-CLASIFICAR-SEXO.
+
+           PERFORM 2300-CLASIFICAR-DOCUMENTO
+              THRU 2300-F-CLASIFICAR-DOCUMENTO.
+
+           PERFORM 1400-LEER-CLIENTES
+              THRU 1400-F-LEER-CLIENTES.
+
+       2000-F-PROCESO.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *            2 1 0 0 - C L A S I F I C A R - E D A D             *
+      *----------------------------------------------------------------*
+      *   LA EDAD SE CALCULA RESTANDO LOS ANIOS CALENDARIO Y AJUSTANDO *
+      *   UN ANIO MENOS SI EL CLIENTE TODAVIA NO CUMPLIO ANIOS EN LA   *
+      *   FECHA DEL SISTEMA.                                          *
+      *----------------------------------------------------------------*
+
+       2100-CLASIFICAR-EDAD.
+
+           MOVE '2100-CLASIFICAR-EDAD'        TO WS-PARRAFO.
+
+           MOVE CLI-AAAAMMDD                  TO WS-FECHA-NAC-CLIENTE.
+
+           COMPUTE WS-EDAD-CLIENTE = WS-ANIO - WS-NAC-ANIO.
+
+           IF WS-MES < WS-NAC-MES
+              OR (WS-MES = WS-NAC-MES AND WS-DIA < WS-NAC-DIA)
+              SUBTRACT 1                      FROM WS-EDAD-CLIENTE
+           END-IF.
+
+           EVALUATE TRUE
+              WHEN WS-EDAD-CLIENTE < 18
+                 ADD 1                        TO CNT-EDAD-MENOR18
+              WHEN WS-EDAD-CLIENTE <= 30
+                 ADD 1                        TO CNT-EDAD-18A30
+              WHEN WS-EDAD-CLIENTE <= 45
+                 ADD 1                        TO CNT-EDAD-31A45
+              WHEN WS-EDAD-CLIENTE <= 60
+                 ADD 1                        TO CNT-EDAD-46A60
+              WHEN OTHER
+                 ADD 1                        TO CNT-EDAD-MAS60
+           END-EVALUATE.
+
+       2100-F-CLASIFICAR-EDAD.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *            2 2 0 0 - C L A S I F I C A R - S E X O             *
+      *----------------------------------------------------------------*
+
+       2200-CLASIFICAR-SEXO.
+
+           MOVE '2200-CLASIFICAR-SEXO'        TO WS-PARRAFO.
+
+           EVALUATE TRUE
+              WHEN CLI-SEXO = 'M'
+                 ADD 1                        TO CNT-SEXO-MASCULINO
+              WHEN CLI-SEXO = 'F'
+                 ADD 1                        TO CNT-SEXO-FEMENINO
+              WHEN OTHER
+                 ADD 1                        TO CNT-SEXO-OTRO
+           END-EVALUATE.
+
+       2200-F-CLASIFICAR-SEXO.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *       2 3 0 0 - C L A S I F I C A R - D O C U M E N T O        *
+      *----------------------------------------------------------------*
+      *   CODIGOS VALIDOS SEGUN 2600-VERIFICAR-TIPODOC DE PGMSIN34:    *
+      *   DU ( DNI ), PA ( PASAPORTE ), PE ( PERMANENCIA ) Y CI        *
+      *   ( CEDULA DE IDENTIDAD ). CUALQUIER OTRO VALOR SE INFORMA     *
+      *   COMO OTRO.                                                   *
+      *----------------------------------------------------------------*
+
+       2300-CLASIFICAR-DOCUMENTO.
+
+           MOVE '2300-CLASIFICAR-DOCUMENTO'   TO WS-PARRAFO.
+
+           EVALUATE TRUE
+              WHEN CLI-TIP-DOC = 'DU'
+                 ADD 1                        TO CNT-DOC-DU
+              WHEN CLI-TIP-DOC = 'PA'
+                 ADD 1                        TO CNT-DOC-PA
+              WHEN CLI-TIP-DOC = 'PE'
+                 ADD 1                        TO CNT-DOC-PE
+              WHEN CLI-TIP-DOC = 'CI'
+                 ADD 1                        TO CNT-DOC-CI
+              WHEN OTHER
+                 ADD 1                        TO CNT-DOC-OTRO
+           END-EVALUATE.
+
+       2300-F-CLASIFICAR-DOCUMENTO.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *                       3 0 0 0 - F I N                          *
+      *----------------------------------------------------------------*
+
+       3000-FIN.
+
+           MOVE '3000-FIN'                    TO WS-PARRAFO.
+
+           PERFORM 3300-GRABAR-REPORTE
+              THRU 3300-F-GRABAR-REPORTE.
+
+           PERFORM 3200-CERRAR-ARCHIVOS
+              THRU 3200-F-CERRAR-ARCHIVOS.
+
+           PERFORM 3400-MOSTRAR-TOTALES
+              THRU 3400-F-MOSTRAR-TOTALES.
+
+       3000-F-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *             M O D U L O S  S E C U N D A R I O S               *
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *              3 2 0 0 - C E R R A R - A R C H I V O S           *
+      *----------------------------------------------------------------*
+
+       3200-CERRAR-ARCHIVOS.
+
+           MOVE '3200-CERRAR-ARCHIVOS'        TO WS-PARRAFO.
+
+           CLOSE CLIENTES
+                 REPORTE.
+
+           IF NOT FS-REPORTE-OK
+              MOVE CT-CLOSE                   TO AUX-ERR-ACCION
+              MOVE CT-REPORTE                 TO AUX-ERR-NOMBRE
+              MOVE FS-REPORTE                 TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+       3200-F-CERRAR-ARCHIVOS.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *             3 3 0 0 - G R A B A R - R E P O R T E              *
+      *----------------------------------------------------------------*
+      *   UN RENGLON POR CATEGORIA, USANDO 3350- COMO SUBRUTINA COMUN *
+      *   DE ARMADO Y GRABACION DEL RENGLON.                           *
+      *----------------------------------------------------------------*
+
+       3300-GRABAR-REPORTE.
+
+           MOVE '3300-GRABAR-REPORTE'         TO WS-PARRAFO.
+
+           MOVE 'CLIENTES LEIDOS'             TO WS-REP-ETIQUETA
+           MOVE CNT-CLIENTES-LEIDOS           TO WS-REP-VALOR
+           PERFORM 3350-GRABAR-LINEA-DETALLE
+              THRU 3350-F-GRABAR-LINEA-DETALLE
+
+           MOVE 'EDAD HASTA 17 ANIOS'         TO WS-REP-ETIQUETA
+           MOVE CNT-EDAD-MENOR18              TO WS-REP-VALOR
+           PERFORM 3350-GRABAR-LINEA-DETALLE
+              THRU 3350-F-GRABAR-LINEA-DETALLE
+
+           MOVE 'EDAD 18 A 30 ANIOS'          TO WS-REP-ETIQUETA
+           MOVE CNT-EDAD-18A30                TO WS-REP-VALOR
+           PERFORM 3350-GRABAR-LINEA-DETALLE
+              THRU 3350-F-GRABAR-LINEA-DETALLE
+
+           MOVE 'EDAD 31 A 45 ANIOS'          TO WS-REP-ETIQUETA
+           MOVE CNT-EDAD-31A45                TO WS-REP-VALOR
+           PERFORM 3350-GRABAR-LINEA-DETALLE
+              THRU 3350-F-GRABAR-LINEA-DETALLE
+
+           MOVE 'EDAD 46 A 60 ANIOS'          TO WS-REP-ETIQUETA
+           MOVE CNT-EDAD-46A60                TO WS-REP-VALOR
+           PERFORM 3350-GRABAR-LINEA-DETALLE
+              THRU 3350-F-GRABAR-LINEA-DETALLE
+
+           MOVE 'EDAD MAS DE 60 ANIOS'        TO WS-REP-ETIQUETA
+           MOVE CNT-EDAD-MAS60                TO WS-REP-VALOR
+           PERFORM 3350-GRABAR-LINEA-DETALLE
+              THRU 3350-F-GRABAR-LINEA-DETALLE
+
+           MOVE 'SEXO MASCULINO'              TO WS-REP-ETIQUETA
+           MOVE CNT-SEXO-MASCULINO            TO WS-REP-VALOR
+           PERFORM 3350-GRABAR-LINEA-DETALLE
+              THRU 3350-F-GRABAR-LINEA-DETALLE
+
+           MOVE 'SEXO FEMENINO'               TO WS-REP-ETIQUETA
+           MOVE CNT-SEXO-FEMENINO             TO WS-REP-VALOR
+           PERFORM 3350-GRABAR-LINEA-DETALLE
+              THRU 3350-F-GRABAR-LINEA-DETALLE
+
+           MOVE 'SEXO OTRO'                   TO WS-REP-ETIQUETA
+           MOVE CNT-SEXO-OTRO                 TO WS-REP-VALOR
+           PERFORM 3350-GRABAR-LINEA-DETALLE
+              THRU 3350-F-GRABAR-LINEA-DETALLE
+
+           MOVE 'DOCUMENTO DNI'               TO WS-REP-ETIQUETA
+           MOVE CNT-DOC-DU                    TO WS-REP-VALOR
+           PERFORM 3350-GRABAR-LINEA-DETALLE
+              THRU 3350-F-GRABAR-LINEA-DETALLE
+
+           MOVE 'DOCUMENTO PASAPORTE'         TO WS-REP-ETIQUETA
+           MOVE CNT-DOC-PA                    TO WS-REP-VALOR
+           PERFORM 3350-GRABAR-LINEA-DETALLE
+              THRU 3350-F-GRABAR-LINEA-DETALLE
+
+           MOVE 'DOCUMENTO PERMANENCIA'       TO WS-REP-ETIQUETA
+           MOVE CNT-DOC-PE                    TO WS-REP-VALOR
+           PERFORM 3350-GRABAR-LINEA-DETALLE
+              THRU 3350-F-GRABAR-LINEA-DETALLE
+
+           MOVE 'DOCUMENTO CEDULA'            TO WS-REP-ETIQUETA
+           MOVE CNT-DOC-CI                    TO WS-REP-VALOR
+           PERFORM 3350-GRABAR-LINEA-DETALLE
+              THRU 3350-F-GRABAR-LINEA-DETALLE
+
+           MOVE 'DOCUMENTO OTRO'              TO WS-REP-ETIQUETA
+           MOVE CNT-DOC-OTRO                  TO WS-REP-VALOR
+           PERFORM 3350-GRABAR-LINEA-DETALLE
+              THRU 3350-F-GRABAR-LINEA-DETALLE.
+
+       3300-F-GRABAR-REPORTE.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *        3 3 5 0 - G R A B A R - L I N E A - D E T A L L E       *
+      *----------------------------------------------------------------*
+
+       3350-GRABAR-LINEA-DETALLE.
+
+           MOVE '3350-GRABAR-LINEA-DETALLE'   TO WS-PARRAFO.
+
+           STRING WS-REP-ETIQUETA      DELIMITED BY SIZE
+                  '  '                 DELIMITED BY SIZE
+                  WS-REP-VALOR         DELIMITED BY SIZE
+             INTO REG-REPORTE
+           END-STRING.
+
+           WRITE REG-REPORTE.
+
+           IF NOT FS-REPORTE-OK
+              MOVE CT-WRITE                   TO AUX-ERR-ACCION
+              MOVE CT-REPORTE                 TO AUX-ERR-NOMBRE
+              MOVE FS-REPORTE                 TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+           MOVE SPACES                        TO REG-REPORTE.
+
+       3350-F-GRABAR-LINEA-DETALLE.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *            3 4 0 0 - M O S T R A R - T O T A L E S             *
+      *----------------------------------------------------------------*
+
+       3400-MOSTRAR-TOTALES.
+
+           MOVE '3400-MOSTRAR-TOTALES'        TO WS-PARRAFO.
+
+           DISPLAY '                                                  '.
+           DISPLAY '**************************************************'.
+           DISPLAY '*                PROGRAMA PGMSIN38               *'.
+           DISPLAY '**************************************************'.
+           DISPLAY '                                                  '.
+           DISPLAY '**************************************************'.
+           DISPLAY '*                                                *'.
+           DISPLAY '* CLIENTES LEIDOS:                         '
+                                          CNT-CLIENTES-LEIDOS '    *'.
+           DISPLAY '*                                                *'.
+           DISPLAY '* HASTA 17 ANIOS..:                        '
+                                          CNT-EDAD-MENOR18 '    *'.
+           DISPLAY '* 18 A 30 ANIOS...:                        '
+                                          CNT-EDAD-18A30 '    *'.
+           DISPLAY '* 31 A 45 ANIOS...:                        '
+                                          CNT-EDAD-31A45 '    *'.
+           DISPLAY '* 46 A 60 ANIOS...:                        '
+                                          CNT-EDAD-46A60 '    *'.
+           DISPLAY '* MAS DE 60 ANIOS.:                        '
+                                          CNT-EDAD-MAS60 '    *'.
+           DISPLAY '*                                                *'.
+           DISPLAY '* SEXO MASCULINO..:                        '
+                                          CNT-SEXO-MASCULINO '    *'.
+           DISPLAY '* SEXO FEMENINO...:                        '
+                                          CNT-SEXO-FEMENINO '    *'.
+           DISPLAY '* SEXO OTRO.......:                        '
+                                          CNT-SEXO-OTRO '    *'.
+           DISPLAY '*                                                *'.
+           DISPLAY '* DOCUMENTO DNI...:                        '
+                                          CNT-DOC-DU '    *'.
+           DISPLAY '* DOCUMENTO PASAP.:                        '
+                                          CNT-DOC-PA '    *'.
+           DISPLAY '* DOCUMENTO PERMAN:                        '
+                                          CNT-DOC-PE '    *'.
+           DISPLAY '* DOCUMENTO CEDULA:                        '
+                                          CNT-DOC-CI '    *'.
+           DISPLAY '* DOCUMENTO OTRO..:                        '
+                                          CNT-DOC-OTRO '    *'.
+           DISPLAY '*                                                *'.
+           DISPLAY '**************************************************'.
+           DISPLAY '                                                  '.
+
+           MOVE CT-PROGRAMA                   TO BTOT-PROGRAMA.
+           STRING 'CLIENTES='    DELIMITED BY SIZE
+                  CNT-CLIENTES-LEIDOS DELIMITED BY SIZE
+              INTO BTOT-DETALLE
+           END-STRING.
+
+           COPY BATCHGRB.
+
+       3400-F-MOSTRAR-TOTALES.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *             9 0 0 0 - S A L I D A - E R R O R E S              *
+      *----------------------------------------------------------------*
+
+       9000-SALIDA-ERRORES.
+
+           MOVE '9000-SALIDA-ERRORES'         TO WS-PARRAFO.
+
+           DISPLAY '************************************' UPON CONSOLE
+           DISPLAY '*          PROGRAMA: ' CT-PROGRAMA    UPON CONSOLE
+           DISPLAY '************************************' UPON CONSOLE
+
+           EVALUATE W-N-ERROR
+               WHEN 10
+                 DISPLAY ' ERROR DE ARCHIVO             ' UPON CONSOLE
+                 DISPLAY ' ACCION.....: ' AUX-ERR-ACCION  UPON CONSOLE
+                 DISPLAY ' ARCHIVO....: ' AUX-ERR-NOMBRE  UPON CONSOLE
+                 DISPLAY ' F-STATUS...: ' AUX-ERR-STATUS  UPON CONSOLE
+                 DISPLAY ' MENSAJE....: ' AUX-ERR-MENSAJE UPON CONSOLE
+           END-EVALUATE.
+
+           GOBACK.
+
+       9000-F-SALIDA-ERRORES.
+           EXIT.
