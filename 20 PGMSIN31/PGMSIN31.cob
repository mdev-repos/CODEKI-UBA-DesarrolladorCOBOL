@@ -43,10 +43,16 @@
       *----------------------------------------------------------------*
        FILE-CONTROL.                                                    
                                                                         
-           SELECT NOVEDAD ASSIGN TO NOVEDAD                             
-                                    FILE STATUS IS FS-NOVEDAD.          
-                                                                        
-       I-O-CONTROL.                                                     
+           SELECT NOVEDAD ASSIGN TO NOVEDAD
+                                    FILE STATUS IS FS-NOVEDAD.
+
+           SELECT RECONCIL ASSIGN TO RECONCIL
+                                    FILE STATUS IS FS-RECONCIL.
+
+           SELECT BATCHTOT ASSIGN TO BATCHTOT
+                                    FILE STATUS IS FS-BATCHTOT.
+
+       I-O-CONTROL.
                                                                         
       ******************************************************************
        DATA DIVISION.                                                   
@@ -56,12 +62,29 @@
        FILE SECTION.                                                    
       *----------------------------------------------------------------*
                                                                         
-       FD   NOVEDAD                                                     
-            RECORDING MODE IS F.                                        
-       01   REG-NOVEDAD                                     PIC X(23).  
-                                                                        
+       FD   NOVEDAD
+            RECORDING MODE IS F.
+       01   REG-NOVEDAD                                     PIC X(23).
+
+      *----------------------------------------------------------------*
+      *   ARCHIVO DE RECONCILIACION: UN REGISTRO POR CADA EXCEPCION    *
+      *   DETECTADA EN EL APAREO NOVCTA / TBCURCTA, PARA AUDITORIA     *
+      *   MAS ALLA DEL DISPLAY EN CONSOLA.                             *
+      *----------------------------------------------------------------*
+
+       FD   RECONCIL
+            RECORDING MODE IS F.
+       01   REG-RECONCIL                                    PIC X(60).
+
       *----------------------------------------------------------------*
-       WORKING-STORAGE SECTION.                                         
+      *   ARCHIVO DE RESUMEN DE BATCH, COMPARTIDO ENTRE LOS PROGRAMAS  *
+      *   DE LA SUITE (COPY BATCHTOT).                                 *
+      *----------------------------------------------------------------*
+
+           COPY BATCHTOT.
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
       *----------------------------------------------------------------*
                                                                         
       *----------------------------------------------------------------*
@@ -76,6 +99,8 @@
            02 CT-CLOSE                      PIC X(08)  VALUE 'CLOSE   '.
            02 CT-EVALUATE                   PIC X(08)  VALUE 'EVALUATE'.
            02 CT-NOVEDAD                    PIC X(08)  VALUE 'NOVEDAD '.
+           02 CT-RECONCIL                   PIC X(08)  VALUE 'RECONCIL'.
+           02 CT-TBCURCTA                   PIC X(08)  VALUE 'TBCURCTA'.
            02 CT-CURSOR                     PIC X(08)  VALUE 'CURSOR  '.
            02 CT-FETCH                      PIC X(08)  VALUE 'FETCH   '.
            02 CT-QUERY                      PIC X(08)  VALUE 'QUERY   '.
@@ -86,40 +111,47 @@
       *----------------------------------------------------------------*
       *               A R E A  D E  V A R I A B L E S                  *
       *----------------------------------------------------------------*
-                                                                        
-       01 WS-VARIABLES.                                                 
+
+       01 WS-VARIABLES.
            02 WS-PARRAFO                    PIC X(50).                  
+           02 WS-HORA-INICIO                PIC X(08).
            02 WS-MASCARA                    PIC ZZZ9.                   
            02 WS-SALDO-EDIT                 PIC $$$$.$$9,00-.           
            02 WS-SALDO-ACT                  PIC S9(5)V9(2) USAGE COMP-3.
-           02 WS-QUERY-OK                   PIC 9      VALUE ZEROS.     
-                                                                        
+           02 WS-QUERY-OK                   PIC 9      VALUE ZEROS.
+
       *----------------------------------------------------------------*
-      *           A U X I L I A R E S  P A R A  E R R O R E S          *
+      *             A R E A  D E  P A R A M E T R O S                  *
       *----------------------------------------------------------------*
-                                                                        
-       01 AUXILIARES.                                                   
-           02 W-N-ERROR                     PIC 9(02)  VALUE ZEROS.     
-           02 AUX-ERR-TIPO                  PIC 9(02)  VALUE ZEROS.     
-           02 CT-NOVEDAD                    PIC X(08)  VALUE 'NOVEDAD '.
-           02 CT-CURSOR                     PIC X(08)  VALUE 'CURSOR  '.
-           02 CT-FETCH                      PIC X(08)  VALUE 'FETCH   '.
-           02 CT-QUERY                      PIC X(08)  VALUE 'QUERY   '.
-           02 CT-NOT-FOUND                  PIC S9(9) COMP VALUE +100.  
-           02 CT-FOUND                      PIC S9(9) COMP VALUE 0.     
-           02 CT-SQLCODE-EDIT               PIC ++++++9999 VALUE ZEROS. 
-                                                                        
+
+       01 WS-PARAMETROS.
+           02 WS-PARM-CARD                  PIC X(02)  VALUE SPACES.
+           02 WS-PARM-SUCURSAL              PIC 9(02)  VALUE 01.
+
       *----------------------------------------------------------------*
-      *               A R E A  D E  V A R I A B L E S                  *
+      *       A R E A  D E  R E S U M E N  D E  B A T C H               *
       *----------------------------------------------------------------*
-                                                                        
-       01 WS-VARIABLES.                                                 
-           02 WS-PARRAFO                    PIC X(50).                  
-           02 WS-MASCARA                    PIC ZZZ9.                   
-           02 WS-SALDO-EDIT                 PIC $$$$.$$9,00-.           
-           02 WS-SALDO-ACT                  PIC S9(5)V9(2) USAGE COMP-3.
-           02 WS-QUERY-OK                   PIC 9      VALUE ZEROS.     
-                                                                        
+
+       01 WS-BTOT-FECHA-AAAAMMDD.
+           02 WS-BTOT-FECHA-ANIO             PIC 9(04).
+           02 WS-BTOT-FECHA-MES              PIC 9(02).
+           02 WS-BTOT-FECHA-DIA              PIC 9(02).
+
+      *----------------------------------------------------------------*
+      *         A R E A  D E  R E G I S T R O  D E  R E C O N C I L    *
+      *----------------------------------------------------------------*
+
+       01 WS-REG-RECONCIL.
+           02 REC-TIPO-EXC                  PIC X(03)  VALUE SPACES.
+              88 REC-EXC-CUENTA-SIN-NOV                VALUE 'CTA'.
+              88 REC-EXC-NOVEDAD-NO-ENC                VALUE 'NOV'.
+              88 REC-EXC-CLIENTE-NO-ENC                VALUE 'CLI'.
+           02 REC-TIPCUEN                   PIC X(02)  VALUE SPACES.
+           02 REC-NROCUEN                   PIC 9(04)  VALUE ZEROS.
+           02 REC-SUCUEN                    PIC 9(02)  VALUE ZEROS.
+           02 REC-NROCLI                    PIC 9(03)  VALUE ZEROS.
+           02 FILLER                        PIC X(46)  VALUE SPACES.
+
       *----------------------------------------------------------------*
       *           A U X I L I A R E S  P A R A  E R R O R E S          *
       *----------------------------------------------------------------*
@@ -141,8 +173,10 @@
            02 CNT-NOV-LEIDA                 PIC 9(03)  VALUE ZEROS.     
            02 CNT-CLI-ENC                   PIC 9(03)  VALUE ZEROS.     
            02 CNT-CLI-NOENC                 PIC 9(03)  VALUE ZEROS.     
-           02 CNT-SALDO-ACT                 PIC 9(03)  VALUE ZEROS.     
-                                                                        
+           02 CNT-SALDO-ACT                 PIC 9(03)  VALUE ZEROS.
+           02 CNT-RECONCIL-GRABADOS         PIC 9(03)  VALUE ZEROS.
+           02 CNT-CUENTA-SIN-NOVEDAD        PIC 9(03)  VALUE ZEROS.
+
       *----------------------------------------------------------------*
       *                   C L A V E  D E  A P A R E O                  *
       *----------------------------------------------------------------*
@@ -156,14 +190,21 @@
       *----------------------------------------------------------------*
       *               A R E A  D E  F I L E - S T A T U S              *
       *----------------------------------------------------------------*
-                                                                        
-           02 FS-NOVEDAD                    PIC X(02).                  
-              88 FS-NOVEDAD-OK                         VALUE '00'.      
-              88 FS-NOVEDAD-EOF                        VALUE '10'.      
-                                                                        
-           02 CS-CURSOR                     PIC X(02).                  
-              88 CS-CURSOR-OK                          VALUE '00'.      
-              88 CS-CURSOR-EOC                         VALUE '10'.      
+
+       01 FS-FILE-STATUS.
+           02 FS-NOVEDAD                    PIC X(02).
+              88 FS-NOVEDAD-OK                         VALUE '00'.
+              88 FS-NOVEDAD-EOF                        VALUE '10'.
+
+           02 CS-CURSOR                     PIC X(02).
+              88 CS-CURSOR-OK                          VALUE '00'.
+              88 CS-CURSOR-EOC                         VALUE '10'.
+
+           02 FS-RECONCIL                   PIC X(02).
+              88 FS-RECONCIL-OK                        VALUE '00'.
+
+           02 FS-BATCHTOT                   PIC X(02).
+              88 FS-BATCHTOT-OK                        VALUE '00'.
                                                                         
       *----------------------------------------------------------------*
       *                     A R E A  D E  C O P Y S                    *
@@ -204,9 +245,9 @@
                       NROCLI,                                           
                       SALDO,                                            
                       FECSAL                                            
-                FROM KC02787.TBCURCTA                                   
-               WHERE SUCUEN = 1                                         
-            ORDER BY TIPCUEN, SUCUEN, NROCLI                            
+                FROM KC02787.TBCURCTA
+               WHERE SUCUEN = :WS-PARM-SUCURSAL
+            ORDER BY TIPCUEN, SUCUEN, NROCLI
            END-EXEC.                                                    
                                                                         
       ******************************************************************
@@ -236,9 +277,14 @@
            INITIALIZE WS-VARIABLES                                      
                       CNT-CONTADORES                                    
                                                                         
-           MOVE '1000-INICIO'                 TO WS-PARRAFO.            
-                                                                        
-           PERFORM 1200-ABRIR-ARCHIVOS                                  
+           MOVE '1000-INICIO'                 TO WS-PARRAFO.
+
+           MOVE FUNCTION CURRENT-DATE(9:8)   TO WS-HORA-INICIO.
+
+           PERFORM 1050-LEER-PARAMETROS
+              THRU 1050-F-LEER-PARAMETROS.
+
+           PERFORM 1200-ABRIR-ARCHIVOS
               THRU 1200-F-ABRIR-ARCHIVOS.                               
                                                                         
            PERFORM 1400-ABRIR-CURSOR                                    
@@ -253,9 +299,29 @@
            PERFORM 2200-FETCH-CURSOR                                    
               THRU 2200-F-FETCH-CURSOR.                                 
                                                                         
-       1000-F-INICIO.                                                   
-           EXIT.                                                        
-                                                                        
+       1000-F-INICIO.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *            1 0 5 0 - L E E R - P A R A M E T R O S             *
+      *----------------------------------------------------------------*
+
+       1050-LEER-PARAMETROS.
+
+           MOVE '1050-LEER-PARAMETROS'        TO WS-PARRAFO.
+
+           ACCEPT WS-PARM-CARD FROM SYSIN.
+
+           IF WS-PARM-CARD IS NUMERIC AND WS-PARM-CARD IS NOT EQUAL
+              TO SPACES
+              MOVE WS-PARM-CARD                TO WS-PARM-SUCURSAL
+           END-IF.
+
+           DISPLAY 'SUCURSAL A RECONCILIAR: ' WS-PARM-SUCURSAL.
+
+       1050-F-LEER-PARAMETROS.
+           EXIT.
+
       *----------------------------------------------------------------*
       *                    2 0 0 0 - P R O C E S O                     *
       *----------------------------------------------------------------*
@@ -293,7 +359,16 @@
                     DISPLAY '  - NRO. SUCURSAL: ' WS-CTA-SUCUEN         
                     DISPLAY '  - NRO. DE CLIENTE: ' WS-CTA-NROCLI       
                     DISPLAY '****************************************'  
-                                                                        
+                    ADD 1 TO CNT-CUENTA-SIN-NOVEDAD
+                    SET REC-EXC-CUENTA-SIN-NOV TO TRUE
+                    MOVE CUR-TIPCUEN          TO REC-TIPCUEN
+                    MOVE WS-CTA-NROCUEN       TO REC-NROCUEN
+                    MOVE WS-CTA-SUCUEN        TO REC-SUCUEN
+                    MOVE WS-CTA-NROCLI        TO REC-NROCLI
+
+                    PERFORM 2650-GRABAR-RECONCIL
+                       THRU 2650-F-GRABAR-RECONCIL
+
                     PERFORM 2200-FETCH-CURSOR                           
                        THRU 2200-F-FETCH-CURSOR                         
                  END-IF                                                 
@@ -305,7 +380,15 @@
                     DISPLAY '  - NRO. SUCURSAL: ' WS-SUCUEN             
                     DISPLAY '  - NRO. DE CLIENTE: ' WS-NROCLI           
                     DISPLAY '****************************************'  
-                                                                        
+                    SET REC-EXC-NOVEDAD-NO-ENC TO TRUE
+                    MOVE NOV-TIPCUEN          TO REC-TIPCUEN
+                    MOVE WS-NROCUEN       TO REC-NROCUEN
+                    MOVE WS-SUCUEN        TO REC-SUCUEN
+                    MOVE WS-NROCLI        TO REC-NROCLI
+
+                    PERFORM 2650-GRABAR-RECONCIL
+                       THRU 2650-F-GRABAR-RECONCIL
+
                     PERFORM 1600-LEER-NOVEDAD                           
                        THRU 1600-F-LEER-NOVEDAD                         
                  END-IF                                                 
@@ -316,8 +399,17 @@
                  DISPLAY '  - TIPO DE CUENTA: ' CUR-TIPCUEN             
                  DISPLAY '  - NRO. SUCURSAL: ' WS-CTA-SUCUEN            
                  DISPLAY '  - NRO. DE CLIENTE: ' WS-CTA-NROCLI          
-                 DISPLAY '****************************************'     
-                                                                        
+                 DISPLAY '****************************************'
+                 ADD 1 TO CNT-CUENTA-SIN-NOVEDAD
+                 SET REC-EXC-CUENTA-SIN-NOV TO TRUE
+                 MOVE CUR-TIPCUEN          TO REC-TIPCUEN
+                 MOVE WS-CTA-NROCUEN       TO REC-NROCUEN
+                 MOVE WS-CTA-SUCUEN        TO REC-SUCUEN
+                 MOVE WS-CTA-NROCLI        TO REC-NROCLI
+
+                 PERFORM 2650-GRABAR-RECONCIL
+                    THRU 2650-F-GRABAR-RECONCIL
+
                  PERFORM 2200-FETCH-CURSOR                              
                     THRU 2200-F-FETCH-CURSOR                            
                                                                         
@@ -328,7 +420,15 @@
                  DISPLAY '  - NRO. SUCURSAL: ' WS-SUCUEN                
                  DISPLAY '  - NRO. DE CLIENTE: ' WS-NROCLI              
                  DISPLAY '****************************************'     
-                                                                        
+                 SET REC-EXC-NOVEDAD-NO-ENC TO TRUE
+                 MOVE NOV-TIPCUEN          TO REC-TIPCUEN
+                 MOVE WS-NROCUEN       TO REC-NROCUEN
+                 MOVE WS-SUCUEN        TO REC-SUCUEN
+                 MOVE WS-NROCLI        TO REC-NROCLI
+
+                 PERFORM 2650-GRABAR-RECONCIL
+                    THRU 2650-F-GRABAR-RECONCIL
+
                  PERFORM 1600-LEER-NOVEDAD                              
                     THRU 1600-F-LEER-NOVEDAD                            
                                                                         
@@ -342,7 +442,6 @@
                  MOVE WS-PARRAFO           TO AUX-ERR-MENSAJE           
                  MOVE 10                   TO W-N-ERROR                 
                                                                         
-                                                                        
                  PERFORM 9000-SALIDA-ERRORES                            
                     THRU 9000-F-SALIDA-ERRORES                          
            END-EVALUATE.                                                
@@ -382,20 +481,33 @@
                                                                         
            MOVE '1200-ABRIR-ARCHIVOS'         TO WS-PARRAFO.            
                                                                         
-           OPEN INPUT NOVEDAD.                                          
-                                                                        
-           IF NOT FS-NOVEDAD-OK                                         
-              MOVE CT-OPEN                    TO AUX-ERR-ACCION         
-              MOVE CT-NOVEDAD                 TO AUX-ERR-NOMBRE         
-              MOVE FS-NOVEDAD                 TO AUX-ERR-STATUS         
-              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE        
-              MOVE 10                         TO W-N-ERROR              
-                                                                        
-              PERFORM 9000-SALIDA-ERRORES                               
-                 THRU 9000-F-SALIDA-ERRORES                             
-           END-IF.                                                      
-                                                                        
-       1200-F-ABRIR-ARCHIVOS.                                           
+           OPEN INPUT NOVEDAD.
+
+           IF NOT FS-NOVEDAD-OK
+              MOVE CT-OPEN                    TO AUX-ERR-ACCION
+              MOVE CT-NOVEDAD                 TO AUX-ERR-NOMBRE
+              MOVE FS-NOVEDAD                 TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+           OPEN OUTPUT RECONCIL.
+
+           IF NOT FS-RECONCIL-OK
+              MOVE CT-OPEN                    TO AUX-ERR-ACCION
+              MOVE CT-RECONCIL                TO AUX-ERR-NOMBRE
+              MOVE FS-RECONCIL                TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+       1200-F-ABRIR-ARCHIVOS.
            EXIT.                                                        
                                                                         
       *----------------------------------------------------------------*
@@ -548,12 +660,21 @@
              WHEN SQLCODE IS EQUAL TO CT-FOUND                          
                ADD 1                          TO CNT-CLI-ENC            
                                                                         
-             WHEN SQLCODE IS EQUAL TO CT-NOT-FOUND                      
-               MOVE 1                         TO WS-QUERY-OK            
-               ADD 1                          TO CNT-CLI-NOENC          
-               DISPLAY '-- CLIENTE NO ENCONTRADO --'                    
-                                                                        
-             WHEN OTHER                                                 
+             WHEN SQLCODE IS EQUAL TO CT-NOT-FOUND
+               MOVE 1                         TO WS-QUERY-OK
+               ADD 1                          TO CNT-CLI-NOENC
+               DISPLAY '-- CLIENTE NO ENCONTRADO --'
+
+               SET REC-EXC-CLIENTE-NO-ENC TO TRUE
+               MOVE WS-CTA-TIPCUEN       TO REC-TIPCUEN
+               MOVE WS-CTA-NROCUEN       TO REC-NROCUEN
+               MOVE WS-CTA-SUCUEN        TO REC-SUCUEN
+               MOVE WS-CTA-NROCLI        TO REC-NROCLI
+
+               PERFORM 2650-GRABAR-RECONCIL
+                  THRU 2650-F-GRABAR-RECONCIL
+
+             WHEN OTHER                                               
                MOVE SQLCODE              TO CT-SQLCODE-EDIT             
                MOVE CT-QUERY             TO AUX-ERR-ACCION              
                MOVE CT-QUERY             TO AUX-ERR-NOMBRE              
@@ -591,13 +712,78 @@
            DISPLAY '     + MOVIMIENTO: ' WS-SALDO-EDIT.                 
            MOVE WS-SALDO-ACT   TO WS-SALDO-EDIT.                        
            DISPLAY '  - SALDO ACTUALIZADO: ' WS-SALDO-EDIT.             
-           DISPLAY '****************************************'           
-                                                                        
-           MOVE 0 TO WS-SALDO-ACT.                                      
-           ADD 1  TO CNT-SALDO-ACT.                                     
-                                                                        
-       2600-F-MOSTRAR-DATOS.                                            
-           EXIT.                                                        
+           DISPLAY '****************************************'
+
+           PERFORM 2620-ACTUALIZAR-SALDO
+              THRU 2620-F-ACTUALIZAR-SALDO.
+
+           MOVE 0 TO WS-SALDO-ACT.
+
+       2600-F-MOSTRAR-DATOS.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *            2 6 2 0 - A C T U A L I Z A R - S A L D O           *
+      *----------------------------------------------------------------*
+
+       2620-ACTUALIZAR-SALDO.
+
+           MOVE '2620-ACTUALIZAR-SALDO'        TO WS-PARRAFO.
+
+           EXEC SQL
+             UPDATE KC02787.TBCURCTA
+                SET SALDO = :WS-SALDO-ACT
+              WHERE TIPCUEN = :WS-CTA-TIPCUEN
+                AND NROCUEN = :WS-CTA-NROCUEN
+                AND SUCUEN  = :WS-CTA-SUCUEN
+                AND NROCLI  = :WS-CTA-NROCLI
+           END-EXEC.
+
+           MOVE SQLCODE TO CT-SQLCODE-EDIT.
+
+           IF SQLCODE IS NOT EQUAL TO 0
+              DISPLAY ' * ERROR AL ACTUALIZAR SALDO: ' CT-SQLCODE-EDIT
+
+              MOVE CT-QUERY                   TO AUX-ERR-ACCION
+              MOVE CT-TBCURCTA                TO AUX-ERR-NOMBRE
+              MOVE CT-SQLCODE-EDIT            TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+           ADD 1 TO CNT-SALDO-ACT.
+
+       2620-F-ACTUALIZAR-SALDO.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *              2 6 5 0 - G R A B A R - R E C O N C I L           *
+      *----------------------------------------------------------------*
+
+       2650-GRABAR-RECONCIL.
+
+           MOVE '2650-GRABAR-RECONCIL'         TO WS-PARRAFO.
+
+           WRITE REG-RECONCIL FROM WS-REG-RECONCIL.
+
+           IF NOT FS-RECONCIL-OK
+              MOVE CT-WRITE                    TO AUX-ERR-ACCION
+              MOVE CT-RECONCIL                 TO AUX-ERR-NOMBRE
+              MOVE FS-RECONCIL                 TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                  TO AUX-ERR-MENSAJE
+              MOVE 10                          TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+           ADD 1 TO CNT-RECONCIL-GRABADOS.
+
+       2650-F-GRABAR-RECONCIL.
+           EXIT.
                                                                         
       *----------------------------------------------------------------*
       *              3 2 0 0 - C E R R A R - A R C H I V O S           *
@@ -607,21 +793,33 @@
                                                                         
            MOVE '3200-CERRAR-ARCHIVOS'        TO WS-PARRAFO.            
                                                                         
-           CLOSE NOVEDAD.                                               
-                                                                        
-           IF NOT FS-NOVEDAD-OK                                         
-              MOVE CT-CLOSE                   TO AUX-ERR-ACCION         
-              MOVE CT-NOVEDAD                 TO AUX-ERR-NOMBRE         
-              MOVE FS-NOVEDAD                 TO AUX-ERR-STATUS         
-              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE        
-              MOVE 10                         TO W-N-ERROR              
-                                                                        
-              PERFORM 9000-SALIDA-ERRORES                               
-                 THRU 9000-F-SALIDA-ERRORES                             
-           END-IF.                                                      
-                                                                        
-       3200-F-CERRAR-ARCHIVOS.                                          
-           EXIT.                                                        
+           CLOSE NOVEDAD
+                 RECONCIL.
+
+           IF NOT FS-NOVEDAD-OK
+              MOVE CT-CLOSE                   TO AUX-ERR-ACCION
+              MOVE CT-NOVEDAD                 TO AUX-ERR-NOMBRE
+              MOVE FS-NOVEDAD                 TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+           IF NOT FS-RECONCIL-OK
+              MOVE CT-CLOSE                   TO AUX-ERR-ACCION
+              MOVE CT-RECONCIL                TO AUX-ERR-NOMBRE
+              MOVE FS-RECONCIL                TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+       3200-F-CERRAR-ARCHIVOS.
+           EXIT.
                                                                         
       *----------------------------------------------------------------*
       *              3 4 0 0 - C E R R A R - C U R S O R               *
@@ -680,14 +878,44 @@
            DISPLAY '* CLIENTES NO ENCONTRADOS:                '         
                                                       WS-MASCARA '   *'.
                                                                         
-           MOVE CNT-SALDO-ACT                 TO WS-MASCARA.            
-           DISPLAY '* SALDOS ACTUALIZADOS:                    '         
+           MOVE CNT-SALDO-ACT                 TO WS-MASCARA.
+           DISPLAY '* SALDOS ACTUALIZADOS:                    '
+                                                      WS-MASCARA '   *'.
+
+           MOVE CNT-RECONCIL-GRABADOS         TO WS-MASCARA.
+           DISPLAY '* EXCEPCIONES RECONCILIADAS:              '
+                                                      WS-MASCARA '   *'.
+
+           MOVE CNT-CUENTA-SIN-NOVEDAD         TO WS-MASCARA.
+           DISPLAY '* CUENTAS SIN NOVEDAD:                    '
                                                       WS-MASCARA '   *'.
            DISPLAY '*                                                *'.
            DISPLAY '**************************************************'.
-                                                                        
-       3600-F-MOSTRAR-TOTALES.                                          
-           EXIT.                                                        
+
+           STRING 'NOVLEI='       DELIMITED BY SIZE
+                  CNT-NOV-LEIDA    DELIMITED BY SIZE
+                  ' CLIENC='      DELIMITED BY SIZE
+                  CNT-CLI-ENC      DELIMITED BY SIZE
+                  ' CLINOENC='    DELIMITED BY SIZE
+                  CNT-CLI-NOENC    DELIMITED BY SIZE
+                  ' SALDOACT='    DELIMITED BY SIZE
+                  CNT-SALDO-ACT    DELIMITED BY SIZE
+                  ' CTASINNOV='   DELIMITED BY SIZE
+                  CNT-CUENTA-SIN-NOVEDAD DELIMITED BY SIZE
+              INTO BTOT-DETALLE
+           END-STRING.
+
+           PERFORM 3450-GRABAR-RESUMEN-BATCH
+              THRU 3450-F-GRABAR-RESUMEN-BATCH.
+
+       3600-F-MOSTRAR-TOTALES.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *        3 4 5 0 - G R A B A R - R E S U M E N - B A T C H       *
+      *----------------------------------------------------------------*
+
+           COPY BATCHGRB.
                                                                         
       *----------------------------------------------------------------*
       *             9 0 0 0 - S A L I D A - E R R O R E S              *
