@@ -33,13 +33,16 @@
       *----------------------------------------------------------------*
        FILE-CONTROL. 
                                                                         
-           SELECT ENTRADA ASSIGN TO ENTRADA 
-                                    FILE STATUS IS FS-ENTRADA. 
-                                                                        
-           SELECT SALIDA  ASSIGN TO SALIDA 
-                                    FILE STATUS IS FS-SALIDA. 
-                                                                        
-       I-O-CONTROL. 
+           SELECT ENTRADA ASSIGN TO ENTRADA
+                                    FILE STATUS IS FS-ENTRADA.
+
+           SELECT SALIDA  ASSIGN TO SALIDA
+                                    FILE STATUS IS FS-SALIDA.
+
+           SELECT RECHAZOS ASSIGN TO RECHAZOS
+                                    FILE STATUS IS FS-RECHAZOS.
+
+       I-O-CONTROL.
                                                                         
       ******************************************************************
        DATA DIVISION. 
@@ -53,14 +56,21 @@
             RECORDING MODE IS F. 
        01   REG-ENTRADA                                     PIC X(50). 
                                                                         
-       FD   SALIDA 
-            RECORDING MODE IS F. 
-       01   REG-SALIDA. 
-            02 NOV-SECUEN                                   PIC 9(05). 
-            02 NOV-RESTO                                    PIC X(50). 
-                                                                        
+       FD   SALIDA
+            RECORDING MODE IS F.
+       01   REG-SALIDA.
+            02 NOV-SECUEN                                   PIC 9(05).
+            02 NOV-RESTO                                    PIC X(50).
+
+       FD   RECHAZOS
+            RECORDING MODE IS F.
+       01   REG-RECHAZOS.
+            02 REC-SECUEN                                   PIC 9(05).
+            02 REC-MOTIVO                                   PIC X(02).
+            02 REC-RESTO                                    PIC X(50).
+
       *----------------------------------------------------------------*
-       WORKING-STORAGE SECTION. 
+       WORKING-STORAGE SECTION.
       *----------------------------------------------------------------*
                                                                         
       *----------------------------------------------------------------*
@@ -75,16 +85,23 @@
            02 CT-CLOSE                      PIC X(08)  VALUE 'CLOSE   '.
            02 CT-ENTRADA                    PIC X(08)  VALUE 'ENTRADA '.
            02 CT-SALIDA                     PIC X(08)  VALUE 'SALIDA  '.
+           02 CT-RECHAZOS                   PIC X(08)  VALUE 'RECHAZOS'.
                                                                         
       *----------------------------------------------------------------*
       *               A R E A  D E  V A R I A B L E S                  *
       *----------------------------------------------------------------*
                                                                         
-       01 WS-VARIABLES. 
-           02 WS-PARRAFO                    PIC X(50). 
-           02 WS-MASCARA                    PIC ZZZ9. 
-           02 WS-GRABADOS                   PIC 9(03). 
-                                                                        
+       01 WS-VARIABLES.
+           02 WS-PARRAFO                    PIC X(50).
+           02 WS-MASCARA                    PIC ZZZ9.
+           02 WS-GRABADOS                   PIC 9(05).
+           02 WS-RECHAZADOS                 PIC 9(05) VALUE ZEROS.
+           02 WS-SECUEN-ANT                 PIC 9(05) VALUE ZEROS.
+
+       01 WS-TIPODOC-COMUN-SW           PIC X(01) VALUE 'S'.
+           88 TIPODOC-COMUN-VALIDO                VALUE 'S'.
+           88 TIPODOC-COMUN-INVALIDO              VALUE 'N'.
+
       *----------------------------------------------------------------*
       *           A U X I L I A R E S  P A R A  E R R O R E S          *
       *----------------------------------------------------------------*
@@ -102,11 +119,13 @@
       *                 A R E A  D E  C O N T A D O R E S              *
       *----------------------------------------------------------------*
                                                                         
-       01 CNT-CONTADORES. 
-           02 CNT-REG-LEIDOS                PIC 9(03)  VALUE ZEROS. 
-           02 CNT-REG-GRABADOS              PIC 9(03)  VALUE ZEROS. 
-           02 CNT-REG-ERRONEOS              PIC 9(03)  VALUE ZEROS. 
-                                                           
+       01 CNT-CONTADORES.
+           02 CNT-REG-LEIDOS                PIC 9(03)  VALUE ZEROS.
+           02 CNT-REG-GRABADOS              PIC 9(03)  VALUE ZEROS.
+           02 CNT-REG-ERRONEOS              PIC 9(03)  VALUE ZEROS.
+           02 CNT-SECUEN-GAPS               PIC 9(03)  VALUE ZEROS.
+           02 CNT-SECUEN-DUPLICADOS         PIC 9(03)  VALUE ZEROS.
+
       *----------------------------------------------------------------*
       *               A R E A  D E  F I L E - S T A T U S              *
       *----------------------------------------------------------------*
@@ -116,9 +135,12 @@
               88 FS-ENTRADA-OK                         VALUE '00'. 
               88 FS-ENTRADA-EOF                        VALUE '10'. 
                                                                         
-           02 FS-SALIDA                     PIC X(02). 
-              88 FS-SALIDA-OK                          VALUE '00'. 
-                                                                        
+           02 FS-SALIDA                     PIC X(02).
+              88 FS-SALIDA-OK                          VALUE '00'.
+
+           02 FS-RECHAZOS                   PIC X(02).
+              88 FS-RECHAZOS-OK                        VALUE '00'.
+
       *----------------------------------------------------------------*
       *                     A R E A  D E  C O P Y S                    *
       *----------------------------------------------------------------*
@@ -209,32 +231,44 @@
                                                                         
            MOVE '1200-ABRIR-ARCHIVOS'         TO WS-PARRAFO. 
                                                                         
-           OPEN INPUT   ENTRADA 
-                OUTPUT  SALIDA. 
-                                                                        
-           IF NOT FS-ENTRADA-OK 
-              MOVE CT-OPEN                    TO AUX-ERR-ACCION 
-              MOVE CT-ENTRADA                 TO AUX-ERR-NOMBRE 
-              MOVE FS-ENTRADA                 TO AUX-ERR-STATUS 
-              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE 
-              MOVE 10                         TO W-N-ERROR 
-                                                                        
-              PERFORM 9000-SALIDA-ERRORES 
-                 THRU 9000-F-SALIDA-ERRORES 
-           END-IF. 
-                                                                        
-           IF NOT FS-SALIDA-OK 
-              MOVE CT-OPEN                    TO AUX-ERR-ACCION 
-              MOVE CT-SALIDA                  TO AUX-ERR-NOMBRE 
-              MOVE FS-SALIDA                  TO AUX-ERR-STATUS 
-              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE 
-              MOVE 10                         TO W-N-ERROR 
-                                                                        
-              PERFORM 9000-SALIDA-ERRORES 
-                 THRU 9000-F-SALIDA-ERRORES 
-           END-IF. 
-                                                                        
-       1200-F-ABRIR-ARCHIVOS. 
+           OPEN INPUT   ENTRADA
+                OUTPUT  SALIDA
+                        RECHAZOS.
+
+           IF NOT FS-ENTRADA-OK
+              MOVE CT-OPEN                    TO AUX-ERR-ACCION
+              MOVE CT-ENTRADA                 TO AUX-ERR-NOMBRE
+              MOVE FS-ENTRADA                 TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+           IF NOT FS-SALIDA-OK
+              MOVE CT-OPEN                    TO AUX-ERR-ACCION
+              MOVE CT-SALIDA                  TO AUX-ERR-NOMBRE
+              MOVE FS-SALIDA                  TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+           IF NOT FS-RECHAZOS-OK
+              MOVE CT-OPEN                    TO AUX-ERR-ACCION
+              MOVE CT-RECHAZOS                TO AUX-ERR-NOMBRE
+              MOVE FS-RECHAZOS                TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+       1200-F-ABRIR-ARCHIVOS.
            EXIT. 
                                                                         
       *----------------------------------------------------------------*
@@ -273,58 +307,143 @@
       *           2 2 0 0 - V A L I D A R - R E G I S T R O            *
       *----------------------------------------------------------------*
                                                                         
-       2200-VALIDAR-REGISTRO. 
-                                                                        
-           MOVE '2200-VALIDAR-REGISTRO'       TO WS-PARRAFO. 
-                                                                        
-             IF NOV-TIP-DOC IS EQUAL TO 'DU' 
-                                   OR NOV-TIP-DOC IS EQUAL TO 'PA' 
-                                   OR NOV-TIP-DOC IS EQUAL TO 'PE' 
-                                   OR NOV-TIP-DOC IS EQUAL TO 'CI' 
-                                                                        
-                PERFORM 2400-GRABAR-SALIDA 
-                   THRU 2400-F-GRABAR-SALIDA 
-                                                                        
-             ELSE 
-                ADD 1 TO CNT-REG-ERRONEOS 
-             END-IF. 
-                                                                        
-       2200-F-VALIDAR-REGISTRO. 
-           EXIT. 
-                                                                        
+       2200-VALIDAR-REGISTRO.
+
+           MOVE '2200-VALIDAR-REGISTRO'       TO WS-PARRAFO.
+
+           PERFORM 2230-VALIDAR-TIPODOC-COMUN
+              THRU 2230-F-VALIDAR-TIPODOC-COMUN.
+
+           IF TIPODOC-COMUN-VALIDO
+                PERFORM 2400-GRABAR-SALIDA
+                   THRU 2400-F-GRABAR-SALIDA
+
+             ELSE
+                PERFORM 2600-MOSTRAR-INVALIDO
+                   THRU 2600-F-MOSTRAR-INVALIDO
+             END-IF.
+
+       2200-F-VALIDAR-REGISTRO.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *      2 2 3 0 - V A L I D A R - T I P O D O C - C O M U N       *
+      *----------------------------------------------------------------*
+
+           COPY NOVVALID.
+
       *----------------------------------------------------------------*
       *               2 4 0 0 - G R A B A R - S A L I D A              *
       *----------------------------------------------------------------*
                                                                         
        2400-GRABAR-SALIDA. 
                                                                         
-           MOVE '2400-GRABAR-SALIDA'          TO WS-PARRAFO. 
-                                                                        
-           ADD 1 TO WS-GRABADOS 
-                                                                        
-           MOVE WS-GRABADOS           TO NOV-SECUEN 
-           MOVE WS-REG-NOVCLIE        TO NOV-RESTO 
-                                                                        
-           WRITE REG-SALIDA. 
-                                                                        
-           EVALUATE TRUE 
-             WHEN FS-SALIDA-OK 
-               ADD 1 TO CNT-REG-GRABADOS 
-                                                                        
-              WHEN OTHER 
-                MOVE CT-WRITE TO AUX-ERR-ACCION 
-                MOVE CT-SALIDA TO AUX-ERR-NOMBRE 
-                MOVE FS-SALIDA TO AUX-ERR-STATUS 
-                MOVE WS-PARRAFO TO AUX-ERR-MENSAJE 
-                MOVE 10 TO W-N-ERROR 
-                                                                        
-                PERFORM 9000-SALIDA-ERRORES 
-                THRU 9000-F-SALIDA-ERRORES 
-           END-EVALUATE. 
-                                                                        
-       2400-F-GRABAR-SALIDA. 
-           EXIT. 
-                                                                        
+           MOVE '2400-GRABAR-SALIDA'          TO WS-PARRAFO.
+
+           PERFORM 2420-VALIDAR-SECUENCIA
+              THRU 2420-F-VALIDAR-SECUENCIA.
+
+           ADD 1 TO WS-GRABADOS
+
+           MOVE WS-GRABADOS           TO NOV-SECUEN
+           MOVE WS-REG-NOVCLIE        TO NOV-RESTO
+
+           WRITE REG-SALIDA.
+
+           EVALUATE TRUE
+             WHEN FS-SALIDA-OK
+               ADD 1 TO CNT-REG-GRABADOS
+
+              WHEN OTHER
+                MOVE CT-WRITE TO AUX-ERR-ACCION
+                MOVE CT-SALIDA TO AUX-ERR-NOMBRE
+                MOVE FS-SALIDA TO AUX-ERR-STATUS
+                MOVE WS-PARRAFO TO AUX-ERR-MENSAJE
+                MOVE 10 TO W-N-ERROR
+
+                PERFORM 9000-SALIDA-ERRORES
+                THRU 9000-F-SALIDA-ERRORES
+           END-EVALUATE.
+
+       2400-F-GRABAR-SALIDA.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *          2 4 2 0 - V A L I D A R - S E C U E N C I A           *
+      *----------------------------------------------------------------*
+
+       2420-VALIDAR-SECUENCIA.
+
+           MOVE '2420-VALIDAR-SECUENCIA'      TO WS-PARRAFO.
+
+           EVALUATE TRUE
+               WHEN NOV-SECUEN IS EQUAL TO WS-SECUEN-ANT
+                    ADD 1                     TO CNT-SECUEN-DUPLICADOS
+                    DISPLAY '* SECUENCIA DUPLICADA: ' NOV-SECUEN
+
+               WHEN NOV-SECUEN NOT EQUAL WS-SECUEN-ANT + 1
+                    ADD 1                     TO CNT-SECUEN-GAPS
+                    DISPLAY '* SALTO DE SECUENCIA: ' WS-SECUEN-ANT
+                            ' -> ' NOV-SECUEN
+           END-EVALUATE.
+
+           MOVE NOV-SECUEN                    TO WS-SECUEN-ANT.
+
+       2420-F-VALIDAR-SECUENCIA.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *             2 6 0 0 - M O S T R A R - I N V A L I D O          *
+      *----------------------------------------------------------------*
+
+       2600-MOSTRAR-INVALIDO.
+
+           MOVE '2600-MOSTRAR-INVALIDO'       TO WS-PARRAFO.
+
+           ADD 1                              TO CNT-REG-ERRONEOS.
+
+           DISPLAY ' '.
+           DISPLAY 'REGISTRO INVALIDO'.
+           DISPLAY ' - TIPO DE DOCUMENTO ERRONEO: ' NOV-TIP-DOC.
+           DISPLAY ' - NRO DE DOCUMENTO: ' NOV-NRO-DOC.
+           DISPLAY ' '.
+
+           PERFORM 2620-GRABAR-RECHAZO
+              THRU 2620-F-GRABAR-RECHAZO.
+
+       2600-F-MOSTRAR-INVALIDO.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *              2 6 2 0 - G R A B A R - R E C H A Z O             *
+      *----------------------------------------------------------------*
+
+       2620-GRABAR-RECHAZO.
+
+           MOVE '2620-GRABAR-RECHAZO'         TO WS-PARRAFO.
+
+           ADD 1                              TO WS-RECHAZADOS.
+
+           MOVE WS-RECHAZADOS                 TO REC-SECUEN.
+           MOVE '01'                          TO REC-MOTIVO.
+           MOVE WS-REG-NOVCLIE                 TO REC-RESTO.
+
+           WRITE REG-RECHAZOS.
+
+           IF NOT FS-RECHAZOS-OK
+              MOVE CT-WRITE                   TO AUX-ERR-ACCION
+              MOVE CT-RECHAZOS                TO AUX-ERR-NOMBRE
+              MOVE FS-RECHAZOS                TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+       2620-F-GRABAR-RECHAZO.
+           EXIT.
+
       *----------------------------------------------------------------*
       *              3 2 0 0 - C E R R A R - A R C H I V O S           *
       *----------------------------------------------------------------*
@@ -333,32 +452,44 @@
                                                                         
            MOVE '3200-CERRAR-ARCHIVOS'        TO WS-PARRAFO. 
                                                                         
-           CLOSE ENTRADA 
-                 SALIDA. 
-                                                                        
-           IF NOT FS-ENTRADA-OK 
-              MOVE CT-CLOSE                   TO AUX-ERR-ACCION 
-              MOVE CT-ENTRADA                 TO AUX-ERR-NOMBRE 
-              MOVE FS-ENTRADA                 TO AUX-ERR-STATUS 
-              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE 
-              MOVE 10                         TO W-N-ERROR 
-                                                                        
-              PERFORM 9000-SALIDA-ERRORES 
-                 THRU 9000-F-SALIDA-ERRORES 
-           END-IF. 
-                                                                        
-           IF NOT FS-SALIDA-OK 
-              MOVE CT-CLOSE                   TO AUX-ERR-ACCION 
-              MOVE CT-SALIDA                  TO AUX-ERR-NOMBRE 
-              MOVE FS-SALIDA                  TO AUX-ERR-STATUS 
-              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE 
-              MOVE 10                         TO W-N-ERROR 
-                                                                        
-              PERFORM 9000-SALIDA-ERRORES 
-                 THRU 9000-F-SALIDA-ERRORES 
-           END-IF. 
-                                                                        
-       3200-F-CERRAR-ARCHIVOS. 
+           CLOSE ENTRADA
+                 SALIDA
+                 RECHAZOS.
+
+           IF NOT FS-ENTRADA-OK
+              MOVE CT-CLOSE                   TO AUX-ERR-ACCION
+              MOVE CT-ENTRADA                 TO AUX-ERR-NOMBRE
+              MOVE FS-ENTRADA                 TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+           IF NOT FS-SALIDA-OK
+              MOVE CT-CLOSE                   TO AUX-ERR-ACCION
+              MOVE CT-SALIDA                  TO AUX-ERR-NOMBRE
+              MOVE FS-SALIDA                  TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+           IF NOT FS-RECHAZOS-OK
+              MOVE CT-CLOSE                   TO AUX-ERR-ACCION
+              MOVE CT-RECHAZOS                TO AUX-ERR-NOMBRE
+              MOVE FS-RECHAZOS                TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+       3200-F-CERRAR-ARCHIVOS.
            EXIT. 
                                                                         
       *----------------------------------------------------------------*
@@ -390,11 +521,23 @@
                                                                         
            MOVE CNT-REG-ERRONEOS              TO WS-MASCARA. 
                                                                         
-           DISPLAY '* CANTIDAD DE REGISTROS ERRONEOS: ' WS-MASCARA 
-                                           '           *'. 
-           DISPLAY '*                                                *' 
-           DISPLAY '**************************************************' 
-           DISPLAY '                                                 '. 
+           DISPLAY '* CANTIDAD DE REGISTROS ERRONEOS: ' WS-MASCARA
+                                           '           *'.
+           DISPLAY '*                                                *'
+
+           MOVE CNT-SECUEN-GAPS               TO WS-MASCARA.
+
+           DISPLAY '* SALTOS DE SECUENCIA DETECTADOS: ' WS-MASCARA
+                                           '          *'.
+           DISPLAY '*                                                *'
+
+           MOVE CNT-SECUEN-DUPLICADOS         TO WS-MASCARA.
+
+           DISPLAY '* SECUENCIAS DUPLICADAS DETECTADAS: ' WS-MASCARA
+                                           '        *'.
+           DISPLAY '*                                                *'
+           DISPLAY '**************************************************'
+           DISPLAY '                                                 '.
                                                                         
        3400-F-MOSTRAR-TOTALES. 
            EXIT. 
