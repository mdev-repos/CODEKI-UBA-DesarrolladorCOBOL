@@ -0,0 +1,797 @@
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+
+       PROGRAM-ID.    PGMSIN32.
+
+      *    AUTHOR.        MATIAS N. MAZZITELLI | KC03CAB
+      *    DATE-WRITTEN.  2025-AGOSTO-04.
+
+      *----------------------------------------------------------------*
+      *    ACTIVIDAD CLASE SINCRONICA 32 | RECONCILIACION DIARIA       *
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      * ESTE PROGRAMA CONSOLIDA EN UNA UNICA CORRIDA DIARIA EL APAREO  *
+      * ENTRE EL ARCHIVO VSAM KSDS CLIENTES Y LA TABLA KC02787.TBCUR-  *
+      * -CLI, AMBOS RECORRIDOS EN EL MISMO ORDEN ( TIPO/NRO DE DOCU-   *
+      * -MENTO ).                                                      *
+      *   - CUANDO HAY APAREO OK SE COMPARAN NROCLI/NOMAPE/SEXO ENTRE  *
+      * AMBAS FUENTES; SI DIFIEREN SE GRABA UNA EXCEPCION 'DATOS DIS-  *
+      * -TINTOS'.                                                      *
+      *   - CUANDO EL CLIENTE ESTA EN EL VSAM PERO NO EN LA TABLA SE   *
+      * GRABA 'CLIENTE SIN TBCURCLI'.                                  *
+      *   - CUANDO EL CLIENTE ESTA EN LA TABLA PERO NO EN EL VSAM SE   *
+      * GRABA 'TBCURCLI SIN CLIENTE'.                                  *
+      *                                                                *
+      * TODAS LAS EXCEPCIONES SE PERSISTEN EN EL ARCHIVO RECONCIL Y AL *
+      * FINAL SE INFORMA UN RESUMEN DE BATCH, MISMO PATRON QUE PGMSIN31*
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+
+      *----------------------------------------------------------------*
+       CONFIGURATION SECTION.
+      *----------------------------------------------------------------*
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT SECTION.
+      *----------------------------------------------------------------*
+       FILE-CONTROL.
+
+           SELECT CLIENTES ASSIGN TO CLIENTES
+                           ORGANIZATION IS INDEXED
+                           ACCESS IS SEQUENTIAL
+                           RECORD KEY IS    KEY-CLAVE
+                           FILE STATUS IS FS-CLIENTES.
+
+           SELECT RECONCIL ASSIGN TO RECONCIL
+                                    FILE STATUS IS FS-RECONCIL.
+
+           SELECT BATCHTOT ASSIGN TO BATCHTOT
+                                    FILE STATUS IS FS-BATCHTOT.
+
+       I-O-CONTROL.
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+
+      *----------------------------------------------------------------*
+       FILE SECTION.
+      *----------------------------------------------------------------*
+
+      * CLIENTES ( ARCHIVO VSAM )
+
+       FD   CLIENTES.
+
+       01 REG-CLIENTES.
+          03 KEY-CLAVE    PIC X(13).
+          03 FILLER       PIC X(05).
+          03 CLI-CLAVE    PIC 9(03).
+          03 FILLER       PIC X(29).
+
+      *----------------------------------------------------------------*
+      *   ARCHIVO DE RECONCILIACION: UN REGISTRO POR CADA EXCEPCION    *
+      *   DETECTADA EN EL APAREO CLIENTES / TBCURCLI.                  *
+      *----------------------------------------------------------------*
+
+       FD   RECONCIL
+            RECORDING MODE IS F.
+       01   REG-RECONCIL                                    PIC X(60).
+
+      *----------------------------------------------------------------*
+      *   ARCHIVO DE RESUMEN DE BATCH, COMPARTIDO ENTRE LOS PROGRAMAS  *
+      *   DE LA SUITE (COPY BATCHTOT).                                 *
+      *----------------------------------------------------------------*
+
+           COPY BATCHTOT.
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *               A R E A  D E  C O N S T A N T E S                *
+      *----------------------------------------------------------------*
+
+       01 CT-CONSTANTES.
+           02 CT-PROGRAMA                   PIC X(08)  VALUE 'PGMSIN32'.
+           02 CT-OPEN                       PIC X(08)  VALUE 'OPEN    '.
+           02 CT-READ                       PIC X(08)  VALUE 'READ    '.
+           02 CT-WRITE                      PIC X(08)  VALUE 'WRITE   '.
+           02 CT-CLOSE                      PIC X(08)  VALUE 'CLOSE   '.
+           02 CT-EVALUATE                   PIC X(08)  VALUE 'EVALUATE'.
+           02 CT-CLIENTES                   PIC X(08)  VALUE 'CLIENTES'.
+           02 CT-RECONCIL                   PIC X(08)  VALUE 'RECONCIL'.
+           02 CT-TBCURCLI                   PIC X(08)  VALUE 'TBCURCLI'.
+           02 CT-CURSOR                     PIC X(08)  VALUE 'CURSOR  '.
+           02 CT-FETCH                      PIC X(08)  VALUE 'FETCH   '.
+           02 CT-NOT-FOUND                  PIC S9(9) COMP VALUE +100.
+           02 CT-FOUND                      PIC S9(9) COMP VALUE 0.
+           02 CT-SQLCODE-EDIT               PIC ++++++9999 VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+      *               A R E A  D E  V A R I A B L E S                  *
+      *----------------------------------------------------------------*
+
+       01 WS-VARIABLES.
+           02 WS-PARRAFO                    PIC X(50).
+           02 WS-HORA-INICIO                PIC X(08).
+           02 WS-MASCARA                    PIC ZZZ9.
+
+      *----------------------------------------------------------------*
+      *       A R E A  D E  R E S U M E N  D E  B A T C H               *
+      *----------------------------------------------------------------*
+
+       01 WS-BTOT-FECHA-AAAAMMDD.
+           02 WS-BTOT-FECHA-ANIO             PIC 9(04).
+           02 WS-BTOT-FECHA-MES              PIC 9(02).
+           02 WS-BTOT-FECHA-DIA              PIC 9(02).
+
+      *----------------------------------------------------------------*
+      *         A R E A  D E  R E G I S T R O  D E  R E C O N C I L    *
+      *----------------------------------------------------------------*
+
+       01 WS-REG-RECONCIL.
+           02 REC-TIPO-EXC                  PIC X(03)  VALUE SPACES.
+              88 REC-EXC-CLIENTE-SIN-TB                VALUE 'CST'.
+              88 REC-EXC-TB-SIN-CLIENTE                VALUE 'TSC'.
+              88 REC-EXC-DATOS-DISTINTOS                VALUE 'DIF'.
+           02 REC-TIP-DOC                   PIC X(02)  VALUE SPACES.
+           02 REC-NRO-DOC                   PIC 9(11)  VALUE ZEROS.
+           02 REC-NRO-CLI                   PIC 9(08)  VALUE ZEROS.
+           02 FILLER                        PIC X(36)  VALUE SPACES.
+
+      *----------------------------------------------------------------*
+      *           A U X I L I A R E S  P A R A  E R R O R E S          *
+      *----------------------------------------------------------------*
+
+       01 AUXILIARES.
+           02 W-N-ERROR                     PIC 9(02)  VALUE ZEROS.
+           02 AUX-ERR-TIPO                  PIC 9(02)  VALUE ZEROS.
+           02 AUX-ERR-ACCION                PIC X(10)  VALUE SPACES.
+           02 AUX-ERR-NOMBRE                PIC X(18)  VALUE SPACES.
+           02 AUX-ERR-STATUS                PIC X(04)  VALUE SPACES.
+           02 AUX-ERR-MENSAJE               PIC X(50)  VALUE SPACES.
+           02 AUX-ERR-RUTINA                PIC X(10)  VALUE SPACES.
+
+      *----------------------------------------------------------------*
+      *                 A R E A  D E  C O N T A D O R E S              *
+      *----------------------------------------------------------------*
+
+       01 CNT-CONTADORES.
+           02 CNT-CLI-LEIDOS                PIC 9(03)  VALUE ZEROS.
+           02 CNT-TB-LEIDOS                 PIC 9(03)  VALUE ZEROS.
+           02 CNT-COINCIDENTES              PIC 9(03)  VALUE ZEROS.
+           02 CNT-CLIENTE-SIN-TB            PIC 9(03)  VALUE ZEROS.
+           02 CNT-TB-SIN-CLIENTE            PIC 9(03)  VALUE ZEROS.
+           02 CNT-DATOS-DISTINTOS           PIC 9(03)  VALUE ZEROS.
+           02 CNT-RECONCIL-GRABADOS         PIC 9(03)  VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+      *                   C L A V E  D E  A P A R E O                  *
+      *----------------------------------------------------------------*
+
+       01 WS-CLAVE-CLIENTE.
+          02 CLV-CLI-TIPDOC                 PIC X(02)  VALUE SPACES.
+          02 CLV-CLI-NRODOC                 PIC 9(11)  VALUE ZEROS.
+
+       01 WS-CLAVE-CURSOR.
+          02 CLV-CUR-TIPDOC                 PIC X(02)  VALUE SPACES.
+          02 CLV-CUR-NRODOC                 PIC 9(11)  VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+      *     V A R I A B L E S  H O S T  P A R A  T B C U R C L I       *
+      *----------------------------------------------------------------*
+
+       01 WS-HOST-TBCURCLI.
+          02 WS-TB-TIPDOC                   PIC X(02).
+          02 WS-TB-NRODOC                   PIC 9(11).
+          02 WS-TB-NROCLI                   PIC 9(08).
+          02 WS-TB-NOMAPE                   PIC X(30).
+          02 WS-TB-FECNAC                   PIC 9(08).
+          02 WS-TB-SEXO                     PIC X(01).
+
+      *----------------------------------------------------------------*
+      *               A R E A  D E  F I L E - S T A T U S              *
+      *----------------------------------------------------------------*
+
+       01 FS-FILE-STATUS.
+           02 FS-CLIENTES                   PIC X(02).
+              88 FS-CLIENTES-OK                        VALUE '00'.
+              88 FS-CLIENTES-EOF                       VALUE '10'.
+
+           02 CS-CURSOR                     PIC X(02).
+              88 CS-CURSOR-OK                          VALUE '00'.
+              88 CS-CURSOR-EOC                         VALUE '10'.
+
+           02 FS-RECONCIL                   PIC X(02).
+              88 FS-RECONCIL-OK                        VALUE '00'.
+
+           02 FS-BATCHTOT                   PIC X(02).
+              88 FS-BATCHTOT-OK                        VALUE '00'.
+
+      *----------------------------------------------------------------*
+      *                     A R E A  D E  C O P Y S                    *
+      *----------------------------------------------------------------*
+
+           COPY CPCLIE.
+
+      ******************************************************************
+      *----------------------------------------------------------------*
+      *                      S Q L C A  |  D B 2                       *
+      *----------------------------------------------------------------*
+
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *          I N C L U D E  D E  T A B L A S  |  D B 2             *
+      *----------------------------------------------------------------*
+
+           EXEC SQL
+             INCLUDE TBCURCLI
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *      D E C L A R A C I O N  D E  C U R S O R  |  D B 2         *
+      *----------------------------------------------------------------*
+
+           EXEC SQL
+             DECLARE ITEM_CURSOR CURSOR FOR
+               SELECT TIPDOC,
+                      NRODOC,
+                      NROCLI,
+                      NOMAPE,
+                      FECNAC,
+                      SEXO
+                FROM KC02787.TBCURCLI
+            ORDER BY TIPDOC, NRODOC
+           END-EXEC.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+
+           PERFORM 1000-INICIO
+              THRU 1000-F-INICIO.
+
+           IF NOT FS-CLIENTES-EOF
+              PERFORM 2000-PROCESO
+                 THRU 2000-F-PROCESO
+                UNTIL FS-CLIENTES-EOF
+           END-IF.
+
+           PERFORM 3000-FIN
+              THRU 3000-F-FIN.
+
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      *                     1 0 0 0 - I N I C I O                      *
+      *----------------------------------------------------------------*
+
+       1000-INICIO.
+
+           INITIALIZE WS-VARIABLES
+                      CNT-CONTADORES
+
+           MOVE '1000-INICIO'                 TO WS-PARRAFO.
+
+           MOVE FUNCTION CURRENT-DATE(9:8)   TO WS-HORA-INICIO.
+
+           PERFORM 1200-ABRIR-ARCHIVOS
+              THRU 1200-F-ABRIR-ARCHIVOS.
+
+           PERFORM 1400-ABRIR-CURSOR
+              THRU 1400-F-ABRIR-CURSOR.
+
+           PERFORM 1500-INICIAR-VARHOST
+              THRU 1500-F-INICIAR-VARHOST.
+
+           PERFORM 1600-LEER-CLIENTE
+              THRU 1600-F-LEER-CLIENTE.
+
+           PERFORM 2200-FETCH-CURSOR
+              THRU 2200-F-FETCH-CURSOR.
+
+       1000-F-INICIO.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *                    2 0 0 0 - P R O C E S O                     *
+      *----------------------------------------------------------------*
+
+       2000-PROCESO.
+
+           MOVE '2000-PROCESO'                     TO WS-PARRAFO
+
+           EVALUATE TRUE
+              WHEN WS-CLAVE-CLIENTE IS EQUAL TO WS-CLAVE-CURSOR
+                 ADD 1 TO CNT-COINCIDENTES
+
+                 PERFORM 2400-COMPARAR-DATOS
+                    THRU 2400-F-COMPARAR-DATOS
+
+                 PERFORM 1600-LEER-CLIENTE
+                    THRU 1600-F-LEER-CLIENTE
+
+                 PERFORM 2200-FETCH-CURSOR
+                    THRU 2200-F-FETCH-CURSOR
+
+              WHEN WS-CLAVE-CLIENTE IS GREATER THAN WS-CLAVE-CURSOR
+                 DISPLAY '****************************************'
+                 DISPLAY '* TBCURCLI SIN CLIENTE '
+                 DISPLAY '  - TIPO DE DOCUMENTO: ' WS-TB-TIPDOC
+                 DISPLAY '  - NRO. DE DOCUMENTO: ' WS-TB-NRODOC
+                 DISPLAY '  - NRO. DE CLIENTE: ' WS-TB-NROCLI
+                 DISPLAY '****************************************'
+                 ADD 1 TO CNT-TB-SIN-CLIENTE
+                 SET REC-EXC-TB-SIN-CLIENTE TO TRUE
+                 MOVE WS-TB-TIPDOC         TO REC-TIP-DOC
+                 MOVE WS-TB-NRODOC         TO REC-NRO-DOC
+                 MOVE WS-TB-NROCLI         TO REC-NRO-CLI
+
+                 PERFORM 2650-GRABAR-RECONCIL
+                    THRU 2650-F-GRABAR-RECONCIL
+
+                 PERFORM 2200-FETCH-CURSOR
+                    THRU 2200-F-FETCH-CURSOR
+
+              WHEN WS-CLAVE-CLIENTE IS LESS THAN WS-CLAVE-CURSOR
+                 DISPLAY '****************************************'
+                 DISPLAY '* CLIENTE SIN TBCURCLI '
+                 DISPLAY '  - TIPO DE DOCUMENTO: ' CLI-TIP-DOC
+                 DISPLAY '  - NRO. DE DOCUMENTO: ' CLI-NRO-DOC
+                 DISPLAY '  - NRO. DE CLIENTE: ' CLI-NRO
+                 DISPLAY '****************************************'
+                 ADD 1 TO CNT-CLIENTE-SIN-TB
+                 SET REC-EXC-CLIENTE-SIN-TB TO TRUE
+                 MOVE CLI-TIP-DOC          TO REC-TIP-DOC
+                 MOVE CLI-NRO-DOC          TO REC-NRO-DOC
+                 MOVE CLI-NRO              TO REC-NRO-CLI
+
+                 PERFORM 2650-GRABAR-RECONCIL
+                    THRU 2650-F-GRABAR-RECONCIL
+
+                 PERFORM 1600-LEER-CLIENTE
+                    THRU 1600-F-LEER-CLIENTE
+
+              WHEN OTHER
+                 MOVE HIGH-VALUES          TO WS-CLAVE-CURSOR
+                 MOVE HIGH-VALUES          TO WS-CLAVE-CLIENTE
+
+                 MOVE CT-EVALUATE          TO AUX-ERR-ACCION
+                 MOVE CT-EVALUATE          TO AUX-ERR-NOMBRE
+                 MOVE CT-EVALUATE          TO AUX-ERR-STATUS
+                 MOVE WS-PARRAFO           TO AUX-ERR-MENSAJE
+                 MOVE 10                   TO W-N-ERROR
+
+                 PERFORM 9000-SALIDA-ERRORES
+                    THRU 9000-F-SALIDA-ERRORES
+           END-EVALUATE.
+
+       2000-F-PROCESO.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *                       3 0 0 0 - F I N                          *
+      *----------------------------------------------------------------*
+
+       3000-FIN.
+
+           MOVE '3000-FIN'                    TO WS-PARRAFO.
+
+           PERFORM 3200-CERRAR-ARCHIVOS
+              THRU 3200-F-CERRAR-ARCHIVOS.
+
+           PERFORM 3400-CERRAR-CURSOR
+              THRU 3400-F-CERRAR-CURSOR.
+
+           PERFORM 3600-MOSTRAR-TOTALES
+              THRU 3600-F-MOSTRAR-TOTALES.
+
+       3000-F-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *             M O D U L O S  S E C U N D A R I O S               *
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *            1 2 0 0 - A B R I R - A R C H I V O S               *
+      *----------------------------------------------------------------*
+
+       1200-ABRIR-ARCHIVOS.
+
+           MOVE '1200-ABRIR-ARCHIVOS'         TO WS-PARRAFO.
+
+           OPEN INPUT CLIENTES.
+
+           IF NOT FS-CLIENTES-OK
+              MOVE CT-OPEN                    TO AUX-ERR-ACCION
+              MOVE CT-CLIENTES                TO AUX-ERR-NOMBRE
+              MOVE FS-CLIENTES                TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+           OPEN OUTPUT RECONCIL.
+
+           IF NOT FS-RECONCIL-OK
+              MOVE CT-OPEN                    TO AUX-ERR-ACCION
+              MOVE CT-RECONCIL                TO AUX-ERR-NOMBRE
+              MOVE FS-RECONCIL                TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+       1200-F-ABRIR-ARCHIVOS.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *               1 4 0 0 - A B R I R - C U R S O R                *
+      *----------------------------------------------------------------*
+
+       1400-ABRIR-CURSOR.
+
+           MOVE '1400-ABRIR-CURSOR'           TO WS-PARRAFO.
+
+           EXEC SQL
+              OPEN ITEM_CURSOR
+           END-EXEC.
+
+           IF SQLCODE NOT EQUAL ZEROS
+              MOVE HIGH-VALUES          TO WS-CLAVE-CURSOR
+              MOVE SQLCODE              TO CT-SQLCODE-EDIT
+
+              MOVE CT-OPEN              TO AUX-ERR-ACCION
+              MOVE CT-CURSOR            TO AUX-ERR-NOMBRE
+              MOVE CT-SQLCODE-EDIT      TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO           TO AUX-ERR-MENSAJE
+              MOVE 10                   TO W-N-ERROR
+
+                PERFORM 9000-SALIDA-ERRORES
+                   THRU 9000-F-SALIDA-ERRORES
+
+           END-IF.
+
+       1400-F-ABRIR-CURSOR.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *           1 5 0 0 - I N I C I A R - V A R H O S T              *
+      *----------------------------------------------------------------*
+
+       1500-INICIAR-VARHOST.
+
+           MOVE '1500-INICIAR-VARHOST'        TO WS-PARRAFO.
+
+           INITIALIZE WS-HOST-TBCURCLI
+              REPLACING ALPHANUMERIC BY SPACES
+                             NUMERIC BY ZEROS.
+
+       1500-F-INICIAR-VARHOST.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *               1 6 0 0 - L E E R - C L I E N T E                *
+      *----------------------------------------------------------------*
+
+       1600-LEER-CLIENTE.
+
+           MOVE '1600-LEER-CLIENTE'           TO WS-PARRAFO.
+
+           READ CLIENTES INTO REG-CLIENTE.
+
+           EVALUATE TRUE
+               WHEN FS-CLIENTES-OK
+                    ADD 1                     TO CNT-CLI-LEIDOS
+                    MOVE CLI-TIP-DOC          TO CLV-CLI-TIPDOC
+                    MOVE CLI-NRO-DOC          TO CLV-CLI-NRODOC
+
+               WHEN FS-CLIENTES-EOF
+                    SET FS-CLIENTES-EOF       TO TRUE
+                    MOVE HIGH-VALUES          TO WS-CLAVE-CLIENTE
+
+               WHEN OTHER
+                    MOVE CT-READ              TO AUX-ERR-ACCION
+                    MOVE CT-CLIENTES          TO AUX-ERR-NOMBRE
+                    MOVE FS-CLIENTES          TO AUX-ERR-STATUS
+                    MOVE WS-PARRAFO           TO AUX-ERR-MENSAJE
+                    MOVE 10                   TO W-N-ERROR
+
+                    PERFORM 9000-SALIDA-ERRORES
+                       THRU 9000-F-SALIDA-ERRORES
+
+           END-EVALUATE.
+
+       1600-F-LEER-CLIENTE.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *               2 2 0 0 - F E T C H - C U R S O R                *
+      *----------------------------------------------------------------*
+
+       2200-FETCH-CURSOR.
+
+           MOVE '2200-FETCH-CURSOR'           TO WS-PARRAFO.
+
+           PERFORM 1500-INICIAR-VARHOST
+              THRU 1500-F-INICIAR-VARHOST.
+
+           EXEC SQL
+              FETCH  ITEM_CURSOR
+                     INTO
+                        :WS-TB-TIPDOC,
+                        :WS-TB-NRODOC,
+                        :WS-TB-NROCLI,
+                        :WS-TB-NOMAPE,
+                        :WS-TB-FECNAC,
+                        :WS-TB-SEXO
+           END-EXEC.
+
+           EVALUATE TRUE
+             WHEN SQLCODE IS EQUAL CT-FOUND
+               ADD 1                     TO CNT-TB-LEIDOS
+               MOVE WS-TB-TIPDOC         TO CLV-CUR-TIPDOC
+               MOVE WS-TB-NRODOC         TO CLV-CUR-NRODOC
+
+             WHEN SQLCODE IS EQUAL TO CT-NOT-FOUND
+               SET CS-CURSOR-EOC         TO TRUE
+               MOVE HIGH-VALUES          TO WS-CLAVE-CURSOR
+
+             WHEN OTHER
+               MOVE HIGH-VALUES          TO WS-CLAVE-CURSOR
+               MOVE SQLCODE              TO CT-SQLCODE-EDIT
+
+               MOVE CT-FETCH             TO AUX-ERR-ACCION
+               MOVE CT-CURSOR            TO AUX-ERR-NOMBRE
+               MOVE CT-SQLCODE-EDIT      TO AUX-ERR-STATUS
+               MOVE WS-PARRAFO           TO AUX-ERR-MENSAJE
+               MOVE 10                   TO W-N-ERROR
+
+                 PERFORM 9000-SALIDA-ERRORES
+                    THRU 9000-F-SALIDA-ERRORES
+           END-EVALUATE.
+
+       2200-F-FETCH-CURSOR.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *            2 4 0 0 - C O M P A R A R - D A T O S               *
+      *----------------------------------------------------------------*
+      *   COMPARA LOS DATOS DEL MISMO CLIENTE ENTRE EL VSAM Y LA       *
+      *   TABLA. CUALQUIER DIFERENCIA EN NROCLI/NOMAPE/SEXO SE GRABA   *
+      *   COMO EXCEPCION 'DATOS DISTINTOS'.                            *
+      *----------------------------------------------------------------*
+
+       2400-COMPARAR-DATOS.
+
+           MOVE '2400-COMPARAR-DATOS'         TO WS-PARRAFO.
+
+           IF CLI-NRO      IS NOT EQUAL TO WS-TB-NROCLI
+              OR CLI-NOMAPE   IS NOT EQUAL TO WS-TB-NOMAPE(1:12)
+              OR CLI-SEXO     IS NOT EQUAL TO WS-TB-SEXO
+
+              DISPLAY '****************************************'
+              DISPLAY '* DATOS DISTINTOS '
+              DISPLAY '  - TIPO DE DOCUMENTO: ' CLI-TIP-DOC
+              DISPLAY '  - NRO. DE DOCUMENTO: ' CLI-NRO-DOC
+              DISPLAY '  - NRO.CLI CLIENTES.: ' CLI-NRO
+              DISPLAY '  - NRO.CLI TBCURCLI.: ' WS-TB-NROCLI
+              DISPLAY '****************************************'
+
+              ADD 1 TO CNT-DATOS-DISTINTOS
+              SET REC-EXC-DATOS-DISTINTOS TO TRUE
+              MOVE CLI-TIP-DOC          TO REC-TIP-DOC
+              MOVE CLI-NRO-DOC          TO REC-NRO-DOC
+              MOVE CLI-NRO              TO REC-NRO-CLI
+
+              PERFORM 2650-GRABAR-RECONCIL
+                 THRU 2650-F-GRABAR-RECONCIL
+           END-IF.
+
+       2400-F-COMPARAR-DATOS.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *              2 6 5 0 - G R A B A R - R E C O N C I L           *
+      *----------------------------------------------------------------*
+
+       2650-GRABAR-RECONCIL.
+
+           MOVE '2650-GRABAR-RECONCIL'         TO WS-PARRAFO.
+
+           WRITE REG-RECONCIL FROM WS-REG-RECONCIL.
+
+           IF NOT FS-RECONCIL-OK
+              MOVE CT-WRITE                    TO AUX-ERR-ACCION
+              MOVE CT-RECONCIL                 TO AUX-ERR-NOMBRE
+              MOVE FS-RECONCIL                 TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                  TO AUX-ERR-MENSAJE
+              MOVE 10                          TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+           ADD 1 TO CNT-RECONCIL-GRABADOS.
+
+       2650-F-GRABAR-RECONCIL.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *              3 2 0 0 - C E R R A R - A R C H I V O S           *
+      *----------------------------------------------------------------*
+
+       3200-CERRAR-ARCHIVOS.
+
+           MOVE '3200-CERRAR-ARCHIVOS'        TO WS-PARRAFO.
+
+           CLOSE CLIENTES
+                 RECONCIL.
+
+           IF NOT FS-CLIENTES-OK
+              MOVE CT-CLOSE                   TO AUX-ERR-ACCION
+              MOVE CT-CLIENTES                TO AUX-ERR-NOMBRE
+              MOVE FS-CLIENTES                TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+           IF NOT FS-RECONCIL-OK
+              MOVE CT-CLOSE                   TO AUX-ERR-ACCION
+              MOVE CT-RECONCIL                TO AUX-ERR-NOMBRE
+              MOVE FS-RECONCIL                TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+       3200-F-CERRAR-ARCHIVOS.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *              3 4 0 0 - C E R R A R - C U R S O R               *
+      *----------------------------------------------------------------*
+
+       3400-CERRAR-CURSOR.
+
+           MOVE '3400-CERRAR-CURSOR'          TO WS-PARRAFO.
+
+           EXEC SQL
+              CLOSE ITEM_CURSOR
+           END-EXEC.
+
+           IF SQLCODE NOT EQUAL ZEROS
+              MOVE SQLCODE              TO CT-SQLCODE-EDIT
+
+              MOVE CT-CLOSE             TO AUX-ERR-ACCION
+              MOVE CT-CURSOR            TO AUX-ERR-NOMBRE
+              MOVE CT-SQLCODE-EDIT      TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO           TO AUX-ERR-MENSAJE
+              MOVE 10                   TO W-N-ERROR
+
+                PERFORM 9000-SALIDA-ERRORES
+                   THRU 9000-F-SALIDA-ERRORES
+
+           END-IF.
+
+       3400-F-CERRAR-CURSOR.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *            3 6 0 0 - M O S T R A R - T O T A L E S             *
+      *----------------------------------------------------------------*
+
+       3600-MOSTRAR-TOTALES.
+
+           MOVE '3600-MOSTRAR-TOTALES'        TO WS-PARRAFO.
+
+           DISPLAY '                                                  '.
+           DISPLAY '**************************************************'.
+           DISPLAY '*                PROGRAMA PGMSIN32               *'.
+           DISPLAY '**************************************************'.
+           DISPLAY '                                                  '.
+           DISPLAY '**************************************************'.
+           DISPLAY '*                                                *'.
+
+           MOVE CNT-CLI-LEIDOS                 TO WS-MASCARA.
+           DISPLAY '* CLIENTES LEIDOS:                        '
+                                                      WS-MASCARA '   *'.
+
+           MOVE CNT-TB-LEIDOS                  TO WS-MASCARA.
+           DISPLAY '* REGISTROS TBCURCLI LEIDOS:              '
+                                                      WS-MASCARA '   *'.
+
+           MOVE CNT-COINCIDENTES               TO WS-MASCARA.
+           DISPLAY '* CLIENTES COINCIDENTES:                  '
+                                                      WS-MASCARA '   *'.
+
+           MOVE CNT-CLIENTE-SIN-TB             TO WS-MASCARA.
+           DISPLAY '* CLIENTES SIN TBCURCLI:                  '
+                                                      WS-MASCARA '   *'.
+
+           MOVE CNT-TB-SIN-CLIENTE             TO WS-MASCARA.
+           DISPLAY '* REGISTROS TBCURCLI SIN CLIENTE:         '
+                                                      WS-MASCARA '   *'.
+
+           MOVE CNT-DATOS-DISTINTOS            TO WS-MASCARA.
+           DISPLAY '* CLIENTES CON DATOS DISTINTOS:           '
+                                                      WS-MASCARA '   *'.
+
+           MOVE CNT-RECONCIL-GRABADOS          TO WS-MASCARA.
+           DISPLAY '* EXCEPCIONES RECONCILIADAS:              '
+                                                      WS-MASCARA '   *'.
+           DISPLAY '*                                                *'.
+           DISPLAY '**************************************************'.
+
+           STRING 'CLILEI='       DELIMITED BY SIZE
+                  CNT-CLI-LEIDOS   DELIMITED BY SIZE
+                  ' TBLEI='       DELIMITED BY SIZE
+                  CNT-TB-LEIDOS    DELIMITED BY SIZE
+                  ' COINC='       DELIMITED BY SIZE
+                  CNT-COINCIDENTES DELIMITED BY SIZE
+                  ' CLISINTB='    DELIMITED BY SIZE
+                  CNT-CLIENTE-SIN-TB DELIMITED BY SIZE
+                  ' TBSINCLI='    DELIMITED BY SIZE
+                  CNT-TB-SIN-CLIENTE DELIMITED BY SIZE
+                  ' DIFDATOS='    DELIMITED BY SIZE
+                  CNT-DATOS-DISTINTOS DELIMITED BY SIZE
+              INTO BTOT-DETALLE
+           END-STRING.
+
+           PERFORM 3450-GRABAR-RESUMEN-BATCH
+              THRU 3450-F-GRABAR-RESUMEN-BATCH.
+
+       3600-F-MOSTRAR-TOTALES.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *        3 4 5 0 - G R A B A R - R E S U M E N - B A T C H       *
+      *----------------------------------------------------------------*
+
+           COPY BATCHGRB.
+
+      *----------------------------------------------------------------*
+      *             9 0 0 0 - S A L I D A - E R R O R E S              *
+      *----------------------------------------------------------------*
+
+       9000-SALIDA-ERRORES.
+
+           MOVE '9000-SALIDA-ERRORES'         TO WS-PARRAFO.
+
+           DISPLAY '************************************' UPON CONSOLE
+           DISPLAY '*          PROGRAMA: ' CT-PROGRAMA    UPON CONSOLE
+           DISPLAY '************************************' UPON CONSOLE
+
+           EVALUATE W-N-ERROR
+               WHEN 10
+                 DISPLAY ' ERROR DE ARCHIVO             ' UPON CONSOLE
+                 DISPLAY ' ACCION.....: ' AUX-ERR-ACCION  UPON CONSOLE
+                 DISPLAY ' ARCHIVO....: ' AUX-ERR-NOMBRE  UPON CONSOLE
+                 DISPLAY ' F-STATUS...: ' AUX-ERR-STATUS  UPON CONSOLE
+                 DISPLAY ' MENSAJE....: ' AUX-ERR-MENSAJE UPON CONSOLE
+           END-EVALUATE.
+
+           GOBACK.
+
+       9000-F-SALIDA-ERRORES.
+           EXIT.
