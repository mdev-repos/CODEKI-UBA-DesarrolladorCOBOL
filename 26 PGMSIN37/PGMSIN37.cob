@@ -0,0 +1,481 @@
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+
+       PROGRAM-ID.    PGMSIN37.
+
+      *    AUTHOR.        MATIAS N. MAZZITELLI | KC03CAB
+      *    DATE-WRITTEN.  2025-AGOSTO-09.
+
+      *----------------------------------------------------------------*
+      *    ACTIVIDAD CLASE SINCRONICA 37 | AUDITORIA DE PRECISION      *
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      * ESTE PROGRAMA AUDITA LA PRECISION DECIMAL DE TODOS LOS CAMPOS  *
+      * COMP-3 DE SALDO / IMPORTE DE LA SUITE ( LOS QUE REPRESENTAN    *
+      * MONEDA, NO CONTADORES NI SUBINDICES EMPAQUETADOS ). EL         *
+      * CATALOGO DE CAMPOS ESTA FIJO EN ESTE PROGRAMA PORQUE NO EXISTE *
+      * UN DICCIONARIO DE DATOS VIVO DEL QUE LEERLO; CADA VEZ QUE SE   *
+      * AGREGUE UN NUEVO CAMPO DE SALDO A LA SUITE, DEBE AGREGARSE     *
+      * TAMBIEN AQUI.                                                  *
+      *                                                                *
+      * EL ESTANDAR DE LA CASA PARA MONEDA NACIONAL ES 2 DECIMALES     *
+      * ( V99 ). POR CADA CAMPO SE GRABA UN RENGLON DE DETALLE CON SU  *
+      * PROGRAMA, NOMBRE, CANTIDAD DE DIGITOS ENTEROS Y DECIMALES, Y   *
+      * SE MARCA CON ADVERTENCIA CUALQUIERA QUE NO TENGA EXACTAMENTE   *
+      * 2 DECIMALES, YA QUE UNA OPERACION ARITMETICA ENTRE UN CAMPO DE *
+      * 2 DECIMALES Y UNO DE OTRA PRECISION TRUNCA SILENCIOSAMENTE LA  *
+      * FRACCION DE CENTAVOS.                                          *
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+
+      *----------------------------------------------------------------*
+       CONFIGURATION SECTION.
+      *----------------------------------------------------------------*
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT SECTION.
+      *----------------------------------------------------------------*
+       FILE-CONTROL.
+
+           SELECT REPORTE  ASSIGN TO REPORTE
+                                    FILE STATUS IS FS-REPORTE.
+
+           SELECT BATCHTOT ASSIGN TO BATCHTOT
+                                    FILE STATUS IS FS-BATCHTOT.
+
+       I-O-CONTROL.
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+
+      *----------------------------------------------------------------*
+       FILE SECTION.
+      *----------------------------------------------------------------*
+
+       FD   REPORTE
+            RECORDING MODE IS F.
+       01   REG-REPORTE                                      PIC X(80).
+
+           COPY BATCHTOT.
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *               A R E A  D E  C O N S T A N T E S                *
+      *----------------------------------------------------------------*
+
+       01 CT-CONSTANTES.
+           02 CT-PROGRAMA                   PIC X(08)  VALUE 'PGMSIN37'.
+           02 CT-OPEN                       PIC X(08)  VALUE 'OPEN    '.
+           02 CT-WRITE                      PIC X(08)  VALUE 'WRITE   '.
+           02 CT-CLOSE                      PIC X(08)  VALUE 'CLOSE   '.
+           02 CT-REPORTE                    PIC X(08)  VALUE 'REPORTE '.
+           02 CT-DECIMALES-ESTANDAR         PIC 9(02)  VALUE 02.
+
+      *----------------------------------------------------------------*
+      *               A R E A  D E  V A R I A B L E S                  *
+      *----------------------------------------------------------------*
+
+       01 WS-VARIABLES.
+           02 WS-PARRAFO                    PIC X(50).
+           02 WS-HORA-INICIO                PIC X(08).
+           02 WS-MASCARA                    PIC ZZ9.
+
+       01 WS-BTOT-FECHA-AAAAMMDD.
+           02 WS-BTOT-FECHA-ANIO             PIC 9(04).
+           02 WS-BTOT-FECHA-MES              PIC 9(02).
+           02 WS-BTOT-FECHA-DIA              PIC 9(02).
+
+      *----------------------------------------------------------------*
+      *           A U X I L I A R E S  P A R A  E R R O R E S          *
+      *----------------------------------------------------------------*
+
+       01 AUXILIARES.
+           02 W-N-ERROR                     PIC 9(02)  VALUE ZEROS.
+           02 AUX-ERR-TIPO                  PIC 9(02)  VALUE ZEROS.
+           02 AUX-ERR-ACCION                PIC X(10)  VALUE SPACES.
+           02 AUX-ERR-NOMBRE                PIC X(18)  VALUE SPACES.
+           02 AUX-ERR-STATUS                PIC X(04)  VALUE SPACES.
+           02 AUX-ERR-MENSAJE               PIC X(50)  VALUE SPACES.
+           02 AUX-ERR-RUTINA                PIC X(10)  VALUE SPACES.
+
+      *----------------------------------------------------------------*
+      *     A R E A  D E  A U D I T O R I A  D E L  C A M P O          *
+      *----------------------------------------------------------------*
+
+       01 WS-AREA-AUDITORIA.
+           02 WS-AUD-PROGRAMA               PIC X(08)  VALUE SPACES.
+           02 WS-AUD-CAMPO                  PIC X(20)  VALUE SPACES.
+           02 WS-AUD-ENTERAS                PIC 9(02)  VALUE ZEROS.
+           02 WS-AUD-DECIMALES              PIC 9(02)  VALUE ZEROS.
+           02 WS-AUD-OBSERVACION            PIC X(25)  VALUE SPACES.
+
+      *----------------------------------------------------------------*
+      *                 A R E A  D E  C O N T A D O R E S              *
+      *----------------------------------------------------------------*
+
+       01 CNT-CONTADORES.
+           02 CNT-CAMPOS-AUDITADOS          PIC 9(03)  VALUE ZEROS.
+           02 CNT-CAMPOS-CON-ADVERTENCIA    PIC 9(03)  VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+      *               A R E A  D E  F I L E - S T A T U S              *
+      *----------------------------------------------------------------*
+
+       01 FS-FILE-STATUS.
+           02 FS-REPORTE                    PIC X(02).
+              88 FS-REPORTE-OK                         VALUE '00'.
+
+           02 FS-BATCHTOT                   PIC X(02).
+              88 FS-BATCHTOT-OK                        VALUE '00'.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+
+           PERFORM 1000-INICIO
+              THRU 1000-F-INICIO.
+
+           PERFORM 2000-PROCESO
+              THRU 2000-F-PROCESO.
+
+           PERFORM 3000-FIN
+              THRU 3000-F-FIN.
+
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      *                     1 0 0 0 - I N I C I O                      *
+      *----------------------------------------------------------------*
+
+       1000-INICIO.
+
+           INITIALIZE WS-VARIABLES
+                      CNT-CONTADORES
+
+           MOVE '1000-INICIO'                 TO WS-PARRAFO.
+
+           MOVE FUNCTION CURRENT-DATE(9:8)   TO WS-HORA-INICIO.
+
+           PERFORM 1200-ABRIR-ARCHIVOS
+              THRU 1200-F-ABRIR-ARCHIVOS.
+
+       1000-F-INICIO.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *            1 2 0 0 - A B R I R - A R C H I V O S               *
+      *----------------------------------------------------------------*
+
+       1200-ABRIR-ARCHIVOS.
+
+           MOVE '1200-ABRIR-ARCHIVOS'         TO WS-PARRAFO.
+
+           OPEN OUTPUT REPORTE.
+
+           IF NOT FS-REPORTE-OK
+              MOVE CT-OPEN                    TO AUX-ERR-ACCION
+              MOVE CT-REPORTE                 TO AUX-ERR-NOMBRE
+              MOVE FS-REPORTE                 TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+       1200-F-ABRIR-ARCHIVOS.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *                    2 0 0 0 - P R O C E S O                     *
+      *----------------------------------------------------------------*
+      *   UN RENGLON POR CADA CAMPO CATALOGADO DE LA SUITE. EL ORDEN   *
+      *   SIGUE EL NUMERO DE CARPETA DE CADA PROGRAMA.                 *
+      *----------------------------------------------------------------*
+
+       2000-PROCESO.
+
+           MOVE '2000-PROCESO'                TO WS-PARRAFO.
+
+      *    PGMAPCAB ( COPY CLIENTE / MOVIMCC ) - WS-CLI-SALDO S9(09)V99
+           MOVE 'PGMAPCAB'                    TO WS-AUD-PROGRAMA
+           MOVE 'WS-CLI-SALDO'                TO WS-AUD-CAMPO
+           MOVE 09                            TO WS-AUD-ENTERAS
+           MOVE 02                            TO WS-AUD-DECIMALES
+           PERFORM 2900-GRABAR-CAMPO-AUDITADO
+              THRU 2900-F-GRABAR-CAMPO-AUDITADO
+
+      *    PGMAPCAB ( COPY MOVIMCC ) - WS-MOV-IMPORTE S9(09)V99
+           MOVE 'PGMAPCAB'                    TO WS-AUD-PROGRAMA
+           MOVE 'WS-MOV-IMPORTE'              TO WS-AUD-CAMPO
+           MOVE 09                            TO WS-AUD-ENTERAS
+           MOVE 02                            TO WS-AUD-DECIMALES
+           PERFORM 2900-GRABAR-CAMPO-AUDITADO
+              THRU 2900-F-GRABAR-CAMPO-AUDITADO
+
+      *    PGM3CCAB - ACM-SALDO-TIPO S9(15)V99
+           MOVE 'PGM3CCAB'                    TO WS-AUD-PROGRAMA
+           MOVE 'ACM-SALDO-TIPO'              TO WS-AUD-CAMPO
+           MOVE 15                            TO WS-AUD-ENTERAS
+           MOVE 02                            TO WS-AUD-DECIMALES
+           PERFORM 2900-GRABAR-CAMPO-AUDITADO
+              THRU 2900-F-GRABAR-CAMPO-AUDITADO
+
+      *    PGM3CCAB - ACM-SALDO-TOTAL S9(15)V99
+           MOVE 'PGM3CCAB'                    TO WS-AUD-PROGRAMA
+           MOVE 'ACM-SALDO-TOTAL'             TO WS-AUD-CAMPO
+           MOVE 15                            TO WS-AUD-ENTERAS
+           MOVE 02                            TO WS-AUD-DECIMALES
+           PERFORM 2900-GRABAR-CAMPO-AUDITADO
+              THRU 2900-F-GRABAR-CAMPO-AUDITADO
+
+      *    CORTEC12 - ACM-SALDO-SUC S9(15)V99
+           MOVE 'CORTEC12'                    TO WS-AUD-PROGRAMA
+           MOVE 'ACM-SALDO-SUC'               TO WS-AUD-CAMPO
+           MOVE 15                            TO WS-AUD-ENTERAS
+           MOVE 02                            TO WS-AUD-DECIMALES
+           PERFORM 2900-GRABAR-CAMPO-AUDITADO
+              THRU 2900-F-GRABAR-CAMPO-AUDITADO
+
+      *    CORTEC12 - ACM-SALDO-TIPO S9(15)V99
+           MOVE 'CORTEC12'                    TO WS-AUD-PROGRAMA
+           MOVE 'ACM-SALDO-TIPO'              TO WS-AUD-CAMPO
+           MOVE 15                            TO WS-AUD-ENTERAS
+           MOVE 02                            TO WS-AUD-DECIMALES
+           PERFORM 2900-GRABAR-CAMPO-AUDITADO
+              THRU 2900-F-GRABAR-CAMPO-AUDITADO
+
+      *    CORTEC12 - ACM-SALDO-TOTAL S9(15)V99
+           MOVE 'CORTEC12'                    TO WS-AUD-PROGRAMA
+           MOVE 'ACM-SALDO-TOTAL'             TO WS-AUD-CAMPO
+           MOVE 15                            TO WS-AUD-ENTERAS
+           MOVE 02                            TO WS-AUD-DECIMALES
+           PERFORM 2900-GRABAR-CAMPO-AUDITADO
+              THRU 2900-F-GRABAR-CAMPO-AUDITADO
+
+      *    PGMIMCAB - ACM-SALDO-TIPO S9(15)V99
+           MOVE 'PGMIMCAB'                    TO WS-AUD-PROGRAMA
+           MOVE 'ACM-SALDO-TIPO'              TO WS-AUD-CAMPO
+           MOVE 15                            TO WS-AUD-ENTERAS
+           MOVE 02                            TO WS-AUD-DECIMALES
+           PERFORM 2900-GRABAR-CAMPO-AUDITADO
+              THRU 2900-F-GRABAR-CAMPO-AUDITADO
+
+      *    PGMIMCAB - ACM-SALDO-TOTAL S9(15)V99
+           MOVE 'PGMIMCAB'                    TO WS-AUD-PROGRAMA
+           MOVE 'ACM-SALDO-TOTAL'             TO WS-AUD-CAMPO
+           MOVE 15                            TO WS-AUD-ENTERAS
+           MOVE 02                            TO WS-AUD-DECIMALES
+           PERFORM 2900-GRABAR-CAMPO-AUDITADO
+              THRU 2900-F-GRABAR-CAMPO-AUDITADO
+
+      *    PGMSIN31 ( COPY NOVCTA ) - WS-SALDO S9(03)V99
+           MOVE 'PGMSIN31'                    TO WS-AUD-PROGRAMA
+           MOVE 'WS-SALDO'                    TO WS-AUD-CAMPO
+           MOVE 03                            TO WS-AUD-ENTERAS
+           MOVE 02                            TO WS-AUD-DECIMALES
+           PERFORM 2900-GRABAR-CAMPO-AUDITADO
+              THRU 2900-F-GRABAR-CAMPO-AUDITADO
+
+      *    PGMSIN31 ( COPY NOVCTA ) - WS-CTA-SALDO S9(05)V99
+           MOVE 'PGMSIN31'                    TO WS-AUD-PROGRAMA
+           MOVE 'WS-CTA-SALDO'                TO WS-AUD-CAMPO
+           MOVE 05                            TO WS-AUD-ENTERAS
+           MOVE 02                            TO WS-AUD-DECIMALES
+           PERFORM 2900-GRABAR-CAMPO-AUDITADO
+              THRU 2900-F-GRABAR-CAMPO-AUDITADO
+
+      *    PGMSIN31 - WS-SALDO-ACT S9(05)V99
+           MOVE 'PGMSIN31'                    TO WS-AUD-PROGRAMA
+           MOVE 'WS-SALDO-ACT'                TO WS-AUD-CAMPO
+           MOVE 05                            TO WS-AUD-ENTERAS
+           MOVE 02                            TO WS-AUD-DECIMALES
+           PERFORM 2900-GRABAR-CAMPO-AUDITADO
+              THRU 2900-F-GRABAR-CAMPO-AUDITADO
+
+      *    PGMSIN35 - WS-SUMA-CLIENTE S9(05)V99
+           MOVE 'PGMSIN35'                    TO WS-AUD-PROGRAMA
+           MOVE 'WS-SUMA-CLIENTE'             TO WS-AUD-CAMPO
+           MOVE 05                            TO WS-AUD-ENTERAS
+           MOVE 02                            TO WS-AUD-DECIMALES
+           PERFORM 2900-GRABAR-CAMPO-AUDITADO
+              THRU 2900-F-GRABAR-CAMPO-AUDITADO
+
+      *    CPCLIE ( PGMSN18A / PGMVSCAB ) - CLI-SALDO S9(07)V99
+           MOVE 'CPCLIE'                      TO WS-AUD-PROGRAMA
+           MOVE 'CLI-SALDO'                   TO WS-AUD-CAMPO
+           MOVE 07                            TO WS-AUD-ENTERAS
+           MOVE 02                            TO WS-AUD-DECIMALES
+           PERFORM 2900-GRABAR-CAMPO-AUDITADO
+              THRU 2900-F-GRABAR-CAMPO-AUDITADO.
+
+       2000-F-PROCESO.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *      2 9 0 0 - G R A B A R - C A M P O - A U D I T A D O       *
+      *----------------------------------------------------------------*
+
+       2900-GRABAR-CAMPO-AUDITADO.
+
+           MOVE '2900-GRABAR-CAMPO-AUDITADO'  TO WS-PARRAFO.
+
+           ADD 1                              TO CNT-CAMPOS-AUDITADOS.
+
+           IF WS-AUD-DECIMALES IS EQUAL TO CT-DECIMALES-ESTANDAR
+              MOVE 'OK'                       TO WS-AUD-OBSERVACION
+           ELSE
+              ADD 1                        TO CNT-CAMPOS-CON-ADVERTENCIA
+              MOVE 'ADVERTENCIA: PRECISION'   TO WS-AUD-OBSERVACION
+           END-IF.
+
+           STRING WS-AUD-PROGRAMA      DELIMITED BY SIZE
+                  '  '                 DELIMITED BY SIZE
+                  WS-AUD-CAMPO         DELIMITED BY SIZE
+                  '  ENTEROS: '        DELIMITED BY SIZE
+                  WS-AUD-ENTERAS       DELIMITED BY SIZE
+                  '  DECIMALES: '      DELIMITED BY SIZE
+                  WS-AUD-DECIMALES     DELIMITED BY SIZE
+                  '  '                 DELIMITED BY SIZE
+                  WS-AUD-OBSERVACION   DELIMITED BY SIZE
+             INTO REG-REPORTE
+           END-STRING.
+
+           WRITE REG-REPORTE.
+
+           IF NOT FS-REPORTE-OK
+              MOVE CT-WRITE                   TO AUX-ERR-ACCION
+              MOVE CT-REPORTE                 TO AUX-ERR-NOMBRE
+              MOVE FS-REPORTE                 TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+           MOVE SPACES                        TO REG-REPORTE.
+
+       2900-F-GRABAR-CAMPO-AUDITADO.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *                       3 0 0 0 - F I N                          *
+      *----------------------------------------------------------------*
+
+       3000-FIN.
+
+           MOVE '3000-FIN'                    TO WS-PARRAFO.
+
+           PERFORM 3200-CERRAR-ARCHIVOS
+              THRU 3200-F-CERRAR-ARCHIVOS.
+
+           PERFORM 3400-MOSTRAR-TOTALES
+              THRU 3400-F-MOSTRAR-TOTALES.
+
+       3000-F-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *             M O D U L O S  S E C U N D A R I O S               *
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *              3 2 0 0 - C E R R A R - A R C H I V O S           *
+      *----------------------------------------------------------------*
+
+       3200-CERRAR-ARCHIVOS.
+
+           MOVE '3200-CERRAR-ARCHIVOS'        TO WS-PARRAFO.
+
+           CLOSE REPORTE.
+
+           IF NOT FS-REPORTE-OK
+              MOVE CT-CLOSE                   TO AUX-ERR-ACCION
+              MOVE CT-REPORTE                 TO AUX-ERR-NOMBRE
+              MOVE FS-REPORTE                 TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+       3200-F-CERRAR-ARCHIVOS.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *            3 4 0 0 - M O S T R A R - T O T A L E S             *
+      *----------------------------------------------------------------*
+
+       3400-MOSTRAR-TOTALES.
+
+           MOVE '3400-MOSTRAR-TOTALES'        TO WS-PARRAFO.
+
+           MOVE CNT-CAMPOS-AUDITADOS          TO WS-MASCARA.
+           DISPLAY '                                                  '.
+           DISPLAY '**************************************************'.
+           DISPLAY '*                PROGRAMA PGMSIN37               *'.
+           DISPLAY '**************************************************'.
+           DISPLAY '                                                  '.
+           DISPLAY '**************************************************'.
+           DISPLAY '*                                                *'.
+           DISPLAY '* CAMPOS DE SALDO AUDITADOS:              '
+                                                     WS-MASCARA '    *'.
+           DISPLAY '*                                                *'.
+
+           MOVE CNT-CAMPOS-CON-ADVERTENCIA    TO WS-MASCARA.
+           DISPLAY '* CAMPOS CON ADVERTENCIA DE PRECISION:    '
+                                                     WS-MASCARA '    *'.
+           DISPLAY '*                                                *'.
+           DISPLAY '**************************************************'.
+           DISPLAY '                                                  '.
+
+           MOVE CT-PROGRAMA                   TO BTOT-PROGRAMA.
+           STRING 'CAMPOS='      DELIMITED BY SIZE
+                  CNT-CAMPOS-AUDITADOS  DELIMITED BY SIZE
+                  ' ADVERT='     DELIMITED BY SIZE
+                  CNT-CAMPOS-CON-ADVERTENCIA DELIMITED BY SIZE
+              INTO BTOT-DETALLE
+           END-STRING.
+
+           COPY BATCHGRB.
+
+       3400-F-MOSTRAR-TOTALES.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *             9 0 0 0 - S A L I D A - E R R O R E S              *
+      *----------------------------------------------------------------*
+
+       9000-SALIDA-ERRORES.
+
+           MOVE '9000-SALIDA-ERRORES'         TO WS-PARRAFO.
+
+           DISPLAY '************************************' UPON CONSOLE
+           DISPLAY '*          PROGRAMA: ' CT-PROGRAMA    UPON CONSOLE
+           DISPLAY '************************************' UPON CONSOLE
+
+           EVALUATE W-N-ERROR
+               WHEN 10
+                 DISPLAY ' ERROR DE ARCHIVO             ' UPON CONSOLE
+                 DISPLAY ' ACCION.....: ' AUX-ERR-ACCION  UPON CONSOLE
+                 DISPLAY ' ARCHIVO....: ' AUX-ERR-NOMBRE  UPON CONSOLE
+                 DISPLAY ' F-STATUS...: ' AUX-ERR-STATUS  UPON CONSOLE
+                 DISPLAY ' MENSAJE....: ' AUX-ERR-MENSAJE UPON CONSOLE
+           END-EVALUATE.
+
+           GOBACK.
+
+       9000-F-SALIDA-ERRORES.
+           EXIT.
