@@ -51,10 +51,19 @@
                             ACCESS IS SEQUENTIAL                        
                             FILE STATUS IS FS-NOVEDAD.                  
                                                                         
-           SELECT SALIDA    ASSIGN TO SALIDA                            
-                            FILE STATUS IS FS-SALIDA.                   
-                                                                        
-       I-O-CONTROL.                                                     
+           SELECT SALIDA    ASSIGN TO SALIDA
+                            FILE STATUS IS FS-SALIDA.
+
+           SELECT RECHAZOS  ASSIGN TO RECHAZOS
+                            FILE STATUS IS FS-RECHAZOS.
+
+           SELECT CAMBIOS   ASSIGN TO CAMBIOS
+                            FILE STATUS IS FS-CAMBIOS.
+
+           SELECT CHECKPT   ASSIGN TO CHECKPT
+                            FILE STATUS IS FS-CHECKPT.
+
+       I-O-CONTROL.                                                  
                                                                         
       ******************************************************************
        DATA DIVISION.                                                   
@@ -78,12 +87,45 @@
             RECORDING MODE IS F.                                        
        01   REG-NOVEDAD                                     PIC X(50).  
                                                                         
-       FD   SALIDA                                                      
-            RECORDING MODE IS F.                                        
-       01   REG-SALIDA                                      PIC X(50).  
-                                                                        
-      *----------------------------------------------------------------*
-       WORKING-STORAGE SECTION.                                         
+       FD   SALIDA
+            RECORDING MODE IS F.
+       01   REG-SALIDA                                      PIC X(50).
+
+       FD   RECHAZOS
+            RECORDING MODE IS F.
+       01   REG-RECHAZOS                                    PIC X(50).
+
+      *----------------------------------------------------------------*
+      *   ARCHIVO DE CAMBIOS: LISTADO DE DETALLE DE LOS CAMPOS QUE     *
+      *   DIFIEREN ENTRE LA NOVEDAD Y EL REGISTRO DE CLIENTES YA       *
+      *   EXISTENTE, PARA LAS NOVEDADES QUE APAREARON CONTRA UN        *
+      *   CLIENTE ENCONTRADO.                                          *
+      *----------------------------------------------------------------*
+
+       FD   CAMBIOS
+            RECORDING MODE IS F.
+       01   REG-CAMBIOS                                     PIC X(80).
+
+      *----------------------------------------------------------------*
+      *   ARCHIVO DE CHECKPOINT: UN REGISTRO POR CADA NOVEDAD YA       *
+      *   PROCESADA, PARA PERMITIR REINICIAR EL PROGRAMA SIN VOLVER A  *
+      *   APAREAR DESDE EL PRIMER REGISTRO SI EL JOB ABENDA A MITAD DE *
+      *   CAMINO.                                                      *
+      *----------------------------------------------------------------*
+
+       FD   CHECKPT
+            RECORDING MODE IS F.
+       01   REG-CHECKPT.
+           02 CKPT-TIPO-DOC                    PIC X(02).
+           02 CKPT-NRO-DOC                     PIC 9(11).
+           02 CKPT-CLI-LEIDOS                  PIC 9(03).
+           02 CKPT-NOV-LEIDOS                  PIC 9(03).
+           02 CKPT-NOV-ENCONTRADOS             PIC 9(03).
+           02 CKPT-NOV-NOENCONTRADOS           PIC 9(03).
+           02 CKPT-CAMBIOS-DETECTADOS          PIC 9(03).
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.                                        
       *----------------------------------------------------------------*
                                                                         
       *----------------------------------------------------------------*
@@ -99,15 +141,34 @@
            02 CT-CLIENTES                   PIC X(08)  VALUE 'CLIENTES'.
            02 CT-NOVEDAD                    PIC X(08)  VALUE 'NOVEDAD '.
            02 CT-SALIDA                     PIC X(08)  VALUE 'SALIDA  '.
+           02 CT-RECHAZOS                   PIC X(08)  VALUE 'RECHAZOS'.
+           02 CT-CAMBIOS                    PIC X(08)  VALUE 'CAMBIOS '.
+           02 CT-CHECKPT                    PIC X(08)  VALUE 'CHECKPT '.
                                                                         
       *----------------------------------------------------------------*
       *               A R E A  D E  V A R I A B L E S                  *
       *----------------------------------------------------------------*
                                                                         
-       01 WS-VARIABLES.                                                 
-           02 WS-PARRAFO                    PIC X(50).                  
-           02 WS-MASCARA                    PIC ZZ9.                    
-                                                                        
+       01 WS-VARIABLES.
+           02 WS-PARRAFO                    PIC X(50).
+           02 WS-MASCARA                    PIC ZZ9.
+
+      *----------------------------------------------------------------*
+      *     A R E A  D E  C O M P A R A C I O N  D E  C A M P O S      *
+      *----------------------------------------------------------------*
+      *   NOV-CLI-TIPO VIENE A 1 DIGITO ( 1 A 3 ) Y CLI-TIP-CUE ES EL  *
+      *   MISMO DATO EN CLIENTES, PERO A 2 DIGITOS CON CERO A LA IZ-   *
+      *   -QUIERDA ( '01', '02', '03' ). SE REEDITA PARA COMPARAR.     *
+      *----------------------------------------------------------------*
+
+       01 WS-COMPARACION-NOVEDAD.
+           02 WS-COMP-NOV-TIPO-CUENTA       PIC 9(02).
+
+       01 WS-DETALLE-CAMBIO.
+           02 WS-CAMBIO-CAMPO               PIC X(14)  VALUE SPACES.
+           02 WS-CAMBIO-ANTES               PIC X(10)  VALUE SPACES.
+           02 WS-CAMBIO-AHORA               PIC X(10)  VALUE SPACES.
+
       *----------------------------------------------------------------*
       *           A U X I L I A R E S  P A R A  E R R O R E S          *
       *----------------------------------------------------------------*
@@ -129,8 +190,9 @@
            02 CNT-CLIENTES-LEIDOS           PIC 9(03)  VALUE ZEROS.     
            02 CNT-NOVEDAD-LEIDOS            PIC 9(03)  VALUE ZEROS.     
            02 CNT-NOVEDAD-ENCONTRADOS       PIC 9(03)  VALUE ZEROS.     
-           02 CNT-NOVEDAD-NO-ENCONTRADOS    PIC 9(03)  VALUE ZEROS.     
-                                                                        
+           02 CNT-NOVEDAD-NO-ENCONTRADOS    PIC 9(03)  VALUE ZEROS.
+           02 CNT-CAMBIOS-DETECTADOS        PIC 9(03)  VALUE ZEROS.
+
       *----------------------------------------------------------------*
       *                   C L A V E  D E  A P A R E O                  *
       *----------------------------------------------------------------*
@@ -139,9 +201,22 @@
           02 CLIENTE-TIPO-DOC               PIC X(02)  VALUE ZEROS.     
           02 CLIENTE-NRO-DOC                PIC 9(11)  VALUE ZEROS.     
                                                                         
-       01 WS-CLAVE-NOVEDAD.                                             
-          02 NOVEDAD-TIPO-DOC               PIC X(02)  VALUE ZEROS.     
-          02 NOVEDAD-NRO-DOC                PIC 9(11)  VALUE ZEROS.     
+       01 WS-CLAVE-NOVEDAD.
+          02 NOVEDAD-TIPO-DOC               PIC X(02)  VALUE ZEROS.
+          02 NOVEDAD-NRO-DOC                PIC 9(11)  VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+      *              A R E A  D E  C H E C K P O I N T                 *
+      *----------------------------------------------------------------*
+
+       01 WS-CHECKPOINT.
+           02 WS-MODO-REINICIO              PIC X(01)  VALUE 'N'.
+              88 EN-MODO-REINICIO                      VALUE 'S'.
+           02 WS-HAY-CHECKPOINT-PREVIO      PIC X(01)  VALUE 'N'.
+              88 HAY-CHECKPOINT-PREVIO                 VALUE 'S'.
+           02 WS-CKPT-CLAVE.
+              03 WS-CKPT-TIPO-DOC           PIC X(02)  VALUE SPACES.
+              03 WS-CKPT-NRO-DOC            PIC 9(11)  VALUE ZEROS.
                                                                         
       *----------------------------------------------------------------*
       *               A R E A  D E  F I L E - S T A T U S              *
@@ -156,17 +231,26 @@
               88 FS-NOVEDAD-OK                         VALUE '00'.      
               88 FS-NOVEDAD-EOF                        VALUE '10'.      
                                                                         
-           02 FS-SALIDA                     PIC X(02).                  
-              88 FS-SALIDA-OK                          VALUE '00'.      
-                                                                        
+           02 FS-SALIDA                     PIC X(02).
+              88 FS-SALIDA-OK                          VALUE '00'.
+
+           02 FS-RECHAZOS                   PIC X(02).
+              88 FS-RECHAZOS-OK                        VALUE '00'.
+
+           02 FS-CAMBIOS                    PIC X(02).
+              88 FS-CAMBIOS-OK                         VALUE '00'.
+
+           02 FS-CHECKPT                    PIC X(02).
+              88 FS-CHECKPT-OK                         VALUE '00'.
+              88 FS-CHECKPT-EOF                        VALUE '10'.
+
       *----------------------------------------------------------------*
       *                     A R E A  D E  C O P Y S                    *
       *----------------------------------------------------------------*
                                                                         
-           COPY CPCLIE.                                                 
-           COPY CPNOVCLI.                                               
-           COPY CPCLIENS.                                               
-                                                                        
+           COPY CPCLIE.
+           COPY CPNOVCLI.
+
       ******************************************************************
        PROCEDURE DIVISION.                                              
       ******************************************************************
@@ -191,59 +275,140 @@
                                                                         
        1000-INICIO.                                                     
                                                                         
-           INITIALIZE WS-VARIABLES                                      
-                      CNT-CONTADORES                                    
-                                                                        
-           MOVE '1000-INICIO'                 TO WS-PARRAFO.            
-                                                                        
-           PERFORM 1200-ABRIR-ARCHIVOS                                  
-              THRU 1200-F-ABRIR-ARCHIVOS.                               
-                                                                        
-           PERFORM 1400-LEER-CLIENTES                                   
-              THRU 1400-F-LEER-CLIENTES.                                
-                                                                        
-           PERFORM 1600-LEER-NOVEDAD                                    
-              THRU 1600-F-LEER-NOVEDAD.                                 
-                                                                        
-       1000-F-INICIO.                                                   
-           EXIT.                                                        
-                                                                        
+           INITIALIZE WS-VARIABLES
+                      CNT-CONTADORES
+                      WS-CHECKPOINT
+
+           MOVE '1000-INICIO'                 TO WS-PARRAFO.
+
+           PERFORM 1100-LEER-CHECKPOINT
+              THRU 1100-F-LEER-CHECKPOINT.
+
+           IF HAY-CHECKPOINT-PREVIO
+              SET EN-MODO-REINICIO            TO TRUE
+              DISPLAY ' '
+              DISPLAY '* SE DETECTO UN CHECKPOINT PREVIO, EL PROCESO *'
+              DISPLAY '* CONTINUARA DESDE LA ULTIMA NOVEDAD GRABADA  *'
+              DISPLAY ' - TIPO DE DOCUMENTO: ' WS-CKPT-TIPO-DOC
+              DISPLAY ' - NRO DE DOCUMENTO : ' WS-CKPT-NRO-DOC
+           END-IF.
+
+           PERFORM 1200-ABRIR-ARCHIVOS
+              THRU 1200-F-ABRIR-ARCHIVOS.
+
+           PERFORM 1400-LEER-CLIENTES
+              THRU 1400-F-LEER-CLIENTES.
+
+           PERFORM 1600-LEER-NOVEDAD
+              THRU 1600-F-LEER-NOVEDAD.
+
+       1000-F-INICIO.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *            1 1 0 0 - L E E R - C H E C K P O I N T             *
+      *----------------------------------------------------------------*
+
+       1100-LEER-CHECKPOINT.
+
+           MOVE '1100-LEER-CHECKPOINT'        TO WS-PARRAFO.
+
+           OPEN INPUT CHECKPT.
+
+           IF FS-CHECKPT-OK
+              PERFORM 1120-BUSCAR-ULTIMO-CHECKPOINT
+                 THRU 1120-F-BUSCAR-ULTIMO-CHECKPOINT
+                UNTIL FS-CHECKPT-EOF
+
+              CLOSE CHECKPT
+           ELSE
+      * NO EXISTE CHECKPOINT PREVIO: ES UNA PRIMERA EJECUCION NORMAL.
+              CONTINUE
+           END-IF.
+
+       1100-F-LEER-CHECKPOINT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    1 1 2 0 - B U S C A R - U L T I M O - C H E C K P O I N T   *
+      *----------------------------------------------------------------*
+
+       1120-BUSCAR-ULTIMO-CHECKPOINT.
+
+           MOVE '1120-BUSCAR-ULTIMO-CHECKPOINT' TO WS-PARRAFO.
+
+           READ CHECKPT INTO REG-CHECKPT.
+
+           IF FS-CHECKPT-OK
+              SET HAY-CHECKPOINT-PREVIO        TO TRUE
+              MOVE CKPT-TIPO-DOC               TO WS-CKPT-TIPO-DOC
+              MOVE CKPT-NRO-DOC                TO WS-CKPT-NRO-DOC
+              MOVE CKPT-CLI-LEIDOS             TO CNT-CLIENTES-LEIDOS
+              MOVE CKPT-NOV-LEIDOS             TO CNT-NOVEDAD-LEIDOS
+              MOVE CKPT-NOV-ENCONTRADOS
+                                      TO CNT-NOVEDAD-ENCONTRADOS
+              MOVE CKPT-NOV-NOENCONTRADOS
+                                      TO CNT-NOVEDAD-NO-ENCONTRADOS
+              MOVE CKPT-CAMBIOS-DETECTADOS
+                                      TO CNT-CAMBIOS-DETECTADOS
+           END-IF.
+
+       1120-F-BUSCAR-ULTIMO-CHECKPOINT.
+           EXIT.
+
+
       *----------------------------------------------------------------*
       *                    2 0 0 0 - P R O C E S O                     *
       *----------------------------------------------------------------*
                                                                         
-       2000-PROCESO.                                                    
-                                                                        
-           MOVE '2000-PROCESO'                     TO WS-PARRAFO        
-                                                                        
-           EVALUATE TRUE                                                
-              WHEN WS-CLAVE-CLIENTE = WS-CLAVE-NOVEDAD                  
-                 ADD 1 TO CNT-NOVEDAD-ENCONTRADOS                       
-                                                                        
-                 PERFORM 2200-GRABAR-SALIDA                             
-                    THRU 2200-F-GRABAR-SALIDA                           
-                                                                        
-                 PERFORM 1600-LEER-NOVEDAD                              
-                    THRU 1600-F-LEER-NOVEDAD                            
-                                                                        
-              WHEN WS-CLAVE-CLIENTE > WS-CLAVE-NOVEDAD                  
-                 DISPLAY ' '                                            
-             DISPLAY '* CLAVE DE NOVEDAD NO ENCONTRADA EN CLIENTE *'    
-                 ADD 1 TO CNT-NOVEDAD-NO-ENCONTRADOS                    
-                                                                        
-                 DISPLAY ' - TIPO DE DOCUMENTO: ' NOV-TIP-DOC           
-                 DISPLAY ' - NRO DE DOCUMENTO: ' NOV-NRO-DOC            
-                                                                        
-                 PERFORM 1600-LEER-NOVEDAD                              
-                    THRU 1600-F-LEER-NOVEDAD                            
-                                                                        
-              WHEN WS-CLAVE-CLIENTE < WS-CLAVE-NOVEDAD                  
-                 PERFORM 1400-LEER-CLIENTES                             
-                    THRU 1400-F-LEER-CLIENTES                           
-           END-EVALUATE.                                                
-                                                                        
-       2000-F-PROCESO.                                                  
-           EXIT.                                                        
+       2000-PROCESO.
+
+           MOVE '2000-PROCESO'                     TO WS-PARRAFO
+
+           EVALUATE TRUE
+              WHEN WS-CLAVE-CLIENTE = WS-CLAVE-NOVEDAD
+                 IF NOT EN-MODO-REINICIO
+                    ADD 1 TO CNT-NOVEDAD-ENCONTRADOS
+
+                    PERFORM 2200-GRABAR-SALIDA
+                       THRU 2200-F-GRABAR-SALIDA
+
+                    PERFORM 2210-COMPARAR-CAMPOS
+                       THRU 2210-F-COMPARAR-CAMPOS
+
+                    PERFORM 2250-GRABAR-CHECKPOINT
+                       THRU 2250-F-GRABAR-CHECKPOINT
+                 END-IF
+
+                 PERFORM 1600-LEER-NOVEDAD
+                    THRU 1600-F-LEER-NOVEDAD
+
+              WHEN WS-CLAVE-CLIENTE > WS-CLAVE-NOVEDAD
+                 IF NOT EN-MODO-REINICIO
+                 DISPLAY ' '
+             DISPLAY '* CLAVE DE NOVEDAD NO ENCONTRADA EN CLIENTE *'
+                 ADD 1 TO CNT-NOVEDAD-NO-ENCONTRADOS
+
+                 DISPLAY ' - TIPO DE DOCUMENTO: ' NOV-TIP-DOC
+                 DISPLAY ' - NRO DE DOCUMENTO: ' NOV-NRO-DOC
+
+                 PERFORM 2300-GRABAR-RECHAZO
+                    THRU 2300-F-GRABAR-RECHAZO
+
+                 PERFORM 2250-GRABAR-CHECKPOINT
+                    THRU 2250-F-GRABAR-CHECKPOINT
+                 END-IF
+
+                 PERFORM 1600-LEER-NOVEDAD
+                    THRU 1600-F-LEER-NOVEDAD
+
+              WHEN WS-CLAVE-CLIENTE < WS-CLAVE-NOVEDAD
+                 PERFORM 1400-LEER-CLIENTES
+                    THRU 1400-F-LEER-CLIENTES
+           END-EVALUATE.
+
+       2000-F-PROCESO.
+           EXIT.
                                                                         
       *----------------------------------------------------------------*
       *                       3 0 0 0 - F I N                          *
@@ -272,13 +437,25 @@
                                                                         
        1200-ABRIR-ARCHIVOS.                                             
                                                                         
-           MOVE '1200-ABRIR-ARCHIVOS'         TO WS-PARRAFO.            
-                                                                        
-           OPEN INPUT   CLIENTES                                        
-                        NOVEDAD                                         
-                OUTPUT  SALIDA.                                         
-                                                                        
-           IF NOT FS-CLIENTES-OK                                        
+           MOVE '1200-ABRIR-ARCHIVOS'         TO WS-PARRAFO.
+
+           IF EN-MODO-REINICIO
+              OPEN INPUT   CLIENTES
+                           NOVEDAD
+                   EXTEND  SALIDA
+                           RECHAZOS
+                           CAMBIOS
+                           CHECKPT
+           ELSE
+              OPEN INPUT   CLIENTES
+                           NOVEDAD
+                   OUTPUT  SALIDA
+                           RECHAZOS
+                           CAMBIOS
+                           CHECKPT
+           END-IF.
+
+           IF NOT FS-CLIENTES-OK
               MOVE CT-OPEN                    TO AUX-ERR-ACCION         
               MOVE CT-CLIENTES                TO AUX-ERR-NOMBRE         
               MOVE FS-CLIENTES                TO AUX-ERR-STATUS         
@@ -307,12 +484,45 @@
               MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE        
               MOVE 10                         TO W-N-ERROR              
                                                                         
-              PERFORM 9000-SALIDA-ERRORES                               
-                 THRU 9000-F-SALIDA-ERRORES                             
-           END-IF.                                                      
-                                                                        
-       1200-F-ABRIR-ARCHIVOS.                                           
-           EXIT.                                                        
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+           IF NOT FS-RECHAZOS-OK
+              MOVE CT-OPEN                    TO AUX-ERR-ACCION
+              MOVE CT-RECHAZOS                TO AUX-ERR-NOMBRE
+              MOVE FS-RECHAZOS                TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+           IF NOT FS-CAMBIOS-OK
+              MOVE CT-OPEN                    TO AUX-ERR-ACCION
+              MOVE CT-CAMBIOS                 TO AUX-ERR-NOMBRE
+              MOVE FS-CAMBIOS                 TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+           IF NOT FS-CHECKPT-OK
+              MOVE CT-OPEN                    TO AUX-ERR-ACCION
+              MOVE CT-CHECKPT                 TO AUX-ERR-NOMBRE
+              MOVE FS-CHECKPT                  TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+       1200-F-ABRIR-ARCHIVOS.
+           EXIT.
                                                                         
       *----------------------------------------------------------------*
       *               1 4 0 0 - L E E R - C L I E N T E S              *
@@ -324,11 +534,13 @@
                                                                         
            READ CLIENTES INTO REG-CLIENTE.                              
                                                                         
-           EVALUATE TRUE                                                
-               WHEN FS-CLIENTES-OK                                      
-                    ADD 1                     TO CNT-CLIENTES-LEIDOS    
-                    MOVE CLI-TIP-DOC          TO CLIENTE-TIPO-DOC       
-                    MOVE CLI-NRO-DOC          TO CLIENTE-NRO-DOC        
+           EVALUATE TRUE
+               WHEN FS-CLIENTES-OK
+                    IF NOT EN-MODO-REINICIO
+                       ADD 1                  TO CNT-CLIENTES-LEIDOS
+                    END-IF
+                    MOVE CLI-TIP-DOC          TO CLIENTE-TIPO-DOC
+                    MOVE CLI-NRO-DOC          TO CLIENTE-NRO-DOC
                                                                         
                WHEN FS-CLIENTES-EOF                                     
                     SET FS-CLIENTES-EOF       TO TRUE                   
@@ -359,30 +571,37 @@
                                                                         
            READ NOVEDAD INTO WS-REG-NOVCLIE.                            
                                                                         
-           EVALUATE TRUE                                                
-               WHEN FS-NOVEDAD-OK                                       
-                    ADD 1                     TO CNT-NOVEDAD-LEIDOS     
-                    MOVE NOV-TIP-DOC          TO NOVEDAD-TIPO-DOC       
-                    MOVE NOV-NRO-DOC          TO NOVEDAD-NRO-DOC        
-                                                                        
-               WHEN FS-NOVEDAD-EOF                                      
-                    SET FS-NOVEDAD-EOF        TO TRUE                   
-                    MOVE HIGH-VALUES          TO WS-CLAVE-NOVEDAD       
-                                                                        
-               WHEN OTHER                                               
-                    MOVE CT-READ              TO AUX-ERR-ACCION         
-                    MOVE CT-NOVEDAD           TO AUX-ERR-NOMBRE         
-                    MOVE FS-NOVEDAD           TO AUX-ERR-STATUS         
-                    MOVE WS-PARRAFO           TO AUX-ERR-MENSAJE        
-                    MOVE 10                   TO W-N-ERROR              
-                                                                        
-                    PERFORM 9000-SALIDA-ERRORES                         
-                       THRU 9000-F-SALIDA-ERRORES                       
-                                                                        
-           END-EVALUATE.                                                
-                                                                        
-       1600-F-LEER-NOVEDAD.                                             
-           EXIT.                                                        
+           EVALUATE TRUE
+               WHEN FS-NOVEDAD-OK
+                    IF NOT EN-MODO-REINICIO
+                       ADD 1                  TO CNT-NOVEDAD-LEIDOS
+                    END-IF
+                    MOVE NOV-TIP-DOC          TO NOVEDAD-TIPO-DOC
+                    MOVE NOV-NRO-DOC          TO NOVEDAD-NRO-DOC
+
+                    IF EN-MODO-REINICIO
+                       PERFORM 2260-VERIFICAR-FIN-REINICIO
+                          THRU 2260-F-VERIFICAR-FIN-REINICIO
+                    END-IF
+
+               WHEN FS-NOVEDAD-EOF
+                    SET FS-NOVEDAD-EOF        TO TRUE
+                    MOVE HIGH-VALUES          TO WS-CLAVE-NOVEDAD
+
+               WHEN OTHER
+                    MOVE CT-READ              TO AUX-ERR-ACCION
+                    MOVE CT-NOVEDAD           TO AUX-ERR-NOMBRE
+                    MOVE FS-NOVEDAD           TO AUX-ERR-STATUS
+                    MOVE WS-PARRAFO           TO AUX-ERR-MENSAJE
+                    MOVE 10                   TO W-N-ERROR
+
+                    PERFORM 9000-SALIDA-ERRORES
+                       THRU 9000-F-SALIDA-ERRORES
+
+           END-EVALUATE.
+
+       1600-F-LEER-NOVEDAD.
+           EXIT.
                                                                         
       *----------------------------------------------------------------*
       *               2 2 0 0 - G R A B A R - S A L I D A              *
@@ -405,9 +624,170 @@
               THRU 9000-F-SALIDA-ERRORES                                
            END-IF.                                                      
                                                                         
-       2200-F-GRABAR-SALIDA.                                            
-           EXIT.                                                        
-                                                                        
+       2200-F-GRABAR-SALIDA.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *              2 3 0 0 - G R A B A R - R E C H A Z O             *
+      *----------------------------------------------------------------*
+
+       2300-GRABAR-RECHAZO.
+
+           MOVE '2300-GRABAR-RECHAZO'         TO WS-PARRAFO.
+
+           WRITE REG-RECHAZOS FROM WS-REG-NOVCLIE.
+
+           IF NOT FS-RECHAZOS-OK
+              MOVE CT-WRITE                   TO AUX-ERR-ACCION
+              MOVE CT-RECHAZOS                TO AUX-ERR-NOMBRE
+              MOVE FS-RECHAZOS                TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+       2300-F-GRABAR-RECHAZO.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *            2 2 1 0 - C O M P A R A R - C A M P O S             *
+      *----------------------------------------------------------------*
+      *   PARA CADA NOVEDAD APAREADA CONTRA UN CLIENTE YA EXISTENTE,   *
+      *   SE COMPARAN LOS CAMPOS QUE TRAE LA NOVEDAD CONTRA LOS QUE    *
+      *   YA TIENE GRABADOS EL CLIENTE, Y SE GRABA UN RENGLON DE       *
+      *   DETALLE EN CAMBIOS POR CADA CAMPO QUE HAYA VARIADO.          *
+      *----------------------------------------------------------------*
+
+       2210-COMPARAR-CAMPOS.
+
+           MOVE '2210-COMPARAR-CAMPOS'         TO WS-PARRAFO.
+
+           MOVE NOV-CLI-TIPO
+                                    TO WS-COMP-NOV-TIPO-CUENTA.
+
+           IF (NOV-NOVEDAD-SUCURSAL OR NOV-NOVEDAD-INTEGRAL)
+              AND NOV-SUC IS NOT EQUAL TO CLI-NRO-SUC
+              MOVE 'NRO SUCURSAL'              TO WS-CAMBIO-CAMPO
+              MOVE CLI-NRO-SUC                 TO WS-CAMBIO-ANTES
+              MOVE NOV-SUC                      TO WS-CAMBIO-AHORA
+              PERFORM 2220-GRABAR-CAMBIO
+                 THRU 2220-F-GRABAR-CAMBIO
+           END-IF.
+
+           IF (NOV-NOVEDAD-TIPOCTA OR NOV-NOVEDAD-INTEGRAL)
+              AND WS-COMP-NOV-TIPO-CUENTA IS NOT EQUAL TO CLI-TIP-CUE
+              MOVE 'TIPO DE CUENTA'            TO WS-CAMBIO-CAMPO
+              MOVE CLI-TIP-CUE                 TO WS-CAMBIO-ANTES
+              MOVE WS-COMP-NOV-TIPO-CUENTA     TO WS-CAMBIO-AHORA
+              PERFORM 2220-GRABAR-CAMBIO
+                 THRU 2220-F-GRABAR-CAMBIO
+           END-IF.
+
+           IF (NOV-NOVEDAD-FECHA OR NOV-NOVEDAD-INTEGRAL)
+              AND NOV-CLI-FECHA IS NOT EQUAL TO CLI-AAAAMMDD
+              MOVE 'FECHA'                     TO WS-CAMBIO-CAMPO
+              MOVE CLI-AAAAMMDD                TO WS-CAMBIO-ANTES
+              MOVE NOV-CLI-FECHA                TO WS-CAMBIO-AHORA
+              PERFORM 2220-GRABAR-CAMBIO
+                 THRU 2220-F-GRABAR-CAMBIO
+           END-IF.
+
+       2210-F-COMPARAR-CAMPOS.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *              2 2 2 0 - G R A B A R - C A M B I O               *
+      *----------------------------------------------------------------*
+
+       2220-GRABAR-CAMBIO.
+
+           MOVE '2220-GRABAR-CAMBIO'           TO WS-PARRAFO.
+
+           ADD 1                               TO CNT-CAMBIOS-DETECTADOS.
+
+           STRING NOVEDAD-TIPO-DOC     DELIMITED BY SIZE
+                  '-'                  DELIMITED BY SIZE
+                  NOVEDAD-NRO-DOC      DELIMITED BY SIZE
+                  '  CAMPO: '          DELIMITED BY SIZE
+                  WS-CAMBIO-CAMPO      DELIMITED BY SIZE
+                  ' ANTES: '           DELIMITED BY SIZE
+                  WS-CAMBIO-ANTES      DELIMITED BY SIZE
+                  ' AHORA: '           DELIMITED BY SIZE
+                  WS-CAMBIO-AHORA      DELIMITED BY SIZE
+             INTO REG-CAMBIOS
+           END-STRING.
+
+           WRITE REG-CAMBIOS.
+
+           IF NOT FS-CAMBIOS-OK
+              MOVE CT-WRITE                    TO AUX-ERR-ACCION
+              MOVE CT-CAMBIOS                  TO AUX-ERR-NOMBRE
+              MOVE FS-CAMBIOS                  TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                  TO AUX-ERR-MENSAJE
+              MOVE 10                          TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+           MOVE SPACES                         TO REG-CAMBIOS.
+
+       2220-F-GRABAR-CAMBIO.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *            2 2 5 0 - G R A B A R - C H E C K P O I N T         *
+      *----------------------------------------------------------------*
+
+       2250-GRABAR-CHECKPOINT.
+
+           MOVE '2250-GRABAR-CHECKPOINT'       TO WS-PARRAFO.
+
+           MOVE NOVEDAD-TIPO-DOC               TO CKPT-TIPO-DOC.
+           MOVE NOVEDAD-NRO-DOC                TO CKPT-NRO-DOC.
+           MOVE CNT-CLIENTES-LEIDOS            TO CKPT-CLI-LEIDOS.
+           MOVE CNT-NOVEDAD-LEIDOS             TO CKPT-NOV-LEIDOS.
+           MOVE CNT-NOVEDAD-ENCONTRADOS        TO CKPT-NOV-ENCONTRADOS.
+           MOVE CNT-NOVEDAD-NO-ENCONTRADOS
+                                 TO CKPT-NOV-NOENCONTRADOS.
+           MOVE CNT-CAMBIOS-DETECTADOS
+                                 TO CKPT-CAMBIOS-DETECTADOS.
+
+           WRITE REG-CHECKPT.
+
+           IF NOT FS-CHECKPT-OK
+              MOVE CT-WRITE                    TO AUX-ERR-ACCION
+              MOVE CT-CHECKPT                  TO AUX-ERR-NOMBRE
+              MOVE FS-CHECKPT                  TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                  TO AUX-ERR-MENSAJE
+              MOVE 10                          TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+       2250-F-GRABAR-CHECKPOINT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *         2 2 6 0 - V E R I F I C A R - F I N - R E I N I C I O  *
+      *----------------------------------------------------------------*
+
+       2260-VERIFICAR-FIN-REINICIO.
+
+           MOVE '2260-VERIFICAR-FIN-REINICIO' TO WS-PARRAFO.
+
+           IF WS-CLAVE-NOVEDAD > WS-CKPT-CLAVE
+              MOVE 'N'                        TO WS-MODO-REINICIO
+              DISPLAY ' '
+              DISPLAY '* FIN DEL REINICIO, CONTINUA PROCESO NORMAL *'
+           END-IF.
+
+       2260-F-VERIFICAR-FIN-REINICIO.
+           EXIT.
+
       *----------------------------------------------------------------*
       *              3 2 0 0 - C E R R A R - A R C H I V O S           *
       *----------------------------------------------------------------*
@@ -416,9 +796,12 @@
                                                                         
            MOVE '3200-CERRAR-ARCHIVOS'        TO WS-PARRAFO.            
                                                                         
-           CLOSE CLIENTES                                               
-                 NOVEDAD                                                
-                 SALIDA.                                                
+           CLOSE CLIENTES
+                 NOVEDAD
+                 SALIDA
+                 RECHAZOS
+                 CAMBIOS
+                 CHECKPT.
                                                                         
            IF NOT FS-CLIENTES-OK                                        
               MOVE CT-CLOSE                   TO AUX-ERR-ACCION         
@@ -449,12 +832,45 @@
               MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE        
               MOVE 10                         TO W-N-ERROR              
                                                                         
-              PERFORM 9000-SALIDA-ERRORES                               
-                 THRU 9000-F-SALIDA-ERRORES                             
-           END-IF.                                                      
-                                                                        
-       3200-F-CERRAR-ARCHIVOS.                                          
-           EXIT.                                                        
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+           IF NOT FS-RECHAZOS-OK
+              MOVE CT-CLOSE                   TO AUX-ERR-ACCION
+              MOVE CT-RECHAZOS                TO AUX-ERR-NOMBRE
+              MOVE FS-RECHAZOS                TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+           IF NOT FS-CAMBIOS-OK
+              MOVE CT-CLOSE                   TO AUX-ERR-ACCION
+              MOVE CT-CAMBIOS                 TO AUX-ERR-NOMBRE
+              MOVE FS-CAMBIOS                 TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+           IF NOT FS-CHECKPT-OK
+              MOVE CT-CLOSE                   TO AUX-ERR-ACCION
+              MOVE CT-CHECKPT                 TO AUX-ERR-NOMBRE
+              MOVE FS-CHECKPT                  TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+       3200-F-CERRAR-ARCHIVOS.
+           EXIT.
                                                                         
       *----------------------------------------------------------------*
       *            3 4 0 0 - M O S T R A R - T O T A L E S             *
@@ -489,8 +905,13 @@
                                                      WS-MASCARA '    *'.
            DISPLAY '*                                                *'.
                                                                         
-           MOVE CNT-NOVEDAD-NO-ENCONTRADOS    TO WS-MASCARA.            
-           DISPLAY '* NOVEDADES NO ENCONTRADAS:               '         
+           MOVE CNT-NOVEDAD-NO-ENCONTRADOS    TO WS-MASCARA.
+           DISPLAY '* NOVEDADES NO ENCONTRADAS:               '
+                                                     WS-MASCARA '    *'.
+           DISPLAY '*                                                *'.
+
+           MOVE CNT-CAMBIOS-DETECTADOS        TO WS-MASCARA.
+           DISPLAY '* CAMPOS MODIFICADOS DETECTADOS:          '
                                                      WS-MASCARA '    *'.
            DISPLAY '*                                                *'.
            DISPLAY '**************************************************'.
@@ -523,4 +944,4 @@
            GOBACK.                                                      
                                                                         
        9000-F-SALIDA-ERRORES.                                           
-           EXIT.                                                        
\ No newline at end of file
+           EXIT.                                                        
