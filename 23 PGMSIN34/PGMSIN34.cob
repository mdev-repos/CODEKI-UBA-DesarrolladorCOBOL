@@ -0,0 +1,573 @@
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+
+       PROGRAM-ID.    PGMSIN34.
+
+      *    AUTHOR.        MATIAS N. MAZZITELLI | KC03CAB
+      *    DATE-WRITTEN.  2025-AGOSTO-09
+
+      *----------------------------------------------------------------*
+      *   ACTIVIDAD CLASE SINCRONICA | CHEQUEO DE INTEGRIDAD KSDS       *
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *  ESTE PGM RECORRE SECUENCIALMENTE EL ARCHIVO VSAM KSDS          *
+      *  CLIENTES Y VERIFICA SU INTEGRIDAD SIN NECESIDAD DE UN PASO     *
+      *  DE ACCESS METHOD SERVICES: POR CADA REGISTRO CONTROLA QUE      *
+      *    - LA CLAVE KEY-CLAVE COINCIDA CON LOS CAMPOS QUE LA          *
+      *      COMPONEN (CLI-TIP-DOC + CLI-NRO-DOC).                      *
+      *    - LAS CLAVES LLEGUEN EN ORDEN ASCENDENTE (TAL COMO LAS       *
+      *      DEBE ENTREGAR UN KSDS SANO EN LECTURA SECUENCIAL).         *
+      *    - NO HAYA CLAVES DUPLICADAS.                                 *
+      *    - EL TIPO DE DOCUMENTO SEA UNO DE LOS VALORES VALIDOS.       *
+      *    - EL SEXO NO VENGA EN BLANCO.                                *
+      *  CADA INCONSISTENCIA SE GRABA EN EL ARCHIVO REPORTE Y SE        *
+      *  CUENTA COMO EXCEPCION. SI AL FINALIZAR HUBO AL MENOS UNA       *
+      *  EXCEPCION, EL PGM RECOMIENDA POR SYSOUT LA RECONSTRUCCION      *
+      *  DEL ARCHIVO KSDS CLIENTES A PARTIR DE SU ULTIMO BACKUP.        *
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+
+      *----------------------------------------------------------------*
+       CONFIGURATION SECTION.
+      *----------------------------------------------------------------*
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT SECTION.
+      *----------------------------------------------------------------*
+       FILE-CONTROL.
+
+           SELECT CLIENTES ASSIGN TO CLIENTES
+                           ORGANIZATION IS INDEXED
+                           ACCESS IS SEQUENTIAL
+                           RECORD KEY IS KEY-CLAVE
+                           FILE STATUS IS FS-CLIENTES.
+
+           SELECT REPORTE ASSIGN TO REPORTE
+                                    FILE STATUS IS FS-REPORTE.
+
+           SELECT BATCHTOT ASSIGN TO BATCHTOT
+                                    FILE STATUS IS FS-BATCHTOT.
+
+       I-O-CONTROL.
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+
+      *----------------------------------------------------------------*
+       FILE SECTION.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *   LAYOUT FISICO DEL ARCHIVO VSAM CLIENTES, IGUAL AL USADO POR   *
+      *   PGMSN18A Y PGMVSCAB.                                          *
+      *----------------------------------------------------------------*
+
+       FD  CLIENTES
+           RECORDING MODE IS F.
+       01  REG-CLIENTES.
+           02 KEY-CLAVE                        PIC X(13).
+           02 FILLER                           PIC X(05).
+           02 CLI-CLAVE                        PIC 9(03).
+           02 FILLER                           PIC X(29).
+
+       FD  REPORTE
+           RECORDING MODE IS F.
+       01  REG-REPORTE                                     PIC X(80).
+
+      *----------------------------------------------------------------*
+      *   ARCHIVO DE RESUMEN DE BATCH, COMPARTIDO ENTRE LOS PROGRAMAS  *
+      *   DE LA SUITE (COPY BATCHTOT).                                 *
+      *----------------------------------------------------------------*
+
+           COPY BATCHTOT.
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *               A R E A  D E  C O N S T A N T E S                *
+      *----------------------------------------------------------------*
+
+       01 CT-CONSTANTES.
+           02 CT-PROGRAMA                   PIC X(08)  VALUE 'PGMSIN34'.
+           02 CT-OPEN                       PIC X(08)  VALUE 'OPEN    '.
+           02 CT-READ                       PIC X(08)  VALUE 'READ    '.
+           02 CT-WRITE                      PIC X(08)  VALUE 'WRITE   '.
+           02 CT-CLOSE                      PIC X(08)  VALUE 'CLOSE   '.
+           02 CT-CLIENTES                   PIC X(08)  VALUE 'CLIENTES'.
+           02 CT-REPORTE                    PIC X(08)  VALUE 'REPORTE '.
+
+      *----------------------------------------------------------------*
+      *               A R E A  D E  V A R I A B L E S                  *
+      *----------------------------------------------------------------*
+
+       01 WS-VARIABLES.
+           02 WS-PARRAFO                    PIC X(50).
+           02 WS-HORA-INICIO                PIC X(08).
+
+       01 WS-BTOT-FECHA-AAAAMMDD.
+           02 WS-BTOT-FECHA-ANIO            PIC 9(04).
+           02 WS-BTOT-FECHA-MES             PIC 9(02).
+           02 WS-BTOT-FECHA-DIA             PIC 9(02).
+
+           COPY CPCLIE.
+
+       01 WS-CLAVE-ESPERADA.
+           02 WS-CLAVE-ESP-TIPDOC           PIC X(02).
+           02 WS-CLAVE-ESP-NRODOC           PIC 9(11).
+
+       01 WS-CLAVE-ANT                      PIC X(13) VALUE LOW-VALUES.
+
+       01 WS-EXC-SW                         PIC X(01) VALUE 'N'.
+           88 HUBO-EXCEPCION-EN-REGISTRO              VALUE 'S'.
+           88 NO-HUBO-EXCEPCION-EN-REGISTRO           VALUE 'N'.
+
+       01 WS-REG-REPORTE.
+           02 REP-CLAVE                     PIC X(13)  VALUE SPACES.
+           02 FILLER                        PIC X(02)  VALUE SPACES.
+           02 REP-MOTIVO                    PIC X(40)  VALUE SPACES.
+
+      *----------------------------------------------------------------*
+      *           A U X I L I A R E S  P A R A  E R R O R E S          *
+      *----------------------------------------------------------------*
+
+       01 AUXILIARES.
+           02 W-N-ERROR                     PIC 9(02)  VALUE ZEROS.
+           02 AUX-ERR-TIPO                  PIC 9(02)  VALUE ZEROS.
+           02 AUX-ERR-ACCION                PIC X(10)  VALUE SPACES.
+           02 AUX-ERR-NOMBRE                PIC X(18)  VALUE SPACES.
+           02 AUX-ERR-STATUS                PIC X(04)  VALUE SPACES.
+           02 AUX-ERR-MENSAJE               PIC X(50)  VALUE SPACES.
+           02 AUX-ERR-RUTINA                PIC X(10)  VALUE SPACES.
+
+      *----------------------------------------------------------------*
+      *                 A R E A  D E  C O N T A D O R E S              *
+      *----------------------------------------------------------------*
+
+       01 CNT-CONTADORES.
+           02 CNT-LEIDOS                    PIC 9(07)  VALUE ZEROS.
+           02 CNT-CLAVE-INCONSISTENTE       PIC 9(07)  VALUE ZEROS.
+           02 CNT-CLAVE-DESORDEN            PIC 9(07)  VALUE ZEROS.
+           02 CNT-CLAVE-DUPLICADA           PIC 9(07)  VALUE ZEROS.
+           02 CNT-TIPODOC-INVALIDO          PIC 9(07)  VALUE ZEROS.
+           02 CNT-SEXO-BLANCO               PIC 9(07)  VALUE ZEROS.
+           02 CNT-EXCEPCIONES               PIC 9(07)  VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+      *               A R E A  D E  F I L E - S T A T U S              *
+      *----------------------------------------------------------------*
+
+       01 FS-FILE-STATUS.
+           02 FS-CLIENTES                   PIC X(02).
+              88 FS-CLIENTES-OK                        VALUE '00'.
+              88 FS-CLIENTES-EOF                       VALUE '10'.
+           02 FS-REPORTE                    PIC X(02).
+              88 FS-REPORTE-OK                         VALUE '00'.
+           02 FS-BATCHTOT                   PIC X(02).
+              88 FS-BATCHTOT-OK                        VALUE '00'.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+
+           PERFORM 1000-INICIO
+              THRU 1000-F-INICIO.
+
+           IF FS-CLIENTES-OK
+              PERFORM 2000-PROCESO
+                 THRU 2000-F-PROCESO
+                UNTIL FS-CLIENTES-EOF
+           END-IF.
+
+           PERFORM 3000-FIN
+              THRU 3000-F-FIN.
+
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      *                     1 0 0 0 - I N I C I O                      *
+      *----------------------------------------------------------------*
+
+       1000-INICIO.
+
+           MOVE '1000-INICIO'                 TO WS-PARRAFO.
+
+           MOVE FUNCTION CURRENT-DATE(9:8)   TO WS-HORA-INICIO.
+
+           INITIALIZE CNT-CONTADORES.
+
+           PERFORM 1200-ABRIR-ARCHIVOS
+              THRU 1200-F-ABRIR-ARCHIVOS.
+
+           PERFORM 1400-LEER-CLIENTES
+              THRU 1400-F-LEER-CLIENTES.
+
+       1000-F-INICIO.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *            1 2 0 0 - A B R I R - A R C H I V O S               *
+      *----------------------------------------------------------------*
+
+       1200-ABRIR-ARCHIVOS.
+
+           MOVE '1200-ABRIR-ARCHIVOS'         TO WS-PARRAFO.
+
+           OPEN INPUT  CLIENTES
+                OUTPUT REPORTE.
+
+           IF NOT FS-CLIENTES-OK
+              MOVE CT-OPEN                    TO AUX-ERR-ACCION
+              MOVE CT-CLIENTES                TO AUX-ERR-NOMBRE
+              MOVE FS-CLIENTES                TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+           IF NOT FS-REPORTE-OK
+              MOVE CT-OPEN                    TO AUX-ERR-ACCION
+              MOVE CT-REPORTE                 TO AUX-ERR-NOMBRE
+              MOVE FS-REPORTE                 TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+       1200-F-ABRIR-ARCHIVOS.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *             1 4 0 0 - L E E R - C L I E N T E S                *
+      *----------------------------------------------------------------*
+
+       1400-LEER-CLIENTES.
+
+           MOVE '1400-LEER-CLIENTES'          TO WS-PARRAFO.
+
+           READ CLIENTES INTO REG-CLIENTE.
+
+           EVALUATE TRUE
+               WHEN FS-CLIENTES-OK
+                    ADD 1                     TO CNT-LEIDOS
+
+               WHEN FS-CLIENTES-EOF
+                    SET FS-CLIENTES-EOF       TO TRUE
+
+               WHEN OTHER
+                    MOVE CT-READ              TO AUX-ERR-ACCION
+                    MOVE CT-CLIENTES          TO AUX-ERR-NOMBRE
+                    MOVE FS-CLIENTES          TO AUX-ERR-STATUS
+                    MOVE WS-PARRAFO           TO AUX-ERR-MENSAJE
+                    MOVE 10                   TO W-N-ERROR
+
+                    PERFORM 9000-SALIDA-ERRORES
+                       THRU 9000-F-SALIDA-ERRORES
+
+           END-EVALUATE.
+
+       1400-F-LEER-CLIENTES.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *                    2 0 0 0 - P R O C E S O                     *
+      *----------------------------------------------------------------*
+
+       2000-PROCESO.
+
+           MOVE '2000-PROCESO'                TO WS-PARRAFO.
+
+           SET NO-HUBO-EXCEPCION-EN-REGISTRO  TO TRUE.
+
+           PERFORM 2200-VERIFICAR-CLAVE
+              THRU 2200-F-VERIFICAR-CLAVE.
+
+           PERFORM 2400-VERIFICAR-ORDEN
+              THRU 2400-F-VERIFICAR-ORDEN.
+
+           PERFORM 2600-VERIFICAR-TIPODOC
+              THRU 2600-F-VERIFICAR-TIPODOC.
+
+           PERFORM 2800-VERIFICAR-SEXO
+              THRU 2800-F-VERIFICAR-SEXO.
+
+           IF HUBO-EXCEPCION-EN-REGISTRO
+              ADD 1                           TO CNT-EXCEPCIONES
+           END-IF.
+
+           MOVE KEY-CLAVE                     TO WS-CLAVE-ANT.
+
+           PERFORM 1400-LEER-CLIENTES
+              THRU 1400-F-LEER-CLIENTES.
+
+       2000-F-PROCESO.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *             2 2 0 0 - V E R I F I C A R - C L A V E            *
+      *----------------------------------------------------------------*
+
+       2200-VERIFICAR-CLAVE.
+
+           MOVE '2200-VERIFICAR-CLAVE'        TO WS-PARRAFO.
+
+           MOVE CLI-TIP-DOC                   TO WS-CLAVE-ESP-TIPDOC.
+           MOVE CLI-NRO-DOC                   TO WS-CLAVE-ESP-NRODOC.
+
+           IF KEY-CLAVE IS NOT EQUAL TO WS-CLAVE-ESPERADA
+              ADD 1                           TO CNT-CLAVE-INCONSISTENTE
+              SET HUBO-EXCEPCION-EN-REGISTRO  TO TRUE
+              MOVE 'CLAVE INCONSISTENTE CON TIPDOC/NRODOC'
+                                              TO REP-MOTIVO
+              PERFORM 2900-GRABAR-REPORTE
+                 THRU 2900-F-GRABAR-REPORTE
+           END-IF.
+
+       2200-F-VERIFICAR-CLAVE.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *             2 4 0 0 - V E R I F I C A R - O R D E N            *
+      *----------------------------------------------------------------*
+
+       2400-VERIFICAR-ORDEN.
+
+           MOVE '2400-VERIFICAR-ORDEN'        TO WS-PARRAFO.
+
+           IF KEY-CLAVE IS LESS THAN WS-CLAVE-ANT
+              ADD 1                           TO CNT-CLAVE-DESORDEN
+              SET HUBO-EXCEPCION-EN-REGISTRO  TO TRUE
+              MOVE 'CLAVE FUERA DE ORDEN ASCENDENTE'
+                                              TO REP-MOTIVO
+              PERFORM 2900-GRABAR-REPORTE
+                 THRU 2900-F-GRABAR-REPORTE
+
+           ELSE
+             IF KEY-CLAVE IS EQUAL TO WS-CLAVE-ANT
+                AND CNT-LEIDOS IS GREATER THAN 1
+                ADD 1                         TO CNT-CLAVE-DUPLICADA
+                SET HUBO-EXCEPCION-EN-REGISTRO TO TRUE
+                MOVE 'CLAVE DUPLICADA'        TO REP-MOTIVO
+                PERFORM 2900-GRABAR-REPORTE
+                   THRU 2900-F-GRABAR-REPORTE
+             END-IF
+           END-IF.
+
+       2400-F-VERIFICAR-ORDEN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *           2 6 0 0 - V E R I F I C A R - T I P O D O C          *
+      *----------------------------------------------------------------*
+
+       2600-VERIFICAR-TIPODOC.
+
+           MOVE '2600-VERIFICAR-TIPODOC'      TO WS-PARRAFO.
+
+           IF CLI-TIP-DOC IS NOT EQUAL TO 'DU' AND
+              CLI-TIP-DOC IS NOT EQUAL TO 'PA' AND
+              CLI-TIP-DOC IS NOT EQUAL TO 'PE' AND
+              CLI-TIP-DOC IS NOT EQUAL TO 'CI'
+              ADD 1                           TO CNT-TIPODOC-INVALIDO
+              SET HUBO-EXCEPCION-EN-REGISTRO  TO TRUE
+              MOVE 'TIPO DE DOCUMENTO INVALIDO'
+                                              TO REP-MOTIVO
+              PERFORM 2900-GRABAR-REPORTE
+                 THRU 2900-F-GRABAR-REPORTE
+           END-IF.
+
+       2600-F-VERIFICAR-TIPODOC.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *              2 8 0 0 - V E R I F I C A R - S E X O             *
+      *----------------------------------------------------------------*
+
+       2800-VERIFICAR-SEXO.
+
+           MOVE '2800-VERIFICAR-SEXO'         TO WS-PARRAFO.
+
+           IF CLI-SEXO IS EQUAL TO SPACE
+              ADD 1                           TO CNT-SEXO-BLANCO
+              SET HUBO-EXCEPCION-EN-REGISTRO  TO TRUE
+              MOVE 'SEXO EN BLANCO'           TO REP-MOTIVO
+              PERFORM 2900-GRABAR-REPORTE
+                 THRU 2900-F-GRABAR-REPORTE
+           END-IF.
+
+       2800-F-VERIFICAR-SEXO.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *             2 9 0 0 - G R A B A R - R E P O R T E              *
+      *----------------------------------------------------------------*
+
+       2900-GRABAR-REPORTE.
+
+           MOVE '2900-GRABAR-REPORTE'         TO WS-PARRAFO.
+
+           MOVE KEY-CLAVE                     TO REP-CLAVE.
+
+           WRITE REG-REPORTE FROM WS-REG-REPORTE.
+
+           IF NOT FS-REPORTE-OK
+              MOVE CT-WRITE                   TO AUX-ERR-ACCION
+              MOVE CT-REPORTE                 TO AUX-ERR-NOMBRE
+              MOVE FS-REPORTE                 TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+       2900-F-GRABAR-REPORTE.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *                       3 0 0 0 - F I N                          *
+      *----------------------------------------------------------------*
+
+       3000-FIN.
+
+           MOVE '3000-FIN'                    TO WS-PARRAFO.
+
+           PERFORM 3200-CERRAR-ARCHIVOS
+              THRU 3200-F-CERRAR-ARCHIVOS.
+
+           PERFORM 3400-MOSTRAR-TOTALES
+              THRU 3400-F-MOSTRAR-TOTALES.
+
+       3000-F-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *              3 2 0 0 - C E R R A R - A R C H I V O S           *
+      *----------------------------------------------------------------*
+
+       3200-CERRAR-ARCHIVOS.
+
+           MOVE '3200-CERRAR-ARCHIVOS'        TO WS-PARRAFO.
+
+           CLOSE CLIENTES
+                 REPORTE.
+
+           IF NOT FS-CLIENTES-OK
+              MOVE CT-CLOSE                   TO AUX-ERR-ACCION
+              MOVE CT-CLIENTES                TO AUX-ERR-NOMBRE
+              MOVE FS-CLIENTES                TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+           IF NOT FS-REPORTE-OK
+              MOVE CT-CLOSE                   TO AUX-ERR-ACCION
+              MOVE CT-REPORTE                 TO AUX-ERR-NOMBRE
+              MOVE FS-REPORTE                 TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+       3200-F-CERRAR-ARCHIVOS.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *            3 4 0 0 - M O S T R A R - T O T A L E S             *
+      *----------------------------------------------------------------*
+
+       3400-MOSTRAR-TOTALES.
+
+           MOVE '3400-MOSTRAR-TOTALES'        TO WS-PARRAFO.
+
+           DISPLAY ' '.
+           DISPLAY '**************************************************'.
+           DISPLAY '*                 PROGRAMA PGMSIN34              *'.
+           DISPLAY '**************************************************'.
+           DISPLAY ' '.
+           DISPLAY '* REGISTROS LEIDOS..................: ' CNT-LEIDOS.
+           DISPLAY '* CLAVES INCONSISTENTES.............: '
+                   CNT-CLAVE-INCONSISTENTE.
+           DISPLAY '* CLAVES FUERA DE ORDEN.............: '
+                   CNT-CLAVE-DESORDEN.
+           DISPLAY '* CLAVES DUPLICADAS.................: '
+                   CNT-CLAVE-DUPLICADA.
+           DISPLAY '* TIPOS DE DOCUMENTO INVALIDOS......: '
+                   CNT-TIPODOC-INVALIDO.
+           DISPLAY '* SEXOS EN BLANCO...................: '
+                   CNT-SEXO-BLANCO.
+           DISPLAY '* TOTAL DE REGISTROS CON EXCEPCION..: '
+                   CNT-EXCEPCIONES.
+           DISPLAY ' '.
+
+           IF CNT-EXCEPCIONES IS GREATER THAN ZEROS
+              DISPLAY '*** SE DETECTARON INCONSISTENCIAS EN EL KSDS ***'
+              DISPLAY '*** SE RECOMIENDA RECONSTRUIR CLIENTES A     ***'
+              DISPLAY '*** PARTIR DEL ULTIMO BACKUP VALIDO.         ***'
+           ELSE
+              DISPLAY '*** ARCHIVO CLIENTES SIN INCONSISTENCIAS     ***'
+           END-IF.
+
+           DISPLAY '**************************************************'.
+
+           STRING 'LEIDOS='        DELIMITED BY SIZE
+                  CNT-LEIDOS       DELIMITED BY SIZE
+                  ' EXCEPCIONES='  DELIMITED BY SIZE
+                  CNT-EXCEPCIONES  DELIMITED BY SIZE
+              INTO BTOT-DETALLE
+           END-STRING.
+
+           PERFORM 3450-GRABAR-RESUMEN-BATCH
+              THRU 3450-F-GRABAR-RESUMEN-BATCH.
+
+       3400-F-MOSTRAR-TOTALES.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *        3 4 5 0 - G R A B A R - R E S U M E N - B A T C H       *
+      *----------------------------------------------------------------*
+
+           COPY BATCHGRB.
+
+      *----------------------------------------------------------------*
+      *             9 0 0 0 - S A L I D A - E R R O R E S              *
+      *----------------------------------------------------------------*
+
+       9000-SALIDA-ERRORES.
+
+           MOVE '9000-SALIDA-ERRORES'         TO WS-PARRAFO.
+
+           DISPLAY '************************************' UPON CONSOLE
+           DISPLAY '*          PROGRAMA: ' CT-PROGRAMA    UPON CONSOLE
+           DISPLAY '************************************' UPON CONSOLE
+
+           EVALUATE W-N-ERROR
+               WHEN 10
+                 DISPLAY ' ERROR DE ARCHIVO             ' UPON CONSOLE
+                 DISPLAY ' ACCION.....: ' AUX-ERR-ACCION  UPON CONSOLE
+                 DISPLAY ' ARCHIVO....: ' AUX-ERR-NOMBRE  UPON CONSOLE
+                 DISPLAY ' F-STATUS...: ' AUX-ERR-STATUS  UPON CONSOLE
+                 DISPLAY ' MENSAJE....: ' AUX-ERR-MENSAJE UPON CONSOLE
+           END-EVALUATE.
+
+           GOBACK.
+
+       9000-F-SALIDA-ERRORES.
+           EXIT.
