@@ -30,13 +30,16 @@
       *----------------------------------------------------------------*
        FILE-CONTROL. 
                                                                         
-           SELECT ENTRADA ASSIGN TO ENTRADA 
-                                    FILE STATUS IS FS-ENTRADA. 
-                                                                        
-           SELECT SALIDA  ASSIGN TO SALIDA 
-                                    FILE STATUS IS FS-SALIDA. 
-                                                                        
-       I-O-CONTROL. 
+           SELECT ENTRADA ASSIGN TO ENTRADA
+                                    FILE STATUS IS FS-ENTRADA.
+
+           SELECT SALIDA  ASSIGN TO SALIDA
+                                    FILE STATUS IS FS-SALIDA.
+
+           SELECT RECHAZOS ASSIGN TO RECHAZOS
+                                    FILE STATUS IS FS-RECHAZOS.
+
+       I-O-CONTROL.
                                                                         
       ******************************************************************
        DATA DIVISION. 
@@ -50,14 +53,21 @@
             RECORDING MODE IS F. 
        01   REG-ENTRADA                                     PIC X(50). 
                                                                         
-       FD   SALIDA 
-            RECORDING MODE IS F. 
-       01   REG-SALIDA. 
-            02 NOV-SECUEN                                   PIC 9(05). 
-            02 NOV-RESTO                                    PIC X(50). 
-                                                                        
+       FD   SALIDA
+            RECORDING MODE IS F.
+       01   REG-SALIDA.
+            02 NOV-SECUEN                                   PIC 9(05).
+            02 NOV-RESTO                                    PIC X(50).
+
+       FD   RECHAZOS
+            RECORDING MODE IS F.
+       01   REG-RECHAZOS.
+            02 REC-SECUEN                                   PIC 9(05).
+            02 REC-MOTIVO                                   PIC X(02).
+            02 REC-RESTO                                    PIC X(50).
+
       *----------------------------------------------------------------*
-       WORKING-STORAGE SECTION. 
+       WORKING-STORAGE SECTION.
       *----------------------------------------------------------------*
                                                                         
       *----------------------------------------------------------------*
@@ -72,6 +82,7 @@
            02 CT-CLOSE                      PIC X(08)  VALUE 'CLOSE   '.
            02 CT-ENTRADA                    PIC X(08)  VALUE 'ENTRADA '.
            02 CT-SALIDA                     PIC X(08)  VALUE 'SALIDA  '.
+           02 CT-RECHAZOS                   PIC X(08)  VALUE 'RECHAZOS'.
                                                                         
       *----------------------------------------------------------------*
       *               A R E A  D E  V A R I A B L E S                  *
@@ -80,18 +91,36 @@
        01 WS-VARIABLES. 
            02 WS-PARRAFO                    PIC X(50). 
            02 WS-MASCARA                    PIC ZZZ9. 
-           02 WS-GRABADOS                   PIC 9(03). 
-           02 WS-INVALIDO                   PIC X(02) VALUE ZEROS. 
-           02 WS-TIPODOC-STATUS             PIC X(02) VALUE ZEROS. 
-           02 WS-SUCURSAL-STATUS            PIC X(02) VALUE ZEROS. 
-           02 WS-TIPOCTA-STATUS             PIC X(02) VALUE ZEROS. 
-           02 WS-FECHA-STATUS               PIC X(02) VALUE ZEROS. 
-           02 WS-FECHA. 
-              03 WS-FECHA-ANIO              PIC 9(04). 
-              03 WS-FECHA-MES               PIC 9(02). 
-              03 WS-FECHA-DIA               PIC 9(02). 
-           02 WS-MAX-DIA                    PIC 9(02). 
-                                                                        
+           02 WS-GRABADOS                   PIC 9(03).
+           02 WS-RECHAZADOS                 PIC 9(05) VALUE ZEROS.
+           02 WS-INVALIDO                   PIC X(02) VALUE ZEROS.
+           02 WS-TIPODOC-STATUS             PIC X(02) VALUE ZEROS.
+           02 WS-TIPONOV-STATUS             PIC X(02) VALUE ZEROS.
+           02 WS-SUCURSAL-STATUS            PIC X(02) VALUE ZEROS.
+           02 WS-TIPOCTA-STATUS             PIC X(02) VALUE ZEROS.
+           02 WS-FECHA-STATUS               PIC X(02) VALUE ZEROS.
+           02 WS-TIPONOV-SWITCH             PIC X(01) VALUE 'N'.
+              88 TIPONOV-SIN-MARCAR                    VALUE 'S'.
+           02 WS-FECHA.
+              03 WS-FECHA-ANIO              PIC 9(04).
+              03 WS-FECHA-MES               PIC 9(02).
+              03 WS-FECHA-DIA               PIC 9(02).
+           02 WS-MAX-DIA                    PIC 9(02).
+
+       01 WS-TIPODOC-COMUN-SW           PIC X(01) VALUE 'S'.
+           88 TIPODOC-COMUN-VALIDO                VALUE 'S'.
+           88 TIPODOC-COMUN-INVALIDO              VALUE 'N'.
+
+      *----------------------------------------------------------------*
+      *             A R E A  D E  P A R A M E T R O S                  *
+      *----------------------------------------------------------------*
+
+       01 WS-PARAMETROS.
+           02 WS-PARM-CARD                  PIC X(04) VALUE SPACES.
+           02 WS-PARM-ANIO REDEFINES WS-PARM-CARD
+                                             PIC 9(04).
+           02 WS-ANIO-MIN                   PIC 9(04) VALUE 2025.
+
       *----------------------------------------------------------------*
       *           A U X I L I A R E S  P A R A  E R R O R E S          *
       *----------------------------------------------------------------*
@@ -123,9 +152,12 @@
               88 FS-ENTRADA-OK                         VALUE '00'. 
               88 FS-ENTRADA-EOF                        VALUE '10'. 
                                                                         
-           02 FS-SALIDA                     PIC X(02). 
-              88 FS-SALIDA-OK                          VALUE '00'. 
-                                                                        
+           02 FS-SALIDA                     PIC X(02).
+              88 FS-SALIDA-OK                          VALUE '00'.
+
+           02 FS-RECHAZOS                   PIC X(02).
+              88 FS-RECHAZOS-OK                        VALUE '00'.
+
       *----------------------------------------------------------------*
       *                     A R E A  D E  C O P Y S                    *
       *----------------------------------------------------------------*
@@ -159,10 +191,13 @@
            INITIALIZE WS-VARIABLES 
                       CNT-CONTADORES 
                                                                         
-           MOVE '1000-INICIO'                 TO WS-PARRAFO. 
-                                                                        
-           PERFORM 1200-ABRIR-ARCHIVOS 
-              THRU 1200-F-ABRIR-ARCHIVOS. 
+           MOVE '1000-INICIO'                 TO WS-PARRAFO.
+
+           PERFORM 1100-LEER-PARAMETROS
+              THRU 1100-F-LEER-PARAMETROS.
+
+           PERFORM 1200-ABRIR-ARCHIVOS
+              THRU 1200-F-ABRIR-ARCHIVOS.
                                                                         
            PERFORM 1400-LEER-ENTRADA 
               THRU 1400-F-LEER-ENTRADA. 
@@ -208,40 +243,71 @@
       *             M O D U L O S  S E C U N D A R I O S               *
       *----------------------------------------------------------------*
                                                                         
+      *----------------------------------------------------------------*
+      *            1 1 0 0 - L E E R - P A R A M E T R O S             *
+      *----------------------------------------------------------------*
+
+       1100-LEER-PARAMETROS.
+
+           MOVE '1100-LEER-PARAMETROS'        TO WS-PARRAFO.
+
+           ACCEPT WS-PARM-CARD FROM SYSIN.
+
+           IF WS-PARM-CARD IS NUMERIC
+              MOVE WS-PARM-ANIO                TO WS-ANIO-MIN
+           END-IF.
+
+           DISPLAY 'ANIO MINIMO DE NOVEDAD ACEPTADO: ' WS-ANIO-MIN.
+
+       1100-F-LEER-PARAMETROS.
+           EXIT.
+
       *----------------------------------------------------------------*
       *            1 2 0 0 - A B R I R - A R C H I V O S               *
       *----------------------------------------------------------------*
-                                                                        
-       1200-ABRIR-ARCHIVOS. 
+
+       1200-ABRIR-ARCHIVOS.
                                                                         
            MOVE '1200-ABRIR-ARCHIVOS'         TO WS-PARRAFO. 
                                                                         
-           OPEN INPUT   ENTRADA 
-                OUTPUT  SALIDA. 
-                                                                        
-           IF NOT FS-ENTRADA-OK 
-              MOVE CT-OPEN                    TO AUX-ERR-ACCION 
-              MOVE CT-ENTRADA                 TO AUX-ERR-NOMBRE 
-              MOVE FS-ENTRADA                 TO AUX-ERR-STATUS 
-              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE 
-              MOVE 10                         TO W-N-ERROR 
-                                                                        
-              PERFORM 9000-SALIDA-ERRORES 
-                 THRU 9000-F-SALIDA-ERRORES 
-           END-IF. 
-                                                                        
-           IF NOT FS-SALIDA-OK 
-              MOVE CT-OPEN                    TO AUX-ERR-ACCION 
-              MOVE CT-SALIDA                  TO AUX-ERR-NOMBRE 
-              MOVE FS-SALIDA                  TO AUX-ERR-STATUS 
-              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE 
-              MOVE 10                         TO W-N-ERROR 
-                                                                        
-              PERFORM 9000-SALIDA-ERRORES 
-                 THRU 9000-F-SALIDA-ERRORES 
-           END-IF. 
-                                                                        
-       1200-F-ABRIR-ARCHIVOS. 
+           OPEN INPUT   ENTRADA
+                OUTPUT  SALIDA
+                        RECHAZOS.
+
+           IF NOT FS-ENTRADA-OK
+              MOVE CT-OPEN                    TO AUX-ERR-ACCION
+              MOVE CT-ENTRADA                 TO AUX-ERR-NOMBRE
+              MOVE FS-ENTRADA                 TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+           IF NOT FS-SALIDA-OK
+              MOVE CT-OPEN                    TO AUX-ERR-ACCION
+              MOVE CT-SALIDA                  TO AUX-ERR-NOMBRE
+              MOVE FS-SALIDA                  TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+           IF NOT FS-RECHAZOS-OK
+              MOVE CT-OPEN                    TO AUX-ERR-ACCION
+              MOVE CT-RECHAZOS                TO AUX-ERR-NOMBRE
+              MOVE FS-RECHAZOS                TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+       1200-F-ABRIR-ARCHIVOS.
            EXIT. 
                                                                         
       *----------------------------------------------------------------*
@@ -284,21 +350,33 @@
                                                                         
            MOVE '2200-VALIDAR-REGISTRO'       TO WS-PARRAFO. 
                                                                         
-           MOVE '00'                          TO WS-INVALIDO. 
-                                                                        
-           PERFORM 2220-VALIDAR-TIPODOC 
-              THRU 2220-F-VALIDAR-TIPODOC. 
-                                                                        
-           PERFORM 2240-VALIDAR-SUCURSAL 
-              THRU 2240-F-VALIDAR-SUCURSAL. 
-                                                                        
-           PERFORM 2260-VALIDAR-TIPOCTA 
-              THRU 2260-F-VALIDAR-TIPOCTA. 
-                                                                        
-           PERFORM 2280-VALIDAR-FECHA 
-              THRU 2280-F-VALIDAR-FECHA. 
-                                                                        
-           IF WS-INVALIDO IS EQUAL TO '00' 
+           MOVE '00'                          TO WS-INVALIDO.
+
+           PERFORM 2210-VALIDAR-TIPONOVEDAD
+              THRU 2210-F-VALIDAR-TIPONOVEDAD.
+
+           PERFORM 2220-VALIDAR-TIPODOC
+              THRU 2220-F-VALIDAR-TIPODOC.
+
+           IF NOV-NOVEDAD-SUCURSAL OR NOV-NOVEDAD-INTEGRAL
+                                    OR TIPONOV-SIN-MARCAR
+              PERFORM 2240-VALIDAR-SUCURSAL
+                 THRU 2240-F-VALIDAR-SUCURSAL
+           END-IF.
+
+           IF NOV-NOVEDAD-TIPOCTA OR NOV-NOVEDAD-INTEGRAL
+                                   OR TIPONOV-SIN-MARCAR
+              PERFORM 2260-VALIDAR-TIPOCTA
+                 THRU 2260-F-VALIDAR-TIPOCTA
+           END-IF.
+
+           IF NOV-NOVEDAD-FECHA OR NOV-NOVEDAD-INTEGRAL
+                                 OR TIPONOV-SIN-MARCAR
+              PERFORM 2280-VALIDAR-FECHA
+                 THRU 2280-F-VALIDAR-FECHA
+           END-IF.
+
+           IF WS-INVALIDO IS EQUAL TO '00'
               PERFORM 2400-GRABAR-SALIDA 
                  THRU 2400-F-GRABAR-SALIDA 
                                                                         
@@ -311,27 +389,59 @@
        2200-F-VALIDAR-REGISTRO. 
            EXIT. 
                                                                         
+      *----------------------------------------------------------------*
+      *        2 2 1 0 - V A L I D A R - T I P O N O V E D A D         *
+      *----------------------------------------------------------------*
+      *    NOV-TIPO-NOVEDAD ES EL QUE DECIDE QUE OTROS CAMPOS DEL      *
+      *    REGISTRO SE VALIDAN EN 2200-VALIDAR-REGISTRO. LOS ARCHIVOS  *
+      *    DE NOVEDAD GENERADOS ANTES DE QUE ESTE CAMPO EXISTIERA NO   *
+      *    LO TRAEN CARGADO (QUEDABA DENTRO DEL FILLER), POR LO QUE UN *
+      *    VALOR NO RECONOCIDO NO SE RECHAZA: SE TRATA COMO REGISTRO   *
+      *    INTEGRAL Y SE VALIDAN LOS TRES CAMPOS, IGUAL QUE ANTES DE   *
+      *    QUE EXISTIERA ESTA CLASIFICACION.                           *
+      *----------------------------------------------------------------*
+
+       2210-VALIDAR-TIPONOVEDAD.
+
+           MOVE '2210-VALIDAR-TIPONOVEDAD'    TO WS-PARRAFO.
+
+           MOVE 'N'                            TO WS-TIPONOV-SWITCH.
+
+           IF NOT NOV-NOVEDAD-SUCURSAL
+              AND NOT NOV-NOVEDAD-TIPOCTA
+              AND NOT NOV-NOVEDAD-FECHA
+              AND NOT NOV-NOVEDAD-INTEGRAL
+             SET TIPONOV-SIN-MARCAR           TO TRUE
+           END-IF.
+
+       2210-F-VALIDAR-TIPONOVEDAD.
+           EXIT.
+
       *----------------------------------------------------------------*
       *            2 2 2 0 - V A L I D A R - T I P O D O C             *
       *----------------------------------------------------------------*
-                                                                        
-       2220-VALIDAR-TIPODOC. 
-                                                                        
-           MOVE '2220-VALIDAR-TIPODOC'        TO WS-PARRAFO. 
-                                                                        
-           IF NOV-TIP-DOC IS EQUAL TO 'DU' 
-                                 OR NOV-TIP-DOC IS EQUAL TO 'PA' 
-                                 OR NOV-TIP-DOC IS EQUAL TO 'PE' 
-                                 OR NOV-TIP-DOC IS EQUAL TO 'CI' 
-             NEXT SENTENCE 
-           ELSE 
-             MOVE '99'                        TO WS-TIPODOC-STATUS 
-             MOVE '99'                        TO WS-INVALIDO 
-           END-IF. 
-                                                                        
-       2220-F-VALIDAR-TIPODOC. 
-           EXIT. 
-                                                                        
+
+       2220-VALIDAR-TIPODOC.
+
+           MOVE '2220-VALIDAR-TIPODOC'        TO WS-PARRAFO.
+
+           PERFORM 2230-VALIDAR-TIPODOC-COMUN
+              THRU 2230-F-VALIDAR-TIPODOC-COMUN.
+
+           IF TIPODOC-COMUN-INVALIDO
+             MOVE '99'                        TO WS-TIPODOC-STATUS
+             MOVE '99'                        TO WS-INVALIDO
+           END-IF.
+
+       2220-F-VALIDAR-TIPODOC.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *      2 2 3 0 - V A L I D A R - T I P O D O C - C O M U N       *
+      *----------------------------------------------------------------*
+
+           COPY NOVVALID.
+
       *----------------------------------------------------------------*
       *            2 2 4 0 - V A L I D A R - S U C U R S A L           *
       *----------------------------------------------------------------*
@@ -388,7 +498,7 @@
                                                                         
            MOVE '2282-VALIDAR-ANIO'           TO WS-PARRAFO. 
                                                                         
-           IF WS-FECHA-ANIO < 2025 
+           IF WS-FECHA-ANIO < WS-ANIO-MIN
              MOVE '99'                        TO WS-FECHA-STATUS 
              MOVE '99'                        TO WS-INVALIDO 
            ELSE 
@@ -541,13 +651,17 @@
            DISPLAY ' - ' NOV-TIP-DOC. 
            DISPLAY ' - ' NOV-NRO-DOC. 
            DISPLAY ' '. 
-           DISPLAY 'ERRORES ENCONTRADOS: '. 
-                                                                        
-           IF WS-TIPODOC-STATUS IS EQUAL TO '99' 
-             DISPLAY ' - TIPO DE DOCUMENTO ERRONEO: ' NOV-TIP-DOC 
-           END-IF. 
-                                                                        
-           IF WS-SUCURSAL-STATUS IS EQUAL TO '99' 
+           DISPLAY 'ERRORES ENCONTRADOS: '.
+
+           IF WS-TIPONOV-STATUS IS EQUAL TO '99'
+             DISPLAY ' - TIPO DE NOVEDAD ERRONEO: ' NOV-TIPO-NOVEDAD
+           END-IF.
+
+           IF WS-TIPODOC-STATUS IS EQUAL TO '99'
+             DISPLAY ' - TIPO DE DOCUMENTO ERRONEO: ' NOV-TIP-DOC
+           END-IF.
+
+           IF WS-SUCURSAL-STATUS IS EQUAL TO '99'
              DISPLAY ' - NUMERO DE SUCURSAL ERRONEA: ' NOV-SUC 
            END-IF. 
                                                                         
@@ -555,20 +669,68 @@
              DISPLAY ' - TIPO DE CUENTA ERRONEO: ' NOV-CLI-TIPO 
            END-IF. 
                                                                         
-           IF WS-FECHA-STATUS IS EQUAL TO '99' 
-             DISPLAY ' - FORMATO DE FECHA ERRONEO: ' NOV-CLI-FECHA 
-           END-IF.   . 
-                                                                        
-           DISPLAY ' '. 
-                                                                        
-           MOVE '00'                          TO WS-INVALIDO. 
-           MOVE '00'                          TO WS-TIPODOC-STATUS. 
-           MOVE '00'                          TO WS-SUCURSAL-STATUS. 
-           MOVE '00'                          TO WS-TIPOCTA-STATUS. 
-           MOVE '00'                          TO WS-FECHA-STATUS. 
-                                                                        
-       2600-F-MOSTRAR-INVALIDO. 
-           EXIT. 
+           IF WS-FECHA-STATUS IS EQUAL TO '99'
+             DISPLAY ' - FORMATO DE FECHA ERRONEO: ' NOV-CLI-FECHA
+           END-IF.   .
+
+           DISPLAY ' '.
+
+           PERFORM 2620-GRABAR-RECHAZO
+              THRU 2620-F-GRABAR-RECHAZO.
+
+           MOVE '00'                          TO WS-INVALIDO.
+           MOVE '00'                          TO WS-TIPONOV-STATUS.
+           MOVE '00'                          TO WS-TIPODOC-STATUS.
+           MOVE '00'                          TO WS-SUCURSAL-STATUS.
+           MOVE '00'                          TO WS-TIPOCTA-STATUS.
+           MOVE '00'                          TO WS-FECHA-STATUS.
+
+       2600-F-MOSTRAR-INVALIDO.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *              2 6 2 0 - G R A B A R - R E C H A Z O             *
+      *----------------------------------------------------------------*
+
+       2620-GRABAR-RECHAZO.
+
+           MOVE '2620-GRABAR-RECHAZO'         TO WS-PARRAFO.
+
+           ADD 1                              TO WS-RECHAZADOS.
+
+           MOVE WS-RECHAZADOS                 TO REC-SECUEN.
+           MOVE WS-REG-NOVCLIE                TO REC-RESTO.
+
+           EVALUATE TRUE
+             WHEN WS-TIPONOV-STATUS  IS EQUAL TO '99'
+               MOVE '05'                       TO REC-MOTIVO
+             WHEN WS-TIPODOC-STATUS  IS EQUAL TO '99'
+               MOVE '01'                       TO REC-MOTIVO
+             WHEN WS-SUCURSAL-STATUS IS EQUAL TO '99'
+               MOVE '02'                       TO REC-MOTIVO
+             WHEN WS-TIPOCTA-STATUS  IS EQUAL TO '99'
+               MOVE '03'                       TO REC-MOTIVO
+             WHEN WS-FECHA-STATUS    IS EQUAL TO '99'
+               MOVE '04'                       TO REC-MOTIVO
+             WHEN OTHER
+               MOVE '00'                       TO REC-MOTIVO
+           END-EVALUATE.
+
+           WRITE REG-RECHAZOS.
+
+           IF NOT FS-RECHAZOS-OK
+              MOVE CT-WRITE                   TO AUX-ERR-ACCION
+              MOVE CT-RECHAZOS                TO AUX-ERR-NOMBRE
+              MOVE FS-RECHAZOS                TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+       2620-F-GRABAR-RECHAZO.
+           EXIT.
                                                                         
       *----------------------------------------------------------------*
       *              3 2 0 0 - C E R R A R - A R C H I V O S           *
@@ -578,32 +740,44 @@
                                                                         
            MOVE '3200-CERRAR-ARCHIVOS'        TO WS-PARRAFO. 
                                                                         
-           CLOSE ENTRADA 
-                 SALIDA. 
-                                                                        
-           IF NOT FS-ENTRADA-OK 
-              MOVE CT-CLOSE                   TO AUX-ERR-ACCION 
-              MOVE CT-ENTRADA                 TO AUX-ERR-NOMBRE 
-              MOVE FS-ENTRADA                 TO AUX-ERR-STATUS 
-              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE 
-              MOVE 10                         TO W-N-ERROR 
-                                                                        
-              PERFORM 9000-SALIDA-ERRORES 
-                 THRU 9000-F-SALIDA-ERRORES 
-           END-IF. 
-                                                                        
-           IF NOT FS-SALIDA-OK 
-              MOVE CT-CLOSE                   TO AUX-ERR-ACCION 
-              MOVE CT-SALIDA                  TO AUX-ERR-NOMBRE 
-              MOVE FS-SALIDA                  TO AUX-ERR-STATUS 
-              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE 
-              MOVE 10                         TO W-N-ERROR 
-                                                                        
-              PERFORM 9000-SALIDA-ERRORES 
-                 THRU 9000-F-SALIDA-ERRORES 
-           END-IF. 
-                                                                        
-       3200-F-CERRAR-ARCHIVOS. 
+           CLOSE ENTRADA
+                 SALIDA
+                 RECHAZOS.
+
+           IF NOT FS-ENTRADA-OK
+              MOVE CT-CLOSE                   TO AUX-ERR-ACCION
+              MOVE CT-ENTRADA                 TO AUX-ERR-NOMBRE
+              MOVE FS-ENTRADA                 TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+           IF NOT FS-SALIDA-OK
+              MOVE CT-CLOSE                   TO AUX-ERR-ACCION
+              MOVE CT-SALIDA                  TO AUX-ERR-NOMBRE
+              MOVE FS-SALIDA                  TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+           IF NOT FS-RECHAZOS-OK
+              MOVE CT-CLOSE                   TO AUX-ERR-ACCION
+              MOVE CT-RECHAZOS                TO AUX-ERR-NOMBRE
+              MOVE FS-RECHAZOS                TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+       3200-F-CERRAR-ARCHIVOS.
            EXIT. 
                                                                         
       *----------------------------------------------------------------*
