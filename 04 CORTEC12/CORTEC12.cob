@@ -31,10 +31,16 @@
       *----------------------------------------------------------------*
        FILE-CONTROL. 
                                                                         
-           SELECT ENTRADA ASSIGN TO ENTRADA 
-                                    FILE STATUS IS FS-ENTRADA. 
-                                                                        
-       I-O-CONTROL. 
+           SELECT ENTRADA ASSIGN TO ENTRADA
+                                    FILE STATUS IS FS-ENTRADA.
+
+           SELECT REPORTE ASSIGN TO REPORTE
+                                    FILE STATUS IS FS-REPORTE.
+
+           SELECT BATCHTOT ASSIGN TO BATCHTOT
+                                    FILE STATUS IS FS-BATCHTOT.
+
+       I-O-CONTROL.
                                                                         
       ******************************************************************
        DATA DIVISION. 
@@ -44,12 +50,23 @@
        FILE SECTION. 
       *----------------------------------------------------------------*
                                                                         
-       FD   ENTRADA 
-            RECORDING MODE IS F. 
-       01   REG-ENTRADA                                     PIC X(20). 
-                                                                        
+       FD   ENTRADA
+            RECORDING MODE IS F.
+       01   REG-ENTRADA                                     PIC X(20).
+
+       FD   REPORTE
+            RECORDING MODE IS F.
+       01   REG-REPORTE                                     PIC X(49).
+
+      *----------------------------------------------------------------*
+      *   ARCHIVO DE RESUMEN DE BATCH, COMPARTIDO ENTRE LOS PROGRAMAS  *
+      *   DE LA SUITE (COPY BATCHTOT).                                 *
       *----------------------------------------------------------------*
-       WORKING-STORAGE SECTION. 
+
+           COPY BATCHTOT.
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
       *----------------------------------------------------------------*
                                                                         
       *----------------------------------------------------------------*
@@ -60,8 +77,10 @@
            02 CT-PROGRAMA                   PIC X(08)  VALUE 'CORTEC12'.
            02 CT-OPEN                       PIC X(08)  VALUE 'OPEN    '.
            02 CT-READ                       PIC X(08)  VALUE 'READ    '.
+           02 CT-WRITE                      PIC X(08)  VALUE 'WRITE   '.
            02 CT-CLOSE                      PIC X(08)  VALUE 'CLOSE   '.
            02 CT-ENTRADA                    PIC X(08)  VALUE 'ENTRADA '.
+           02 CT-REPORTE                    PIC X(08)  VALUE 'REPORTE '.
                                                                         
       *----------------------------------------------------------------*
       *               A R E A  D E  V A R I A B L E S                  *
@@ -69,9 +88,19 @@
                                                                         
        01 WS-VARIABLES. 
            02 WS-PARRAFO                    PIC X(50). 
+           02 WS-HORA-INICIO                PIC X(08).
            02 WS-SALDO-EDIT                 PIC -$ZZZ.ZZZ.ZZZ.ZZ9,99. 
-           02 WS-MENOR-EDIT                 PIC -$ZZ.ZZZ.ZZ9,99. 
-                                                                        
+           02 WS-MENOR-EDIT                 PIC -$ZZ.ZZZ.ZZ9,99.
+
+       01 WS-REG-REPORTE.
+           02 REP-DETALLE                   PIC X(20)  VALUE SPACES.
+           02 FILLER                        PIC X(02)  VALUE SPACES.
+           02 REP-SUC                       PIC 9(02)  VALUE ZEROS.
+           02 FILLER                        PIC X(02)  VALUE SPACES.
+           02 REP-TIPO                      PIC X(02)  VALUE SPACES.
+           02 FILLER                        PIC X(02)  VALUE SPACES.
+           02 REP-IMPORTE                   PIC -$ZZZ.ZZZ.ZZZ.ZZ9,99.
+
       *----------------------------------------------------------------*
       *           A U X I L I A R E S  P A R A  E R R O R E S          *
       *----------------------------------------------------------------*
@@ -109,19 +138,34 @@
            02 WS-SUC-ACT                    PIC 9(02)  VALUE ZEROS. 
            02 WS-TIP-ACT                    PIC X(02)  VALUE ZEROS. 
                                                                         
-       01 WS-CLAVE-ANT. 
-           02 WS-SUC-ANT                    PIC 9(02)  VALUE ZEROS. 
-           02 WS-TIP-ANT                    PIC X(02)  VALUE ZEROS. 
-                                                                        
+       01 WS-CLAVE-ANT.
+           02 WS-SUC-ANT                    PIC 9(02)  VALUE ZEROS.
+           02 WS-TIP-ANT                    PIC X(02)  VALUE ZEROS.
+
+       01 WS-SUC-CORTE                      PIC 9(02)  VALUE ZEROS.
+
       *----------------------------------------------------------------*
       *               A R E A  D E  F I L E - S T A T U S              *
       *----------------------------------------------------------------*
                                                                         
-       01 FS-FILE-STATUS. 
-           02 FS-ENTRADA                    PIC X(02). 
-              88 FS-ENTRADA-OK                         VALUE '00'. 
-              88 FS-ENTRADA-EOF                        VALUE '10'. 
-                                                                        
+       01 FS-FILE-STATUS.
+           02 FS-ENTRADA                    PIC X(02).
+              88 FS-ENTRADA-OK                         VALUE '00'.
+              88 FS-ENTRADA-EOF                        VALUE '10'.
+           02 FS-REPORTE                    PIC X(02).
+              88 FS-REPORTE-OK                         VALUE '00'.
+           02 FS-BATCHTOT                   PIC X(02).
+              88 FS-BATCHTOT-OK                        VALUE '00'.
+
+      *----------------------------------------------------------------*
+      *       A R E A  D E  R E S U M E N  D E  B A T C H               *
+      *----------------------------------------------------------------*
+
+       01 WS-BTOT-FECHA-AAAAMMDD.
+           02 WS-BTOT-FECHA-ANIO             PIC 9(04).
+           02 WS-BTOT-FECHA-MES              PIC 9(02).
+           02 WS-BTOT-FECHA-DIA              PIC 9(02).
+
       *----------------------------------------------------------------*
       *                     A R E A  D E  C O P Y S                    *
       *----------------------------------------------------------------*
@@ -162,6 +206,8 @@
                       ACM-ACUMULADORES. 
                                                                         
            MOVE '1000-INICIO'                 TO WS-PARRAFO. 
+
+           MOVE FUNCTION CURRENT-DATE(9:8)   TO WS-HORA-INICIO.
                                                                         
            PERFORM 1200-ABRIR-ARCHIVOS 
               THRU 1200-F-ABRIR-ARCHIVOS. 
@@ -197,11 +243,13 @@
                        PERFORM 2200-ACUMULAR-SALDO 
                           THRU 2200-F-ACUMULAR-SALDO 
                                                                         
-               WHEN WS-SUC-ACT NOT EQUAL WS-SUC-ANT 
-                       PERFORM 2300-CORTE-TIPO 
-                          THRU 2300-F-CORTE-TIPO 
-                                                                        
-                       PERFORM 2400-MOSTRAR-SUCURSAL 
+               WHEN WS-SUC-ACT NOT EQUAL WS-SUC-ANT
+                       MOVE WS-SUC-ANT       TO WS-SUC-CORTE
+
+                       PERFORM 2300-CORTE-TIPO
+                          THRU 2300-F-CORTE-TIPO
+
+                       PERFORM 2400-MOSTRAR-SUCURSAL
                           THRU 2400-F-MOSTRAR-SUCURSAL 
                                                                         
                        PERFORM 2200-ACUMULAR-SALDO 
@@ -245,20 +293,32 @@
                                                                         
            MOVE '1200-ABRIR-ARCHIVOS'         TO WS-PARRAFO. 
                                                                         
-           OPEN INPUT ENTRADA 
-                                                                        
-           IF NOT FS-ENTRADA-OK 
-              MOVE CT-OPEN                    TO AUX-ERR-ACCION 
-              MOVE CT-ENTRADA                 TO AUX-ERR-NOMBRE 
-              MOVE FS-ENTRADA                 TO AUX-ERR-STATUS 
-              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE 
-              MOVE 10                         TO W-N-ERROR 
-                                                                        
-              PERFORM 9000-SALIDA-ERRORES 
-                 THRU 9000-F-SALIDA-ERRORES 
-           END-IF. 
-                                                                        
-       1200-F-ABRIR-ARCHIVOS. 
+           OPEN INPUT ENTRADA
+               OUTPUT REPORTE
+
+           IF NOT FS-ENTRADA-OK
+              MOVE CT-OPEN                    TO AUX-ERR-ACCION
+              MOVE CT-ENTRADA                 TO AUX-ERR-NOMBRE
+              MOVE FS-ENTRADA                 TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+           IF NOT FS-REPORTE-OK
+              MOVE CT-OPEN                    TO AUX-ERR-ACCION
+              MOVE CT-REPORTE                  TO AUX-ERR-NOMBRE
+              MOVE FS-REPORTE                  TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                  TO AUX-ERR-MENSAJE
+              MOVE 10                          TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+       1200-F-ABRIR-ARCHIVOS.
            EXIT. 
                                                                         
       *----------------------------------------------------------------*
@@ -323,15 +383,50 @@
                                                                         
            MOVE ACM-SALDO-TIPO                TO WS-MENOR-EDIT. 
                                                                         
-           DISPLAY '  TIPO DE CUENTA: ' WS-TIP-ANT WS-MENOR-EDIT. 
-                                                                        
-           MOVE 0                             TO ACM-SALDO-TIPO. 
-                                                                        
-           MOVE WS-CLAVE-ACT                  TO WS-CLAVE-ANT. 
-                                                                        
-       2300-F-CORTE-TIPO. 
-           EXIT. 
-                                                                        
+           DISPLAY '  TIPO DE CUENTA: ' WS-TIP-ANT WS-MENOR-EDIT.
+
+           PERFORM 2320-GRABAR-CORTE-TIPO
+              THRU 2320-F-GRABAR-CORTE-TIPO.
+
+           MOVE 0                             TO ACM-SALDO-TIPO.
+
+           MOVE WS-CLAVE-ACT                  TO WS-CLAVE-ANT.
+
+       2300-F-CORTE-TIPO.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *          2 3 2 0 - G R A B A R - C O R T E - T I P O           *
+      *----------------------------------------------------------------*
+
+       2320-GRABAR-CORTE-TIPO.
+
+           MOVE '2320-GRABAR-CORTE-TIPO'      TO WS-PARRAFO.
+
+           INITIALIZE WS-REG-REPORTE.
+
+           MOVE 'CORTE POR TIPO'               TO REP-DETALLE.
+           MOVE WS-SUC-ANT                     TO REP-SUC.
+           MOVE WS-TIP-ANT                     TO REP-TIPO.
+           MOVE ACM-SALDO-TIPO                 TO REP-IMPORTE.
+
+           WRITE REG-REPORTE FROM WS-REG-REPORTE.
+
+           IF NOT FS-REPORTE-OK
+              MOVE CT-WRITE                    TO AUX-ERR-ACCION
+              MOVE CT-REPORTE                  TO AUX-ERR-NOMBRE
+              MOVE FS-REPORTE                  TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                  TO AUX-ERR-MENSAJE
+              MOVE 10                          TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+       2320-F-GRABAR-CORTE-TIPO.
+           EXIT.
+
+
                                                                         
       *----------------------------------------------------------------*
       *             2 4 0 0 - M O S T R A R - S U C U R S A L          *
@@ -343,15 +438,49 @@
                                                                         
            MOVE ACM-SALDO-SUC                 TO WS-SALDO-EDIT. 
                                                                         
-           DISPLAY '        TOTAL SUCURSAL:  '   WS-SALDO-EDIT. 
-                                                                        
-           MOVE 0                             TO ACM-SALDO-SUC. 
-                                                                        
-           MOVE WS-CLAVE-ACT                  TO WS-CLAVE-ANT. 
-                                                                        
-       2400-F-MOSTRAR-SUCURSAL. 
-           EXIT. 
-                                                                        
+           DISPLAY '        TOTAL SUCURSAL:  '   WS-SALDO-EDIT.
+
+           PERFORM 2420-GRABAR-CORTE-SUCURSAL
+              THRU 2420-F-GRABAR-CORTE-SUCURSAL.
+
+           MOVE 0                             TO ACM-SALDO-SUC.
+
+           MOVE WS-CLAVE-ACT                  TO WS-CLAVE-ANT.
+
+       2400-F-MOSTRAR-SUCURSAL.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *      2 4 2 0 - G R A B A R - C O R T E - S U C U R S A L       *
+      *----------------------------------------------------------------*
+
+       2420-GRABAR-CORTE-SUCURSAL.
+
+           MOVE '2420-GRABAR-CORTE-SUCURSAL'  TO WS-PARRAFO.
+
+           INITIALIZE WS-REG-REPORTE.
+
+           MOVE 'TOTAL SUCURSAL'               TO REP-DETALLE.
+           MOVE WS-SUC-CORTE                   TO REP-SUC.
+           MOVE ACM-SALDO-SUC                  TO REP-IMPORTE.
+
+           WRITE REG-REPORTE FROM WS-REG-REPORTE.
+
+           IF NOT FS-REPORTE-OK
+              MOVE CT-WRITE                    TO AUX-ERR-ACCION
+              MOVE CT-REPORTE                  TO AUX-ERR-NOMBRE
+              MOVE FS-REPORTE                  TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                  TO AUX-ERR-MENSAJE
+              MOVE 10                          TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+       2420-F-GRABAR-CORTE-SUCURSAL.
+           EXIT.
+
+
                                                                         
       *----------------------------------------------------------------*
       *               2 6 0 0 - T R A T A R - U L T I M O              *
@@ -359,9 +488,11 @@
                                                                         
        2600-TRATAR-ULTIMO. 
                                                                         
-           MOVE '2600-TRATAR-ULTIMO'          TO WS-PARRAFO. 
-                                                                        
-           PERFORM 2300-CORTE-TIPO 
+           MOVE '2600-TRATAR-ULTIMO'          TO WS-PARRAFO.
+
+           MOVE WS-SUC-ANT                    TO WS-SUC-CORTE.
+
+           PERFORM 2300-CORTE-TIPO
               THRU 2300-F-CORTE-TIPO. 
                                                                         
            PERFORM 2400-MOSTRAR-SUCURSAL 
@@ -378,20 +509,32 @@
                                                                         
            MOVE '3200-CERRAR-ARCHIVOS'        TO WS-PARRAFO. 
                                                                         
-           CLOSE ENTRADA. 
-                                                                        
-           IF NOT FS-ENTRADA-OK 
-              MOVE CT-CLOSE                   TO AUX-ERR-ACCION 
-              MOVE CT-ENTRADA                 TO AUX-ERR-NOMBRE 
-              MOVE FS-ENTRADA                 TO AUX-ERR-STATUS 
-              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE 
-              MOVE 10                         TO W-N-ERROR 
-                                                                        
-              PERFORM 9000-SALIDA-ERRORES 
-                 THRU 9000-F-SALIDA-ERRORES 
-           END-IF. 
-                                                                        
-       3200-F-CERRAR-ARCHIVOS. 
+           CLOSE ENTRADA
+                 REPORTE.
+
+           IF NOT FS-ENTRADA-OK
+              MOVE CT-CLOSE                   TO AUX-ERR-ACCION
+              MOVE CT-ENTRADA                 TO AUX-ERR-NOMBRE
+              MOVE FS-ENTRADA                 TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+           IF NOT FS-REPORTE-OK
+              MOVE CT-CLOSE                    TO AUX-ERR-ACCION
+              MOVE CT-REPORTE                  TO AUX-ERR-NOMBRE
+              MOVE FS-REPORTE                  TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                  TO AUX-ERR-MENSAJE
+              MOVE 10                          TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+       3200-F-CERRAR-ARCHIVOS.
            EXIT. 
                                                                         
       *----------------------------------------------------------------*
@@ -411,12 +554,46 @@
            DISPLAY '                                       ' 
            DISPLAY '* CANTIDAD TOTAL DE REGISTROS LEIDOS: ' 
                                                   CNT-LEIDOS-ENTRADA. 
-           DISPLAY '* SALDO ACUMULADO: ' WS-SALDO-EDIT. 
-           DISPLAY '                                       ' 
+           DISPLAY '* SALDO ACUMULADO: ' WS-SALDO-EDIT.
+           DISPLAY '                                       '
            DISPLAY '**************************************************'.
-                                                                        
-       3400-F-MOSTRAR-TOTALES. 
-           EXIT. 
+
+           INITIALIZE WS-REG-REPORTE.
+
+           MOVE 'TOTAL GENERAL'                TO REP-DETALLE.
+           MOVE ACM-SALDO-TOTAL                TO REP-IMPORTE.
+
+           WRITE REG-REPORTE FROM WS-REG-REPORTE.
+
+           IF NOT FS-REPORTE-OK
+              MOVE CT-WRITE                    TO AUX-ERR-ACCION
+              MOVE CT-REPORTE                  TO AUX-ERR-NOMBRE
+              MOVE FS-REPORTE                  TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                  TO AUX-ERR-MENSAJE
+              MOVE 10                          TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+           STRING 'LEIDOS='       DELIMITED BY SIZE
+                  CNT-LEIDOS-ENTRADA DELIMITED BY SIZE
+                  ' SALDOTOTAL='  DELIMITED BY SIZE
+                  WS-SALDO-EDIT   DELIMITED BY SIZE
+              INTO BTOT-DETALLE
+           END-STRING.
+
+           PERFORM 3450-GRABAR-RESUMEN-BATCH
+              THRU 3450-F-GRABAR-RESUMEN-BATCH.
+
+       3400-F-MOSTRAR-TOTALES.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *        3 4 5 0 - G R A B A R - R E S U M E N - B A T C H       *
+      *----------------------------------------------------------------*
+
+           COPY BATCHGRB.
                                                                         
       *----------------------------------------------------------------*
       *             9 0 0 0 - S A L I D A - E R R O R E S              *
