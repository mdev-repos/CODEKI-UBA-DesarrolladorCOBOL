@@ -37,13 +37,19 @@
                                                                         
       * PGM CON VSAM ( NOVEDAD )                                        
                                                                         
-           SELECT NOVEDAD   ASSIGN TO NOVEDAD                           
-                            ORGANIZATION IS INDEXED                     
-                            ACCESS IS SEQUENTIAL                        
-                            RECORD KEY IS KEY-CLAVE                     
-                            FILE STATUS IS FS-NOVEDAD.                  
-                                                                        
-       I-O-CONTROL.                                                     
+           SELECT NOVEDAD   ASSIGN TO NOVEDAD
+                            ORGANIZATION IS INDEXED
+                            ACCESS IS SEQUENTIAL
+                            RECORD KEY IS KEY-CLAVE
+                            FILE STATUS IS FS-NOVEDAD.
+
+           SELECT RECHAZOS  ASSIGN TO RECHAZOS
+                            FILE STATUS IS FS-RECHAZOS.
+
+           SELECT BATCHTOT ASSIGN TO BATCHTOT
+                                    FILE STATUS IS FS-BATCHTOT.
+
+       I-O-CONTROL.
                                                                         
       ******************************************************************
        DATA DIVISION.                                                   
@@ -57,12 +63,22 @@
                                                                         
        FD NOVEDAD.                                                      
                                                                         
-       01 REG-NOVEDAD.                                                  
-          03 KEY-CLAVE    PIC X(17).                                    
-          03 FILLER       PIC X(227).                                   
-                                                                        
+       01 REG-NOVEDAD.
+          03 KEY-CLAVE    PIC X(17).
+          03 FILLER       PIC X(227).
+
+      * RECHAZOS ( ARCHIVO DE INSERTS FALLIDOS CONTRA TBCURCLI )
+
+       FD RECHAZOS.
+
+       01 REG-RECHAZOS                                     PIC X(70).
+
+      * BATCHTOT ( ARCHIVO COMUN DE RESUMEN DE BATCH DE LA SUITE )
+
+           COPY BATCHTOT.
+
       *----------------------------------------------------------------*
-       WORKING-STORAGE SECTION.                                         
+       WORKING-STORAGE SECTION.
       *----------------------------------------------------------------*
                                                                         
       *----------------------------------------------------------------*
@@ -75,18 +91,37 @@
            02 CT-READ                       PIC X(08)  VALUE 'READ    '.
            02 CT-WRITE                      PIC X(08)  VALUE 'WRITE   '.
            02 CT-CLOSE                      PIC X(08)  VALUE 'CLOSE   '.
-           02 CT-NOVEDAD                    PIC X(08)  VALUE 'NOVEDAD'. 
-           02 CT-NOT-FOUND                  PIC S9(9) COMP VALUE  +100. 
-           02 CT-SQLCODE-EDIT               PIC ++++++9999 VALUE ZEROS. 
+           02 CT-NOVEDAD                    PIC X(08)  VALUE 'NOVEDAD'.
+           02 CT-RECHAZOS                   PIC X(08)  VALUE 'RECHAZOS'.
+           02 CT-NOT-FOUND                  PIC S9(9) COMP VALUE  +100.
+           02 CT-SQLCODE-EDIT               PIC ++++++9999 VALUE ZEROS.
                                                                         
       *----------------------------------------------------------------*
       *               A R E A  D E  V A R I A B L E S                  *
       *----------------------------------------------------------------*
                                                                         
-       01 WS-VARIABLES.                                                 
-           02 WS-PARRAFO                    PIC X(50).                  
-           02 WS-MASCARA                    PIC ZZ9.                    
-                                                                        
+       01 WS-VARIABLES.
+           02 WS-PARRAFO                    PIC X(50).
+           02 WS-MASCARA                    PIC ZZ9.
+           02 WS-HORA-INICIO                PIC X(08).
+
+       01 WS-BTOT-FECHA-AAAAMMDD.
+           02 WS-BTOT-FECHA-ANIO             PIC 9(04).
+           02 WS-BTOT-FECHA-MES              PIC 9(02).
+           02 WS-BTOT-FECHA-DIA              PIC 9(02).
+
+      *----------------------------------------------------------------*
+      *         A R E A  D E  R E G I S T R O  D E  R E C H A Z O      *
+      *----------------------------------------------------------------*
+
+       01 WS-REG-RECHAZOS.
+           02 REC-TIPDOC                    PIC X(02)  VALUE SPACES.
+           02 REC-NRODOC                    PIC 9(11)  VALUE ZEROS.
+           02 REC-NROCLI                    PIC 9(08)  VALUE ZEROS.
+           02 REC-SQLCODE-EDIT              PIC ----------9 VALUE ZEROS.
+           02 FILLER                        PIC X(39)  VALUE SPACES.
+
+
       *----------------------------------------------------------------*
       *           A U X I L I A R E S  P A R A  E R R O R E S          *
       *----------------------------------------------------------------*
@@ -120,10 +155,16 @@
       *----------------------------------------------------------------*
                                                                         
        01 FS-FILE-STATUS.                                               
-           02 FS-NOVEDAD                    PIC X(02).                  
-              88 FS-NOVEDAD-OK                         VALUE '00'.      
-              88 FS-NOVEDAD-EOF                        VALUE '10'.      
-                                                                        
+           02 FS-NOVEDAD                    PIC X(02).
+              88 FS-NOVEDAD-OK                         VALUE '00'.
+              88 FS-NOVEDAD-EOF                        VALUE '10'.
+
+           02 FS-RECHAZOS                   PIC X(02).
+              88 FS-RECHAZOS-OK                        VALUE '00'.
+
+           02 FS-BATCHTOT                   PIC X(02).
+              88 FS-BATCHTOT-OK                        VALUE '00'.
+
       *----------------------------------------------------------------*
       *                     A R E A  D E  C O P Y S                    *
       *----------------------------------------------------------------*
@@ -174,12 +215,14 @@
                                                                         
        1000-INICIO.                                                     
                                                                         
-           INITIALIZE WS-VARIABLES                                      
-                      CNT-CONTADORES                                    
-                                                                        
-           MOVE '1000-INICIO'                 TO WS-PARRAFO.            
+           INITIALIZE WS-VARIABLES
+                      CNT-CONTADORES
+
+           MOVE '1000-INICIO'                 TO WS-PARRAFO.
+
+           MOVE FUNCTION CURRENT-DATE(9:8)    TO WS-HORA-INICIO.
 
-           PERFORM 1200-ABRIR-ARCHIVOS                                  
+           PERFORM 1200-ABRIR-ARCHIVOS
               THRU 1200-F-ABRIR-ARCHIVOS.                               
                                                                         
            PERFORM 1400-LEER-NOVEDAD                                    
@@ -234,21 +277,33 @@
                                                                         
            MOVE '1200-ABRIR-ARCHIVOS'         TO WS-PARRAFO.            
                                                                         
-           OPEN INPUT   NOVEDAD.                                        
-                                                                        
-           IF NOT FS-NOVEDAD-OK                                         
-              MOVE CT-OPEN                    TO AUX-ERR-ACCION         
-              MOVE CT-NOVEDAD                 TO AUX-ERR-NOMBRE         
-              MOVE FS-NOVEDAD                 TO AUX-ERR-STATUS         
-              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE        
-              MOVE 10                         TO W-N-ERROR              
-                                                                        
-              PERFORM 9000-SALIDA-ERRORES                               
-                 THRU 9000-F-SALIDA-ERRORES                             
-           END-IF.                                                      
-                                                                        
-       1200-F-ABRIR-ARCHIVOS.                                           
-           EXIT.                                                        
+           OPEN INPUT   NOVEDAD
+                OUTPUT  RECHAZOS.
+
+           IF NOT FS-NOVEDAD-OK
+              MOVE CT-OPEN                    TO AUX-ERR-ACCION
+              MOVE CT-NOVEDAD                 TO AUX-ERR-NOMBRE
+              MOVE FS-NOVEDAD                 TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+           IF NOT FS-RECHAZOS-OK
+              MOVE CT-OPEN                    TO AUX-ERR-ACCION
+              MOVE CT-RECHAZOS                TO AUX-ERR-NOMBRE
+              MOVE FS-RECHAZOS                TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+       1200-F-ABRIR-ARCHIVOS.
+           EXIT.
                                                                         
       *----------------------------------------------------------------*
       *               1 4 0 0 - L E E R - N O V E D A D                *
@@ -295,37 +350,68 @@
            MOVE WK-CLI-NRO-CLIENTE            TO WS-CLI-NROCLI.         
            MOVE WK-CLI-APELLIDO-CLIENTE       TO WS-CLI-NOMAPE.         
            MOVE WK-CLI-FECHA-NACIMIENTO       TO WS-CLI-FECNAC.         
-           MOVE WK-CLI-SEXO                   TO WS-CLI-SEXO.           
-                                                                        
-           EXEC SQL INSERT                                              
-             INTO KC02787.TBCURCLI                                      
-               (TIPDOC, NRODOC, NROCLI, NOMAPE, FECNAC, SEXO)           
-             VALUES (:WS-CLI-TIPDOC,                                    
-                     :WS-CLI-NRODOC,                                    
-                     :WS-CLI-NROCLI,                                    
-                     :WS-CLI-NOMAPE,                                    
-                     :WS-CLI-FECNAC,                                    
-                     :WS-CLI-SEXO)                                      
-           END-EXEC.                                                    
-                                                                        
-           EVALUATE TRUE                                                
-             WHEN SQLCODE = CT-NOT-FOUND                                
-               ADD 1 TO CNT-NOVEDAD-ERRONEAS                            
-               MOVE SQLCODE TO CT-SQLCODE-EDIT                          
-               DISPLAY 'ERROR INSERT  : ' CT-SQLCODE-EDIT               
-                                                                        
-             WHEN SQLCODE = 0                                           
-               ADD 1 TO CNT-NOVEDAD-INSERTADAS                          
-               DISPLAY 'INSERT OK  ' WS-CLI-TIPDOC  WS-CLI-NRODOC       
-                                                                        
-             WHEN OTHER                                                 
-              ADD 1 TO CNT-NOVEDAD-ERRONEAS                             
-              MOVE SQLCODE TO CT-SQLCODE-EDIT                           
-              DISPLAY 'ERROR DB2 '  CT-SQLCODE-EDIT                     
-           END-EVALUATE.                                                
-                                                                        
-       2200-F-QUERY-INSERT.                                             
-           EXIT.                                                        
+           MOVE WK-CLI-SEXO                   TO WS-CLI-SEXO.
+
+           PERFORM 2210-INSERTAR-TBCURCLI
+              THRU 2210-F-INSERTAR-TBCURCLI.
+
+           EVALUATE TRUE
+             WHEN SQLCODE = CT-NOT-FOUND
+               ADD 1 TO CNT-NOVEDAD-ERRONEAS
+               MOVE SQLCODE TO CT-SQLCODE-EDIT
+               DISPLAY 'ERROR INSERT  : ' CT-SQLCODE-EDIT
+               PERFORM 2300-GRABAR-RECHAZO
+                  THRU 2300-F-GRABAR-RECHAZO
+
+             WHEN SQLCODE = 0
+               ADD 1 TO CNT-NOVEDAD-INSERTADAS
+               DISPLAY 'INSERT OK  ' WS-CLI-TIPDOC  WS-CLI-NRODOC
+
+             WHEN OTHER
+              ADD 1 TO CNT-NOVEDAD-ERRONEAS
+              MOVE SQLCODE TO CT-SQLCODE-EDIT
+              DISPLAY 'ERROR DB2 '  CT-SQLCODE-EDIT
+              PERFORM 2300-GRABAR-RECHAZO
+                 THRU 2300-F-GRABAR-RECHAZO
+           END-EVALUATE.
+
+       2200-F-QUERY-INSERT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *          2 2 1 0 - I N S E R T A R - T B C U R C L I           *
+      *----------------------------------------------------------------*
+
+           COPY TBCLIALT.
+
+      *----------------------------------------------------------------*
+      *              2 3 0 0 - G R A B A R - R E C H A Z O             *
+      *----------------------------------------------------------------*
+
+       2300-GRABAR-RECHAZO.
+
+           MOVE '2300-GRABAR-RECHAZO'         TO WS-PARRAFO.
+
+           MOVE WS-CLI-TIPDOC                 TO REC-TIPDOC.
+           MOVE WS-CLI-NRODOC                 TO REC-NRODOC.
+           MOVE WS-CLI-NROCLI                 TO REC-NROCLI.
+           MOVE SQLCODE                       TO REC-SQLCODE-EDIT.
+
+           WRITE REG-RECHAZOS FROM WS-REG-RECHAZOS.
+
+           IF NOT FS-RECHAZOS-OK
+              MOVE CT-WRITE                   TO AUX-ERR-ACCION
+              MOVE CT-RECHAZOS                TO AUX-ERR-NOMBRE
+              MOVE FS-RECHAZOS                TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+       2300-F-GRABAR-RECHAZO.
+           EXIT.
                                                                         
       *----------------------------------------------------------------*
       *              3 2 0 0 - C E R R A R - A R C H I V O S           *
@@ -335,21 +421,33 @@
                                                                         
            MOVE '3200-CERRAR-ARCHIVOS'        TO WS-PARRAFO.            
 
-           CLOSE NOVEDAD.                                               
-                                                                        
-           IF NOT FS-NOVEDAD-OK                                         
-              MOVE CT-CLOSE                   TO AUX-ERR-ACCION         
-              MOVE CT-NOVEDAD                 TO AUX-ERR-NOMBRE         
-              MOVE FS-NOVEDAD                 TO AUX-ERR-STATUS         
-              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE        
-              MOVE 10                         TO W-N-ERROR              
-                                                                        
-              PERFORM 9000-SALIDA-ERRORES                               
-                 THRU 9000-F-SALIDA-ERRORES                             
-           END-IF.                                                      
-                                                                        
-       3200-F-CERRAR-ARCHIVOS.                                          
-           EXIT.                                                        
+           CLOSE NOVEDAD
+                 RECHAZOS.
+
+           IF NOT FS-NOVEDAD-OK
+              MOVE CT-CLOSE                   TO AUX-ERR-ACCION
+              MOVE CT-NOVEDAD                 TO AUX-ERR-NOMBRE
+              MOVE FS-NOVEDAD                 TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+           IF NOT FS-RECHAZOS-OK
+              MOVE CT-CLOSE                   TO AUX-ERR-ACCION
+              MOVE CT-RECHAZOS                TO AUX-ERR-NOMBRE
+              MOVE FS-RECHAZOS                TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+       3200-F-CERRAR-ARCHIVOS.
+           EXIT.
                                                                         
       *----------------------------------------------------------------*
       *            3 4 0 0 - M O S T R A R - T O T A L E S             *
@@ -380,10 +478,28 @@
            DISPLAY '*                                                 '.
            DISPLAY '**************************************************'.
            DISPLAY '                                                  '.
-                                                                        
-       3400-F-MOSTRAR-TOTALES.                                          
-           EXIT.                                                        
-                                                                        
+
+           STRING 'NOVLEI='          DELIMITED BY SIZE
+                  CNT-NOVEDAD-LEIDAS     DELIMITED BY SIZE
+                  ' NOVINS='         DELIMITED BY SIZE
+                  CNT-NOVEDAD-INSERTADAS DELIMITED BY SIZE
+                  ' NOVERR='         DELIMITED BY SIZE
+                  CNT-NOVEDAD-ERRONEAS   DELIMITED BY SIZE
+              INTO BTOT-DETALLE
+           END-STRING.
+
+           PERFORM 3450-GRABAR-RESUMEN-BATCH
+              THRU 3450-F-GRABAR-RESUMEN-BATCH.
+
+       3400-F-MOSTRAR-TOTALES.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *        3 4 5 0 - G R A B A R - R E S U M E N - B A T C H       *
+      *----------------------------------------------------------------*
+
+           COPY BATCHGRB.
+
       *----------------------------------------------------------------*
       *             9 0 0 0 - S A L I D A - E R R O R E S              *
       *----------------------------------------------------------------*
