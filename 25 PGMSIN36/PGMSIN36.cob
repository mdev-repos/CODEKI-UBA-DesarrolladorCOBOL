@@ -0,0 +1,589 @@
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+
+       PROGRAM-ID.    PGMSIN36.
+
+      *    AUTHOR.        MATIAS N. MAZZITELLI | KC03CAB
+      *    DATE-WRITTEN.  2025-AGOSTO-09.
+
+      *----------------------------------------------------------------*
+      *    ACTIVIDAD CLASE SINCRONICA 36 | CONTROLADOR DE CIERRE       *
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      * ESTE PROGRAMA CORRE AL FINAL DE LA CORRIDA NOCTURNA Y LEE EL   *
+      * ARCHIVO BATCHTOT ( RESUMEN DE BATCH, GRABADO POR CADA PROGRAMA *
+      * DE LA SUITE AL TERMINAR, COPY BATCHGRB ) PARA VERIFICAR QUE    *
+      * LOS PASOS DE HOY SE HAYAN EJECUTADO Y RESPETANDO SUS           *
+      * DEPENDENCIAS ENTRE SI. SOLO CONSIDERA LOS REGISTROS DE         *
+      * BATCHTOT CUYA FECHA SEA LA FECHA DEL SISTEMA.                  *
+      *                                                                *
+      * DEPENDENCIAS CONTROLADAS:                                      *
+      *   - PGMSIN33 ( ARCHIVO/PURGA DE HISTNOV ) NO DEBE CORRER SIN   *
+      *     QUE HAYA CORRIDO ANTES PGMSIN29 ( PROCESO DE NOVEDADES ),  *
+      *     YA QUE ARCHIVA EL HISTORIAL QUE ESE PROGRAMA GENERA.       *
+      *   - PGMSIN31 ( RECONCILIACION NOVCTA / TBCURCTA ) NO DEBE      *
+      *     CORRER SIN QUE HAYA CORRIDO ANTES PGMB2CAB ( ALTA DE       *
+      *     CLIENTES EN TBCURCLI ), YA QUE NECESITA ESOS CLIENTES      *
+      *     DADOS DE ALTA PARA RESOLVER EL APAREO.                     *
+      *   - PGMSIN35 ( RESUMEN DE CUENTA DEL CLIENTE ) NO DEBE CORRER  *
+      *     SIN QUE HAYA CORRIDO ANTES PGMSIN31, PARA NO INFORMAR      *
+      *     SALDOS QUE TODAVIA NO FUERON RECONCILIADOS EN EL DIA.      *
+      *                                                                *
+      * TODO INCUMPLIMIENTO SE GRABA EN EL ARCHIVO CTLBATCH JUNTO CON  *
+      * LAS VERIFICACIONES QUE SI SE CUMPLIERON, PARA QUE OPERACIONES  *
+      * TENGA UN UNICO LISTADO DE CIERRE DE LA CORRIDA. AL FINAL       *
+      * TAMBIEN GRABA SU PROPIO RESUMEN DE BATCH, COMO EL RESTO DE LA  *
+      * SUITE.                                                         *
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+
+      *----------------------------------------------------------------*
+       CONFIGURATION SECTION.
+      *----------------------------------------------------------------*
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT SECTION.
+      *----------------------------------------------------------------*
+       FILE-CONTROL.
+
+           SELECT BATCHTOT ASSIGN TO BATCHTOT
+                                    FILE STATUS IS FS-BATCHTOT.
+
+           SELECT CTLBATCH ASSIGN TO CTLBATCH
+                                    FILE STATUS IS FS-CTLBATCH.
+
+       I-O-CONTROL.
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+
+      *----------------------------------------------------------------*
+       FILE SECTION.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *   ARCHIVO DE RESUMEN DE BATCH, COMPARTIDO ENTRE LOS PROGRAMAS  *
+      *   DE LA SUITE (COPY BATCHTOT). ESTE PROGRAMA LO ABRE COMO      *
+      *   INPUT PARA LEER LO QUE CORRIO HOY, Y LO VUELVE A GRABAR AL   *
+      *   FINAL (COPY BATCHGRB) PARA DEJAR CONSTANCIA DE SU PROPIA     *
+      *   EJECUCION, IGUAL QUE EL RESTO DE LA SUITE.                   *
+      *----------------------------------------------------------------*
+
+           COPY BATCHTOT.
+
+      *----------------------------------------------------------------*
+      *   ARCHIVO DE SALIDA: LISTADO DE CONTROL DE CIERRE DE LA        *
+      *   CORRIDA, UNA LINEA POR CADA VERIFICACION DE DEPENDENCIA.     *
+      *----------------------------------------------------------------*
+
+       FD   CTLBATCH
+            RECORDING MODE IS F.
+       01   REG-CTLBATCH                                    PIC X(80).
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *               A R E A  D E  C O N S T A N T E S                *
+      *----------------------------------------------------------------*
+
+       01 CT-CONSTANTES.
+           02 CT-PROGRAMA                   PIC X(08)  VALUE 'PGMSIN36'.
+           02 CT-OPEN                       PIC X(08)  VALUE 'OPEN    '.
+           02 CT-READ                       PIC X(08)  VALUE 'READ    '.
+           02 CT-WRITE                      PIC X(08)  VALUE 'WRITE   '.
+           02 CT-CLOSE                      PIC X(08)  VALUE 'CLOSE   '.
+           02 CT-BATCHTOT                   PIC X(08)  VALUE 'BATCHTOT'.
+           02 CT-CTLBATCH                   PIC X(08)  VALUE 'CTLBATCH'.
+           02 CT-PGMSIN29                   PIC X(08)  VALUE 'PGMSIN29'.
+           02 CT-PGMSIN33                   PIC X(08)  VALUE 'PGMSIN33'.
+           02 CT-PGMSIN31                   PIC X(08)  VALUE 'PGMSIN31'.
+           02 CT-PGMSIN35                   PIC X(08)  VALUE 'PGMSIN35'.
+           02 CT-PGMB2CAB                   PIC X(08)  VALUE 'PGMB2CAB'.
+
+      *----------------------------------------------------------------*
+      *               A R E A  D E  V A R I A B L E S                  *
+      *----------------------------------------------------------------*
+
+       01 WS-VARIABLES.
+           02 WS-PARRAFO                    PIC X(50).
+           02 WS-HORA-INICIO                PIC X(08).
+           02 WS-MASCARA                    PIC ZZZ9.
+           02 WS-FECHA-HOY                  PIC X(10)  VALUE SPACES.
+
+      *----------------------------------------------------------------*
+      *       A R E A  D E  R E S U M E N  D E  B A T C H               *
+      *----------------------------------------------------------------*
+
+       01 WS-BTOT-FECHA-AAAAMMDD.
+           02 WS-BTOT-FECHA-ANIO             PIC 9(04).
+           02 WS-BTOT-FECHA-MES              PIC 9(02).
+           02 WS-BTOT-FECHA-DIA              PIC 9(02).
+
+      *----------------------------------------------------------------*
+      *       A R E A  D E  B A N D E R A S  D E  D E P E N D E N C I A *
+      *----------------------------------------------------------------*
+
+       01 WS-FLAGS-PROGRAMAS.
+           02 WS-FLAG-PGMSIN29              PIC X(01)  VALUE 'N'.
+              88 RAN-PGMSIN29                          VALUE 'S'.
+           02 WS-FLAG-PGMSIN33              PIC X(01)  VALUE 'N'.
+              88 RAN-PGMSIN33                          VALUE 'S'.
+           02 WS-FLAG-PGMSIN31              PIC X(01)  VALUE 'N'.
+              88 RAN-PGMSIN31                          VALUE 'S'.
+           02 WS-FLAG-PGMSIN35              PIC X(01)  VALUE 'N'.
+              88 RAN-PGMSIN35                          VALUE 'S'.
+           02 WS-FLAG-PGMB2CAB              PIC X(01)  VALUE 'N'.
+              88 RAN-PGMB2CAB                          VALUE 'S'.
+
+      *----------------------------------------------------------------*
+      *                 A R E A  D E  C O N T A D O R E S              *
+      *----------------------------------------------------------------*
+
+       01 CNT-CONTADORES.
+           02 CNT-REGISTROS-LEIDOS          PIC 9(05)  VALUE ZEROS.
+           02 CNT-REGISTROS-HOY             PIC 9(05)  VALUE ZEROS.
+           02 CNT-VIOLACIONES               PIC 9(03)  VALUE ZEROS.
+           02 CNT-LINEAS-GRABADAS           PIC 9(03)  VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+      *           A U X I L I A R E S  P A R A  E R R O R E S          *
+      *----------------------------------------------------------------*
+
+       01 AUXILIARES.
+           02 W-N-ERROR                     PIC 9(02)  VALUE ZEROS.
+           02 AUX-ERR-ACCION                PIC X(10)  VALUE SPACES.
+           02 AUX-ERR-NOMBRE                PIC X(18)  VALUE SPACES.
+           02 AUX-ERR-STATUS                PIC X(04)  VALUE SPACES.
+           02 AUX-ERR-MENSAJE               PIC X(50)  VALUE SPACES.
+
+      *----------------------------------------------------------------*
+      *               A R E A  D E  F I L E - S T A T U S              *
+      *----------------------------------------------------------------*
+
+       01 FS-FILE-STATUS.
+           02 FS-BATCHTOT                   PIC X(02).
+              88 FS-BATCHTOT-OK                        VALUE '00'.
+              88 FS-BATCHTOT-EOF                       VALUE '10'.
+
+           02 FS-CTLBATCH                   PIC X(02).
+              88 FS-CTLBATCH-OK                        VALUE '00'.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+
+           PERFORM 1000-INICIO
+              THRU 1000-F-INICIO.
+
+           IF NOT FS-BATCHTOT-EOF
+              PERFORM 2000-PROCESO
+                 THRU 2000-F-PROCESO
+                UNTIL FS-BATCHTOT-EOF
+           END-IF.
+
+           PERFORM 3000-FIN
+              THRU 3000-F-FIN.
+
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      *                     1 0 0 0 - I N I C I O                      *
+      *----------------------------------------------------------------*
+
+       1000-INICIO.
+
+           INITIALIZE WS-VARIABLES
+                      CNT-CONTADORES
+
+           MOVE '1000-INICIO'                 TO WS-PARRAFO.
+
+           MOVE FUNCTION CURRENT-DATE(9:8)   TO WS-HORA-INICIO.
+
+           PERFORM 1200-ABRIR-ARCHIVOS
+              THRU 1200-F-ABRIR-ARCHIVOS.
+
+           PERFORM 1300-OBTENER-FECHA-HOY
+              THRU 1300-F-OBTENER-FECHA-HOY.
+
+           PERFORM 1400-LEER-BATCHTOT
+              THRU 1400-F-LEER-BATCHTOT.
+
+       1000-F-INICIO.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *            1 2 0 0 - A B R I R - A R C H I V O S               *
+      *----------------------------------------------------------------*
+
+       1200-ABRIR-ARCHIVOS.
+
+           MOVE '1200-ABRIR-ARCHIVOS'         TO WS-PARRAFO.
+
+           OPEN INPUT BATCHTOT.
+
+           IF NOT FS-BATCHTOT-OK
+              MOVE CT-OPEN                    TO AUX-ERR-ACCION
+              MOVE CT-BATCHTOT                TO AUX-ERR-NOMBRE
+              MOVE FS-BATCHTOT                TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+           OPEN OUTPUT CTLBATCH.
+
+           IF NOT FS-CTLBATCH-OK
+              MOVE CT-OPEN                    TO AUX-ERR-ACCION
+              MOVE CT-CTLBATCH                TO AUX-ERR-NOMBRE
+              MOVE FS-CTLBATCH                TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+       1200-F-ABRIR-ARCHIVOS.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *          1 3 0 0 - O B T E N E R - F E C H A - H O Y           *
+      *----------------------------------------------------------------*
+
+       1300-OBTENER-FECHA-HOY.
+
+           MOVE '1300-OBTENER-FECHA-HOY'       TO WS-PARRAFO.
+
+           MOVE FUNCTION CURRENT-DATE(1:8)     TO WS-BTOT-FECHA-AAAAMMDD.
+
+           STRING WS-BTOT-FECHA-DIA   DELIMITED BY SIZE
+                  '/'                 DELIMITED BY SIZE
+                  WS-BTOT-FECHA-MES   DELIMITED BY SIZE
+                  '/'                 DELIMITED BY SIZE
+                  WS-BTOT-FECHA-ANIO  DELIMITED BY SIZE
+              INTO WS-FECHA-HOY
+           END-STRING.
+
+       1300-F-OBTENER-FECHA-HOY.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *              1 4 0 0 - L E E R - B A T C H T O T               *
+      *----------------------------------------------------------------*
+
+       1400-LEER-BATCHTOT.
+
+           MOVE '1400-LEER-BATCHTOT'           TO WS-PARRAFO.
+
+           READ BATCHTOT.
+
+           EVALUATE TRUE
+               WHEN FS-BATCHTOT-OK
+                    ADD 1                     TO CNT-REGISTROS-LEIDOS
+
+               WHEN FS-BATCHTOT-EOF
+                    SET FS-BATCHTOT-EOF       TO TRUE
+
+               WHEN OTHER
+                    MOVE CT-READ              TO AUX-ERR-ACCION
+                    MOVE CT-BATCHTOT          TO AUX-ERR-NOMBRE
+                    MOVE FS-BATCHTOT          TO AUX-ERR-STATUS
+                    MOVE WS-PARRAFO           TO AUX-ERR-MENSAJE
+                    MOVE 10                   TO W-N-ERROR
+
+                    PERFORM 9000-SALIDA-ERRORES
+                       THRU 9000-F-SALIDA-ERRORES
+
+           END-EVALUATE.
+
+       1400-F-LEER-BATCHTOT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *                    2 0 0 0 - P R O C E S O                     *
+      *----------------------------------------------------------------*
+
+       2000-PROCESO.
+
+           MOVE '2000-PROCESO'                TO WS-PARRAFO.
+
+           IF BTOT-FECHA IS EQUAL TO WS-FECHA-HOY
+              ADD 1                           TO CNT-REGISTROS-HOY
+              PERFORM 2100-MARCAR-PROGRAMA
+                 THRU 2100-F-MARCAR-PROGRAMA
+           END-IF.
+
+           PERFORM 1400-LEER-BATCHTOT
+              THRU 1400-F-LEER-BATCHTOT.
+
+       2000-F-PROCESO.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *            2 1 0 0 - M A R C A R - P R O G R A M A             *
+      *----------------------------------------------------------------*
+
+       2100-MARCAR-PROGRAMA.
+
+           MOVE '2100-MARCAR-PROGRAMA'         TO WS-PARRAFO.
+
+           EVALUATE BTOT-PROGRAMA
+               WHEN CT-PGMSIN29
+                    SET RAN-PGMSIN29          TO TRUE
+
+               WHEN CT-PGMSIN33
+                    SET RAN-PGMSIN33          TO TRUE
+
+               WHEN CT-PGMSIN31
+                    SET RAN-PGMSIN31          TO TRUE
+
+               WHEN CT-PGMSIN35
+                    SET RAN-PGMSIN35          TO TRUE
+
+               WHEN CT-PGMB2CAB
+                    SET RAN-PGMB2CAB          TO TRUE
+
+               WHEN OTHER
+                    CONTINUE
+           END-EVALUATE.
+
+       2100-F-MARCAR-PROGRAMA.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *                       3 0 0 0 - F I N                          *
+      *----------------------------------------------------------------*
+
+       3000-FIN.
+
+           MOVE '3000-FIN'                    TO WS-PARRAFO.
+
+           PERFORM 3100-VERIFICAR-DEPENDENCIAS
+              THRU 3100-F-VERIFICAR-DEPENDENCIAS.
+
+           PERFORM 3200-CERRAR-ARCHIVOS
+              THRU 3200-F-CERRAR-ARCHIVOS.
+
+           PERFORM 3600-MOSTRAR-TOTALES
+              THRU 3600-F-MOSTRAR-TOTALES.
+
+       3000-F-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *        3 1 0 0 - V E R I F I C A R - D E P E N D E N C I A S   *
+      *----------------------------------------------------------------*
+
+       3100-VERIFICAR-DEPENDENCIAS.
+
+           MOVE '3100-VERIFICAR-DEPENDENCIAS'  TO WS-PARRAFO.
+
+           IF CNT-REGISTROS-HOY IS EQUAL TO ZEROS
+              MOVE 'SIN ACTIVIDAD HOY EN BATCHTOT -- NO CORRIO NINGUN'
+                TO REG-CTLBATCH
+              PERFORM 2900-GRABAR-CTLBATCH
+                 THRU 2900-F-GRABAR-CTLBATCH
+           END-IF.
+
+           IF RAN-PGMSIN33 AND NOT RAN-PGMSIN29
+              ADD 1                           TO CNT-VIOLACIONES
+              MOVE 'VIOLACION: PGMSIN33 CORRIO SIN PGMSIN29 ANTES'
+                TO REG-CTLBATCH
+              PERFORM 2900-GRABAR-CTLBATCH
+                 THRU 2900-F-GRABAR-CTLBATCH
+           ELSE
+              IF RAN-PGMSIN33
+                 MOVE 'OK: PGMSIN33 CORRIO DESPUES DE PGMSIN29'
+                   TO REG-CTLBATCH
+                 PERFORM 2900-GRABAR-CTLBATCH
+                    THRU 2900-F-GRABAR-CTLBATCH
+              END-IF
+           END-IF.
+
+           IF RAN-PGMSIN31 AND NOT RAN-PGMB2CAB
+              ADD 1                           TO CNT-VIOLACIONES
+              MOVE 'VIOLACION: PGMSIN31 CORRIO SIN PGMB2CAB ANTES'
+                TO REG-CTLBATCH
+              PERFORM 2900-GRABAR-CTLBATCH
+                 THRU 2900-F-GRABAR-CTLBATCH
+           ELSE
+              IF RAN-PGMSIN31
+                 MOVE 'OK: PGMSIN31 CORRIO DESPUES DE PGMB2CAB'
+                   TO REG-CTLBATCH
+                 PERFORM 2900-GRABAR-CTLBATCH
+                    THRU 2900-F-GRABAR-CTLBATCH
+              END-IF
+           END-IF.
+
+           IF RAN-PGMSIN35 AND NOT RAN-PGMSIN31
+              ADD 1                           TO CNT-VIOLACIONES
+              MOVE 'VIOLACION: PGMSIN35 CORRIO SIN PGMSIN31 ANTES'
+                TO REG-CTLBATCH
+              PERFORM 2900-GRABAR-CTLBATCH
+                 THRU 2900-F-GRABAR-CTLBATCH
+           ELSE
+              IF RAN-PGMSIN35
+                 MOVE 'OK: PGMSIN35 CORRIO DESPUES DE PGMSIN31'
+                   TO REG-CTLBATCH
+                 PERFORM 2900-GRABAR-CTLBATCH
+                    THRU 2900-F-GRABAR-CTLBATCH
+              END-IF
+           END-IF.
+
+       3100-F-VERIFICAR-DEPENDENCIAS.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *              2 9 0 0 - G R A B A R - C T L B A T C H           *
+      *----------------------------------------------------------------*
+
+       2900-GRABAR-CTLBATCH.
+
+           MOVE '2900-GRABAR-CTLBATCH'         TO WS-PARRAFO.
+
+           WRITE REG-CTLBATCH.
+
+           IF NOT FS-CTLBATCH-OK
+              MOVE CT-WRITE                    TO AUX-ERR-ACCION
+              MOVE CT-CTLBATCH                 TO AUX-ERR-NOMBRE
+              MOVE FS-CTLBATCH                 TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                  TO AUX-ERR-MENSAJE
+              MOVE 10                          TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+           MOVE SPACES                        TO REG-CTLBATCH.
+           ADD 1                               TO CNT-LINEAS-GRABADAS.
+
+       2900-F-GRABAR-CTLBATCH.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *              3 2 0 0 - C E R R A R - A R C H I V O S           *
+      *----------------------------------------------------------------*
+
+       3200-CERRAR-ARCHIVOS.
+
+           MOVE '3200-CERRAR-ARCHIVOS'        TO WS-PARRAFO.
+
+           CLOSE BATCHTOT
+                 CTLBATCH.
+
+           IF NOT FS-BATCHTOT-OK
+              MOVE CT-CLOSE                   TO AUX-ERR-ACCION
+              MOVE CT-BATCHTOT                TO AUX-ERR-NOMBRE
+              MOVE FS-BATCHTOT                TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+           IF NOT FS-CTLBATCH-OK
+              MOVE CT-CLOSE                   TO AUX-ERR-ACCION
+              MOVE CT-CTLBATCH                TO AUX-ERR-NOMBRE
+              MOVE FS-CTLBATCH                TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+       3200-F-CERRAR-ARCHIVOS.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *            3 6 0 0 - M O S T R A R - T O T A L E S             *
+      *----------------------------------------------------------------*
+
+       3600-MOSTRAR-TOTALES.
+
+           MOVE '3600-MOSTRAR-TOTALES'        TO WS-PARRAFO.
+
+           MOVE CNT-REGISTROS-LEIDOS          TO WS-MASCARA.
+           DISPLAY '                                                  '.
+           DISPLAY '**************************************************'.
+           DISPLAY '*                PROGRAMA PGMSIN36               *'.
+           DISPLAY '**************************************************'.
+           DISPLAY '                                                  '.
+           DISPLAY '**************************************************'.
+           DISPLAY '*                                                *'.
+           DISPLAY '* REGISTROS LEIDOS DE BATCHTOT:           '
+                                                      WS-MASCARA '   *'.
+           DISPLAY '*                                                *'.
+
+           MOVE CNT-REGISTROS-HOY             TO WS-MASCARA.
+           DISPLAY '* REGISTROS DE HOY:                       '
+                                                      WS-MASCARA '   *'.
+
+           MOVE CNT-VIOLACIONES               TO WS-MASCARA.
+           DISPLAY '* VIOLACIONES DE DEPENDENCIA:             '
+                                                      WS-MASCARA '   *'.
+
+           MOVE CNT-LINEAS-GRABADAS           TO WS-MASCARA.
+           DISPLAY '* LINEAS GRABADAS (CTLBATCH):             '
+                                                      WS-MASCARA '   *'.
+           DISPLAY '*                                                *'.
+           DISPLAY '**************************************************'.
+
+           STRING 'REGHOY='       DELIMITED BY SIZE
+                  CNT-REGISTROS-HOY DELIMITED BY SIZE
+                  ' VIOLAC='      DELIMITED BY SIZE
+                  CNT-VIOLACIONES  DELIMITED BY SIZE
+                  ' LINEAS='      DELIMITED BY SIZE
+                  CNT-LINEAS-GRABADAS DELIMITED BY SIZE
+              INTO BTOT-DETALLE
+           END-STRING.
+
+           PERFORM 3450-GRABAR-RESUMEN-BATCH
+              THRU 3450-F-GRABAR-RESUMEN-BATCH.
+
+       3600-F-MOSTRAR-TOTALES.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *        3 4 5 0 - G R A B A R - R E S U M E N - B A T C H       *
+      *----------------------------------------------------------------*
+
+           COPY BATCHGRB.
+
+      *----------------------------------------------------------------*
+      *             9 0 0 0 - S A L I D A - E R R O R E S              *
+      *----------------------------------------------------------------*
+
+       9000-SALIDA-ERRORES.
+
+           MOVE '9000-SALIDA-ERRORES'         TO WS-PARRAFO.
+
+           DISPLAY '************************************' UPON CONSOLE
+           DISPLAY '*          PROGRAMA: ' CT-PROGRAMA    UPON CONSOLE
+           DISPLAY '************************************' UPON CONSOLE
+
+           EVALUATE W-N-ERROR
+               WHEN 10
+                 DISPLAY ' ERROR DE ARCHIVO             ' UPON CONSOLE
+                 DISPLAY ' ACCION.....: ' AUX-ERR-ACCION  UPON CONSOLE
+                 DISPLAY ' ARCHIVO....: ' AUX-ERR-NOMBRE  UPON CONSOLE
+                 DISPLAY ' F-STATUS...: ' AUX-ERR-STATUS  UPON CONSOLE
+                 DISPLAY ' MENSAJE....: ' AUX-ERR-MENSAJE UPON CONSOLE
+           END-EVALUATE.
+
+           GOBACK.
+
+       9000-F-SALIDA-ERRORES.
+           EXIT.
