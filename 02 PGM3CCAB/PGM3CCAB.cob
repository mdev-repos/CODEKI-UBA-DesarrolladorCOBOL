@@ -12,7 +12,10 @@
       *----------------------------------------------------------------*
                                                                         
       *----------------------------------------------------------------*
-      *  ESTE PROGRAMA SUMA SALDO DE LOS CLIENTES CON TIPO DOC = 'DU'  *
+      *  ESTE PROGRAMA REALIZA UN CORTE DE CONTROL POR TIPO DE DOCU-   *
+      *  -MENTO, ACUMULANDO CANTIDAD Y SALDO DE CADA TIPO ( DU, PA,    *
+      *  PE, CI ) EN LUGAR DE SUMAR UNICAMENTE LOS DE TIPO 'DU'.       *
+      *  REQUIERE QUE ENTRADA VENGA ORDENADO POR TIPO DE DOCUMENTO.    *
       *----------------------------------------------------------------*
                                                                         
       ******************************************************************
@@ -29,10 +32,13 @@
       *----------------------------------------------------------------*
        FILE-CONTROL. 
                                                                         
-           SELECT ENTRADA ASSIGN TO ENTRADA 
-                                    FILE STATUS IS FS-ENTRADA. 
-                                                                        
-       I-O-CONTROL. 
+           SELECT ENTRADA ASSIGN TO ENTRADA
+                                    FILE STATUS IS FS-ENTRADA.
+
+           SELECT REPORTE ASSIGN TO REPORTE
+                                    FILE STATUS IS FS-REPORTE.
+
+       I-O-CONTROL.
                                                                         
       ******************************************************************
        DATA DIVISION. 
@@ -42,35 +48,50 @@
        FILE SECTION. 
       *----------------------------------------------------------------*
                                                                         
-       FD   ENTRADA 
-            RECORDING MODE IS F. 
-       01   REG-ENTRADA                                     PIC X(50). 
-                                                                        
+       FD   ENTRADA
+            RECORDING MODE IS F.
+       01   REG-ENTRADA                                     PIC X(50).
+
+       FD   REPORTE
+            RECORDING MODE IS F.
+       01   REG-REPORTE                                     PIC X(56).
+
       *----------------------------------------------------------------*
-       WORKING-STORAGE SECTION. 
+       WORKING-STORAGE SECTION.
       *----------------------------------------------------------------*
-                                                                        
+
       *----------------------------------------------------------------*
       *               A R E A  D E  C O N S T A N T E S                *
       *----------------------------------------------------------------*
-                                                                        
-       01 CT-CONSTANTES. 
+
+       01 CT-CONSTANTES.
            02 CT-PROGRAMA                   PIC X(08)  VALUE 'PGM3CCAB'.
            02 CT-OPEN                       PIC X(08)  VALUE 'OPEN    '.
            02 CT-READ                       PIC X(08)  VALUE 'READ    '.
+           02 CT-WRITE                      PIC X(08)  VALUE 'WRITE   '.
            02 CT-CLOSE                      PIC X(08)  VALUE 'CLOSE   '.
            02 CT-ENTRADA                    PIC X(08)  VALUE 'ENTRADA '.
-                                                                        
+           02 CT-REPORTE                    PIC X(08)  VALUE 'REPORTE '.
+
       *----------------------------------------------------------------*
       *               A R E A  D E  V A R I A B L E S                  *
       *----------------------------------------------------------------*
-                                                                        
-       01 WS-VARIABLES. 
-           02 WS-PARRAFO                    PIC X(50). 
-           02 WS-SALDO-EDIT                 PIC -$ZZZ.ZZZ.ZZZ.ZZ9,99. 
-           02 WS-LEIDOS-EDIT                PIC ZZZZZZZZ9. 
-           02 WS-TIPO-DOC-EDIT              PIC ZZZZZZZZ9. 
-                                                                        
+
+       01 WS-VARIABLES.
+           02 WS-PARRAFO                    PIC X(50).
+           02 WS-SALDO-EDIT                 PIC -$ZZZ.ZZZ.ZZZ.ZZ9,99.
+           02 WS-LEIDOS-EDIT                PIC ZZZZZZZZ9.
+           02 WS-TIPO-DOC-EDIT              PIC ZZZZZZZZ9.
+
+       01 WS-REG-REPORTE.
+           02 REP-DETALLE                   PIC X(20)  VALUE SPACES.
+           02 FILLER                        PIC X(02)  VALUE SPACES.
+           02 REP-TIPO-DOC                  PIC X(02)  VALUE SPACES.
+           02 FILLER                        PIC X(02)  VALUE SPACES.
+           02 REP-CANTIDAD                  PIC ZZZZZZZZ9.
+           02 FILLER                        PIC X(02)  VALUE SPACES.
+           02 REP-IMPORTE                   PIC -$ZZZ.ZZZ.ZZZ.ZZ9,99.
+
       *----------------------------------------------------------------*
       *           A U X I L I A R E S  P A R A  E R R O R E S          *
       *----------------------------------------------------------------*
@@ -88,26 +109,39 @@
       *                 A R E A  D E  C O N T A D O R E S              *
       *----------------------------------------------------------------*
                                                                         
-       01 CNT-CONTADORES. 
-           02 CNT-LEIDOS-ENTRADA            PIC 9(09)  VALUE ZEROS. 
-           02 CNT-TIPO-DOC-DU               PIC 9(09)  VALUE ZEROS. 
-                                                                        
+       01 CNT-CONTADORES.
+           02 CNT-LEIDOS-ENTRADA            PIC 9(09)  VALUE ZEROS.
+           02 CNT-TIPO-DOC                  PIC 9(09)  VALUE ZEROS.
+
       *----------------------------------------------------------------*
       *               A R E A  D E  A C U M U L A D O R E S            *
       *----------------------------------------------------------------*
-                                                                        
-       01 ACM-ACUMULADORES. 
-           02 ACM-SALDO                     PIC S9(15)V99  COMP-3. 
-                                                                        
+
+       01 ACM-ACUMULADORES.
+           02 ACM-SALDO-TIPO                PIC S9(15)V99  COMP-3.
+           02 ACM-SALDO-TOTAL               PIC S9(15)V99  COMP-3.
+
+      *----------------------------------------------------------------*
+      *                   C L A V E  D E  A P A R E O                  *
+      *----------------------------------------------------------------*
+
+       01 WS-CLAVE-ACT.
+           02 WS-TIPO-DOC-ACT                PIC X(02)  VALUE SPACES.
+
+       01 WS-CLAVE-ANT.
+           02 WS-TIPO-DOC-ANT                PIC X(02)  VALUE SPACES.
+
       *----------------------------------------------------------------*
       *               A R E A  D E  F I L E - S T A T U S              *
       *----------------------------------------------------------------*
-                                                                        
-       01 FS-FILE-STATUS. 
-           02 FS-ENTRADA                    PIC X(02). 
-              88 FS-ENTRADA-OK                         VALUE '00'. 
-              88 FS-ENTRADA-EOF                        VALUE '10'. 
-                                                                        
+
+       01 FS-FILE-STATUS.
+           02 FS-ENTRADA                    PIC X(02).
+              88 FS-ENTRADA-OK                         VALUE '00'.
+              88 FS-ENTRADA-EOF                        VALUE '10'.
+           02 FS-REPORTE                    PIC X(02).
+              88 FS-REPORTE-OK                         VALUE '00'.
+
       *----------------------------------------------------------------*
       *                     A R E A  D E  C O P Y S                    *
       *----------------------------------------------------------------*
@@ -122,11 +156,14 @@
               THRU 1000-F-INICIO. 
                                                                         
                                                                         
-           IF FS-ENTRADA-OK 
-              PERFORM 2000-PROCESO 
-                 THRU 2000-F-PROCESO 
-                UNTIL FS-ENTRADA-EOF 
-           END-IF. 
+           IF FS-ENTRADA-OK
+              PERFORM 2000-PROCESO
+                 THRU 2000-F-PROCESO
+                UNTIL FS-ENTRADA-EOF
+
+              PERFORM 2600-TRATAR-ULTIMO
+                 THRU 2600-F-TRATAR-ULTIMO
+           END-IF.
                                                                         
                                                                         
            PERFORM 3000-FIN 
@@ -149,30 +186,44 @@
            PERFORM 1200-ABRIR-ARCHIVOS 
               THRU 1200-F-ABRIR-ARCHIVOS. 
                                                                         
-           PERFORM 1400-LEER-ENTRADA 
-              THRU 1400-F-LEER-ENTRADA. 
-                                                                        
-       1000-F-INICIO. 
-           EXIT. 
+           PERFORM 1400-LEER-ENTRADA
+              THRU 1400-F-LEER-ENTRADA.
+
+           MOVE WS-CLAVE-ACT                  TO WS-CLAVE-ANT.
+
+           DISPLAY 'TIPO DE DOCUMENTO ' WS-TIPO-DOC-ACT.
+
+       1000-F-INICIO.
+           EXIT.
                                                                         
       *----------------------------------------------------------------*
       *                    2 0 0 0 - P R O C E S O                     *
       *----------------------------------------------------------------*
  
-       2000-PROCESO. 
-                                                                        
-           MOVE '2000-PROCESO'                     TO WS-PARRAFO 
-                                                                        
-           IF CLI-TIP-DOC = 'DU' 
-              ADD 1                                TO CNT-TIPO-DOC-DU 
-              ADD CLI-SALDO                        TO ACM-SALDO 
-           END-IF. 
-                                                                        
-           PERFORM 1400-LEER-ENTRADA 
-              THRU 1400-F-LEER-ENTRADA. 
-                                                                        
-       2000-F-PROCESO. 
-           EXIT. 
+       2000-PROCESO.
+
+           MOVE '2000-PROCESO'                     TO WS-PARRAFO
+
+           EVALUATE TRUE
+               WHEN WS-CLAVE-ACT = WS-CLAVE-ANT
+                   PERFORM 2200-ACUMULAR-SALDO
+                      THRU 2200-F-ACUMULAR-SALDO
+
+               WHEN OTHER
+                   PERFORM 2300-CORTE-TIPO
+                      THRU 2300-F-CORTE-TIPO
+
+                   PERFORM 2200-ACUMULAR-SALDO
+                      THRU 2200-F-ACUMULAR-SALDO
+
+                   DISPLAY 'TIPO DE DOCUMENTO ' WS-TIPO-DOC-ACT
+           END-EVALUATE.
+
+           PERFORM 1400-LEER-ENTRADA
+              THRU 1400-F-LEER-ENTRADA.
+
+       2000-F-PROCESO.
+           EXIT.
                                                                         
       *----------------------------------------------------------------*
       *                       3 0 0 0 - F I N                          *
@@ -203,21 +254,33 @@
                                                                         
            MOVE '1200-ABRIR-ARCHIVOS'         TO WS-PARRAFO. 
                                                                         
-           OPEN INPUT ENTRADA 
-                                                                        
-           IF NOT FS-ENTRADA-OK 
-              MOVE CT-OPEN                    TO AUX-ERR-ACCION 
-              MOVE CT-ENTRADA                 TO AUX-ERR-NOMBRE 
-              MOVE FS-ENTRADA                 TO AUX-ERR-STATUS 
-              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE 
-              MOVE 10                         TO W-N-ERROR 
-                                                                        
-              PERFORM 9000-SALIDA-ERRORES 
-                 THRU 9000-F-SALIDA-ERRORES 
-           END-IF. 
-                                                                        
-       1200-F-ABRIR-ARCHIVOS. 
-           EXIT. 
+           OPEN INPUT ENTRADA
+                OUTPUT REPORTE
+
+           IF NOT FS-ENTRADA-OK
+              MOVE CT-OPEN                    TO AUX-ERR-ACCION
+              MOVE CT-ENTRADA                 TO AUX-ERR-NOMBRE
+              MOVE FS-ENTRADA                 TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+           IF NOT FS-REPORTE-OK
+              MOVE CT-OPEN                    TO AUX-ERR-ACCION
+              MOVE CT-REPORTE                 TO AUX-ERR-NOMBRE
+              MOVE FS-REPORTE                 TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+       1200-F-ABRIR-ARCHIVOS.
+           EXIT.
                                                                         
       *----------------------------------------------------------------*
       *               1 4 0 0 - L E E R - E N T R A D A                *
@@ -229,14 +292,16 @@
                                                                         
            READ ENTRADA INTO REG-CLIENTE. 
                                                                         
-           EVALUATE TRUE 
-               WHEN FS-ENTRADA-OK 
-                    ADD 1                     TO CNT-LEIDOS-ENTRADA 
-                                                                        
-               WHEN FS-ENTRADA-EOF 
-                    SET FS-ENTRADA-EOF        TO TRUE 
-                                                                        
-               WHEN OTHER 
+           EVALUATE TRUE
+               WHEN FS-ENTRADA-OK
+                    ADD 1                     TO CNT-LEIDOS-ENTRADA
+                    MOVE CLI-TIP-DOC          TO WS-TIPO-DOC-ACT
+
+               WHEN FS-ENTRADA-EOF
+                    SET FS-ENTRADA-EOF        TO TRUE
+                    MOVE HIGH-VALUES          TO WS-CLAVE-ACT
+
+               WHEN OTHER
                     MOVE CT-READ              TO AUX-ERR-ACCION 
                     MOVE CT-ENTRADA           TO AUX-ERR-NOMBRE 
                     MOVE FS-ENTRADA           TO AUX-ERR-STATUS 
@@ -248,9 +313,97 @@
                                                                         
            END-EVALUATE. 
                                                                         
-       1400-F-LEER-ENTRADA. 
-           EXIT. 
-                                                                        
+       1400-F-LEER-ENTRADA.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *              2 2 0 0 - A C U M U L A R - S A L D O             *
+      *----------------------------------------------------------------*
+
+       2200-ACUMULAR-SALDO.
+
+           MOVE '2200-ACUMULAR-SALDO'         TO WS-PARRAFO.
+
+           ADD 1                              TO CNT-TIPO-DOC.
+
+           COMPUTE ACM-SALDO-TIPO = ACM-SALDO-TIPO + CLI-SALDO.
+
+           COMPUTE ACM-SALDO-TOTAL = ACM-SALDO-TOTAL + CLI-SALDO.
+
+       2200-F-ACUMULAR-SALDO.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *                 2 3 0 0 - C O R T E - T I P O                  *
+      *----------------------------------------------------------------*
+
+       2300-CORTE-TIPO.
+
+           MOVE '2300-CORTE-TIPO'             TO WS-PARRAFO.
+
+           MOVE ACM-SALDO-TIPO                TO WS-SALDO-EDIT.
+           MOVE CNT-TIPO-DOC                  TO WS-TIPO-DOC-EDIT.
+
+           DISPLAY '  TIPO DE DOCUMENTO: ' WS-TIPO-DOC-ANT
+                   '  CANTIDAD: ' WS-TIPO-DOC-EDIT
+                   '  SALDO: ' WS-SALDO-EDIT.
+
+           PERFORM 2320-GRABAR-CORTE-TIPO
+              THRU 2320-F-GRABAR-CORTE-TIPO.
+
+           MOVE 0                             TO ACM-SALDO-TIPO
+                                                  CNT-TIPO-DOC.
+
+           MOVE WS-CLAVE-ACT                  TO WS-CLAVE-ANT.
+
+       2300-F-CORTE-TIPO.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *          2 3 2 0 - G R A B A R - C O R T E - T I P O           *
+      *----------------------------------------------------------------*
+
+       2320-GRABAR-CORTE-TIPO.
+
+           MOVE '2320-GRABAR-CORTE-TIPO'       TO WS-PARRAFO.
+
+           INITIALIZE WS-REG-REPORTE.
+
+           MOVE 'CORTE POR TIPO DOC'           TO REP-DETALLE.
+           MOVE WS-TIPO-DOC-ANT                TO REP-TIPO-DOC.
+           MOVE CNT-TIPO-DOC                   TO REP-CANTIDAD.
+           MOVE ACM-SALDO-TIPO                 TO REP-IMPORTE.
+
+           WRITE REG-REPORTE FROM WS-REG-REPORTE.
+
+           IF NOT FS-REPORTE-OK
+              MOVE CT-WRITE                    TO AUX-ERR-ACCION
+              MOVE CT-REPORTE                  TO AUX-ERR-NOMBRE
+              MOVE FS-REPORTE                  TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                  TO AUX-ERR-MENSAJE
+              MOVE 10                          TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+       2320-F-GRABAR-CORTE-TIPO.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *               2 6 0 0 - T R A T A R - U L T I M O              *
+      *----------------------------------------------------------------*
+
+       2600-TRATAR-ULTIMO.
+
+           MOVE '2600-TRATAR-ULTIMO'          TO WS-PARRAFO.
+
+           PERFORM 2300-CORTE-TIPO
+              THRU 2300-F-CORTE-TIPO.
+
+       2600-F-TRATAR-ULTIMO.
+           EXIT.
+
       *----------------------------------------------------------------*
       *              3 2 0 0 - C E R R A R - A R C H I V O S           *
       *----------------------------------------------------------------*
@@ -259,21 +412,33 @@
                                                                         
            MOVE '3200-CERRAR-ARCHIVOS'        TO WS-PARRAFO. 
                                                                         
-           CLOSE ENTRADA. 
-                                                                        
-           IF NOT FS-ENTRADA-OK 
-              MOVE CT-CLOSE                   TO AUX-ERR-ACCION 
-              MOVE CT-ENTRADA                 TO AUX-ERR-NOMBRE 
-              MOVE FS-ENTRADA                 TO AUX-ERR-STATUS 
-              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE 
-              MOVE 10                         TO W-N-ERROR 
-                                                                        
-              PERFORM 9000-SALIDA-ERRORES 
-                 THRU 9000-F-SALIDA-ERRORES 
-           END-IF. 
-                                                                        
-       3200-F-CERRAR-ARCHIVOS. 
-           EXIT. 
+           CLOSE ENTRADA
+                 REPORTE.
+
+           IF NOT FS-ENTRADA-OK
+              MOVE CT-CLOSE                   TO AUX-ERR-ACCION
+              MOVE CT-ENTRADA                 TO AUX-ERR-NOMBRE
+              MOVE FS-ENTRADA                 TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+           IF NOT FS-REPORTE-OK
+              MOVE CT-CLOSE                    TO AUX-ERR-ACCION
+              MOVE CT-REPORTE                  TO AUX-ERR-NOMBRE
+              MOVE FS-REPORTE                  TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                  TO AUX-ERR-MENSAJE
+              MOVE 10                          TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+       3200-F-CERRAR-ARCHIVOS.
+           EXIT.
                                                                         
       *----------------------------------------------------------------*
       *            3 4 0 0 - M O S T R A R - T O T A L E S             *
@@ -281,27 +446,43 @@
                                                                         
        3400-MOSTRAR-TOTALES. 
                                                                         
-           MOVE '3400-MOSTRAR-TOTALES'        TO WS-PARRAFO. 
-                                                                        
-           MOVE ACM-SALDO                     TO WS-SALDO-EDIT. 
-           MOVE CNT-LEIDOS-ENTRADA            TO WS-LEIDOS-EDIT. 
-           MOVE CNT-TIPO-DOC-DU               TO WS-TIPO-DOC-EDIT. 
-                                                                        
-           DISPLAY '**************************************************' 
-           DISPLAY '*                 PROGRAMA PGM3CCAB              *' 
-           DISPLAY '**************************************************' 
-           DISPLAY '                                       ' 
-           DISPLAY '* CANTIDAD TOTAL DE REGISTROS LEIDOS: ' 
-                                                  WS-LEIDOS-EDIT. 
-           DISPLAY '* CANTIDAD DE DOCUMENTOS TIPO DU: ' 
-                                                  WS-TIPO-DOC-EDIT. 
-           DISPLAY '* SALDO ACUMULADO EN ESAS CUENTAS: ' 
-                                                  WS-SALDO-EDIT. 
-           DISPLAY '                                       ' 
+           MOVE '3400-MOSTRAR-TOTALES'        TO WS-PARRAFO.
+
+           MOVE ACM-SALDO-TOTAL               TO WS-SALDO-EDIT.
+           MOVE CNT-LEIDOS-ENTRADA            TO WS-LEIDOS-EDIT.
+
+           DISPLAY '**************************************************'
+           DISPLAY '*                 PROGRAMA PGM3CCAB              *'
+           DISPLAY '**************************************************'
+           DISPLAY '                                       '
+           DISPLAY '* CANTIDAD TOTAL DE REGISTROS LEIDOS: '
+                                                  WS-LEIDOS-EDIT.
+           DISPLAY '* SALDO ACUMULADO TOTAL: '
+                                                  WS-SALDO-EDIT.
+           DISPLAY '                                       '
            DISPLAY '**************************************************'.
-                                                                        
-       3400-F-MOSTRAR-TOTALES. 
-           EXIT. 
+
+           INITIALIZE WS-REG-REPORTE.
+
+           MOVE 'TOTAL GENERAL'               TO REP-DETALLE.
+           MOVE CNT-LEIDOS-ENTRADA            TO REP-CANTIDAD.
+           MOVE ACM-SALDO-TOTAL               TO REP-IMPORTE.
+
+           WRITE REG-REPORTE FROM WS-REG-REPORTE.
+
+           IF NOT FS-REPORTE-OK
+              MOVE CT-WRITE                    TO AUX-ERR-ACCION
+              MOVE CT-REPORTE                  TO AUX-ERR-NOMBRE
+              MOVE FS-REPORTE                  TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                  TO AUX-ERR-MENSAJE
+              MOVE 10                          TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+       3400-F-MOSTRAR-TOTALES.
+           EXIT.
                                                                         
       *----------------------------------------------------------------*
       *             9 0 0 0 - S A L I D A - E R R O R E S              *
