@@ -14,6 +14,11 @@
       *----------------------------------------------------------------*
       * ESTE PGM UTILIZA UN CURSOR PARA EJECUTAR UNA QUERY Y CONSTRUIR *
       * UN LISTADO COMO ARCHIVO DE SALIDA ( CLIENTES ).                *
+      * COMO EL CURSOR YA DEVUELVE LOS REGISTROS ORDENADOS POR SUCUR-  *
+      * SAL, EL MISMO RECORRIDO SE APROVECHA PARA HACER UN CORTE DE    *
+      * CONTROL POR SUCURSAL ( CANTIDAD DE CUENTAS POR SUCURSAL Y      *
+      * TOTAL GENERAL ), QUE SE GRABA A CONTINUACION DEL LISTADO EN EL *
+      * MISMO ARCHIVO DE SALIDA.                                       *
       * AL FINAL DEL PGM HACE DISPLAY DE                               *
       *    - CANTIDAD DE REGISTROS LEIDOS                              *
       *    - CANTIDAD DE REGISTROS IMPRESOS                            *
@@ -89,10 +94,29 @@
            02 WS-MES                        PIC 9(02) VALUE ZEROS.      
            02 WS-DIA                        PIC 9(02) VALUE ZEROS.      
                                                                         
-       01  WS-CONTROL-LINEAS.                                           
-           02 WS-MAX-LINEAS                 PIC 9(02) VALUE 10.         
-           02 WS-LINEA-ACTUAL               PIC 9(02) VALUE ZEROS.      
-                                                                        
+       01  WS-CONTROL-LINEAS.
+           02 WS-MAX-LINEAS                 PIC 9(02) VALUE 10.
+           02 WS-LINEA-ACTUAL               PIC 9(02) VALUE ZEROS.
+
+       01  WS-CONTROL-LIMITE.
+           02 WS-MAX-REGISTROS              PIC 9(05) VALUE ZEROS.
+           02 WS-LIMITE-FLAG                PIC X(01) VALUE 'N'.
+              88 HAY-LIMITE-REGISTROS                  VALUE 'S'.
+
+       01  WS-PARAMETROS.
+           02 WS-PARM-CARD.
+               03 WS-PARM-SALDO             PIC X(07) VALUE SPACES.
+               03 WS-PARM-SALDO-NUM REDEFINES WS-PARM-SALDO
+                                             PIC 9(07).
+               03 WS-PARM-MAX-LINEAS        PIC X(02) VALUE SPACES.
+               03 WS-PARM-MAX-LINEAS-NUM REDEFINES WS-PARM-MAX-LINEAS
+                                             PIC 9(02).
+               03 WS-PARM-MAX-REGS          PIC X(05) VALUE SPACES.
+               03 WS-PARM-MAX-REGS-NUM REDEFINES WS-PARM-MAX-REGS
+                                             PIC 9(05).
+           02 WS-SALDO-FILTRO               PIC S9(07)V99 VALUE ZEROS.
+           02 WS-SALDO-FILTRO-EDIT          PIC $ZZ.ZZ9,99-.
+
       *----------------------------------------------------------------*
       *           A U X I L I A R E S  P A R A  E R R O R E S          *
       *----------------------------------------------------------------*
@@ -110,15 +134,21 @@
       *                 A R E A  D E  C O N T A D O R E S              *
       *----------------------------------------------------------------*
                                                                         
-       01 CNT-CONTADORES.                                               
-           02 CNT-CLIENTES-LEIDOS           PIC 9(03)  VALUE ZEROS.     
-           02 CNT-CLIENTES-IMPRESOS         PIC 9(03)  VALUE ZEROS.     
-                                                                        
+       01 CNT-CONTADORES.
+           02 CNT-CLIENTES-LEIDOS           PIC 9(03)  VALUE ZEROS.
+           02 CNT-CLIENTES-IMPRESOS         PIC 9(03)  VALUE ZEROS.
+           02 CNT-PARCIAL-SUCURSAL          PIC 9(03)  VALUE ZEROS.
+           02 CNT-TOTAL-SUCURSAL            PIC 9(03)  VALUE ZEROS.
+
       *----------------------------------------------------------------*
       *                   C L A V E  D E  A P A R E O                  *
       *----------------------------------------------------------------*
-                                                                        
-      * PGM SIN APAREO                                                  
+
+       01 WS-CLAVE-ACT.
+           02 WS-SUC-ACT           PIC S9(2)V USAGE COMP-3  VALUE ZEROS.
+
+       01 WS-CLAVE-ANT.
+           02 WS-SUC-ANT           PIC S9(2)V USAGE COMP-3  VALUE ZEROS.
                                                                         
       *----------------------------------------------------------------*
       *               A R E A  D E  F I L E - S T A T U S              *
@@ -174,8 +204,9 @@
                FROM KC02787.TBCURCTA A                                  
                INNER JOIN KC02787.TBCURCLI B                            
                  ON A.NROCLI = B.NROCLI                                 
-               WHERE A.SALDO > 0                                        
-           END-EXEC.                                                    
+               WHERE A.SALDO > :WS-SALDO-FILTRO
+               ORDER BY A.SUCUEN, A.NROCUEN
+           END-EXEC.
                                                                         
       *----------------------------------------------------------------*
       *    A R E A  D E  F O R M A T O  D E  A R CH I V O  F B A       *
@@ -247,11 +278,31 @@
            02  DET-SALDO       PIC $ZZ.ZZ9,99-.                         
            02  FILLER          PIC X(01) VALUE " ".                     
            02  FILLER          PIC X(04) VALUE "|   ".                  
-           02  DET-FECHA       PIC X(10) VALUE SPACES.                  
-           02  FILLER          PIC X(04) VALUE "  | ".                  
-                                                                        
+           02  DET-FECHA       PIC X(10) VALUE SPACES.
+           02  FILLER          PIC X(04) VALUE "  | ".
+
+      *----------------------------------------------------------------*
+      *     F O R M A T O  D E  C O R T E  D E  C O N T R O L          *
+      *----------------------------------------------------------------*
+
+       01  WS-CORTE-SUCURSAL.
+           02  FILLER          PIC X(08) VALUE "|       ".
+           02  FILLER          PIC X(20) VALUE "CANTIDAD DE CUENTAS".
+           02  FILLER          PIC X(05) VALUE " SUC.".
+           02  COR-SUC         PIC ZZ9.
+           02  FILLER          PIC X(03) VALUE "...".
+           02  COR-CANTIDAD    PIC ZZZ9.
+           02  FILLER          PIC X(89) VALUE SPACES.
+
+       01  WS-TOTAL-GENERAL.
+           02  FILLER          PIC X(08) VALUE "|       ".
+           02  FILLER          PIC X(20) VALUE "TOTAL DE CUENTAS   ".
+           02  FILLER          PIC X(04) VALUE "....".
+           02  TOT-CANTIDAD    PIC ZZZ9.
+           02  FILLER          PIC X(96) VALUE SPACES.
+
       ******************************************************************
-       PROCEDURE DIVISION.                                              
+       PROCEDURE DIVISION.
       ******************************************************************
                                                                         
            PERFORM 1000-INICIO                                          
@@ -280,41 +331,58 @@
            INITIALIZE WS-VARIABLES                                      
                       CNT-CONTADORES                                    
                                                                         
-           MOVE '1000-INICIO'                 TO WS-PARRAFO.            
-                                                                        
-           PERFORM 1200-ABRIR-ARCHIVOS                                  
-              THRU 1200-F-ABRIR-ARCHIVOS.                               
+           MOVE '1000-INICIO'                 TO WS-PARRAFO.
+
+           PERFORM 1100-LEER-PARAMETROS
+              THRU 1100-F-LEER-PARAMETROS.
+
+           PERFORM 1200-ABRIR-ARCHIVOS
+              THRU 1200-F-ABRIR-ARCHIVOS.
                                                                         
            PERFORM 1400-ABRIR-CURSOR                                    
               THRU 1400-F-ABRIR-CURSOR.                                 
                                                                         
-           PERFORM 2200-FETCH-CURSOR                                    
-              THRU 2200-F-FETCH-CURSOR.                                 
-                                                                        
-           PERFORM 1500-OBTENER-FECHA                                   
-              THRU 1500-F-OBTENER-FECHA.                                
-                                                                        
-           PERFORM 1600-GRABAR-TITULOS                                  
-              THRU 1600-F-GRABAR-TITULOS.                               
-                                                                        
-       1000-F-INICIO.                                                   
+           PERFORM 2200-FETCH-CURSOR
+              THRU 2200-F-FETCH-CURSOR.
+
+           MOVE WS-SUCUEN                     TO WS-SUC-ACT.
+           MOVE WS-SUC-ACT                    TO WS-SUC-ANT.
+
+           PERFORM 1500-OBTENER-FECHA
+              THRU 1500-F-OBTENER-FECHA.
+
+           PERFORM 1600-GRABAR-TITULOS
+              THRU 1600-F-GRABAR-TITULOS.
+
+       1000-F-INICIO.
            EXIT.                                                        
                                                                         
       *----------------------------------------------------------------*
       *                    2 0 0 0 - P R O C E S O                     *
       *----------------------------------------------------------------*
                                                                         
-       2000-PROCESO.                                                    
-                                                                        
-           MOVE '2000-PROCESO'                     TO WS-PARRAFO        
-                                                                        
-           PERFORM 2400-GRABAR-REGISTRO                                 
-              THRU 2400-F-GRABAR-REGISTRO.                              
-                                                                        
-           PERFORM 2200-FETCH-CURSOR                                    
-              THRU 2200-F-FETCH-CURSOR.                                 
-                                                                        
-       2000-F-PROCESO.                                                  
+       2000-PROCESO.
+
+           MOVE '2000-PROCESO'                     TO WS-PARRAFO
+
+           MOVE WS-SUCUEN                    TO WS-SUC-ACT.
+
+           IF WS-SUC-ACT IS NOT EQUAL TO WS-SUC-ANT
+              PERFORM 2300-GRABAR-CORTE-SUCURSAL
+                 THRU 2300-F-GRABAR-CORTE-SUCURSAL
+              MOVE WS-SUC-ACT                 TO WS-SUC-ANT
+           END-IF.
+
+           ADD 1 TO CNT-PARCIAL-SUCURSAL.
+           ADD 1 TO CNT-TOTAL-SUCURSAL.
+
+           PERFORM 2400-GRABAR-REGISTRO
+              THRU 2400-F-GRABAR-REGISTRO.
+
+           PERFORM 2200-FETCH-CURSOR
+              THRU 2200-F-FETCH-CURSOR.
+
+       2000-F-PROCESO.
            EXIT.                                                        
                                                                         
       *----------------------------------------------------------------*
@@ -341,11 +409,60 @@
       *             M O D U L O S  S E C U N D A R I O S               *
       *----------------------------------------------------------------*
                                                                         
+      *----------------------------------------------------------------*
+      *           1 1 0 0 - L E E R - P A R A M E T R O S              *
+      *----------------------------------------------------------------*
+
+      * EL SALDO MINIMO A FILTRAR SE RECIBE POR SYSIN. SI LA TARJETA
+      * VIENE EN BLANCO O NO ES NUMERICA SE MANTIENE EL FILTRO
+      * ORIGINAL DEL PROGRAMA ( SALDO MAYOR A CERO ).
+
+      * LA TARJETA DE PARAMETROS TRAE, A CONTINUACION DEL FILTRO DE
+      * SALDO, DOS CAMPOS OPCIONALES: CANTIDAD MAXIMA DE LINEAS POR
+      * PAGINA Y CANTIDAD MAXIMA DE REGISTROS A LISTAR. SI VIENEN EN
+      * BLANCO O NO SON NUMERICOS SE MANTIENEN LOS VALORES POR DEFECTO
+      * ( WS-MAX-LINEAS YA INICIALIZADO, SIN LIMITE DE REGISTROS ).
+
+       1100-LEER-PARAMETROS.
+
+           MOVE '1100-LEER-PARAMETROS'       TO WS-PARRAFO.
+
+           MOVE ZEROS                        TO WS-SALDO-FILTRO.
+
+           ACCEPT WS-PARM-CARD FROM SYSIN.
+
+           IF WS-PARM-SALDO IS NUMERIC
+              MOVE WS-PARM-SALDO-NUM         TO WS-SALDO-FILTRO
+           END-IF.
+
+           MOVE WS-SALDO-FILTRO              TO WS-SALDO-FILTRO-EDIT.
+
+           IF WS-PARM-MAX-LINEAS IS NUMERIC
+              AND WS-PARM-MAX-LINEAS-NUM IS GREATER THAN ZEROS
+              MOVE WS-PARM-MAX-LINEAS-NUM    TO WS-MAX-LINEAS
+           END-IF.
+
+           IF WS-PARM-MAX-REGS IS NUMERIC
+              AND WS-PARM-MAX-REGS-NUM IS GREATER THAN ZEROS
+              MOVE WS-PARM-MAX-REGS-NUM      TO WS-MAX-REGISTROS
+              SET HAY-LIMITE-REGISTROS       TO TRUE
+           END-IF.
+
+           DISPLAY 'FILTRO DE SALDO UTILIZADO: ' WS-SALDO-FILTRO-EDIT.
+           DISPLAY 'MAXIMO DE LINEAS POR PAGINA: ' WS-MAX-LINEAS.
+
+           IF HAY-LIMITE-REGISTROS
+              DISPLAY 'LIMITE DE REGISTROS A LISTAR: ' WS-MAX-REGISTROS
+           END-IF.
+
+       1100-F-LEER-PARAMETROS.
+           EXIT.
+
       *----------------------------------------------------------------*
       *            1 2 0 0 - A B R I R - A R C H I V O S               *
       *----------------------------------------------------------------*
-                                                                        
-       1200-ABRIR-ARCHIVOS.                                             
+
+       1200-ABRIR-ARCHIVOS.
                                                                         
            MOVE '1200-ABRIR-ARCHIVOS'         TO WS-PARRAFO.            
                                                                         
@@ -485,9 +602,38 @@
                     THRU 9000-F-SALIDA-ERRORES                          
            END-EVALUATE.                                                
                                                                         
-       2200-F-FETCH-CURSOR.                                             
-           EXIT.                                                        
-                                                                        
+       2200-F-FETCH-CURSOR.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *      2 3 0 0 - G R A B A R - C O R T E - S U C U R S A L       *
+      *----------------------------------------------------------------*
+
+       2300-GRABAR-CORTE-SUCURSAL.
+
+           MOVE '2300-GRABAR-CORTE-SUCURSAL'  TO WS-PARRAFO.
+
+           IF WS-LINEA-ACTUAL >= WS-MAX-LINEAS
+              PERFORM 1600-GRABAR-TITULOS
+                 THRU 1600-F-GRABAR-TITULOS
+           END-IF.
+
+           MOVE WS-SUC-ANT                    TO COR-SUC.
+           MOVE CNT-PARCIAL-SUCURSAL          TO COR-CANTIDAD.
+
+           WRITE LINEA-IMPRESION FROM WS-CORTE-SUCURSAL
+              AFTER ADVANCING 1 LINE.
+
+           PERFORM 2800-EVALUAR-GRABACION
+              THRU 2800-F-EVALUAR-GRABACION.
+
+           ADD 1 TO WS-LINEA-ACTUAL.
+
+           MOVE ZEROS                         TO CNT-PARCIAL-SUCURSAL.
+
+       2300-F-GRABAR-CORTE-SUCURSAL.
+           EXIT.
+
       *----------------------------------------------------------------*
       *              2 4 0 0 - G R A B A R - R E G I S T R O           *
       *----------------------------------------------------------------*
@@ -515,23 +661,42 @@
            PERFORM 2800-EVALUAR-GRABACION                               
               THRU 2800-F-EVALUAR-GRABACION.                            
                                                                         
-           ADD 1 TO WS-LINEA-ACTUAL.                                    
-           ADD 1 TO CNT-CLIENTES-IMPRESOS.                              
-                                                                        
-       2400-F-GRABAR-REGISTRO.                                          
-           EXIT.                                                        
+           ADD 1 TO WS-LINEA-ACTUAL.
+           ADD 1 TO CNT-CLIENTES-IMPRESOS.
+
+           IF HAY-LIMITE-REGISTROS
+              AND CNT-CLIENTES-IMPRESOS IS GREATER THAN OR EQUAL TO
+                  WS-MAX-REGISTROS
+              SET FS-CLIENTES-EOF            TO TRUE
+           END-IF.
+
+       2400-F-GRABAR-REGISTRO.
+           EXIT.
                                                                         
       *----------------------------------------------------------------*
       *              2 6 0 0 - G R A B A R - C I E R R E               *
       *----------------------------------------------------------------*
                                                                         
-       2600-GRABAR-CIERRE.                                              
-                                                                        
-           MOVE '2600-GRABAR-CIERRE'          TO WS-PARRAFO.            
-                                                                        
-           MOVE ALL '-' TO LINEA-IMPRESION.                             
-                                                                        
-           WRITE LINEA-IMPRESION                                        
+       2600-GRABAR-CIERRE.
+
+           MOVE '2600-GRABAR-CIERRE'          TO WS-PARRAFO.
+
+           PERFORM 2300-GRABAR-CORTE-SUCURSAL
+              THRU 2300-F-GRABAR-CORTE-SUCURSAL.
+
+           MOVE CNT-TOTAL-SUCURSAL            TO TOT-CANTIDAD.
+
+           WRITE LINEA-IMPRESION FROM WS-TOTAL-GENERAL
+              AFTER ADVANCING 1 LINE.
+
+           PERFORM 2800-EVALUAR-GRABACION
+              THRU 2800-F-EVALUAR-GRABACION.
+
+           ADD 1 TO WS-LINEA-ACTUAL.
+
+           MOVE ALL '-' TO LINEA-IMPRESION.
+
+           WRITE LINEA-IMPRESION
               AFTER ADVANCING 1 LINE.                                   
                                                                         
            MOVE 'FINAL LISTADO CLIENTES' TO LINEA-IMPRESION.            
