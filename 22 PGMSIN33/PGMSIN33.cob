@@ -0,0 +1,545 @@
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+
+       PROGRAM-ID.    PGMSIN33.
+
+      *    AUTHOR.        MATIAS N. MAZZITELLI | KC03CAB
+      *    DATE-WRITTEN.  2025-AGOSTO-09
+
+      *----------------------------------------------------------------*
+      *   ACTIVIDAD CLASE SINCRONICA | DEPURACION/ARCHIVO DE CIERRE     *
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *  ESTE PGM RECORRE EL ARCHIVO HISTNOV ( HISTORIAL DE NOVEDADES   *
+      *  DE CLIENTES GRABADO POR PGMSIN29 ) Y LO DEPURA AL CIERRE DE    *
+      *  PERIODO: LOS REGISTROS ANTERIORES A LA FECHA DE CORTE RECI-    *
+      *  -BIDA POR SYSIN SE PASAN AL ARCHIVO DE HISTORIAL HISTARCH      *
+      *  ( ARCHIVO HISTORICO ) Y LOS RESTANTES SE PASAN AL ARCHIVO      *
+      *  HISTVIG, QUE REEMPLAZA A HISTNOV COMO HISTORIAL VIGENTE PARA   *
+      *  EL PROXIMO PERIODO.                                            *
+      *  AL FINAL DEL PGM HACE DISPLAY DE                               *
+      *    - CANTIDAD DE REGISTROS LEIDOS                               *
+      *    - CANTIDAD DE REGISTROS ARCHIVADOS ( ANTERIORES AL CORTE )   *
+      *    - CANTIDAD DE REGISTROS VIGENTES ( DESDE EL CORTE EN MAS )   *
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+
+      *----------------------------------------------------------------*
+       CONFIGURATION SECTION.
+      *----------------------------------------------------------------*
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT SECTION.
+      *----------------------------------------------------------------*
+       FILE-CONTROL.
+
+           SELECT HISTNOV ASSIGN TO HISTNOV
+                                    FILE STATUS IS FS-HISTNOV.
+
+           SELECT HISTARCH ASSIGN TO HISTARCH
+                                    FILE STATUS IS FS-HISTARCH.
+
+           SELECT HISTVIG ASSIGN TO HISTVIG
+                                    FILE STATUS IS FS-HISTVIG.
+
+           SELECT BATCHTOT ASSIGN TO BATCHTOT
+                                    FILE STATUS IS FS-BATCHTOT.
+
+       I-O-CONTROL.
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+
+      *----------------------------------------------------------------*
+       FILE SECTION.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *   LAYOUT DEL HISTORIAL DE NOVEDADES (COPY CPHISNOV), COMPARTIDO *
+      *   CON EL PGM QUE LO GENERA (PGMSIN29).                          *
+      *----------------------------------------------------------------*
+
+       FD  HISTNOV
+           RECORDING MODE IS F.
+           COPY CPHISNOV.
+
+       FD  HISTARCH
+           RECORDING MODE IS F.
+       01  REG-HISTARCH.
+           02 HISTARCH-DATOS                   PIC X(61).
+
+       FD  HISTVIG
+           RECORDING MODE IS F.
+       01  REG-HISTVIG.
+           02 HISTVIG-DATOS                    PIC X(61).
+
+      *----------------------------------------------------------------*
+      *   ARCHIVO DE RESUMEN DE BATCH, COMPARTIDO ENTRE LOS PROGRAMAS  *
+      *   DE LA SUITE (COPY BATCHTOT).                                 *
+      *----------------------------------------------------------------*
+
+           COPY BATCHTOT.
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *               A R E A  D E  C O N S T A N T E S                *
+      *----------------------------------------------------------------*
+
+       01 CT-CONSTANTES.
+           02 CT-PROGRAMA                   PIC X(08)  VALUE 'PGMSIN33'.
+           02 CT-OPEN                       PIC X(08)  VALUE 'OPEN    '.
+           02 CT-READ                       PIC X(08)  VALUE 'READ    '.
+           02 CT-WRITE                      PIC X(08)  VALUE 'WRITE   '.
+           02 CT-CLOSE                      PIC X(08)  VALUE 'CLOSE   '.
+           02 CT-HISTNOV                    PIC X(08)  VALUE 'HISTNOV '.
+           02 CT-HISTARCH                   PIC X(08)  VALUE 'HISTARCH'.
+           02 CT-HISTVIG                    PIC X(08)  VALUE 'HISTVIG '.
+
+      *----------------------------------------------------------------*
+      *               A R E A  D E  V A R I A B L E S                  *
+      *----------------------------------------------------------------*
+
+       01 WS-VARIABLES.
+           02 WS-PARRAFO                    PIC X(50).
+           02 WS-HORA-INICIO                PIC X(08).
+
+      *----------------------------------------------------------------*
+      *   PARAMETRO DE FECHA DE CORTE, LEIDO DESDE SYSIN. TODO REGISTRO*
+      *   CON FECHA ANTERIOR A LA FECHA DE CORTE SE ARCHIVA; EL RESTO   *
+      *   QUEDA COMO VIGENTE. SIN PARAMETRO (TARJETA EN BLANCO O NO     *
+      *   NUMERICA) NO SE ARCHIVA NINGUN REGISTRO.                      *
+      *----------------------------------------------------------------*
+
+       01 WS-PARAMETROS.
+           02 WS-PARM-CARD                  PIC X(08) VALUE SPACES.
+           02 WS-PARM-FECHA-CORTE REDEFINES WS-PARM-CARD
+                                             PIC 9(08).
+           02 WS-FECHA-CORTE                PIC 9(08) VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+      *   FECHA DEL REGISTRO LEIDO, RECOMPUESTA EN FORMATO AAAAMMDD    *
+      *   PARA PODER COMPARARLA CONTRA LA FECHA DE CORTE.               *
+      *----------------------------------------------------------------*
+
+       01 WS-HIST-FECHA-AAAAMMDD.
+           02 WS-HIST-FECHA-ANIO            PIC 9(04).
+           02 WS-HIST-FECHA-MES             PIC 9(02).
+           02 WS-HIST-FECHA-DIA             PIC 9(02).
+
+       01 WS-BTOT-FECHA-AAAAMMDD.
+           02 WS-BTOT-FECHA-ANIO            PIC 9(04).
+           02 WS-BTOT-FECHA-MES             PIC 9(02).
+           02 WS-BTOT-FECHA-DIA             PIC 9(02).
+
+      *----------------------------------------------------------------*
+      *           A U X I L I A R E S  P A R A  E R R O R E S          *
+      *----------------------------------------------------------------*
+
+       01 AUXILIARES.
+           02 W-N-ERROR                     PIC 9(02)  VALUE ZEROS.
+           02 AUX-ERR-TIPO                  PIC 9(02)  VALUE ZEROS.
+           02 AUX-ERR-ACCION                PIC X(10)  VALUE SPACES.
+           02 AUX-ERR-NOMBRE                PIC X(18)  VALUE SPACES.
+           02 AUX-ERR-STATUS                PIC X(04)  VALUE SPACES.
+           02 AUX-ERR-MENSAJE               PIC X(50)  VALUE SPACES.
+           02 AUX-ERR-RUTINA                PIC X(10)  VALUE SPACES.
+
+      *----------------------------------------------------------------*
+      *                 A R E A  D E  C O N T A D O R E S              *
+      *----------------------------------------------------------------*
+
+       01 CNT-CONTADORES.
+           02 CNT-LEIDOS                    PIC 9(07)  VALUE ZEROS.
+           02 CNT-ARCHIVADOS                PIC 9(07)  VALUE ZEROS.
+           02 CNT-VIGENTES                  PIC 9(07)  VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+      *               A R E A  D E  F I L E - S T A T U S              *
+      *----------------------------------------------------------------*
+
+       01 FS-FILE-STATUS.
+           02 FS-HISTNOV                    PIC X(02).
+              88 FS-HISTNOV-OK                         VALUE '00'.
+              88 FS-HISTNOV-EOF                        VALUE '10'.
+           02 FS-HISTARCH                   PIC X(02).
+              88 FS-HISTARCH-OK                        VALUE '00'.
+           02 FS-HISTVIG                    PIC X(02).
+              88 FS-HISTVIG-OK                         VALUE '00'.
+           02 FS-BATCHTOT                   PIC X(02).
+              88 FS-BATCHTOT-OK                        VALUE '00'.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+
+           PERFORM 1000-INICIO
+              THRU 1000-F-INICIO.
+
+           IF FS-HISTNOV-OK
+              PERFORM 2000-PROCESO
+                 THRU 2000-F-PROCESO
+                UNTIL FS-HISTNOV-EOF
+           END-IF.
+
+           PERFORM 3000-FIN
+              THRU 3000-F-FIN.
+
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      *                     1 0 0 0 - I N I C I O                      *
+      *----------------------------------------------------------------*
+
+       1000-INICIO.
+
+           INITIALIZE WS-VARIABLES
+                      CNT-CONTADORES
+
+           MOVE '1000-INICIO'                 TO WS-PARRAFO.
+
+           MOVE FUNCTION CURRENT-DATE(9:8)   TO WS-HORA-INICIO.
+
+           PERFORM 1200-ABRIR-ARCHIVOS
+              THRU 1200-F-ABRIR-ARCHIVOS.
+
+           PERFORM 1300-LEER-PARAMETROS
+              THRU 1300-F-LEER-PARAMETROS.
+
+           PERFORM 1400-LEER-HISTNOV
+              THRU 1400-F-LEER-HISTNOV.
+
+       1000-F-INICIO.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *            1 2 0 0 - A B R I R - A R C H I V O S               *
+      *----------------------------------------------------------------*
+
+       1200-ABRIR-ARCHIVOS.
+
+           MOVE '1200-ABRIR-ARCHIVOS'         TO WS-PARRAFO.
+
+           OPEN INPUT  HISTNOV
+                OUTPUT HISTARCH
+                OUTPUT HISTVIG.
+
+           IF NOT FS-HISTNOV-OK
+              MOVE CT-OPEN                    TO AUX-ERR-ACCION
+              MOVE CT-HISTNOV                 TO AUX-ERR-NOMBRE
+              MOVE FS-HISTNOV                 TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+           IF NOT FS-HISTARCH-OK
+              MOVE CT-OPEN                    TO AUX-ERR-ACCION
+              MOVE CT-HISTARCH                TO AUX-ERR-NOMBRE
+              MOVE FS-HISTARCH                TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+           IF NOT FS-HISTVIG-OK
+              MOVE CT-OPEN                    TO AUX-ERR-ACCION
+              MOVE CT-HISTVIG                 TO AUX-ERR-NOMBRE
+              MOVE FS-HISTVIG                 TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+       1200-F-ABRIR-ARCHIVOS.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *          1 3 0 0 - L E E R - P A R A M E T R O S               *
+      *----------------------------------------------------------------*
+
+       1300-LEER-PARAMETROS.
+
+           MOVE '1300-LEER-PARAMETROS'        TO WS-PARRAFO.
+
+           ACCEPT WS-PARM-CARD FROM SYSIN.
+
+           IF WS-PARM-CARD IS NUMERIC
+              MOVE WS-PARM-FECHA-CORTE        TO WS-FECHA-CORTE
+           END-IF.
+
+           DISPLAY 'FECHA DE CORTE: ' WS-FECHA-CORTE.
+
+       1300-F-LEER-PARAMETROS.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *             1 4 0 0 - L E E R - H I S T N O V                  *
+      *----------------------------------------------------------------*
+
+       1400-LEER-HISTNOV.
+
+           MOVE '1400-LEER-HISTNOV'           TO WS-PARRAFO.
+
+           READ HISTNOV.
+
+           EVALUATE TRUE
+               WHEN FS-HISTNOV-OK
+                    ADD 1                     TO CNT-LEIDOS
+
+               WHEN FS-HISTNOV-EOF
+                    SET FS-HISTNOV-EOF        TO TRUE
+
+               WHEN OTHER
+                    MOVE CT-READ              TO AUX-ERR-ACCION
+                    MOVE CT-HISTNOV           TO AUX-ERR-NOMBRE
+                    MOVE FS-HISTNOV           TO AUX-ERR-STATUS
+                    MOVE WS-PARRAFO           TO AUX-ERR-MENSAJE
+                    MOVE 10                   TO W-N-ERROR
+
+                    PERFORM 9000-SALIDA-ERRORES
+                       THRU 9000-F-SALIDA-ERRORES
+
+           END-EVALUATE.
+
+       1400-F-LEER-HISTNOV.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *                    2 0 0 0 - P R O C E S O                     *
+      *----------------------------------------------------------------*
+
+       2000-PROCESO.
+
+           MOVE '2000-PROCESO'                TO WS-PARRAFO.
+
+           PERFORM 2200-ARMAR-FECHA
+              THRU 2200-F-ARMAR-FECHA.
+
+           IF WS-HIST-FECHA-AAAAMMDD IS LESS THAN WS-FECHA-CORTE
+              PERFORM 2400-GRABAR-HISTARCH
+                 THRU 2400-F-GRABAR-HISTARCH
+           ELSE
+              PERFORM 2420-GRABAR-HISTVIG
+                 THRU 2420-F-GRABAR-HISTVIG
+           END-IF.
+
+           PERFORM 1400-LEER-HISTNOV
+              THRU 1400-F-LEER-HISTNOV.
+
+       2000-F-PROCESO.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *                2 2 0 0 - A R M A R - F E C H A                 *
+      *----------------------------------------------------------------*
+
+       2200-ARMAR-FECHA.
+
+           MOVE '2200-ARMAR-FECHA'             TO WS-PARRAFO.
+
+           MOVE HIST-FECHA(7:4)                TO WS-HIST-FECHA-ANIO.
+           MOVE HIST-FECHA(4:2)                TO WS-HIST-FECHA-MES.
+           MOVE HIST-FECHA(1:2)                TO WS-HIST-FECHA-DIA.
+
+       2200-F-ARMAR-FECHA.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *            2 4 0 0 - G R A B A R - H I S T A R C H              *
+      *----------------------------------------------------------------*
+
+       2400-GRABAR-HISTARCH.
+
+           MOVE '2400-GRABAR-HISTARCH'        TO WS-PARRAFO.
+
+           WRITE REG-HISTARCH FROM REG-HISTNOV.
+
+           IF FS-HISTARCH-OK
+              ADD 1                           TO CNT-ARCHIVADOS
+           ELSE
+              MOVE CT-WRITE                   TO AUX-ERR-ACCION
+              MOVE CT-HISTARCH                TO AUX-ERR-NOMBRE
+              MOVE FS-HISTARCH                TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+       2400-F-GRABAR-HISTARCH.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *             2 4 2 0 - G R A B A R - H I S T V I G               *
+      *----------------------------------------------------------------*
+
+       2420-GRABAR-HISTVIG.
+
+           MOVE '2420-GRABAR-HISTVIG'         TO WS-PARRAFO.
+
+           WRITE REG-HISTVIG FROM REG-HISTNOV.
+
+           IF FS-HISTVIG-OK
+              ADD 1                           TO CNT-VIGENTES
+           ELSE
+              MOVE CT-WRITE                   TO AUX-ERR-ACCION
+              MOVE CT-HISTVIG                 TO AUX-ERR-NOMBRE
+              MOVE FS-HISTVIG                 TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+       2420-F-GRABAR-HISTVIG.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *                       3 0 0 0 - F I N                          *
+      *----------------------------------------------------------------*
+
+       3000-FIN.
+
+           MOVE '3000-FIN'                    TO WS-PARRAFO.
+
+           PERFORM 3200-CERRAR-ARCHIVOS
+              THRU 3200-F-CERRAR-ARCHIVOS.
+
+           PERFORM 3400-MOSTRAR-TOTALES
+              THRU 3400-F-MOSTRAR-TOTALES.
+
+       3000-F-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *              3 2 0 0 - C E R R A R - A R C H I V O S           *
+      *----------------------------------------------------------------*
+
+       3200-CERRAR-ARCHIVOS.
+
+           MOVE '3200-CERRAR-ARCHIVOS'        TO WS-PARRAFO.
+
+           CLOSE HISTNOV
+                 HISTARCH
+                 HISTVIG.
+
+           IF NOT FS-HISTNOV-OK
+              MOVE CT-CLOSE                   TO AUX-ERR-ACCION
+              MOVE CT-HISTNOV                 TO AUX-ERR-NOMBRE
+              MOVE FS-HISTNOV                 TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+           IF NOT FS-HISTARCH-OK
+              MOVE CT-CLOSE                   TO AUX-ERR-ACCION
+              MOVE CT-HISTARCH                TO AUX-ERR-NOMBRE
+              MOVE FS-HISTARCH                TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+           IF NOT FS-HISTVIG-OK
+              MOVE CT-CLOSE                   TO AUX-ERR-ACCION
+              MOVE CT-HISTVIG                 TO AUX-ERR-NOMBRE
+              MOVE FS-HISTVIG                 TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+       3200-F-CERRAR-ARCHIVOS.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *            3 4 0 0 - M O S T R A R - T O T A L E S             *
+      *----------------------------------------------------------------*
+
+       3400-MOSTRAR-TOTALES.
+
+           MOVE '3400-MOSTRAR-TOTALES'        TO WS-PARRAFO.
+
+           DISPLAY ' '.
+           DISPLAY '**************************************************'.
+           DISPLAY '*                 PROGRAMA PGMSIN33              *'.
+           DISPLAY '**************************************************'.
+           DISPLAY ' '.
+           DISPLAY '* REGISTROS LEIDOS DE HISTNOV......: ' CNT-LEIDOS.
+           DISPLAY '* REGISTROS ARCHIVADOS (HISTARCH)..: '
+                   CNT-ARCHIVADOS.
+           DISPLAY '* REGISTROS VIGENTES   (HISTVIG)...: ' CNT-VIGENTES.
+           DISPLAY ' '.
+           DISPLAY '**************************************************'.
+
+           STRING 'LEIDOS='        DELIMITED BY SIZE
+                  CNT-LEIDOS       DELIMITED BY SIZE
+                  ' ARCHIVADOS='   DELIMITED BY SIZE
+                  CNT-ARCHIVADOS   DELIMITED BY SIZE
+                  ' VIGENTES='     DELIMITED BY SIZE
+                  CNT-VIGENTES     DELIMITED BY SIZE
+              INTO BTOT-DETALLE
+           END-STRING.
+
+           PERFORM 3450-GRABAR-RESUMEN-BATCH
+              THRU 3450-F-GRABAR-RESUMEN-BATCH.
+
+       3400-F-MOSTRAR-TOTALES.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *        3 4 5 0 - G R A B A R - R E S U M E N - B A T C H       *
+      *----------------------------------------------------------------*
+
+           COPY BATCHGRB.
+
+      *----------------------------------------------------------------*
+      *             9 0 0 0 - S A L I D A - E R R O R E S              *
+      *----------------------------------------------------------------*
+
+       9000-SALIDA-ERRORES.
+
+           MOVE '9000-SALIDA-ERRORES'         TO WS-PARRAFO.
+
+           DISPLAY '************************************' UPON CONSOLE
+           DISPLAY '*          PROGRAMA: ' CT-PROGRAMA    UPON CONSOLE
+           DISPLAY '************************************' UPON CONSOLE
+
+           EVALUATE W-N-ERROR
+               WHEN 10
+                 DISPLAY ' ERROR DE ARCHIVO             ' UPON CONSOLE
+                 DISPLAY ' ACCION.....: ' AUX-ERR-ACCION  UPON CONSOLE
+                 DISPLAY ' ARCHIVO....: ' AUX-ERR-NOMBRE  UPON CONSOLE
+                 DISPLAY ' F-STATUS...: ' AUX-ERR-STATUS  UPON CONSOLE
+                 DISPLAY ' MENSAJE....: ' AUX-ERR-MENSAJE UPON CONSOLE
+           END-EVALUATE.
+
+           GOBACK.
+
+       9000-F-SALIDA-ERRORES.
+           EXIT.
