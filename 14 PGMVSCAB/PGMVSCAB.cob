@@ -37,10 +37,13 @@
                            RECORD KEY IS    KEY-CLAVE                   
                            FILE STATUS IS FS-CLIENTES.                  
                                                                         
-           SELECT LISTADO ASSIGN TO LISTADO                             
-                                    FILE STATUS IS FS-LISTADO.          
-                                                                        
-       I-O-CONTROL.                                                     
+           SELECT LISTADO ASSIGN TO LISTADO
+                                    FILE STATUS IS FS-LISTADO.
+
+           SELECT EXPORT  ASSIGN TO EXPORT
+                                    FILE STATUS IS FS-EXPORT.
+
+       I-O-CONTROL.
                                                                         
       ******************************************************************
        DATA DIVISION.                                                   
@@ -60,13 +63,25 @@
           03 CLI-CLAVE    PIC 9(03).                                    
           03 FILLER       PIC X(29).                                    
                                                                         
-       FD   LISTADO                                                     
-            BLOCK CONTAINS 0 RECORDS                                    
-            RECORDING MODE IS F.                                        
-       01   LINEA-IMPRESION                                 PIC X(132). 
-                                                                        
+       FD   LISTADO
+            BLOCK CONTAINS 0 RECORDS
+            RECORDING MODE IS F.
+       01   LINEA-IMPRESION                                 PIC X(132).
+
+      *----------------------------------------------------------------*
+      *   EXPORT ES LA MISMA INFORMACION DEL LISTADO FBA, PERO EN UN   *
+      *   REGISTRO DELIMITADO POR ';' PARA ADJUNTAR POR MAIL O ABRIR   *
+      *   DIRECTAMENTE EN UNA PLANILLA, SIN TENER QUE RETIPEAR EL      *
+      *   LISTADO IMPRESO (MISMA IDEA QUE EL RESUMEN DE PGMIMCAB).     *
       *----------------------------------------------------------------*
-       WORKING-STORAGE SECTION.                                         
+
+       FD   EXPORT
+            BLOCK CONTAINS 0 RECORDS
+            RECORDING MODE IS F.
+       01   REG-EXPORT                                      PIC X(100).
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
       *----------------------------------------------------------------*
                                                                         
       *----------------------------------------------------------------*
@@ -145,11 +160,37 @@
            02  FILLER          PIC X(02) VALUE " |".                    
            02  FILLER          PIC X(11) VALUE SPACES.                  
                                                                         
+      *----------------------------------------------------------------*
+      *     F O R M A T O  D E  E X P O R T  D E L I M I T A D O       *
+      *----------------------------------------------------------------*
+
+       01  WS-SALDO-EXPORT             PIC -(15)9,99.
+
+       01  WS-LINEA-EXPORT.
+           02  EXP-TIPO-DOC             PIC X(02).
+           02  FILLER                   PIC X(01) VALUE ';'.
+           02  EXP-NRO-DOC              PIC 9(11).
+           02  FILLER                   PIC X(01) VALUE ';'.
+           02  EXP-NRO-SUC              PIC X(02).
+           02  FILLER                   PIC X(01) VALUE ';'.
+           02  EXP-TIPO-CTA             PIC X(12).
+           02  FILLER                   PIC X(01) VALUE ';'.
+           02  EXP-NRO-CLI              PIC 9(03).
+           02  FILLER                   PIC X(01) VALUE ';'.
+           02  EXP-SALDO                PIC X(19).
+           02  FILLER                   PIC X(01) VALUE ';'.
+           02  EXP-FECHA                PIC X(10).
+           02  FILLER                   PIC X(01) VALUE ';'.
+           02  EXP-SEXO                 PIC X(09).
+           02  FILLER                   PIC X(01) VALUE ';'.
+           02  EXP-NOMAPE               PIC X(15).
+           02  FILLER                   PIC X(09) VALUE SPACES.
+
       *----------------------------------------------------------------*
       *               A R E A  D E  C O N S T A N T E S                *
       *----------------------------------------------------------------*
-                                                                        
-       01 CT-CONSTANTES.                                                
+
+       01 CT-CONSTANTES.
            02 CT-PROGRAMA                   PIC X(08)  VALUE 'PGMVSCAB'.
            02 CT-OPEN                       PIC X(08)  VALUE 'OPEN    '.
            02 CT-READ                       PIC X(08)  VALUE 'READ    '.
@@ -157,6 +198,7 @@
            02 CT-CLOSE                      PIC X(08)  VALUE 'CLOSE   '.
            02 CT-CLIENTES                   PIC X(08)  VALUE 'ENTRADA '.
            02 CT-LISTADO                    PIC X(08)  VALUE 'LISTADO '.
+           02 CT-EXPORT                     PIC X(08)  VALUE 'EXPORT  '.
                                                                         
       *----------------------------------------------------------------*
       *               A R E A  D E  V A R I A B L E S                  *
@@ -192,9 +234,31 @@
       *                 A R E A  D E  C O N T A D O R E S              *
       *----------------------------------------------------------------*
                                                                         
-       01 CNT-CONTADORES.                                               
-           02 CNT-CLIENTES-LEIDOS           PIC 9(03)  VALUE ZEROS.     
-           02 CNT-LISTADO-GRABADOS          PIC 9(03)  VALUE ZEROS.     
+       01 CNT-CONTADORES.
+           02 CNT-CLIENTES-LEIDOS           PIC 9(03)  VALUE ZEROS.
+           02 CNT-LISTADO-GRABADOS          PIC 9(03)  VALUE ZEROS.
+           02 CNT-EXPORT-GRABADOS           PIC 9(03)  VALUE ZEROS.
+           02 CNT-DESCARTADOS-FILTRO        PIC 9(03)  VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+      *             A R E A  D E  P A R A M E T R O S                  *
+      *----------------------------------------------------------------*
+      *   PARAMETROS OPCIONALES DE FILTRO, LEIDOS DESDE SYSIN:         *
+      *   SUCURSAL (02), TIPO DE CUENTA (02) Y SEXO (01). UN CAMPO     *
+      *   EN BLANCO NO FILTRA POR ESA CONDICION.                       *
+      *----------------------------------------------------------------*
+
+       01 WS-PARAMETROS.
+           02 WS-PARM-CARD.
+              03 WS-PARM-SUC               PIC X(02).
+              03 WS-PARM-TIPO-CTA          PIC X(02).
+              03 WS-PARM-SEXO              PIC X(01).
+           02 WS-FILTRO-SUC                PIC X(02) VALUE SPACES.
+           02 WS-FILTRO-TIPO-CTA           PIC X(02) VALUE SPACES.
+           02 WS-FILTRO-SEXO               PIC X(01) VALUE SPACES.
+           02 WS-PASA-FILTRO               PIC X(01) VALUE 'S'.
+              88 REGISTRO-PASA-FILTRO               VALUE 'S'.
+              88 REGISTRO-NO-PASA-FILTRO            VALUE 'N'.
                                                                         
       *----------------------------------------------------------------*
       *               A R E A  D E  F I L E - S T A T U S              *
@@ -205,9 +269,12 @@
               88 FS-CLIENTES-OK                        VALUE '00'.      
               88 FS-CLIENTES-EOF                       VALUE '10'.      
                                                                         
-           02 FS-LISTADO                    PIC X(02).                  
-              88 FS-LISTADO-OK                         VALUE '00'.      
-                                                                        
+           02 FS-LISTADO                    PIC X(02).
+              88 FS-LISTADO-OK                         VALUE '00'.
+
+           02 FS-EXPORT                     PIC X(02).
+              88 FS-EXPORT-OK                          VALUE '00'.
+
       *----------------------------------------------------------------*
       *                     A R E A  D E  C O P Y S                    *
       *----------------------------------------------------------------*
@@ -241,12 +308,15 @@
                                                                         
        1000-INICIO.                                                     
                                                                         
-           INITIALIZE WS-VARIABLES.                                     
-                                                                        
-           MOVE '1000-INICIO'                 TO WS-PARRAFO.            
-                                                                        
-           PERFORM 1200-ABRIR-ARCHIVOS                                  
-              THRU 1200-F-ABRIR-ARCHIVOS.                               
+           INITIALIZE WS-VARIABLES.
+
+           MOVE '1000-INICIO'                 TO WS-PARRAFO.
+
+           PERFORM 1100-LEER-PARAMETROS
+              THRU 1100-F-LEER-PARAMETROS.
+
+           PERFORM 1200-ABRIR-ARCHIVOS
+              THRU 1200-F-ABRIR-ARCHIVOS.
                                                                         
            PERFORM 1400-LEER-CLIENTES                                   
               THRU 1400-F-LEER-CLIENTES.                                
@@ -266,13 +336,20 @@
                                                                         
        2000-PROCESO.                                                    
                                                                         
-           MOVE '2000-PROCESO'                     TO WS-PARRAFO        
-                                                                        
-           PERFORM 2200-IMPRIMIR-REGISTRO                               
-              THRU 2200-F-IMPRIMIR-REGISTRO.                            
-                                                                        
-           PERFORM 1400-LEER-CLIENTES                                   
-              THRU 1400-F-LEER-CLIENTES.                                
+           MOVE '2000-PROCESO'                     TO WS-PARRAFO
+
+           PERFORM 2100-FILTRAR-REGISTRO
+              THRU 2100-F-FILTRAR-REGISTRO.
+
+           IF REGISTRO-PASA-FILTRO
+              PERFORM 2200-IMPRIMIR-REGISTRO
+                 THRU 2200-F-IMPRIMIR-REGISTRO
+           ELSE
+              ADD 1 TO CNT-DESCARTADOS-FILTRO
+           END-IF.
+
+           PERFORM 1400-LEER-CLIENTES
+              THRU 1400-F-LEER-CLIENTES.
                                                                         
        2000-F-PROCESO.                                                  
            EXIT.                                                        
@@ -298,38 +375,79 @@
       *             M O D U L O S  S E C U N D A R I O S               *
       *----------------------------------------------------------------*
                                                                         
+      *----------------------------------------------------------------*
+      *            1 1 0 0 - L E E R - P A R A M E T R O S             *
+      *----------------------------------------------------------------*
+
+       1100-LEER-PARAMETROS.
+
+           MOVE '1100-LEER-PARAMETROS'        TO WS-PARRAFO.
+
+           ACCEPT WS-PARM-CARD FROM SYSIN.
+
+           IF WS-PARM-SUC NOT EQUAL TO SPACES
+              MOVE WS-PARM-SUC                 TO WS-FILTRO-SUC
+           END-IF.
+
+           IF WS-PARM-TIPO-CTA NOT EQUAL TO SPACES
+              MOVE WS-PARM-TIPO-CTA            TO WS-FILTRO-TIPO-CTA
+           END-IF.
+
+           IF WS-PARM-SEXO NOT EQUAL TO SPACE
+              MOVE WS-PARM-SEXO                TO WS-FILTRO-SEXO
+           END-IF.
+
+           DISPLAY 'FILTRO SUCURSAL......: ' WS-FILTRO-SUC.
+           DISPLAY 'FILTRO TIPO DE CUENTA: ' WS-FILTRO-TIPO-CTA.
+           DISPLAY 'FILTRO SEXO..........: ' WS-FILTRO-SEXO.
+
+       1100-F-LEER-PARAMETROS.
+           EXIT.
+
       *----------------------------------------------------------------*
       *            1 2 0 0 - A B R I R - A R C H I V O S               *
       *----------------------------------------------------------------*
-                                                                        
-       1200-ABRIR-ARCHIVOS.                                             
+
+       1200-ABRIR-ARCHIVOS.
                                                                         
            MOVE '1200-ABRIR-ARCHIVOS'         TO WS-PARRAFO.            
                                                                         
-           OPEN INPUT CLIENTES                                          
-                OUTPUT LISTADO.                                         
+           OPEN INPUT CLIENTES
+                OUTPUT LISTADO
+                OUTPUT EXPORT.
 
-           IF NOT FS-CLIENTES-OK                                        
-              MOVE CT-OPEN                    TO AUX-ERR-ACCION         
-              MOVE CT-CLIENTES                TO AUX-ERR-NOMBRE         
-              MOVE FS-CLIENTES                TO AUX-ERR-STATUS         
-              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE        
-              MOVE 10                         TO W-N-ERROR              
-                                                                        
-              PERFORM 9000-SALIDA-ERRORES                               
-                 THRU 9000-F-SALIDA-ERRORES                             
-           END-IF.                                                      
-                                                                        
-           IF NOT FS-LISTADO-OK                                         
-              MOVE CT-OPEN                    TO AUX-ERR-ACCION         
-              MOVE CT-LISTADO                 TO AUX-ERR-NOMBRE         
-              MOVE FS-LISTADO                 TO AUX-ERR-STATUS         
-              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE        
-              MOVE 10                         TO W-N-ERROR              
-                                                                        
-              PERFORM 9000-SALIDA-ERRORES                               
-                 THRU 9000-F-SALIDA-ERRORES                             
-           END-IF.                                                      
+           IF NOT FS-CLIENTES-OK
+              MOVE CT-OPEN                    TO AUX-ERR-ACCION
+              MOVE CT-CLIENTES                TO AUX-ERR-NOMBRE
+              MOVE FS-CLIENTES                TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+           IF NOT FS-LISTADO-OK
+              MOVE CT-OPEN                    TO AUX-ERR-ACCION
+              MOVE CT-LISTADO                 TO AUX-ERR-NOMBRE
+              MOVE FS-LISTADO                 TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+           IF NOT FS-EXPORT-OK
+              MOVE CT-OPEN                    TO AUX-ERR-ACCION
+              MOVE CT-EXPORT                  TO AUX-ERR-NOMBRE
+              MOVE FS-EXPORT                  TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
                                                                         
        1200-F-ABRIR-ARCHIVOS.                                           
            EXIT.                                                        
@@ -413,11 +531,43 @@
        1600-F-IMPRIMIR-CABECERA.                                        
            EXIT.                                                        
 
+      *----------------------------------------------------------------*
+      *           2 1 0 0 - F I L T R A R - R E G I S T R O            *
+      *----------------------------------------------------------------*
+      *   APLICA LOS FILTROS OPCIONALES DE SUCURSAL/TIPO DE CUENTA/    *
+      *   SEXO RECIBIDOS POR PARAMETRO. UN FILTRO EN BLANCO SIEMPRE    *
+      *   SE CONSIDERA CUMPLIDO.                                       *
+      *----------------------------------------------------------------*
+
+       2100-FILTRAR-REGISTRO.
+
+           MOVE '2100-FILTRAR-REGISTRO'       TO WS-PARRAFO.
+
+           SET REGISTRO-PASA-FILTRO           TO TRUE.
+
+           IF WS-FILTRO-SUC NOT EQUAL TO SPACES
+              AND CLI-NRO-SUC NOT EQUAL TO WS-FILTRO-SUC
+              SET REGISTRO-NO-PASA-FILTRO     TO TRUE
+           END-IF.
+
+           IF WS-FILTRO-TIPO-CTA NOT EQUAL TO SPACES
+              AND CLI-TIP-CUE NOT EQUAL TO WS-FILTRO-TIPO-CTA
+              SET REGISTRO-NO-PASA-FILTRO     TO TRUE
+           END-IF.
+
+           IF WS-FILTRO-SEXO NOT EQUAL TO SPACE
+              AND CLI-SEXO NOT EQUAL TO WS-FILTRO-SEXO
+              SET REGISTRO-NO-PASA-FILTRO     TO TRUE
+           END-IF.
+
+       2100-F-FILTRAR-REGISTRO.
+           EXIT.
+
       *----------------------------------------------------------------*
       *          2 2 0 0 - I M P R I M I R - R E G I S T R O           *
       *----------------------------------------------------------------*
-                                                                        
-       2200-IMPRIMIR-REGISTRO.                                          
+
+       2200-IMPRIMIR-REGISTRO.
                                                                         
            MOVE '2200-IMPRIMIR-REGISTRO'      TO WS-PARRAFO.            
                                                                         
@@ -438,15 +588,57 @@
            WRITE LINEA-IMPRESION FROM WS-DETALLE                        
               AFTER ADVANCING 1 LINE.                                   
                                                                         
-           PERFORM 2900-EVALUAR-GRABACION                               
-              THRU 2900-F-EVALUAR-GRABACION.                            
-                                                                        
-           ADD 1 TO WS-LINEA-ACTUAL.                                    
-           ADD 1 TO CNT-LISTADO-GRABADOS.                               
-                                                                        
-       2200-F-IMPRIMIR-REGISTRO.                                        
-           EXIT.                                                        
-                                                                        
+           PERFORM 2900-EVALUAR-GRABACION
+              THRU 2900-F-EVALUAR-GRABACION.
+
+           PERFORM 2250-GRABAR-EXPORT
+              THRU 2250-F-GRABAR-EXPORT.
+
+           ADD 1 TO WS-LINEA-ACTUAL.
+           ADD 1 TO CNT-LISTADO-GRABADOS.
+
+       2200-F-IMPRIMIR-REGISTRO.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *              2 2 5 0 - G R A B A R - E X P O R T               *
+      *----------------------------------------------------------------*
+
+       2250-GRABAR-EXPORT.
+
+           MOVE '2250-GRABAR-EXPORT'          TO WS-PARRAFO.
+
+           MOVE CLI-SALDO              TO WS-SALDO-EXPORT.
+
+           MOVE SPACES                 TO WS-LINEA-EXPORT.
+           MOVE DET-TIPO-DOC           TO EXP-TIPO-DOC.
+           MOVE CLI-NRO-DOC            TO EXP-NRO-DOC.
+           MOVE DET-NRO-SUC            TO EXP-NRO-SUC.
+           MOVE DET-TIPO-CTA           TO EXP-TIPO-CTA.
+           MOVE DET-NRO-CLI            TO EXP-NRO-CLI.
+           MOVE WS-SALDO-EXPORT        TO EXP-SALDO.
+           MOVE DET-FECHA-CLI          TO EXP-FECHA.
+           MOVE DET-SEXO-CLI           TO EXP-SEXO.
+           MOVE DET-NOMAPE-CLI         TO EXP-NOMAPE.
+
+           WRITE REG-EXPORT FROM WS-LINEA-EXPORT.
+
+           IF NOT FS-EXPORT-OK
+              MOVE CT-WRITE             TO AUX-ERR-ACCION
+              MOVE CT-EXPORT            TO AUX-ERR-NOMBRE
+              MOVE FS-EXPORT            TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO           TO AUX-ERR-MENSAJE
+              MOVE 10                   TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+           ADD 1 TO CNT-EXPORT-GRABADOS.
+
+       2250-F-GRABAR-EXPORT.
+           EXIT.
+
       *----------------------------------------------------------------*
       *            2 4 0 0 - F O R M A T E A R - C A M P O S           *
       *----------------------------------------------------------------*
@@ -547,32 +739,44 @@
                                                                         
            MOVE '3200-CERRAR-ARCHIVOS'        TO WS-PARRAFO.            
                                                                         
-           CLOSE CLIENTES                                               
-                 LISTADO.                                               
-                                                                        
-           IF NOT FS-CLIENTES-OK                                        
-              MOVE CT-CLOSE                   TO AUX-ERR-ACCION         
-              MOVE CT-CLIENTES                TO AUX-ERR-NOMBRE         
-              MOVE FS-CLIENTES                TO AUX-ERR-STATUS         
-              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE        
-              MOVE 10                         TO W-N-ERROR              
-                                                                        
-              PERFORM 9000-SALIDA-ERRORES                               
-                 THRU 9000-F-SALIDA-ERRORES                             
-           END-IF.                                                      
-                                                                        
-           IF NOT FS-LISTADO-OK                                         
-              MOVE CT-CLOSE                   TO AUX-ERR-ACCION         
-              MOVE CT-LISTADO                 TO AUX-ERR-NOMBRE         
-              MOVE FS-LISTADO                 TO AUX-ERR-STATUS         
-              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE        
-              MOVE 10                         TO W-N-ERROR              
-                                                                        
-              PERFORM 9000-SALIDA-ERRORES                               
-                 THRU 9000-F-SALIDA-ERRORES                             
-           END-IF.                                                      
-                                                                        
-       3200-F-CERRAR-ARCHIVOS.                                          
+           CLOSE CLIENTES
+                 LISTADO
+                 EXPORT.
+
+           IF NOT FS-CLIENTES-OK
+              MOVE CT-CLOSE                   TO AUX-ERR-ACCION
+              MOVE CT-CLIENTES                TO AUX-ERR-NOMBRE
+              MOVE FS-CLIENTES                TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+           IF NOT FS-LISTADO-OK
+              MOVE CT-CLOSE                   TO AUX-ERR-ACCION
+              MOVE CT-LISTADO                 TO AUX-ERR-NOMBRE
+              MOVE FS-LISTADO                 TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+           IF NOT FS-EXPORT-OK
+              MOVE CT-CLOSE                   TO AUX-ERR-ACCION
+              MOVE CT-EXPORT                  TO AUX-ERR-NOMBRE
+              MOVE FS-EXPORT                  TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+       3200-F-CERRAR-ARCHIVOS.                                        
            EXIT.                                                        
                                                                         
       *----------------------------------------------------------------*
@@ -590,8 +794,14 @@
            DISPLAY '* CANTIDAD TOTAL DE REGISTROS LEIDOS: '             
                                         CNT-CLIENTES-LEIDOS '        *'.
            DISPLAY '**************************************************' 
-           DISPLAY '* CANTIDAD TOTAL DE REGISTROS GRABADOS: '           
+           DISPLAY '* CANTIDAD TOTAL DE REGISTROS GRABADOS: '
                                          CNT-LISTADO-GRABADOS '      *'.
+           DISPLAY '**************************************************'
+           DISPLAY '* CANTIDAD DESCARTADA POR FILTRO: '
+                               CNT-DESCARTADOS-FILTRO '         *'.
+           DISPLAY '**************************************************'
+           DISPLAY '* CANTIDAD DE REGISTROS EXPORTADOS: '
+                                CNT-EXPORT-GRABADOS '           *'.
            DISPLAY '**************************************************'.
                                                                         
        3400-F-MOSTRAR-TOTALES.                                          
