@@ -32,10 +32,16 @@
       *----------------------------------------------------------------*
        FILE-CONTROL. 
                                                                         
-           SELECT ENTRADA ASSIGN TO ENTRADA 
-                                    FILE STATUS IS FS-ENTRADA. 
-                                                                        
-       I-O-CONTROL. 
+           SELECT ENTRADA ASSIGN TO ENTRADA
+                                    FILE STATUS IS FS-ENTRADA.
+
+           SELECT REPORTE ASSIGN TO REPORTE
+                                    FILE STATUS IS FS-REPORTE.
+
+           SELECT BATCHTOT ASSIGN TO BATCHTOT
+                                    FILE STATUS IS FS-BATCHTOT.
+
+       I-O-CONTROL.
                                                                         
       ******************************************************************
        DATA DIVISION. 
@@ -45,33 +51,51 @@
        FILE SECTION. 
       *----------------------------------------------------------------*
                                                                         
-       FD   ENTRADA 
-            RECORDING MODE IS F. 
-       01   REG-ENTRADA                                     PIC X(93). 
-                                                                        
+       FD   ENTRADA
+            RECORDING MODE IS F.
+       01   REG-ENTRADA                                     PIC X(93).
+
+       FD   REPORTE
+            RECORDING MODE IS F.
+       01   REG-REPORTE                                     PIC X(38).
+
+           COPY BATCHTOT.
+
       *----------------------------------------------------------------*
-       WORKING-STORAGE SECTION. 
+       WORKING-STORAGE SECTION.
       *----------------------------------------------------------------*
-                                                                        
+
       *----------------------------------------------------------------*
       *               A R E A  D E  C O N S T A N T E S                *
       *----------------------------------------------------------------*
-                                                                        
-       01 CT-CONSTANTES. 
+
+       01 CT-CONSTANTES.
            02 CT-PROGRAMA                   PIC X(08)  VALUE 'PGMCORT2'.
            02 CT-OPEN                       PIC X(08)  VALUE 'OPEN    '.
            02 CT-READ                       PIC X(08)  VALUE 'READ    '.
+           02 CT-WRITE                      PIC X(08)  VALUE 'WRITE   '.
            02 CT-CLOSE                      PIC X(08)  VALUE 'CLOSE   '.
            02 CT-ENTRADA                    PIC X(08)  VALUE 'ENTRADA '.
-                                                                        
+           02 CT-REPORTE                    PIC X(08)  VALUE 'REPORTE '.
+
       *----------------------------------------------------------------*
       *               A R E A  D E  V A R I A B L E S                  *
       *----------------------------------------------------------------*
-                                                                        
-       01 WS-VARIABLES. 
-           02 WS-PARRAFO                    PIC X(50). 
-           02 WS-TITULO                     PIC X(02). 
-                                                                        
+
+       01 WS-VARIABLES.
+           02 WS-PARRAFO                    PIC X(50).
+           02 WS-HORA-INICIO                PIC X(08).
+           02 WS-TITULO                     PIC X(02).
+
+       01 WS-REG-REPORTE.
+           02 REP-DETALLE                   PIC X(20)  VALUE SPACES.
+           02 FILLER                        PIC X(02)  VALUE SPACES.
+           02 REP-TIPO                      PIC X(02)  VALUE SPACES.
+           02 FILLER                        PIC X(02)  VALUE SPACES.
+           02 REP-SEXO                      PIC X(01)  VALUE SPACES.
+           02 FILLER                        PIC X(02)  VALUE SPACES.
+           02 REP-CANTIDAD                  PIC ZZZZZZZZ9.
+
       *----------------------------------------------------------------*
       *           A U X I L I A R E S  P A R A  E R R O R E S          *
       *----------------------------------------------------------------*
@@ -103,19 +127,34 @@
            02 WS-TIPO-ACT                   PIC X(02)  VALUE SPACES. 
            02 WS-SEXO-ACT                   PIC X(01)  VALUE SPACES. 
                                                                         
-       01 WS-CLAVE-ANT. 
-           02 WS-TIPO-ANT                   PIC X(02)  VALUE SPACES. 
-           02 WS-SEXO-ANT                   PIC X(01)  VALUE SPACES. 
-                                                                        
+       01 WS-CLAVE-ANT.
+           02 WS-TIPO-ANT                   PIC X(02)  VALUE SPACES.
+           02 WS-SEXO-ANT                   PIC X(01)  VALUE SPACES.
+
+       01 WS-TIPO-CORTE                     PIC X(02)  VALUE SPACES.
+
       *----------------------------------------------------------------*
       *               A R E A  D E  F I L E - S T A T U S              *
       *----------------------------------------------------------------*
                                                                         
-       01 FS-FILE-STATUS. 
-           02 FS-ENTRADA                    PIC X(02). 
-              88 FS-ENTRADA-OK                         VALUE '00'. 
-              88 FS-ENTRADA-EOF                        VALUE '10'. 
-                                                                        
+       01 FS-FILE-STATUS.
+           02 FS-ENTRADA                    PIC X(02).
+              88 FS-ENTRADA-OK                         VALUE '00'.
+              88 FS-ENTRADA-EOF                        VALUE '10'.
+           02 FS-REPORTE                    PIC X(02).
+              88 FS-REPORTE-OK                         VALUE '00'.
+           02 FS-BATCHTOT                   PIC X(02).
+              88 FS-BATCHTOT-OK                        VALUE '00'.
+
+      *----------------------------------------------------------------*
+      *          A R E A  D E  F E C H A  D E L  B A T C H             *
+      *----------------------------------------------------------------*
+
+       01 WS-BTOT-FECHA-AAAAMMDD.
+           02 WS-BTOT-FECHA-ANIO            PIC 9(04).
+           02 WS-BTOT-FECHA-MES             PIC 9(02).
+           02 WS-BTOT-FECHA-DIA             PIC 9(02).
+
       *----------------------------------------------------------------*
       *                     A R E A  D E  C O P Y S                    *
       *----------------------------------------------------------------*
@@ -155,6 +194,8 @@
                       CNT-CONTADORES 
                                                                         
            MOVE '1000-INICIO'                 TO WS-PARRAFO. 
+
+           MOVE FUNCTION CURRENT-DATE(9:8)   TO WS-HORA-INICIO.
                                                                         
            PERFORM 1200-ABRIR-ARCHIVOS 
               THRU 1200-F-ABRIR-ARCHIVOS. 
@@ -201,11 +242,13 @@
                          PERFORM 2200-CONTAR-LEIDOS 
                             THRU 2200-F-CONTAR-LEIDOS 
                                                                         
-                 WHEN WS-TIPO-ACT NOT EQUAL WS-TIPO-ANT 
-                         PERFORM 2300-CORTE-SEXO 
-                            THRU 2300-F-CORTE-SEXO 
-                                                                        
-                         PERFORM 2400-MOSTRAR-TIPO 
+                 WHEN WS-TIPO-ACT NOT EQUAL WS-TIPO-ANT
+                         MOVE WS-TIPO-ANT     TO WS-TIPO-CORTE
+
+                         PERFORM 2300-CORTE-SEXO
+                            THRU 2300-F-CORTE-SEXO
+
+                         PERFORM 2400-MOSTRAR-TIPO
                             THRU 2400-F-MOSTRAR-TIPO 
                                                                         
                          PERFORM 2200-CONTAR-LEIDOS 
@@ -249,21 +292,33 @@
                                                                         
            MOVE '1200-ABRIR-ARCHIVOS'         TO WS-PARRAFO. 
                                                                         
-           OPEN INPUT ENTRADA 
-                                                                        
-           IF NOT FS-ENTRADA-OK 
-              MOVE CT-OPEN                    TO AUX-ERR-ACCION 
-              MOVE CT-ENTRADA                 TO AUX-ERR-NOMBRE 
-              MOVE FS-ENTRADA                 TO AUX-ERR-STATUS 
-              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE 
-              MOVE 10                         TO W-N-ERROR 
-                                                                        
-              PERFORM 9000-SALIDA-ERRORES 
-                 THRU 9000-F-SALIDA-ERRORES 
-           END-IF. 
-                                                                        
-       1200-F-ABRIR-ARCHIVOS. 
-           EXIT. 
+           OPEN INPUT ENTRADA
+                OUTPUT REPORTE
+
+           IF NOT FS-ENTRADA-OK
+              MOVE CT-OPEN                    TO AUX-ERR-ACCION
+              MOVE CT-ENTRADA                 TO AUX-ERR-NOMBRE
+              MOVE FS-ENTRADA                 TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+           IF NOT FS-REPORTE-OK
+              MOVE CT-OPEN                    TO AUX-ERR-ACCION
+              MOVE CT-REPORTE                 TO AUX-ERR-NOMBRE
+              MOVE FS-REPORTE                 TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+       1200-F-ABRIR-ARCHIVOS.
+           EXIT.
                                                                         
       *----------------------------------------------------------------*
       *               1 4 0 0 - L E E R - E N T R A D A                *
@@ -323,33 +378,99 @@
                                                                         
            MOVE '2300-CORTE-SEXO'           TO WS-PARRAFO. 
                                                                         
-           DISPLAY '  - SEXO ' WS-SEXO-ANT ': ' CNT-SEXO-LEIDOS. 
-                                                                        
-           MOVE 0                           TO CNT-SEXO-LEIDOS. 
-                                                                        
-           MOVE WS-CLAVE-ACT                TO WS-CLAVE-ANT. 
-                                                                        
-       2300-F-CORTE-SEXO. 
-           EXIT. 
-                                                                        
-                                                                        
+           DISPLAY '  - SEXO ' WS-SEXO-ANT ': ' CNT-SEXO-LEIDOS.
+
+           PERFORM 2320-GRABAR-CORTE-SEXO
+              THRU 2320-F-GRABAR-CORTE-SEXO.
+
+           MOVE 0                           TO CNT-SEXO-LEIDOS.
+
+           MOVE WS-CLAVE-ACT                TO WS-CLAVE-ANT.
+
+       2300-F-CORTE-SEXO.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *          2 3 2 0 - G R A B A R - C O R T E - S E X O           *
+      *----------------------------------------------------------------*
+
+       2320-GRABAR-CORTE-SEXO.
+
+           MOVE '2320-GRABAR-CORTE-SEXO'      TO WS-PARRAFO.
+
+           INITIALIZE WS-REG-REPORTE.
+
+           MOVE 'CORTE POR SEXO'              TO REP-DETALLE.
+           MOVE WS-TIPO-ANT                   TO REP-TIPO.
+           MOVE WS-SEXO-ANT                   TO REP-SEXO.
+           MOVE CNT-SEXO-LEIDOS                TO REP-CANTIDAD.
+
+           WRITE REG-REPORTE FROM WS-REG-REPORTE.
+
+           IF NOT FS-REPORTE-OK
+              MOVE CT-WRITE                    TO AUX-ERR-ACCION
+              MOVE CT-REPORTE                  TO AUX-ERR-NOMBRE
+              MOVE FS-REPORTE                  TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                  TO AUX-ERR-MENSAJE
+              MOVE 10                          TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+       2320-F-GRABAR-CORTE-SEXO.
+           EXIT.
+
       *----------------------------------------------------------------*
       *             2 4 0 0 - M O S T R A R - T I P O                  *
       *----------------------------------------------------------------*
-                                                                        
-       2400-MOSTRAR-TIPO. 
-                                                                        
-           MOVE '2400-MOSTRAR-TIPO'           TO WS-PARRAFO. 
-                                                                        
-           DISPLAY '   | TOTAL CON TIPO DOCUMENTO ' WS-TITULO ': ' 
-                                                   CNT-TIPO-LEIDOS. 
-                                                                        
-           MOVE 0                             TO CNT-TIPO-LEIDOS. 
-                                                                        
-           MOVE WS-CLAVE-ACT                  TO WS-CLAVE-ANT. 
-                                                                        
-       2400-F-MOSTRAR-TIPO. 
-           EXIT. 
+
+       2400-MOSTRAR-TIPO.
+
+           MOVE '2400-MOSTRAR-TIPO'           TO WS-PARRAFO.
+
+           DISPLAY '   | TOTAL CON TIPO DOCUMENTO ' WS-TITULO ': '
+                                                   CNT-TIPO-LEIDOS.
+
+           PERFORM 2420-GRABAR-TOTAL-TIPO
+              THRU 2420-F-GRABAR-TOTAL-TIPO.
+
+           MOVE 0                             TO CNT-TIPO-LEIDOS.
+
+           MOVE WS-CLAVE-ACT                  TO WS-CLAVE-ANT.
+
+       2400-F-MOSTRAR-TIPO.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *        2 4 2 0 - G R A B A R - T O T A L - T I P O             *
+      *----------------------------------------------------------------*
+
+       2420-GRABAR-TOTAL-TIPO.
+
+           MOVE '2420-GRABAR-TOTAL-TIPO'      TO WS-PARRAFO.
+
+           INITIALIZE WS-REG-REPORTE.
+
+           MOVE 'TOTAL TIPO DOCUMENTO'        TO REP-DETALLE.
+           MOVE WS-TIPO-CORTE                  TO REP-TIPO.
+           MOVE CNT-TIPO-LEIDOS                TO REP-CANTIDAD.
+
+           WRITE REG-REPORTE FROM WS-REG-REPORTE.
+
+           IF NOT FS-REPORTE-OK
+              MOVE CT-WRITE                    TO AUX-ERR-ACCION
+              MOVE CT-REPORTE                  TO AUX-ERR-NOMBRE
+              MOVE FS-REPORTE                  TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                  TO AUX-ERR-MENSAJE
+              MOVE 10                          TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+       2420-F-GRABAR-TOTAL-TIPO.
+           EXIT.
                                                                         
                                                                         
       *----------------------------------------------------------------*
@@ -358,9 +479,11 @@
                                                                         
        2600-TRATAR-ULTIMO. 
                                                                         
-           MOVE '2600-TRATAR-ULTIMO'          TO WS-PARRAFO. 
-                                                                        
-           PERFORM 2300-CORTE-SEXO 
+           MOVE '2600-TRATAR-ULTIMO'          TO WS-PARRAFO.
+
+           MOVE WS-TIPO-ANT                   TO WS-TIPO-CORTE.
+
+           PERFORM 2300-CORTE-SEXO
               THRU 2300-F-CORTE-SEXO. 
                                                                         
            PERFORM 2400-MOSTRAR-TIPO 
@@ -377,21 +500,33 @@
                                                                         
            MOVE '3200-CERRAR-ARCHIVOS'        TO WS-PARRAFO. 
                                                                         
-           CLOSE ENTRADA. 
-                                                                        
-           IF NOT FS-ENTRADA-OK 
-              MOVE CT-CLOSE                   TO AUX-ERR-ACCION 
-              MOVE CT-ENTRADA                 TO AUX-ERR-NOMBRE 
-              MOVE FS-ENTRADA                 TO AUX-ERR-STATUS 
-              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE 
-              MOVE 10                         TO W-N-ERROR 
-                                                                        
-              PERFORM 9000-SALIDA-ERRORES 
-                 THRU 9000-F-SALIDA-ERRORES 
-           END-IF. 
-                                                                        
-       3200-F-CERRAR-ARCHIVOS. 
-           EXIT. 
+           CLOSE ENTRADA
+                 REPORTE.
+
+           IF NOT FS-ENTRADA-OK
+              MOVE CT-CLOSE                   TO AUX-ERR-ACCION
+              MOVE CT-ENTRADA                 TO AUX-ERR-NOMBRE
+              MOVE FS-ENTRADA                 TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+           IF NOT FS-REPORTE-OK
+              MOVE CT-CLOSE                    TO AUX-ERR-ACCION
+              MOVE CT-REPORTE                  TO AUX-ERR-NOMBRE
+              MOVE FS-REPORTE                  TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                  TO AUX-ERR-MENSAJE
+              MOVE 10                          TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+       3200-F-CERRAR-ARCHIVOS.
+           EXIT.
                                                                         
       *----------------------------------------------------------------*
       *            3 4 0 0 - M O S T R A R - T O T A L E S             *
@@ -411,13 +546,47 @@
                             CNT-REGISTROS-PROCESADOS '          *'. 
            DISPLAY '*                                                *' 
            DISPLAY '**************************************************' 
-           DISPLAY '*                PROGRAMA PGMCORT2               *' 
-           DISPLAY '**************************************************' 
-           DISPLAY ' '. 
-                                                                        
-       3400-F-MOSTRAR-TOTALES. 
-           EXIT. 
-                                                                        
+           DISPLAY '*                PROGRAMA PGMCORT2               *'
+           DISPLAY '**************************************************'
+           DISPLAY ' '.
+
+           INITIALIZE WS-REG-REPORTE.
+
+           MOVE 'TOTAL GENERAL'               TO REP-DETALLE.
+           MOVE CNT-REGISTROS-PROCESADOS      TO REP-CANTIDAD.
+
+           WRITE REG-REPORTE FROM WS-REG-REPORTE.
+
+           IF NOT FS-REPORTE-OK
+              MOVE CT-WRITE                    TO AUX-ERR-ACCION
+              MOVE CT-REPORTE                  TO AUX-ERR-NOMBRE
+              MOVE FS-REPORTE                  TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                  TO AUX-ERR-MENSAJE
+              MOVE 10                          TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+           STRING 'LEIDOS='       DELIMITED BY SIZE
+                  CNT-REGISTROS-LEIDOS DELIMITED BY SIZE
+                  ' PROCESADOS='  DELIMITED BY SIZE
+                  CNT-REGISTROS-PROCESADOS DELIMITED BY SIZE
+              INTO BTOT-DETALLE
+           END-STRING.
+
+           PERFORM 3450-GRABAR-RESUMEN-BATCH
+              THRU 3450-F-GRABAR-RESUMEN-BATCH.
+
+       3400-F-MOSTRAR-TOTALES.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *      3 4 5 0 - G R A B A R - R E S U M E N - B A T C H         *
+      *----------------------------------------------------------------*
+
+           COPY BATCHGRB.
+
       *----------------------------------------------------------------*
       *             9 0 0 0 - S A L I D A - E R R O R E S              *
       *----------------------------------------------------------------*
