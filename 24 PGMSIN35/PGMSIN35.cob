@@ -0,0 +1,651 @@
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+
+       PROGRAM-ID.    PGMSIN35.
+
+      *    AUTHOR.        MATIAS N. MAZZITELLI | KC03CAB
+      *    DATE-WRITTEN.  2025-AGOSTO-09.
+
+      *----------------------------------------------------------------*
+      *    ACTIVIDAD CLASE SINCRONICA 35 | RESUMEN DE CUENTA CLIENTE   *
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      * ESTE PROGRAMA GENERA EL LISTADO DE RESUMEN DE CUENTA POR       *
+      * CLIENTE A PARTIR DE UN CURSOR DB2 QUE UNE LAS TABLAS           *
+      * KC02787.TBCURCTA ( CUENTAS ) Y KC02787.TBCURCLI ( CLIENTES ),  *
+      * RECORRIDO EN ORDEN DE NRO. DE CLIENTE / TIPO DE CUENTA / NRO.  *
+      * DE CUENTA.                                                     *
+      *   - POR CADA CLIENTE SE GRABA UN ENCABEZADO CON SUS DATOS      *
+      * IDENTIFICATORIOS ( TIPO/NRO DE DOCUMENTO, NOMBRE ) SEGUIDO DE  *
+      * UN DETALLE POR CADA CUENTA QUE POSEE ( TIPO/NRO DE CUENTA,     *
+      * SUCURSAL, SALDO Y FECHA DE ULTIMO MOVIMIENTO ).                *
+      *   - AL CIERRE DE CADA CLIENTE SE GRABA UNA LINEA DE TOTAL CON  *
+      * LA SUMA DE LOS SALDOS DE TODAS SUS CUENTAS.                    *
+      *                                                                *
+      * AL FINAL DEL PGM MUESTRA ESTADISTICA DE CLIENTES Y CUENTAS     *
+      * INFORMADAS, Y GRABA EL RESUMEN DE BATCH HABITUAL.              *
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+
+      *----------------------------------------------------------------*
+       CONFIGURATION SECTION.
+      *----------------------------------------------------------------*
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT SECTION.
+      *----------------------------------------------------------------*
+       FILE-CONTROL.
+
+           SELECT RESUMEN ASSIGN TO RESUMEN
+                                   FILE STATUS IS FS-RESUMEN.
+
+           SELECT BATCHTOT ASSIGN TO BATCHTOT
+                                    FILE STATUS IS FS-BATCHTOT.
+
+       I-O-CONTROL.
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+
+      *----------------------------------------------------------------*
+       FILE SECTION.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *   ARCHIVO DE SALIDA: UNA LINEA POR ENCABEZADO DE CLIENTE, POR  *
+      *   DETALLE DE CUENTA Y POR TOTAL DE CLIENTE.                    *
+      *----------------------------------------------------------------*
+
+       FD   RESUMEN
+            RECORDING MODE IS F.
+       01   REG-RESUMEN                                    PIC X(80).
+
+      *----------------------------------------------------------------*
+      *   ARCHIVO DE RESUMEN DE BATCH, COMPARTIDO ENTRE LOS PROGRAMAS  *
+      *   DE LA SUITE (COPY BATCHTOT).                                 *
+      *----------------------------------------------------------------*
+
+           COPY BATCHTOT.
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *               A R E A  D E  C O N S T A N T E S                *
+      *----------------------------------------------------------------*
+
+       01 CT-CONSTANTES.
+           02 CT-PROGRAMA                   PIC X(08)  VALUE 'PGMSIN35'.
+           02 CT-OPEN                       PIC X(08)  VALUE 'OPEN    '.
+           02 CT-WRITE                      PIC X(08)  VALUE 'WRITE   '.
+           02 CT-CLOSE                      PIC X(08)  VALUE 'CLOSE   '.
+           02 CT-RESUMEN                    PIC X(08)  VALUE 'RESUMEN '.
+           02 CT-CURSOR                     PIC X(08)  VALUE 'CURSOR  '.
+           02 CT-FETCH                      PIC X(08)  VALUE 'FETCH   '.
+           02 CT-NOT-FOUND                  PIC S9(9) COMP VALUE +100.
+           02 CT-FOUND                      PIC S9(9) COMP VALUE 0.
+           02 CT-SQLCODE-EDIT               PIC ++++++9999 VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+      *               A R E A  D E  V A R I A B L E S                  *
+      *----------------------------------------------------------------*
+
+       01 WS-VARIABLES.
+           02 WS-PARRAFO                    PIC X(50).
+           02 WS-HORA-INICIO                PIC X(08).
+           02 WS-MASCARA                    PIC ZZZ9.
+           02 WS-SALDO-EDIT                 PIC $$$$.$$9,00-.
+           02 WS-NROCLI-ANT                 PIC 9(08)  VALUE ZEROS.
+           02 WS-PRIMER-FETCH-SW            PIC X(01)  VALUE 'S'.
+              88 PRIMER-FETCH                          VALUE 'S'.
+              88 NO-ES-PRIMER-FETCH                    VALUE 'N'.
+           02 WS-SUMA-CLIENTE               PIC S9(05)V9(2) COMP-3
+                                                        VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+      *       A R E A  D E  R E S U M E N  D E  B A T C H               *
+      *----------------------------------------------------------------*
+
+       01 WS-BTOT-FECHA-AAAAMMDD.
+           02 WS-BTOT-FECHA-ANIO             PIC 9(04).
+           02 WS-BTOT-FECHA-MES              PIC 9(02).
+           02 WS-BTOT-FECHA-DIA              PIC 9(02).
+
+      *----------------------------------------------------------------*
+      *   A R E A  D E  H O S T - V A R S  D O C U M E N T O  C L I    *
+      *----------------------------------------------------------------*
+      *   TIPO/NRO DE DOCUMENTO DEL CLIENTE TRAIDOS POR EL CURSOR DE   *
+      *   ESTE PROGRAMA; DCLTBCURCLI ( COPY NOVCTA ) SOLO DECLARA EL   *
+      *   NOMBRE, QUE ES LO UNICO QUE NECESITABA PGMSIN31.             *
+      *----------------------------------------------------------------*
+
+       01 WS-HOST-CLI-DOC.
+           02 WS-CLI-TIPDOC                  PIC X(02).
+           02 WS-CLI-NRODOC                  PIC 9(11).
+
+      *----------------------------------------------------------------*
+      *                 A R E A  D E  C O N T A D O R E S              *
+      *----------------------------------------------------------------*
+
+       01 CNT-CONTADORES.
+           02 CNT-CLIENTES                  PIC 9(03)  VALUE ZEROS.
+           02 CNT-CUENTAS                   PIC 9(03)  VALUE ZEROS.
+           02 CNT-RESUMEN-GRABADOS          PIC 9(03)  VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+      *           A U X I L I A R E S  P A R A  E R R O R E S          *
+      *----------------------------------------------------------------*
+
+       01 AUXILIARES.
+           02 W-N-ERROR                     PIC 9(02)  VALUE ZEROS.
+           02 AUX-ERR-ACCION                PIC X(10)  VALUE SPACES.
+           02 AUX-ERR-NOMBRE                PIC X(18)  VALUE SPACES.
+           02 AUX-ERR-STATUS                PIC X(04)  VALUE SPACES.
+           02 AUX-ERR-MENSAJE               PIC X(50)  VALUE SPACES.
+
+      *----------------------------------------------------------------*
+      *               A R E A  D E  F I L E - S T A T U S              *
+      *----------------------------------------------------------------*
+
+       01 FS-FILE-STATUS.
+           02 CS-CURSOR                     PIC X(02).
+              88 CS-CURSOR-OK                          VALUE '00'.
+              88 CS-CURSOR-EOC                         VALUE '10'.
+
+           02 FS-RESUMEN                    PIC X(02).
+              88 FS-RESUMEN-OK                         VALUE '00'.
+
+           02 FS-BATCHTOT                   PIC X(02).
+              88 FS-BATCHTOT-OK                        VALUE '00'.
+
+      *----------------------------------------------------------------*
+      *                     A R E A  D E  C O P Y S                    *
+      *----------------------------------------------------------------*
+
+           COPY NOVCTA.
+
+      ******************************************************************
+      *----------------------------------------------------------------*
+      *                      S Q L C A  |  D B 2                       *
+      *----------------------------------------------------------------*
+
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *          I N C L U D E  D E  T A B L A S  |  D B 2             *
+      *----------------------------------------------------------------*
+
+           EXEC SQL
+             INCLUDE TBCURCTA
+           END-EXEC.
+
+           EXEC SQL
+             INCLUDE TBCURCLI
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *      D E C L A R A C I O N  D E  C U R S O R  |  D B 2         *
+      *----------------------------------------------------------------*
+
+           EXEC SQL
+             DECLARE STMT_CURSOR CURSOR FOR
+               SELECT A.TIPCUEN,
+                      A.NROCUEN,
+                      A.SUCUEN,
+                      A.NROCLI,
+                      A.SALDO,
+                      A.FECSAL,
+                      B.TIPDOC,
+                      B.NRODOC,
+                      B.NOMAPE
+                 FROM KC02787.TBCURCTA A,
+                      KC02787.TBCURCLI B
+                WHERE A.NROCLI = B.NROCLI
+             ORDER BY A.NROCLI, A.TIPCUEN, A.NROCUEN
+           END-EXEC.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+
+           PERFORM 1000-INICIO
+              THRU 1000-F-INICIO.
+
+           IF NOT CS-CURSOR-EOC
+              PERFORM 2000-PROCESO
+                 THRU 2000-F-PROCESO
+                UNTIL CS-CURSOR-EOC
+           END-IF.
+
+           PERFORM 3000-FIN
+              THRU 3000-F-FIN.
+
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      *                     1 0 0 0 - I N I C I O                      *
+      *----------------------------------------------------------------*
+
+       1000-INICIO.
+
+           INITIALIZE WS-VARIABLES
+                      CNT-CONTADORES
+
+           MOVE '1000-INICIO'                 TO WS-PARRAFO.
+
+           MOVE FUNCTION CURRENT-DATE(9:8)   TO WS-HORA-INICIO.
+
+           PERFORM 1200-ABRIR-ARCHIVOS
+              THRU 1200-F-ABRIR-ARCHIVOS.
+
+           PERFORM 1400-ABRIR-CURSOR
+              THRU 1400-F-ABRIR-CURSOR.
+
+           PERFORM 2200-FETCH-CURSOR
+              THRU 2200-F-FETCH-CURSOR.
+
+       1000-F-INICIO.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *            1 2 0 0 - A B R I R - A R C H I V O S               *
+      *----------------------------------------------------------------*
+
+       1200-ABRIR-ARCHIVOS.
+
+           MOVE '1200-ABRIR-ARCHIVOS'         TO WS-PARRAFO.
+
+           OPEN OUTPUT RESUMEN.
+
+           IF NOT FS-RESUMEN-OK
+              MOVE CT-OPEN                    TO AUX-ERR-ACCION
+              MOVE CT-RESUMEN                 TO AUX-ERR-NOMBRE
+              MOVE FS-RESUMEN                 TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+       1200-F-ABRIR-ARCHIVOS.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *               1 4 0 0 - A B R I R - C U R S O R                *
+      *----------------------------------------------------------------*
+
+       1400-ABRIR-CURSOR.
+
+           MOVE '1400-ABRIR-CURSOR'           TO WS-PARRAFO.
+
+           EXEC SQL
+              OPEN STMT_CURSOR
+           END-EXEC.
+
+           IF SQLCODE NOT EQUAL ZEROS
+              MOVE SQLCODE              TO CT-SQLCODE-EDIT
+
+              MOVE CT-OPEN              TO AUX-ERR-ACCION
+              MOVE CT-CURSOR            TO AUX-ERR-NOMBRE
+              MOVE CT-SQLCODE-EDIT      TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO           TO AUX-ERR-MENSAJE
+              MOVE 10                   TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+       1400-F-ABRIR-CURSOR.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *                    2 0 0 0 - P R O C E S O                     *
+      *----------------------------------------------------------------*
+
+       2000-PROCESO.
+
+           MOVE '2000-PROCESO'                TO WS-PARRAFO.
+
+           IF PRIMER-FETCH
+              SET NO-ES-PRIMER-FETCH          TO TRUE
+              MOVE WS-CTA-NROCLI              TO WS-NROCLI-ANT
+              PERFORM 2100-GRABAR-ENCABEZADO
+                 THRU 2100-F-GRABAR-ENCABEZADO
+              ADD 1                           TO CNT-CLIENTES
+
+           ELSE
+              IF WS-CTA-NROCLI IS NOT EQUAL TO WS-NROCLI-ANT
+                 PERFORM 2300-GRABAR-TOTAL-CLIENTE
+                    THRU 2300-F-GRABAR-TOTAL-CLIENTE
+                 MOVE WS-CTA-NROCLI           TO WS-NROCLI-ANT
+                 PERFORM 2100-GRABAR-ENCABEZADO
+                    THRU 2100-F-GRABAR-ENCABEZADO
+                 ADD 1                        TO CNT-CLIENTES
+              END-IF
+           END-IF.
+
+           PERFORM 2200-GRABAR-DETALLE-CUENTA
+              THRU 2200-F-GRABAR-DETALLE-CUENTA.
+
+           PERFORM 2200-FETCH-CURSOR
+              THRU 2200-F-FETCH-CURSOR.
+
+           IF CS-CURSOR-EOC
+              PERFORM 2300-GRABAR-TOTAL-CLIENTE
+                 THRU 2300-F-GRABAR-TOTAL-CLIENTE
+           END-IF.
+
+       2000-F-PROCESO.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *               2 2 0 0 - F E T C H - C U R S O R                *
+      *----------------------------------------------------------------*
+
+       2200-FETCH-CURSOR.
+
+           MOVE '2200-FETCH-CURSOR'           TO WS-PARRAFO.
+
+           EXEC SQL
+              FETCH  STMT_CURSOR
+                     INTO
+                        :DCLTBCURCTA.WS-CTA-TIPCUEN,
+                        :DCLTBCURCTA.WS-CTA-NROCUEN,
+                        :DCLTBCURCTA.WS-CTA-SUCUEN,
+                        :DCLTBCURCTA.WS-CTA-NROCLI,
+                        :DCLTBCURCTA.WS-CTA-SALDO,
+                        :DCLTBCURCTA.WS-CTA-FECSAL,
+                        :WS-HOST-CLI-DOC.WS-CLI-TIPDOC,
+                        :WS-HOST-CLI-DOC.WS-CLI-NRODOC,
+                        :DCLTBCURCLI.WS-CLI-NOMAPE
+           END-EXEC.
+
+           EVALUATE TRUE
+             WHEN SQLCODE IS EQUAL CT-FOUND
+               CONTINUE
+
+             WHEN SQLCODE IS EQUAL TO CT-NOT-FOUND
+               SET CS-CURSOR-EOC         TO TRUE
+
+             WHEN OTHER
+               SET CS-CURSOR-EOC         TO TRUE
+               MOVE SQLCODE              TO CT-SQLCODE-EDIT
+
+               MOVE CT-FETCH             TO AUX-ERR-ACCION
+               MOVE CT-CURSOR            TO AUX-ERR-NOMBRE
+               MOVE CT-SQLCODE-EDIT      TO AUX-ERR-STATUS
+               MOVE WS-PARRAFO           TO AUX-ERR-MENSAJE
+               MOVE 10                   TO W-N-ERROR
+
+                 PERFORM 9000-SALIDA-ERRORES
+                    THRU 9000-F-SALIDA-ERRORES
+           END-EVALUATE.
+
+       2200-F-FETCH-CURSOR.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *            2 1 0 0 - G R A B A R - E N C A B E Z A D O         *
+      *----------------------------------------------------------------*
+
+       2100-GRABAR-ENCABEZADO.
+
+           MOVE '2100-GRABAR-ENCABEZADO'      TO WS-PARRAFO.
+
+           MOVE 0                             TO WS-SUMA-CLIENTE.
+
+           STRING 'CLIENTE: '       DELIMITED BY SIZE
+                  WS-CLI-TIPDOC     DELIMITED BY SIZE
+                  '-'               DELIMITED BY SIZE
+                  WS-CLI-NRODOC     DELIMITED BY SIZE
+                  '  '              DELIMITED BY SIZE
+                  WS-CLI-NOMAPE     DELIMITED BY SIZE
+              INTO REG-RESUMEN
+           END-STRING.
+
+           PERFORM 2900-GRABAR-RESUMEN
+              THRU 2900-F-GRABAR-RESUMEN.
+
+       2100-F-GRABAR-ENCABEZADO.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *          2 2 0 0 - G R A B A R - D E T A L L E - C U E N T A   *
+      *----------------------------------------------------------------*
+
+       2200-GRABAR-DETALLE-CUENTA.
+
+           MOVE '2200-GRABAR-DETALLE-CUENTA'  TO WS-PARRAFO.
+
+           MOVE WS-CTA-SALDO                  TO WS-SALDO-EDIT.
+
+           STRING '   CTA '        DELIMITED BY SIZE
+                  WS-CTA-TIPCUEN    DELIMITED BY SIZE
+                  ' NRO '           DELIMITED BY SIZE
+                  WS-CTA-NROCUEN    DELIMITED BY SIZE
+                  ' SUC '           DELIMITED BY SIZE
+                  WS-CTA-SUCUEN     DELIMITED BY SIZE
+                  ' SALDO '         DELIMITED BY SIZE
+                  WS-SALDO-EDIT     DELIMITED BY SIZE
+                  ' AL '            DELIMITED BY SIZE
+                  WS-CTA-FECSAL     DELIMITED BY SIZE
+              INTO REG-RESUMEN
+           END-STRING.
+
+           PERFORM 2900-GRABAR-RESUMEN
+              THRU 2900-F-GRABAR-RESUMEN.
+
+           ADD WS-CTA-SALDO                   TO WS-SUMA-CLIENTE.
+           ADD 1                              TO CNT-CUENTAS.
+
+       2200-F-GRABAR-DETALLE-CUENTA.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *        2 3 0 0 - G R A B A R - T O T A L - C L I E N T E       *
+      *----------------------------------------------------------------*
+
+       2300-GRABAR-TOTAL-CLIENTE.
+
+           MOVE '2300-GRABAR-TOTAL-CLIENTE'   TO WS-PARRAFO.
+
+           MOVE WS-SUMA-CLIENTE               TO WS-SALDO-EDIT.
+
+           STRING '   TOTAL CLIENTE: '  DELIMITED BY SIZE
+                  WS-SALDO-EDIT          DELIMITED BY SIZE
+              INTO REG-RESUMEN
+           END-STRING.
+
+           PERFORM 2900-GRABAR-RESUMEN
+              THRU 2900-F-GRABAR-RESUMEN.
+
+       2300-F-GRABAR-TOTAL-CLIENTE.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *              2 9 0 0 - G R A B A R - R E S U M E N             *
+      *----------------------------------------------------------------*
+
+       2900-GRABAR-RESUMEN.
+
+           MOVE '2900-GRABAR-RESUMEN'         TO WS-PARRAFO.
+
+           WRITE REG-RESUMEN.
+
+           IF NOT FS-RESUMEN-OK
+              MOVE CT-WRITE                    TO AUX-ERR-ACCION
+              MOVE CT-RESUMEN                  TO AUX-ERR-NOMBRE
+              MOVE FS-RESUMEN                  TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                  TO AUX-ERR-MENSAJE
+              MOVE 10                          TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+           MOVE SPACES                        TO REG-RESUMEN.
+           ADD 1                               TO CNT-RESUMEN-GRABADOS.
+
+       2900-F-GRABAR-RESUMEN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *                       3 0 0 0 - F I N                          *
+      *----------------------------------------------------------------*
+
+       3000-FIN.
+
+           MOVE '3000-FIN'                    TO WS-PARRAFO.
+
+           PERFORM 3400-CERRAR-CURSOR
+              THRU 3400-F-CERRAR-CURSOR.
+
+           PERFORM 3200-CERRAR-ARCHIVOS
+              THRU 3200-F-CERRAR-ARCHIVOS.
+
+           PERFORM 3600-MOSTRAR-TOTALES
+              THRU 3600-F-MOSTRAR-TOTALES.
+
+       3000-F-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *              3 2 0 0 - C E R R A R - A R C H I V O S           *
+      *----------------------------------------------------------------*
+
+       3200-CERRAR-ARCHIVOS.
+
+           MOVE '3200-CERRAR-ARCHIVOS'        TO WS-PARRAFO.
+
+           CLOSE RESUMEN.
+
+           IF NOT FS-RESUMEN-OK
+              MOVE CT-CLOSE                   TO AUX-ERR-ACCION
+              MOVE CT-RESUMEN                 TO AUX-ERR-NOMBRE
+              MOVE FS-RESUMEN                 TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO                 TO AUX-ERR-MENSAJE
+              MOVE 10                         TO W-N-ERROR
+
+              PERFORM 9000-SALIDA-ERRORES
+                 THRU 9000-F-SALIDA-ERRORES
+           END-IF.
+
+       3200-F-CERRAR-ARCHIVOS.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *              3 4 0 0 - C E R R A R - C U R S O R               *
+      *----------------------------------------------------------------*
+
+       3400-CERRAR-CURSOR.
+
+           MOVE '3400-CERRAR-CURSOR'          TO WS-PARRAFO.
+
+           EXEC SQL
+              CLOSE STMT_CURSOR
+           END-EXEC.
+
+           IF SQLCODE NOT EQUAL ZEROS
+              MOVE SQLCODE              TO CT-SQLCODE-EDIT
+
+              MOVE CT-CLOSE             TO AUX-ERR-ACCION
+              MOVE CT-CURSOR            TO AUX-ERR-NOMBRE
+              MOVE CT-SQLCODE-EDIT      TO AUX-ERR-STATUS
+              MOVE WS-PARRAFO           TO AUX-ERR-MENSAJE
+              MOVE 10                   TO W-N-ERROR
+
+                PERFORM 9000-SALIDA-ERRORES
+                   THRU 9000-F-SALIDA-ERRORES
+
+           END-IF.
+
+       3400-F-CERRAR-CURSOR.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *            3 6 0 0 - M O S T R A R - T O T A L E S             *
+      *----------------------------------------------------------------*
+
+       3600-MOSTRAR-TOTALES.
+
+           MOVE '3600-MOSTRAR-TOTALES'        TO WS-PARRAFO.
+
+           MOVE CNT-CLIENTES                  TO WS-MASCARA.
+           DISPLAY '                                                  '.
+           DISPLAY '**************************************************'.
+           DISPLAY '*                PROGRAMA PGMSIN35               *'.
+           DISPLAY '**************************************************'.
+           DISPLAY '                                                  '.
+           DISPLAY '**************************************************'.
+           DISPLAY '*                                                *'.
+           DISPLAY '* CLIENTES INFORMADOS:                    '
+                                                      WS-MASCARA '   *'.
+           DISPLAY '*                                                *'.
+
+           MOVE CNT-CUENTAS                   TO WS-MASCARA.
+           DISPLAY '* CUENTAS INFORMADAS:                     '
+                                                      WS-MASCARA '   *'.
+
+           MOVE CNT-RESUMEN-GRABADOS          TO WS-MASCARA.
+           DISPLAY '* LINEAS GRABADAS (RESUMEN):              '
+                                                      WS-MASCARA '   *'.
+           DISPLAY '*                                                *'.
+           DISPLAY '**************************************************'.
+
+           STRING 'CLIENTES='      DELIMITED BY SIZE
+                  CNT-CLIENTES     DELIMITED BY SIZE
+                  ' CUENTAS='      DELIMITED BY SIZE
+                  CNT-CUENTAS      DELIMITED BY SIZE
+                  ' LINEAS='       DELIMITED BY SIZE
+                  CNT-RESUMEN-GRABADOS DELIMITED BY SIZE
+              INTO BTOT-DETALLE
+           END-STRING.
+
+           PERFORM 3450-GRABAR-RESUMEN-BATCH
+              THRU 3450-F-GRABAR-RESUMEN-BATCH.
+
+       3600-F-MOSTRAR-TOTALES.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *        3 4 5 0 - G R A B A R - R E S U M E N - B A T C H       *
+      *----------------------------------------------------------------*
+
+           COPY BATCHGRB.
+
+      *----------------------------------------------------------------*
+      *             9 0 0 0 - S A L I D A - E R R O R E S              *
+      *----------------------------------------------------------------*
+
+       9000-SALIDA-ERRORES.
+
+           MOVE '9000-SALIDA-ERRORES'         TO WS-PARRAFO.
+
+           DISPLAY '************************************' UPON CONSOLE
+           DISPLAY '*          PROGRAMA: ' CT-PROGRAMA    UPON CONSOLE
+           DISPLAY '************************************' UPON CONSOLE
+
+           EVALUATE W-N-ERROR
+               WHEN 10
+                 DISPLAY ' ERROR DE ARCHIVO             ' UPON CONSOLE
+                 DISPLAY ' ACCION.....: ' AUX-ERR-ACCION  UPON CONSOLE
+                 DISPLAY ' ARCHIVO....: ' AUX-ERR-NOMBRE  UPON CONSOLE
+                 DISPLAY ' F-STATUS...: ' AUX-ERR-STATUS  UPON CONSOLE
+                 DISPLAY ' MENSAJE....: ' AUX-ERR-MENSAJE UPON CONSOLE
+           END-EVALUATE.
+
+           GOBACK.
+
+       9000-F-SALIDA-ERRORES.
+           EXIT.
